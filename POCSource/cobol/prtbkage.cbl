@@ -0,0 +1,388 @@
+000010 ID DIVISION.                                                     11/02/89
+000030 PROGRAM-ID. PRTBKAGE.
+000040
+000070 AUTHOR.         RATIONAL SOFTWARE.
+000080 INSTALLATION.   IBM SWG.
+000090 DATE-WRITTEN.   AUGUST 2026.
+000100
+000110******************************************************************
+000120*REMARKS.
+000130*    BACKORDER AGING REPORT.  PRIOR TO THIS PROGRAM THE BACKORDR
+000140*    SEGMENT ON THE PARTSUPP DATABASE WAS ONLY EVER SEEN IN
+000150*    PASSING, READ INCIDENTALLY BY A GN WALK OF THE DATABASE
+000160*    (PRTIMSDB, PRTRECON) ON ITS WAY TO SOME OTHER SEGMENT -- IT
+000170*    HAD NO REPORT OF ITS OWN.  THIS PROGRAM SCANS THE WHOLE
+000180*    DATABASE WITH GN, CAPTURES EVERY BACKORDR SEGMENT FOUND
+000190*    (PAIRED WITH THE PART NUMBER OF THE PARTROOT SEGMENT IT
+000200*    FALLS UNDER IN THE GN SEQUENCE), AGES EACH ONE AGAINST
+000210*    TODAY'S DATE, AND LISTS THEM OLDEST-EXPECTED-SHIP-DATE
+000220*    FIRST SO PURCHASING CAN WORK THE OLDEST BACKORDERS FIRST
+000230*    INSTEAD OF THEM BEING INVISIBLE UNTIL A CUSTOMER COMPLAINS.
+000240*    INPUT.  PARTFILE DATABASE - PCB05B  PSB
+000250*    OUTPUT. PRTBKAGE BACKORDER AGING REPORT
+000260******************************************************************
+000290*    PSB MEMBER NAME           -  PCB05B
+000320******************************************************************
+000330 ENVIRONMENT DIVISION.
+000340
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER. IBM-3081.
+000370 OBJECT-COMPUTER. IBM-3081.
+000380
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT BKAGERPT-FILE ASSIGN TO UT-S-PRTBKAGE
+000420         ORGANIZATION IS SEQUENTIAL.
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  BKAGERPT-FILE
+000460     RECORD CONTAINS 80 CHARACTERS
+000470     LABEL RECORDS ARE OMITTED.
+000480 01  BKAGERPT-REC           PIC X(80).
+000530 WORKING-STORAGE SECTION.
+000540 01  FILLER                    PIC X(32) VALUE
+000550        '* WORKING STORAGE BEGINS HERE *'.
+000560
+000600 01  DUMP-DISPLAY.
+000610     05 PARTSUPP-FUNC              PIC X(4)  VALUE 'GN'.
+000620     05 GENERAL-IO-AREA            PIC X(111) VALUE ' '.
+000621 05  GIA-PARTROOT REDEFINES GENERAL-IO-AREA.
+000622     10  GIA-PARTROOT-KEY          PIC X(17).
+000623     10  GIA-PARTROOT-NAME         PIC X(20).
+000624     10  GIA-PARTROOT-DESC         PIC X(30).
+000625     10  FILLER                    PIC X(44).
+000632 05  GIA-BACKORDR REDEFINES GENERAL-IO-AREA.
+000633     10  GIA-BACKORDR-KEY          PIC X(10).
+000634     10  GIA-BACKORDR-ORDER-NUM    PIC X(06).
+000635     10  GIA-BACKORDR-QTY-BACKORD  PIC 9(07).
+000636     10  GIA-BACKORDR-DUE-DATE     PIC 9(08).
+000637*    ***** SUPPLIER CODE IS CARVED OUT OF THE SEGMENT'S OWN
+000638*    ***** RESERVE AREA -- THE SAME TECHNIQUE PATMSTR.CPY USES
+000639*    ***** TO GROW A FIXED-LENGTH LEGACY LAYOUT -- SINCE
+000640*    ***** PRTIMSDB NEVER MAPPED THIS PART OF THE SEGMENT.
+000641     10  GIA-BACKORDR-SUPPLIER-CODE PIC X(05).
+000642     10  FILLER                    PIC X(75).
+042900
+001320 01  IMS-WORK-AREA.
+001330     05  PARM-CT                 PIC  S9(7) COMP SYNC VALUE +3.
+001340     05  PSBPGM-NAME             PIC  X(8) VALUE 'PRTBKAGE'.
+001350     05  DUMP-OPT                PIC  X    VALUE 'F'.
+001370     05  CALL-FUNCTION           PIC  X(4) VALUE SPACES.
+001380
+001381 01  WS-CURRENT-PART-KEY         PIC X(17) VALUE SPACES.
+001382 01  WS-EXTRACT-COUNTS.
+001383     05  WS-BACKORDERS-READ      PIC 9(07) VALUE 0.
+001384     05  WS-BACKORDERS-RPTD      PIC 9(07) VALUE 0.
+001385     05  WS-TABLE-FULL-SW        PIC X     VALUE 'N'.
+001386         88  BACKORDER-TABLE-FULL     VALUE 'Y'.
+001387
+001390******************************************************************
+001391*    TODAY'S DATE, CONVERTED TO A SIMPLE ORDINAL DAY NUMBER SO
+001392*    EACH BACKORDER'S DUE DATE CAN BE AGED AGAINST IT.  THIS
+001393*    SHOP'S CONVENTION IS A 360-DAY BANKER'S YEAR, THE SAME
+001394*    APPROXIMATION BNCHS603 AND WRKSFINL USE FOR DATE ARITHMETIC.
+001395******************************************************************
+001396 01  WS-DATE-WORK-AREAS.
+001397     05  WS-TODAY-CCYYMMDD       PIC 9(8).
+001398     05  WS-TODAY-CCYYMMDD-X REDEFINES WS-TODAY-CCYYMMDD.
+001399         07  WS-TODAY-CCYY       PIC 9(4).
+001400         07  WS-TODAY-MM         PIC 99.
+001401         07  WS-TODAY-DD         PIC 99.
+001402     05  WS-TODAY-DAY-NUMBER     PIC 9(7) COMP-3.
+001403     05  WS-DUE-DATE-X.
+001404         07  WS-DUE-CCYY         PIC 9(4).
+001405         07  WS-DUE-MM           PIC 99.
+001406         07  WS-DUE-DD           PIC 99.
+001407     05  WS-DUE-DAY-NUMBER       PIC 9(7) COMP-3.
+001408
+001409******************************************************************
+001410*    IN-MEMORY BACKORDER TABLE.  FILLED BY THE GN SCAN BELOW,
+001411*    THEN SORTED OLDEST-EXPECTED-SHIP-DATE FIRST BY
+001412*    9000-SORT-BACKORDER-TABLE BEFORE THE REPORT IS WRITTEN.
+001413******************************************************************
+001420 01  BKORD-TABLE.
+001421     05  BKORD-ENTRY OCCURS 500 TIMES.
+001423         10  BT-SORT-KEY          PIC 9(08).
+001424         10  BT-PART-NUMBER       PIC X(17).
+001425         10  BT-ORDER-NUM         PIC X(06).
+001426         10  BT-SUPPLIER-CODE     PIC X(05).
+001427         10  BT-QTY-BACKORDERED   PIC 9(07).
+001428         10  BT-DUE-DATE          PIC 9(08).
+001429         10  BT-DAYS-OUTSTANDING  PIC S9(5).
+001430 01  BT-SAVE-ENTRY.
+001431     05  BT-SAVE-SORT-KEY         PIC 9(08).
+001432     05  BT-SAVE-PART-NUMBER      PIC X(17).
+001433     05  BT-SAVE-ORDER-NUM        PIC X(06).
+001434     05  BT-SAVE-SUPPLIER-CODE    PIC X(05).
+001435     05  BT-SAVE-QTY-BACKORDERED  PIC 9(07).
+001436     05  BT-SAVE-DUE-DATE         PIC 9(08).
+001437     05  BT-SAVE-DAYS-OUTSTANDING PIC S9(5).
+001438 01  BT-SUBSCRIPTS.
+001439     05  BT-OUTER-SUB             PIC 9(03) VALUE 0.
+001440     05  BT-INNER-SUB             PIC 9(03) VALUE 0.
+001441     05  BT-INSERT-SUB            PIC 9(03) VALUE 0.
+001442     05  RPT-SUB                  PIC 9(03) VALUE 0.
+001443
+001450 01  RPT-TITLE                      PIC X(80) VALUE
+001451     'BACKORDER AGING REPORT'.
+001452 01  RPT-HEADINGS.
+001453     05  FILLER                     PIC X(18) VALUE SPACES.
+001454     05  FILLER                     PIC X(17) VALUE 'PART NUMBER'.
+001455     05  FILLER                     PIC X(08) VALUE 'ORDER #'.
+001456     05  FILLER                     PIC X(07) VALUE 'SUPPLR'.
+001457     05  FILLER                     PIC X(09) VALUE 'QTY B/O'.
+001458     05  FILLER                     PIC X(10) VALUE 'DUE DATE'.
+001459     05  FILLER                     PIC X(11) VALUE 'DAYS OUT'.
+001460 01  RPT-DETAIL.
+001461     05  FILLER                     PIC X(01) VALUE SPACES.
+001462     05  RPT-PART-NUMBER            PIC X(17) VALUE SPACES.
+001463     05  FILLER                     PIC X(02) VALUE SPACES.
+001464     05  RPT-ORDER-NUM              PIC X(06) VALUE SPACES.
+001465     05  FILLER                     PIC X(02) VALUE SPACES.
+001466     05  RPT-SUPPLIER-CODE          PIC X(05) VALUE SPACES.
+001467     05  FILLER                     PIC X(02) VALUE SPACES.
+001468     05  RPT-QTY-BACKORDERED        PIC ZZZ,ZZ9.
+001469     05  FILLER                     PIC X(02) VALUE SPACES.
+001470     05  RPT-DUE-DATE               PIC 9(08).
+001471     05  FILLER                     PIC X(02) VALUE SPACES.
+001472     05  RPT-DAYS-OUTSTANDING       PIC ----9.
+001473     05  FILLER                     PIC X(15) VALUE SPACES.
+001480 01  RPT-TOTALS.
+001481     05  FILLER                     PIC X(20) VALUE SPACES.
+001482     05  FILLER                     PIC X(30)
+001483         VALUE 'BACKORDERS ON THE REPORT:   '.
+001484     05  RT-BACKORDERS-RPTD         PIC ZZZ,ZZ9.
+001485     05  FILLER                     PIC X(23) VALUE SPACES.
+001740
+001750 LINKAGE SECTION.
+001760**************************************************************
+001770*                                                            *
+001780*       L I N K A G E   S E C T I O N                        *
+001790*                                                            *
+001800**************************************************************
+001810
+001820******************************************************************
+001830*                                                                *
+001840*       PARTSUPP DATABASE PCB                                    *
+001850*                                                                *
+001860******************************************************************
+021130 01  PARTFILE-PCB.
+021140     02 PN-DBD-NAME          PICTURE X(8).
+021150     02 PN-SEG-LEVEL         PICTURE XX.
+021160     02 PN-STATUS-CODE       PICTURE XX.
+021170     02 PN-PROC-OPTIONS      PICTURE XXXX.
+021180     02 RESERVE-DLI          PICTURE S9(5) COMPUTATIONAL.
+021190     02 PN-SEG-NAME-FB       PICTURE X(8).
+021200     02 PN-SEG-FB-LENGTH     PICTURE S9(5) COMPUTATIONAL.
+022010     02 PN-NUMB-SENS-SEGS    PICTURE S9(5) COMPUTATIONAL.
+022020     02 PN-KEY-FB-AREA.
+022030         03 PARTROOT-KEY     PICTURE X(17).
+022040         03 STOKSTAT-KEY     PICTURE X(16).
+022050         03 BACKORDR-KEY     PICTURE X(10).
+022060     02 PARTROOT-NAME        PICTURE X(8).
+022080     02 STOKSTAT-NAME        PICTURE X(8).
+022090     02 CYCCOUNT-NAME        PICTURE X(8).
+022100     02 BACKORDR-NAME        PICTURE X(8).
+001890******************************************************************
+001900*                                                                *
+001910*       P R O C E D U R E    D I V I S I O N                     *
+001920*                                                                *
+001930******************************************************************
+001940 PROCEDURE DIVISION.
+001950
+052600     ENTRY 'DLITCBL' USING   PARTFILE-PCB.
+001970
+001980     DISPLAY '*** BEGIN PROGRAM PRTBKAGE ***'.
+002000     DISPLAY SPACES.
+002010
+002020     PERFORM 0000-HOUSEKEEPING THRU 0000-EXIT.
+002030     PERFORM 1000-EXTRACT-BACKORDERS THRU 1000-EXIT
+002040         UNTIL PN-STATUS-CODE = 'GB'.
+002050     PERFORM 9000-SORT-BACKORDER-TABLE THRU 9000-EXIT.
+002060     PERFORM 2000-WRITE-BACKORDER-REPORT THRU 2000-EXIT.
+002070     PERFORM 8000-WRITE-TOTALS THRU 8000-EXIT.
+002080
+002090     CLOSE BKAGERPT-FILE.
+002100     DISPLAY 'BACKORDERS READ: ' WS-BACKORDERS-READ.
+002110     DISPLAY 'BACKORDERS ON REPORT: ' WS-BACKORDERS-RPTD.
+002330     GOBACK.
+002340
+003700******************************************************************
+003710*    0000-HOUSEKEEPING
+003720*      OPENS THE REPORT FILE, WRITES THE TITLE AND COLUMN
+003730*      HEADINGS, AND ESTABLISHES TODAY'S ORDINAL DAY NUMBER.
+003740******************************************************************
+003750 0000-HOUSEKEEPING.
+003760
+003770     OPEN OUTPUT BKAGERPT-FILE.
+003780     MOVE RPT-TITLE TO BKAGERPT-REC.
+003790     WRITE BKAGERPT-REC.
+003800     MOVE SPACES TO BKAGERPT-REC.
+003810     WRITE BKAGERPT-REC.
+003820     MOVE RPT-HEADINGS TO BKAGERPT-REC.
+003830     WRITE BKAGERPT-REC.
+003840
+003850     ACCEPT WS-TODAY-CCYYMMDD FROM DATE YYYYMMDD.
+003860     COMPUTE WS-TODAY-DAY-NUMBER =
+003870         (WS-TODAY-CCYY * 360) + (WS-TODAY-MM * 30) + WS-TODAY-DD.
+003880
+003890 0000-EXIT.
+003900     EXIT.
+003760******************************************************************
+003770*    1000-EXTRACT-BACKORDERS
+003780*      ONE GN CALL AGAINST THE WHOLE PCB, MIRRORING PRTIMSDB'S
+003790*      OWN WALK.  A PARTROOT SEGMENT JUST UPDATES THE PART
+003800*      NUMBER CARRIED FORWARD FOR ANY BACKORDR SEGMENT THAT
+003810*      FOLLOWS IT; EVERY OTHER SEGMENT TYPE IS OF NO INTEREST
+003820*      TO THIS REPORT AND IS SKIPPED.
+003830******************************************************************
+003760 1000-EXTRACT-BACKORDERS.
+003780
+003890     CALL 'CBLTDLI' USING  PARTSUPP-FUNC,
+003910                           PARTFILE-PCB,
+003920                           GENERAL-IO-AREA.
+003960
+003980     IF  PN-STATUS-CODE = '  '
+004000         EVALUATE PN-SEG-NAME-FB
+004010             WHEN PARTROOT-NAME
+004020                 MOVE GIA-PARTROOT-KEY TO WS-CURRENT-PART-KEY
+004030             WHEN BACKORDR-NAME
+004040                 PERFORM 1100-CAPTURE-BACKORDER THRU 1100-EXIT
+004050             WHEN OTHER
+004060                 CONTINUE
+004070         END-EVALUATE
+004000     ELSE
+004005         IF PN-STATUS-CODE NOT = 'GB'
+004010             DISPLAY 'BAD DB PROBLEM'
+               GOBACK.
+004030 1000-EXIT.
+004040     EXIT.
+004050
+004060******************************************************************
+004070*    1100-CAPTURE-BACKORDER
+004080*      ADDS ONE ENTRY TO BKORD-TABLE FOR THE BACKORDR SEGMENT
+004090*      JUST RETURNED BY GN, PAIRED WITH THE PART NUMBER OF THE
+004100*      MOST RECENT PARTROOT SEGMENT SEEN, AND AGES ITS DUE DATE
+004110*      AGAINST TODAY.  THE TABLE IS SIZED AT 500 ENTRIES; ANY
+004120*      BACKORDR SEGMENTS BEYOND THAT ARE COUNTED BUT NOT ADDED,
+004130*      AND A WARNING IS DISPLAYED RATHER THAN LETTING THE TABLE
+004140*      OVERFLOW SILENTLY.
+004150******************************************************************
+004130 1100-CAPTURE-BACKORDER.
+004140
+004150     ADD 1 TO WS-BACKORDERS-READ.
+004160
+004170     IF WS-BACKORDERS-READ > 500
+004180         MOVE 'Y' TO WS-TABLE-FULL-SW
+004190         GO TO 1100-EXIT.
+004200
+004205     MOVE WS-BACKORDERS-READ TO BT-OUTER-SUB.
+004210     MOVE WS-CURRENT-PART-KEY    TO BT-PART-NUMBER (BT-OUTER-SUB).
+004220     MOVE GIA-BACKORDR-ORDER-NUM TO BT-ORDER-NUM (BT-OUTER-SUB).
+004230     MOVE GIA-BACKORDR-SUPPLIER-CODE
+004240         TO BT-SUPPLIER-CODE (BT-OUTER-SUB).
+004250     MOVE GIA-BACKORDR-QTY-BACKORD
+004260         TO BT-QTY-BACKORDERED (BT-OUTER-SUB).
+004270     MOVE GIA-BACKORDR-DUE-DATE   TO BT-DUE-DATE (BT-OUTER-SUB).
+004280     MOVE GIA-BACKORDR-DUE-DATE   TO BT-SORT-KEY (BT-OUTER-SUB).
+004290
+004300     MOVE GIA-BACKORDR-DUE-DATE TO WS-DUE-DATE-X.
+004310     COMPUTE WS-DUE-DAY-NUMBER =
+004320         (WS-DUE-CCYY * 360) + (WS-DUE-MM * 30) + WS-DUE-DD.
+004330     COMPUTE BT-DAYS-OUTSTANDING (BT-OUTER-SUB) =
+004340         WS-TODAY-DAY-NUMBER - WS-DUE-DAY-NUMBER.
+004350
+004360 1100-EXIT.
+004370     EXIT.
+004380
+004390******************************************************************
+004400*    9000-SORT-BACKORDER-TABLE
+004410*      A PLAIN INSERTION SORT ON BT-SORT-KEY (THE DUE DATE),
+004420*      ASCENDING -- THE EARLIEST EXPECTED SHIP DATE, I.E. THE
+004430*      OLDEST BACKORDER, SORTS FIRST.  ADSORT WAS CONSIDERED FOR
+004440*      THIS BUT ITS INSERTION LOOP STEPS BY 2 INSTEAD OF 1 AND
+004450*      DOES NOT ACTUALLY SORT A TABLE OF THIS SHAPE, SO THIS
+004460*      REPORT DOES ITS OWN SORTING RATHER THAN RELY ON IT.
+004470******************************************************************
+004480 9000-SORT-BACKORDER-TABLE.
+004490
+004550     PERFORM 9100-INSERTION-SORT-PASS THRU 9100-EXIT
+004560         VARYING BT-OUTER-SUB FROM 2 BY 1
+004570         UNTIL BT-OUTER-SUB > WS-BACKORDERS-READ
+004580         OR BT-OUTER-SUB > 500.
+004590
+004600 9000-EXIT.
+004610     EXIT.
+004620
+004630 9100-INSERTION-SORT-PASS.
+004640
+004650     MOVE BKORD-ENTRY (BT-OUTER-SUB) TO BT-SAVE-ENTRY.
+004660     COMPUTE BT-INNER-SUB = BT-OUTER-SUB - 1.
+004670
+004680     PERFORM 9200-SHIFT-IF-NEEDED THRU 9200-EXIT
+004690         UNTIL BT-INNER-SUB = 0
+004700         OR BT-SORT-KEY (BT-INNER-SUB) <= BT-SAVE-SORT-KEY.
+004710
+004720     COMPUTE BT-INSERT-SUB = BT-INNER-SUB + 1.
+004730     MOVE BT-SAVE-ENTRY TO BKORD-ENTRY (BT-INSERT-SUB).
+004740
+004750 9100-EXIT.
+004760     EXIT.
+004770
+004780 9200-SHIFT-IF-NEEDED.
+004790
+004800     MOVE BKORD-ENTRY (BT-INNER-SUB)
+004805         TO BKORD-ENTRY (BT-INNER-SUB + 1).
+004810     SUBTRACT 1 FROM BT-INNER-SUB.
+004820
+004830 9200-EXIT.
+004840     EXIT.
+004850
+004860******************************************************************
+004870*    2000-WRITE-BACKORDER-REPORT
+004880*      WRITES ONE DETAIL LINE PER ENTRY IN THE NOW-SORTED
+004890*      BKORD-TABLE.
+004900******************************************************************
+004910 2000-WRITE-BACKORDER-REPORT.
+004920
+004980     PERFORM 2100-WRITE-BACKORDER-LINE THRU 2100-EXIT
+004990         VARYING RPT-SUB FROM 1 BY 1
+005000         UNTIL RPT-SUB > WS-BACKORDERS-READ
+005010         OR RPT-SUB > 500.
+005020
+005030     IF BACKORDER-TABLE-FULL
+005040         DISPLAY '*** BACKORDER TABLE FULL AT 500 -- '
+005050             WS-BACKORDERS-READ ' BACKORDR SEGMENTS READ, '
+005060             'ONLY THE FIRST 500 ARE ON THIS REPORT'.
+005070
+005080 2000-EXIT.
+005090     EXIT.
+005100
+005110 2100-WRITE-BACKORDER-LINE.
+005120
+005130     MOVE BT-PART-NUMBER (RPT-SUB)      TO RPT-PART-NUMBER.
+005140     MOVE BT-ORDER-NUM (RPT-SUB)         TO RPT-ORDER-NUM.
+005150     MOVE BT-SUPPLIER-CODE (RPT-SUB)     TO RPT-SUPPLIER-CODE.
+005160     MOVE BT-QTY-BACKORDERED (RPT-SUB)   TO RPT-QTY-BACKORDERED.
+005170     MOVE BT-DUE-DATE (RPT-SUB)          TO RPT-DUE-DATE.
+005180     MOVE BT-DAYS-OUTSTANDING (RPT-SUB)  TO RPT-DAYS-OUTSTANDING.
+005190     MOVE RPT-DETAIL                     TO BKAGERPT-REC.
+005200     WRITE BKAGERPT-REC.
+005210     ADD 1 TO WS-BACKORDERS-RPTD.
+005220
+005230 2100-EXIT.
+005240     EXIT.
+005250
+005260******************************************************************
+005270*    8000-WRITE-TOTALS
+005280******************************************************************
+005290 8000-WRITE-TOTALS.
+005300
+005310     MOVE SPACES TO BKAGERPT-REC.
+005320     WRITE BKAGERPT-REC.
+005330     MOVE WS-BACKORDERS-RPTD TO RT-BACKORDERS-RPTD.
+005340     MOVE RPT-TOTALS TO BKAGERPT-REC.
+005350     WRITE BKAGERPT-REC.
+005360
+005370 8000-EXIT.
+005380     EXIT.

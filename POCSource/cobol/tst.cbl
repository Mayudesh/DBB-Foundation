@@ -182,14 +182,18 @@
 018200     05 ERROR-FOUND-SW           PIC X(01) VALUE "N".             01820001
 018300         88 RECORD-ERROR-FOUND VALUE "Y".                         01830001
 018400         88 VALID-RECORD  VALUE "N".                              01840001
+       05  WARD-EQUIP-VALID-SW        PIC X(01) VALUE "N".
+           88  WARD-EQUIP-INVALID     VALUE "Y".
+           88  WARD-EQUIP-VALID       VALUE "N".
 018500     05  MORE-TABLE-ROWS         PIC X(01) VALUE "Y".             01850001
 018600         88 NO-MORE-TABLE-ROWS VALUE "N".                         01860001
 018700                                                                  01870001
-018800 COPY BNCHTRMT.                                                   01880001
+       01  PARA-NAME                  PIC X(30)   VALUE SPACES.
+018800 COPY TREATMNT.                                                   01880001
 018900** QSAM FILE                                                      01890001
 019000 01  INPATIENT-DAILY-REC.                                         01900001
 019100     05  PATIENT-RECORD-TYPE     PIC X(01).                       01910001
-019200         88  TRAILER-REC-D     VALUE "T".                         01920001
+019200         88  TRAILER-REC       VALUE "T".                         01920001
 019300     05  PATIENT-ID              PIC 9(6).                        01930001
 019400     05  CURR-DTE                PIC X(08).                       01940001
 019500     05  BED-IDENTITY-W            PIC 9(4).                      01950001
@@ -288,6 +292,57 @@
 028800     05  FILLER     PIC X(23) VALUE "  SPECIAL EQUIPMENT:".       02880001
 028900     05  SPECIAL-EQUIP-O  PIC X(60).                              02890001
 029000                                                                  02900001
+       01  WS-WARD-OCCUPANCY-REC.
+           05  FILLER     PIC X(3) VALUE SPACES.
+           05  FILLER     PIC X(17) VALUE "WARD OCCUPANCY:".
+           05  WARD-OCC-BEDS-O      PIC ZZZ9.
+           05  FILLER     PIC X(4) VALUE " OF ".
+           05  WARD-OCC-TOTAL-O     PIC ZZZ9.
+           05  FILLER     PIC X(12) VALUE " BEDS OCC (".
+           05  WARD-OCC-PCT-O       PIC ZZ9.99.
+           05  FILLER     PIC X(3) VALUE "%).".
+           05  FILLER     PIC X(76) VALUE SPACES.
+
+       01  WS-ROOM-OCCUPANCY-REC.
+           05  FILLER     PIC X(4) VALUE SPACES.
+           05  FILLER     PIC X(17) VALUE "ROOM OCCUPANCY:".
+           05  ROOM-OCC-BEDS-O      PIC Z99.
+           05  FILLER     PIC X(4) VALUE " OF ".
+           05  ROOM-OCC-TOTAL-O     PIC Z99.
+           05  FILLER     PIC X(12) VALUE " BEDS OCC (".
+           05  ROOM-OCC-PCT-O       PIC ZZ9.99.
+           05  FILLER     PIC X(3) VALUE "%).".
+           05  FILLER     PIC X(79) VALUE SPACES.
+
+       01  WS-EQUIP-SUMMARY-HDR-REC.
+           05  FILLER     PIC X(3) VALUE SPACES.
+           05  FILLER     PIC X(50) VALUE
+               "EQUIPMENT UTILIZATION AND COST SUMMARY - ALL WARDS".
+           05  FILLER     PIC X(79) VALUE SPACES.
+
+       01  WS-EQUIP-SUMMARY-COL-REC.
+           05  FILLER     PIC X(3) VALUE SPACES.
+           05  FILLER     PIC X(20) VALUE "EQUIPMENT CATEGORY".
+           05  FILLER     PIC X(15) VALUE "TIMES USED".
+           05  FILLER     PIC X(15) VALUE "TOTAL COST".
+           05  FILLER     PIC X(79) VALUE SPACES.
+
+       01  WS-EQUIP-SUMMARY-DTL-REC.
+           05  FILLER     PIC X(3) VALUE SPACES.
+           05  EQS-DESC-O      PIC X(20).
+           05  EQS-COUNT-O     PIC ZZZ,ZZ9.
+           05  FILLER          PIC X(8) VALUE SPACES.
+           05  EQS-COST-O      PIC $$$,$$$,$$9.99.
+           05  FILLER     PIC X(60) VALUE SPACES.
+
+       01  WS-EQUIP-SUMMARY-TOT-REC.
+           05  FILLER     PIC X(3) VALUE SPACES.
+           05  FILLER          PIC X(20) VALUE "ALL CATEGORIES".
+           05  EQS-TOT-COUNT-O PIC ZZZ,ZZ9.
+           05  FILLER          PIC X(8) VALUE SPACES.
+           05  EQS-TOT-COST-O  PIC $$$,$$$,$$9.99.
+           05  FILLER     PIC X(60) VALUE SPACES.
+
 029100 01  WS-BED-PATIENT-DETAIL.                                       02910001
 029200     05  FILLER     PIC X(4) VALUE SPACES.                        02920001
 029300     05  FILLER     PIC X(14) VALUE "PATIENT NAME:".              02930001
@@ -314,7 +369,7 @@
 031300     05 WS-ANCILLARY-CHARGES     PIC S9(5)V99 COMP-3.             03130001
 031400                                                                  03140001
 031500                                                                  03150001
-031600 COPY BNCHMSTR.                                                   03160001
+031600 COPY PATMSTR.                                                    03160001
 031700** VSAM FILE                                                      03170001
 031800                                                                  03180001
 031900 01  WS-SYSOUT-REC.                                               03190001
@@ -333,6 +388,10 @@
 033200       05  WS-DIFF-FROM-GMT       PIC S9(4).                      03320001
 033300                                                                  03330001
 033400                                                                  03340001
+      * RETCODES SHARES THE SAME END-OF-JOB SEVERITY SCHEME AS THE
+      * OTHER CLAIMS-SUBSYSTEM BATCH JOBS.
+       COPY RETCODES.
+
 033500 01  COUNTERS-IDXS-AND-ACCUMULATORS.                              03350001
 033600     05 RECORDS-WRITTEN          PIC 9(7) COMP.                   03360001
 033700     05 PAT-WS-RECORDS-IN-ERROR     PIC 9(7) COMP.                03370001
@@ -343,6 +402,12 @@
 034200     05 HOLD-WARD-ID             PIC 9(4) VALUE 0.                03420001
 034300     05 WS-RECORDS-IN-ERROR      PIC 9(5) VALUE 0.                03430001
 034400     05 HOLD-ROOM-NBR            PIC 9(4) VALUE 0.                03440001
+           05 WS-WARD-BEDS-OCCUPIED    PIC 9(4) VALUE 0.
+           05 WS-ROOM-BEDS-OCCUPIED    PIC 9(4) VALUE 0.
+           05 WS-WARD-TOTAL-BEDS       PIC 9(4) VALUE 0.
+           05 WS-ROOM-TOTAL-BEDS       PIC 9(4) VALUE 0.
+           05 WS-EQUIP-SUMMARY-TOT-COUNT PIC 9(7) VALUE 0.
+           05 WS-EQUIP-SUMMARY-TOT-COST  PIC S9(9)V99 COMP-3 VALUE 0.
 034500     05 ROW-SUB                  PIC 9(2) VALUE 0.                03450001
 034600     05 WS-LINES                 PIC 9(03) VALUE 0.               03460001
 034700     05 WS-PAGES                 PIC 9(03) VALUE 1.               03470001
@@ -372,10 +437,23 @@
 037100         88 NEW-WARD VALUE "Y".                                   03710001
 037200     05 ROOM-SW           PIC X(01) VALUE "N".                    03720001
 037300         88 NEW-ROOM VALUE "Y".                                   03730001
+           05 EQUIP-SUMMARY-FOUND-SW    PIC X(01) VALUE "N".
+              88 EQUIP-SUMMARY-ROW-FOUND VALUE "Y".
 037400                                                                  03740001
+
+      *    Fixed 7-category rollup used by 750-WRITE-EQUIP-SUMMARY to
+      *    total equipment cost and usage count across the whole run,
+      *    keyed off the same EQUIPMENT-CATEGORY 88-levels
+      *    ADDITIONAL-EQUIP-CHARGES already carries.
+       01  WS-EQUIP-SUMMARY-TABLE.
+           05  WS-EQUIP-SUMMARY-ROW OCCURS 7 TIMES INDEXED BY EQS-IDX.
+               10  WS-EQUIP-SUMMARY-CAT    PIC X(04).
+               10  WS-EQUIP-SUMMARY-DESC   PIC X(20).
+               10  WS-EQUIP-SUMMARY-COUNT  PIC 9(7) VALUE 0.
+               10  WS-EQUIP-SUMMARY-COST   PIC S9(9)V99 COMP-3 VALUE 0.
+
 037500 COPY BNCHPRSN.                                                   03750001
 037600 COPY ABENDREC.                                                   03760001
-037700 COPY BNCHINS.                                                    03770001
 037800 EXEC SQL INCLUDE SQLCA END-EXEC.                                 03780001
 037900       EXEC SQL INCLUDE DIAGCODE END-EXEC.                        03790001
 038000 EXEC SQL INCLUDE MEDICATN END-EXEC.                              03800001
@@ -411,9 +489,12 @@
 041000     PERFORM 100-MAINLINE THRU 100-EXIT                           04100001
 041100             UNTIL NO-MORE-PATIENTS OR                            04110001
 041200******* Balancing logic put in by TGD 02/12/92                    04120001
-041300             TRAILER-REC.                                         04130001
+041300             TRAILER-REC IN INPATIENT-DAILY-REC.                                         04130001
 041400     PERFORM 999-CLEANUP THRU 999-EXIT.                           04140001
-041500     MOVE +0 TO RETURN-CODE.                                      04150001
+           IF WS-RECORDS-IN-ERROR > 0 OR PAT-WS-RECORDS-IN-ERROR > 0    04145001
+               MOVE RC-WARNING TO WS-HIGHEST-SEVERITY                   04145002
+           END-IF.                                                      04145003
+041500     CALL 'SEVCHK' USING WS-HIGHEST-SEVERITY.                     04150001
 041600     GOBACK.                                                      04160001
 041700                                                                  04170001
 041800 000-HOUSEKEEPING.                                                04180001
@@ -428,6 +509,20 @@
 042700     INITIALIZE COUNTERS-IDXS-AND-ACCUMULATORS, WS-TRAILER-REC,   04270001
 042800      INPATIENT-TREATMENT-REC-DATA.                               04280001
 042900     MOVE +1 TO WS-LINES, WS-PAGES.                               04290001
+           MOVE "HEAT" TO WS-EQUIP-SUMMARY-CAT(1).
+           MOVE "HEATING PAD"    TO WS-EQUIP-SUMMARY-DESC(1).
+           MOVE "AUTO" TO WS-EQUIP-SUMMARY-CAT(2).
+           MOVE "AUTOCLAVE"      TO WS-EQUIP-SUMMARY-DESC(2).
+           MOVE "SCOP" TO WS-EQUIP-SUMMARY-CAT(3).
+           MOVE "SCOPE"          TO WS-EQUIP-SUMMARY-DESC(3).
+           MOVE "DRIP" TO WS-EQUIP-SUMMARY-CAT(4).
+           MOVE "DRIP"           TO WS-EQUIP-SUMMARY-DESC(4).
+           MOVE "MON " TO WS-EQUIP-SUMMARY-CAT(5).
+           MOVE "MONITOR"        TO WS-EQUIP-SUMMARY-DESC(5).
+           MOVE "SHNT" TO WS-EQUIP-SUMMARY-CAT(6).
+           MOVE "SHUNT"          TO WS-EQUIP-SUMMARY-DESC(6).
+           MOVE "MISC" TO WS-EQUIP-SUMMARY-CAT(7).
+           MOVE "MISCELLANEOUS"  TO WS-EQUIP-SUMMARY-DESC(7).
 043000     PERFORM 800-OPEN-FILES THRU 800-EXIT.                        04300001
 043100     PERFORM 900-READ-WARD-DATA THRU 900-EXIT.                    04310001
 043200                                                                  04320001
@@ -438,7 +533,7 @@
 
       * TODO check out the TRLR-REC logic
 043700**** PUT IN TO HANDLE NEW SORT REQUIREMENTS                       04370001
-043800     IF TRAILER-REC                                               04380001
+043800     IF TRAILER-REC IN INPATIENT-DAILY-REC                                               04380001
 043900         MOVE 1 TO TRLR-REC-SW                                    04380101
 044000         PERFORM 900-READ-WARD-DATA THRU 900-EXIT.                04380201
 044100                                                                  04380301
@@ -447,6 +542,8 @@
 044400                                                                  04380601
 044500 100-MAINLINE.                                                    04380701
 044600     MOVE "100-MAINLINE" TO PARA-NAME.                            04380801
+       PERFORM 150-VALIDATE-DAILY-REC THRU 150-EXIT.
+       IF WARD-EQUIP-VALID
 044700     IF WARD-NBR IN INPATIENT-DAILY-REC NOT = HOLD-WARD-ID        04380901
 044800         PERFORM 200-NEW-WARD THRU 200-EXIT                       04381001
 044900         PERFORM 300-NEW-ROOM THRU 300-EXIT                       04382001
@@ -463,17 +560,79 @@
 046000         MOVE ROOM-IDENTITY IN INPATIENT-DAILY-REC                04420001
 046100                      TO HOLD-ROOM-NBR                            04430001
 046200     ELSE                                                         04440001
-046300         PERFORM 400-NEW-PATIENT THRU 400-EXIT.                   04450001
+046300         PERFORM 400-NEW-PATIENT THRU 400-EXIT                    04450001
+       ELSE
+           PERFORM 795-WRITE-PATERR THRU 795-EXIT.
 046400                                                                  04460001
 046500     PERFORM 900-READ-WARD-DATA THRU 900-EXIT.                    04470001
 046600                                                                  04480001
 046700 100-EXIT.                                                        04490001
 046800     EXIT.                                                        04500001
 046900                                                                  04510001
+      *    Reject a bad ward code or equipment category before the
+      *    record's charges can reach 200-NEW-WARD/300-NEW-ROOM/
+      *    400-NEW-PATIENT -- routed to PATERR instead.
+       150-VALIDATE-DAILY-REC.
+           MOVE "150-VALIDATE-DAILY-REC" TO PARA-NAME.
+           MOVE "N" TO WARD-EQUIP-VALID-SW.
+           IF TRAILER-REC IN INPATIENT-DAILY-REC
+               GO TO 150-EXIT.
+
+           IF NOT VALID-WARD
+               MOVE "*** INVALID WARD CODE" TO
+                   ERR-MSG IN INPATIENT-DAILY-REC-ERR IN PATERR,
+                   INPUT-FILE-ERROR-MSG
+               MOVE "Y" TO WARD-EQUIP-VALID-SW.
+
+           PERFORM 160-CHECK-EQUIP-CATEGORY THRU 160-EXIT
+               VARYING ROW-SUB FROM 1 BY 1 UNTIL ROW-SUB > TABLE-SIZE.
+       150-EXIT.
+           EXIT.
+
+       160-CHECK-EQUIP-CATEGORY.
+           IF EQUIPMENT-ID(ROW-SUB) = SPACES
+               GO TO 160-EXIT.
+
+           IF NOT VALID-CATEGORY IN EQUIPMENT-CATEGORY (ROW-SUB)
+               MOVE "*** INVALID EQUIPMENT CATEGORY" TO
+                   ERR-MSG IN INPATIENT-DAILY-REC-ERR IN PATERR,
+                   INPUT-FILE-ERROR-MSG
+               MOVE "Y" TO WARD-EQUIP-VALID-SW
+           ELSE
+               PERFORM 165-ACCUM-EQUIP-SUMMARY THRU 165-EXIT.
+       160-EXIT.
+           EXIT.
+
+      *    Roll this row's cost/usage into the matching category row
+      *    of WS-EQUIP-SUMMARY-TABLE for 730-WRITE-EQUIP-SUMMARY.
+       165-ACCUM-EQUIP-SUMMARY.
+           MOVE "N" TO EQUIP-SUMMARY-FOUND-SW.
+           PERFORM 166-FIND-EQUIP-SUMMARY-ROW THRU 166-EXIT
+               VARYING EQS-IDX FROM 1 BY 1 UNTIL EQS-IDX > 7
+                   OR EQUIP-SUMMARY-ROW-FOUND.
+       165-EXIT.
+           EXIT.
+
+       166-FIND-EQUIP-SUMMARY-ROW.
+           IF WS-EQUIP-SUMMARY-CAT(EQS-IDX) =
+                   EQUIPMENT-CATEGORY(ROW-SUB)
+               ADD 1 TO WS-EQUIP-SUMMARY-COUNT(EQS-IDX)
+               ADD EQUIPMENT-COST(ROW-SUB)
+                   TO WS-EQUIP-SUMMARY-COST(EQS-IDX)
+               MOVE "Y" TO EQUIP-SUMMARY-FOUND-SW.
+       166-EXIT.
+           EXIT.
+
 047000 200-NEW-WARD.                                                    04520001
 047100     MOVE "200-NEW-WARD" TO PARA-NAME.                            04530001
 047200     MOVE "N" TO ERR-FOUND-SWITCH IN FLAGS-AND-SWITCHES.          04540001
 047300                                                                  04550001
+      *    Flush the just-finished ward's occupancy line before this
+      *    record's data overwrites WS-WARD-RPT-REC with the new ward.
+           IF WS-WARD-BEDS-OCCUPIED NOT = 0
+               PERFORM 725-WRITE-WARD-OCCUPANCY THRU 725-EXIT
+               MOVE 0 TO WS-WARD-BEDS-OCCUPIED.
+
 047400     MOVE WARD-NBR IN INPATIENT-DAILY-REC TO                      04560001
 047500        WARD-ID IN DCLWARD-CODES,                                 04570001
 047600        WARD-ID IN DCLROOM-DATA.                                  04580001
@@ -544,6 +703,12 @@
 054100     MOVE "300-NEW-ROOM" TO PARA-NAME.                            05230001
 054200     MOVE "N" TO ERR-FOUND-SWITCH IN FLAGS-AND-SWITCHES.          05240001
 054300                                                                  05250001
+      *    Flush the just-finished room's occupancy line before this
+      *    record's data overwrites WS-ROOM-RPT-REC with the new room.
+           IF WS-ROOM-BEDS-OCCUPIED NOT = 0
+               PERFORM 745-WRITE-ROOM-OCCUPANCY THRU 745-EXIT
+               MOVE 0 TO WS-ROOM-BEDS-OCCUPIED.
+
 054400     MOVE ROOM-IDENTITY IN INPATIENT-DAILY-REC TO                 05260001
 054500        ROOM-ID IN DCLHOSP-BED,                                   05270001
 054600        ROOM-ID  IN DCLROOM-DATA.                                 05280001
@@ -763,6 +928,9 @@
 076000     MOVE "400-NEW-PATIENT" TO PARA-NAME.                         07420001
 076100     MOVE "N" TO ERROR-FOUND-SW IN FLAGS-AND-SWITCHES.            07430001
 076200                                                                  07440001
+           ADD +1 TO WS-WARD-BEDS-OCCUPIED.
+           ADD +1 TO WS-ROOM-BEDS-OCCUPIED.
+
 076300     MOVE PATIENT-ID IN INPATIENT-DAILY-REC TO                    07450001
 076400     PATMSTR-KEY, PATPERSN-KEY.                                   07460001
 076500                                                                  07470001
@@ -781,9 +949,9 @@
 077800     READ PATMSTR.                                                07600001
 077900     IF PATMSTR-FOUND                                             07610001
 078000        MOVE PATMSTR-REC TO PATIENT-MASTER-REC                    07620001
-078100        MOVE DATE-ADMIT TO ADMIT-DATE-O                           07630001
+078100        MOVE ROOM-DATE-FROM TO ADMIT-DATE-O                       07630001
 078200        MOVE DIAGNOSTIC-CODE-PRIMARY TO DIAGNOSIS-O               07640001
-078300        MOVE BED-IDENTITY-PRIMARY TO BED-O                        07650001
+078300        MOVE BED-IDENTITY IN PATIENT-MASTER-REC TO BED-O          07650001
 078400     ELSE                                                         07660001
 078500        MOVE "PATIENT NOT FOUND IN PATMASTR" TO ABEND-REASON      07670001
 078600        MOVE "500-GET-PATIENT-DATA" TO PARA-NAME                  07680001
@@ -804,7 +972,7 @@
 080100        MOVE PRIMARY-CARE-PHYSICIAN-ID TO DIAGNOSIS-O             07830001
 080200        GO TO 1000-ABEND-RTN.                                     07840001
 080300     MOVE PRIMARY-CARE-PHYSICIAN-ID TO PHYS-O IN WS-WARD-RPT-REC. 07850001
-080400     MOVE SPACES TO EQUIP-DIAG-CODE (ROW-SUB).                    07860001
+080400     MOVE SPACES TO LAB-TEST-ID (ROW-SUB).                        07860001
 080500 450-EXIT.                                                        07870001
 080600     EXIT.                                                        07880001
 080700                                                                  07890001
@@ -871,7 +1039,7 @@
 086800         MOVE "Y" TO ERROR-FOUND-SW                               08500001
 086900         GO TO 500-EXIT.                                          08510001
 087000                                                                  08520001
-087100     MOVE SPACES TO LAB-TEST-DATE(ROW-SUB).                       08530001
+087100     MOVE SPACES TO LAB-CATEGORY(ROW-SUB).                        08530001
 087200     MOVE SPACES TO GROUP-NBR IN INS-COMPANY-PRIMARY.             08540001
 087300                                                                  08550001
 087400     IF VALID-RECORD IN WS-ERROR-FOUND-SWITCH                     08560001
@@ -1093,6 +1261,24 @@
 109000 720-EXIT.                                                        10720001
 109100     EXIT.                                                        10730001
 109200                                                                  10740001
+       725-WRITE-WARD-OCCUPANCY.
+           MOVE "725-WRITE-WARD-OCCUPANCY" TO PARA-NAME.
+           MOVE BEDS-O IN WS-WARD-RPT-REC TO WS-WARD-TOTAL-BEDS.
+           MOVE WS-WARD-BEDS-OCCUPIED TO WARD-OCC-BEDS-O.
+           MOVE WS-WARD-TOTAL-BEDS TO WARD-OCC-TOTAL-O.
+           IF WS-WARD-TOTAL-BEDS = 0
+               MOVE 0 TO WARD-OCC-PCT-O
+           ELSE
+               COMPUTE WARD-OCC-PCT-O ROUNDED =
+                   (WS-WARD-BEDS-OCCUPIED / WS-WARD-TOTAL-BEDS)
+                        * 100.
+           PERFORM 790-CHECK-PAGINATION THRU 790-EXIT.
+           WRITE RPT-REC FROM WS-WARD-OCCUPANCY-REC
+               AFTER ADVANCING 1.
+           ADD +1 TO WS-LINES.
+       725-EXIT.
+           EXIT.
+
 109300 740-WRITE-ROOM-RPT.                                              10750001
 109400     MOVE "740-WRITE-ROOM-RPT" TO PARA-NAME.                      10760001
 109500     PERFORM 790-CHECK-PAGINATION THRU 790-EXIT.                  10770001
@@ -1103,6 +1289,61 @@
 110000 740-EXIT.                                                        10820001
 110100     EXIT.                                                        10830001
 110200                                                                  10840001
+       745-WRITE-ROOM-OCCUPANCY.
+           MOVE "745-WRITE-ROOM-OCCUPANCY" TO PARA-NAME.
+           MOVE BEDS-O IN WS-ROOM-RPT-REC TO WS-ROOM-TOTAL-BEDS.
+           MOVE WS-ROOM-BEDS-OCCUPIED TO ROOM-OCC-BEDS-O.
+           MOVE WS-ROOM-TOTAL-BEDS TO ROOM-OCC-TOTAL-O.
+           IF WS-ROOM-TOTAL-BEDS = 0
+               MOVE 0 TO ROOM-OCC-PCT-O
+           ELSE
+               COMPUTE ROOM-OCC-PCT-O ROUNDED =
+                   (WS-ROOM-BEDS-OCCUPIED / WS-ROOM-TOTAL-BEDS)
+                        * 100.
+           PERFORM 790-CHECK-PAGINATION THRU 790-EXIT.
+           WRITE RPT-REC FROM WS-ROOM-OCCUPANCY-REC
+               AFTER ADVANCING 1.
+           ADD +1 TO WS-LINES.
+       745-EXIT.
+           EXIT.
+
+      *    End-of-run rollup across the whole hospital of equipment
+      *    cost/usage by category -- called once from 999-CLEANUP,
+      *    after the last ward/room occupancy lines have flushed.
+       750-WRITE-EQUIP-SUMMARY.
+           MOVE "750-WRITE-EQUIP-SUMMARY" TO PARA-NAME.
+           MOVE 0 TO WS-EQUIP-SUMMARY-TOT-COUNT.
+           MOVE 0 TO WS-EQUIP-SUMMARY-TOT-COST.
+           PERFORM 700-WRITE-PAGE-HDR THRU 700-EXIT.
+           WRITE RPT-REC FROM WS-EQUIP-SUMMARY-HDR-REC
+               AFTER ADVANCING 2.
+           WRITE RPT-REC FROM WS-EQUIP-SUMMARY-COL-REC
+               AFTER ADVANCING 1.
+           ADD +3 TO WS-LINES.
+           PERFORM 755-WRITE-EQUIP-SUMMARY-ROW THRU 755-EXIT
+               VARYING EQS-IDX FROM 1 BY 1 UNTIL EQS-IDX > 7.
+           MOVE WS-EQUIP-SUMMARY-TOT-COUNT TO EQS-TOT-COUNT-O.
+           MOVE WS-EQUIP-SUMMARY-TOT-COST TO EQS-TOT-COST-O.
+           WRITE RPT-REC FROM WS-EQUIP-SUMMARY-TOT-REC
+               AFTER ADVANCING 1.
+           ADD +1 TO WS-LINES.
+       750-EXIT.
+           EXIT.
+
+       755-WRITE-EQUIP-SUMMARY-ROW.
+           MOVE WS-EQUIP-SUMMARY-DESC(EQS-IDX) TO EQS-DESC-O.
+           MOVE WS-EQUIP-SUMMARY-COUNT(EQS-IDX) TO EQS-COUNT-O.
+           MOVE WS-EQUIP-SUMMARY-COST(EQS-IDX) TO EQS-COST-O.
+           ADD WS-EQUIP-SUMMARY-COUNT(EQS-IDX)
+               TO WS-EQUIP-SUMMARY-TOT-COUNT.
+           ADD WS-EQUIP-SUMMARY-COST(EQS-IDX)
+               TO WS-EQUIP-SUMMARY-TOT-COST.
+           WRITE RPT-REC FROM WS-EQUIP-SUMMARY-DTL-REC
+               AFTER ADVANCING 1.
+           ADD +1 TO WS-LINES.
+       755-EXIT.
+           EXIT.
+
 110300 760-WRITE-PATIENT-RPT.                                           10850001
 110400     MOVE "760-WRITE-PATIENT-RPT" TO PARA-NAME.                   10860001
 110500     WRITE RPT-REC FROM WS-BED-PATIENT-DETAIL                     10870001
@@ -1180,7 +1421,7 @@
 117700     IF TRLR-REC-FOUND                                            11590001
 117800         NEXT SENTENCE                                            11600001
 117900     ELSE                                                         11610001
-118000     IF NOT TRAILER-REC                                           11620001
+118000     IF NOT TRAILER-REC IN INPATIENT-DAILY-REC                                           11620001
 118100         MOVE "** INVALID FILE - NO TRAILER REC" TO ABEND-REASON  11630001
 118200         GO TO 1000-ABEND-RTN.                                    11640001
 118300                                                                  11650001
@@ -1202,6 +1443,13 @@
 119900*    MOVE WS-EQUIPMENT-COST TO IN-EQUIPMENT-CHARGES.              11810001
 120000*    WRITE INPATIENT-DAILY-REC  FROM WS-TRAILER-REC.              11820001
 120100                                                                  11830001
+      *    Flush the last ward/room's occupancy line -- it never trips
+      *    a control break in 100-MAINLINE since there is no next record.
+           IF WS-ROOM-BEDS-OCCUPIED NOT = 0
+               PERFORM 745-WRITE-ROOM-OCCUPANCY THRU 745-EXIT.
+           IF WS-WARD-BEDS-OCCUPIED NOT = 0
+               PERFORM 725-WRITE-WARD-OCCUPANCY THRU 725-EXIT.
+           PERFORM 750-WRITE-EQUIP-SUMMARY THRU 750-EXIT.
 120200*  Code the statement to close all files                          11840001
 120300     PERFORM 850-CLOSE-FILES THRU 850-EXIT.                       11850001
 120400                                                                  11860001

@@ -0,0 +1,240 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID.  CALCELIG.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/09/26.
+       DATE-COMPILED. 08/09/26.
+       SECURITY. NON-CONFIDENTIAL.
+      *   (C)
+      ******************************************************************
+      * CALCELIG - PATIENT INSURANCE ELIGIBILITY PRE-CHECK.  CALLED    *
+      *            AHEAD OF CALCCOST SO A CLAIM FOR A LAPSED OR        *
+      *            NOT-YET-EFFECTIVE PLAN IS KICKED OUT BEFORE COST    *
+      *            SHARING IS COMPUTED, INSTEAD OF BEING PAID AND      *
+      *            CLAWED BACK LATER.  CHECKS THE PATINS RECORD'S OWN  *
+      *            EFFECTIVE-DATE/TERMINATION-DATE AGAINST THE         *
+      *            TREATMENT DATE, THEN DOES THE SAME CHECK AGAINST    *
+      *            THE HEALTH_PLAN ROW'S OWN EFFECTIVE/TERMINATION     *
+      *            DATES.  A FAILED CHECK SETS RETURN-CD NEGATIVE AND  *
+      *            WRITES A DETAIL LINE TO ELIGERR; THE CALLER DOES    *
+      *            NOT CALL CALCCOST WHEN RETURN-CD COMES BACK         *
+      *            NEGATIVE.                                           *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ELIGERR
+           ASSIGN TO UT-S-ELIGERR
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS OFCODE.
+
+           SELECT PATINS
+                  ASSIGN       to PATINS
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is DYNAMIC
+                  RECORD KEY   is PATINS-REC-KEY
+                  FILE STATUS  is PATINS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ELIGERR
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 1133 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS ELIGIBILITY-REC-ERR.
+       01  ELIGIBILITY-REC-ERR.
+           05  ERR-MSG-ELIG                 PIC X(40).
+           05  REST-OF-ELIG-REC             PIC X(993).
+
+       FD  PATINS
+           DATA RECORD IS PATINS-REC.
+       01  PATINS-REC.
+           05 PATINS-REC-KEY       PIC X(06).
+           05 FILLER               PIC X(696).
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS-CODES.
+           05  PATINS-STATUS          PIC X(2).
+               88 PATINS-FOUND    VALUE "00".
+               88 PATINS-OPEN     VALUE "00".
+           05  OFCODE                  PIC X(2).
+              88 CODE-WRITE    VALUE SPACES.
+
+       01  MISC-FIELDS.
+           05 PARA-NAME                   PIC X(40).
+           05 PLAN-FOUND-SW               PIC X(1) VALUE "N".
+              88 PLAN-FOUND VALUE "Y".
+           05 ERROR-FOUND-SW              PIC X(1) VALUE " ".
+              88 ERROR-FOUND   VALUE "Y".
+
+       COPY HLTHPLAN.
+       COPY PATINS.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+       COPY PATMSTR.
+
+       01  TREATMENT-DATE-IN              PIC X(08).
+       01  RETURN-CD                      PIC 9(4) COMP.
+
+       PROCEDURE DIVISION USING PATIENT-MASTER-REC, TREATMENT-DATE-IN,
+           RETURN-CD.
+      *
+      * For a patient about to have CALCCOST run against them,
+      *    confirm PATINS shows coverage in force on TREATMENT-DATE-IN
+      *    confirm DDS0001.HEALTH_PLAN shows the plan in force too
+      *    a failure either way sets RETURN-CD negative and writes
+      *       an ELIGERR detail line instead of letting CALCCOST run
+      *
+
+           PERFORM 000-SETUP-RTN THRU 000-EXIT.
+
+           PERFORM 100-CHECK-PATINS-ELIGIBILITY THRU 100-EXIT.
+
+           IF NOT ERROR-FOUND
+               PERFORM 200-CHECK-PLAN-ELIGIBILITY THRU 200-EXIT.
+
+           IF ERROR-FOUND
+               MOVE -1 TO RETURN-CD
+           ELSE
+               MOVE ZERO TO RETURN-CD.
+
+           PERFORM 900-CLOSE-FILES THRU 900-EXIT.
+           GOBACK.
+
+       000-SETUP-RTN.
+           DISPLAY '000-SETUP-RTN'
+           MOVE "000-SETUP-RTN" TO PARA-NAME.
+           INITIALIZE MISC-FIELDS.
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+       000-EXIT.
+           EXIT.
+
+       100-CHECK-PATINS-ELIGIBILITY.
+           DISPLAY '100-CHECK-PATINS-ELIGIBILITY'
+           MOVE "100-CHECK-PATINS-ELIGIBILITY" TO PARA-NAME.
+           MOVE PATIENT-ID IN PATIENT-MASTER-REC TO PATINS-REC-KEY.
+
+           READ PATINS INTO PATIENT-INSURANCE.
+
+           IF NOT PATINS-FOUND
+               MOVE "*** PATIENT NOT ON PATINS" TO ERR-MSG-ELIG
+               MOVE PATIENT-MASTER-REC TO REST-OF-ELIG-REC
+               MOVE "Y" TO ERROR-FOUND-SW
+               PERFORM 950-WRITE-ELIGERR THRU 950-EXIT
+               GO TO 100-EXIT.
+
+           IF TREATMENT-DATE-IN < EFFECTIVE-DATE IN PATIENT-INSURANCE
+               MOVE "*** PATINS COVERAGE NOT YET EFFECTIVE" TO
+               ERR-MSG-ELIG
+               MOVE PATIENT-MASTER-REC TO REST-OF-ELIG-REC
+               MOVE "Y" TO ERROR-FOUND-SW
+               PERFORM 950-WRITE-ELIGERR THRU 950-EXIT
+               GO TO 100-EXIT.
+
+           IF TERMINATION-DATE IN PATIENT-INSURANCE NOT = SPACES
+             AND TREATMENT-DATE-IN > TERMINATION-DATE IN
+                                      PATIENT-INSURANCE
+               MOVE "*** PATINS COVERAGE LAPSED" TO ERR-MSG-ELIG
+               MOVE PATIENT-MASTER-REC TO REST-OF-ELIG-REC
+               MOVE "Y" TO ERROR-FOUND-SW
+               PERFORM 950-WRITE-ELIGERR THRU 950-EXIT.
+       100-EXIT.
+           EXIT.
+
+       200-CHECK-PLAN-ELIGIBILITY.
+           DISPLAY '200-CHECK-PLAN-ELIGIBILITY'
+           MOVE "200-CHECK-PLAN-ELIGIBILITY" TO PARA-NAME.
+           MOVE INS-COMPANY-PRIMARY-ID TO PLAN-ID IN DCLHEALTH-PLAN.
+
+           EXEC SQL
+           SELECT
+            PLAN_ID,
+             PLAN_EFFECTIVE_DATE,
+             PLAN_TERMINATION_DATE
+           INTO
+           :PLAN-ID,
+           :PLAN-EFFECTIVE-DATE,
+           :PLAN-TERMINATION-DATE
+              FROM DDS0001.HEALTH_PLAN
+              WHERE PLAN_ID = :PLAN-ID
+           END-EXEC.
+
+           IF SQLCODE = -811 OR 0
+               MOVE "Y" TO PLAN-FOUND-SW
+           ELSE
+           IF SQLCODE = +100 OR SQLCODE < 0
+               MOVE "*** HEALTH PLAN NOT-FOUND IN HEALTH_PLAN" TO
+               ERR-MSG-ELIG
+               MOVE PATIENT-MASTER-REC TO REST-OF-ELIG-REC
+               MOVE "Y" TO ERROR-FOUND-SW
+               PERFORM 950-WRITE-ELIGERR THRU 950-EXIT
+               GO TO 200-EXIT.
+
+           IF TREATMENT-DATE-IN < PLAN-EFFECTIVE-DATE IN DCLHEALTH-PLAN
+               MOVE "*** HEALTH PLAN NOT YET EFFECTIVE" TO
+               ERR-MSG-ELIG
+               MOVE PATIENT-MASTER-REC TO REST-OF-ELIG-REC
+               MOVE "Y" TO ERROR-FOUND-SW
+               PERFORM 950-WRITE-ELIGERR THRU 950-EXIT
+               GO TO 200-EXIT.
+
+           IF PLAN-TERMINATION-DATE IN DCLHEALTH-PLAN NOT = SPACES
+             AND TREATMENT-DATE-IN > PLAN-TERMINATION-DATE IN
+                                      DCLHEALTH-PLAN
+               MOVE "*** HEALTH PLAN TERMINATED" TO ERR-MSG-ELIG
+               MOVE PATIENT-MASTER-REC TO REST-OF-ELIG-REC
+               MOVE "Y" TO ERROR-FOUND-SW
+               PERFORM 950-WRITE-ELIGERR THRU 950-EXIT.
+       200-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           DISPLAY '800-OPEN-FILES'
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT PATINS.
+           OPEN OUTPUT ELIGERR.
+           DISPLAY "OPEN FILES".
+           DISPLAY PATINS-STATUS.
+       800-EXIT.
+           EXIT.
+
+       900-CLOSE-FILES.
+           DISPLAY '900-CLOSE-FILES'
+           MOVE "900-CLOSE-FILES" TO PARA-NAME.
+           CLOSE PATINS, ELIGERR.
+           DISPLAY "FILES CLOSED".
+       900-EXIT.
+           EXIT.
+
+       950-WRITE-ELIGERR.
+           DISPLAY '950-WRITE-ELIGERR'
+           WRITE ELIGIBILITY-REC-ERR.
+       950-EXIT.
+           EXIT.
+
+       1000-DB2-ERROR-RTN.
+           DISPLAY '1000-DB2-ERROR-RTN'
+      ************************************************************
+      *       ERROR TRAPPING ROUTINE FOR INVALID SQLCODES        *
+      ************************************************************
+
+            DISPLAY '**** WE HAVE A SERIOUS PROBLEM HERE *****'.
+            DISPLAY '999-ERROR-TRAP-RTN '.
+            MULTIPLY SQLCODE BY -1 GIVING SQLCODE.
+            DISPLAY 'SQLCODE ==> ' SQLCODE.
+            DISPLAY SQLCA.
+            DISPLAY SQLERRM.
+            EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.
+            EXEC SQL ROLLBACK WORK END-EXEC.
+            MOVE -2 TO RETURN-CD.
+            PERFORM 900-CLOSE-FILES THRU 900-EXIT.
+            GOBACK.

@@ -109,7 +109,8 @@
 016100     05  VPARTSEG-UNIT-OF-MEASURE   PIC X(03) VALUE SPACES.
 016200     05  VPARTSEG-WEEKS-LEAD-TIME   PIC 9(03) VALUE 0.
 016300     05  VPARTSEG-ENGINE-MODEL      PIC X(05) VALUE SPACES.
-016400     05  FILLER                     PIC X(14) VALUE SPACES.
+016350     05  VPARTSEG-QTY-ON-HAND       PIC 9(07) VALUE 0.
+016400     05  FILLER                     PIC X(07) VALUE SPACES.
 016500
 016600***INCLUDE VSUPPIO
 016700 01  VSUPPSEG-IO-AREA.

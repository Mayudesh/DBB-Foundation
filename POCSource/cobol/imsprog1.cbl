@@ -197,6 +197,12 @@
                05  FILLER                    PIC S9(15) COMP-3 VALUE +0.
            03  DMELS-EXPANSION.
                05  FILLER                    PIC X(53).
+      ******************************************************************
+      * DMEL-HIST-REC -- WRITTEN TO DMELCHG-PCB FOR EVERY DMELS ADD,   *
+      * CHANGE OR DELETE SO THE BEFORE/AFTER VALUE, DATE AND USER ARE  *
+      * ON FILE WITHOUT RESTORING A BACKUP COPY OF THE TABLE.          *
+      ******************************************************************
+       COPY DMELHIST.
        01  SSA-PRT.
            03  HDRS-SEGNAME        PIC X(08) VALUE 'DMHDRS'.
            03  HDRS-COM            PIC X     VALUE '*'.
@@ -329,11 +335,23 @@
            03  DZRO-SEGMENT    PIC X(08).
            03  DZRO-FILLER     PIC X(8).
            03  DZRO-KEYFEEDBCK PIC X(100).
+      ******************************************************************
+      *       DMELCHG GSAM PCB -- SEQUENTIAL OUTPUT PCB USED TO        *
+      *       ISRT ONE DMEL-HIST-REC EVERY TIME A DMELS ELEMENT IS     *
+      *       ADDED, CHANGED OR DELETED, SO "WHAT WAS THIS CODE'S      *
+      *       VALUE LAST MONTH" CAN BE ANSWERED WITHOUT RESTORING A    *
+      *       BACKUP GENERATION OF THE TABLE.                          *
+      ******************************************************************
+       01  DMELCHG-PCB                 SYNC.
+           03  DMELCHG-RESERVED        PIC X(08).
+           03  DMELCHG-STATUS          PIC XX.
+               88  DMELCHG-CALL-SUCCESSFUL VALUE '  '.
        PROCEDURE DIVISION.
            ENTRY 'DLITCBL' USING
                            PCB-LT
                            ALT-PCB
-                           DZRO-PCB.
+                           DZRO-PCB
+                           DMELCHG-PCB.
            MOVE SPACES TO DZRIBM1-PROGRAM-NO.
            PERFORM C-010-INITIALIZE THRU C-010-EXIT.
            PERFORM C-020-GET-MESSAGE THRU C-020-EXIT.
@@ -795,6 +813,11 @@
            IF DZRO-STATUS NOT = BLNKS AND NOT = II
                MOVE 3704 TO 9000-ABEND-CODE
                PERFORM C-099-ABEND THRU C-099-EXIT.
+           IF DZRO-STATUS = BLNKS
+               MOVE SPACES TO DMEL-HIST-OLD-VALUE
+               MOVE DMELS-ELE-DATA TO DMEL-HIST-NEW-VALUE
+               MOVE ISRT TO DMEL-HIST-ACTIVITY-CODE
+               PERFORM B-075-WRITE-DMEL-HIST THRU B-075-EXIT.
        B-028-EXIT.
            EXIT.
        B-029-DOF-ROOT-DATA.
@@ -1113,6 +1136,7 @@
                    GO TO B-054-EXIT
                ELSE
                    GO TO B-054-EXIT.
+           MOVE DMELS-ELE-DATA TO DMEL-HIST-OLD-VALUE.
            IF DZRIBM2-FUNC (IDX1) = 'C'
                MOVE '-' TO HDRS-COM1
                MOVE DZRIBM2-TABLE-ID TO HDRS-FLDVALUE1
@@ -1124,6 +1148,9 @@
                                     DMELS
                IF DZRO-STATUS = BLNKS
                    MOVE '1' TO DATE-SW
+                   MOVE DMELS-ELE-DATA TO DMEL-HIST-NEW-VALUE
+                   MOVE REPL TO DMEL-HIST-ACTIVITY-CODE
+                   PERFORM B-075-WRITE-DMEL-HIST THRU B-075-EXIT
                ELSE
                    IF DZRO-STATUS NOT = GE
                        MOVE 3801 TO 9000-ABEND-CODE
@@ -1139,6 +1166,9 @@
                                     DMELS
                IF DZRO-STATUS = BLNKS
                    MOVE '1' TO DATE-SW
+                   MOVE SPACES TO DMEL-HIST-NEW-VALUE
+                   MOVE DLET TO DMEL-HIST-ACTIVITY-CODE
+                   PERFORM B-075-WRITE-DMEL-HIST THRU B-075-EXIT
                ELSE
                    MOVE 3751 TO 9000-ABEND-CODE
                    PERFORM C-099-ABEND THRU C-099-EXIT.
@@ -1222,6 +1252,22 @@
                PERFORM C-099-ABEND THRU C-099-EXIT.
        B-070-EXIT.
            EXIT.
+      ******************************************************************
+      *       B-075-WRITE-DMEL-HIST                                    *
+      *       ISRTS ONE DMEL-HIST-REC TO THE DMELCHG GSAM PCB FOR       *
+      *       EVERY SUCCESSFUL DMELS ADD, CHANGE OR DELETE, CARRYING    *
+      *       THE TABLE ID, ELEMENT KEY, OLD/NEW VALUE, DATE AND USER.  *
+      ******************************************************************
+       B-075-WRITE-DMEL-HIST.
+           MOVE DZRIBM2-TABLE-ID TO DMEL-HIST-TABLE-ID.
+           MOVE DMELS-KEY TO DMEL-HIST-ELEMENT-KEY.
+           MOVE CURR-YMD9 TO DMEL-HIST-DATE.
+           MOVE PCBUSERID TO DMEL-HIST-USER-ID.
+           CALL 'CBLTDLI' USING ISRT
+                                DMELCHG-PCB
+                                DMEL-HIST-REC.
+       B-075-EXIT.
+           EXIT.
        B-080-DISPLAY.
            IF DZRIBM2-CONT < 'A' AND
               DZRIBM2-RETURN < 'A' AND

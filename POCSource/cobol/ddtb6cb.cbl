@@ -11,8 +11,11 @@
       *
       *   FUNCTION =  THIS MODULE PROCESSES THE PART_STOCK TABLE AND
       *               FOR EACH PART BELOW THE ROP (REORDER POINT)
-      *               CHECKS THE EXISTING ORDERS AND SHIPMENTS,
-      *               CREATES A SUPPLY ORDER AND PRINTS A REPORT.
+      *               CHECKS THE EXISTING ORDERS AND SHIPMENTS, AND
+      *               WHERE NO OPEN 'R' ORDER ALREADY COVERS THE PART,
+      *               WRITES A PROPOSED REORDER TO PART_REORDER_PEND
+      *               FOR A BUYER TO REVIEW AND RELEASE, AND PRINTS
+      *               A REPORT OF WHAT WAS PROPOSED AND SKIPPED.
       *
       *      DEPENDENCIES = NONE
       *
@@ -21,10 +24,11 @@
       *              LOCAL-DB       LOCAL DB NAME
       *              REMOTE-DB      REMOTE DB NAME
       *
-      *   TABLES =  PART-STOCK       - LOCAL
-      *             PART_ORDER       - REMOTE
-      *             PART_ORDLN       - REMOTE
-      *             SHIPMENTLN       - REMOTE
+      *   TABLES =  PART-STOCK          - LOCAL
+      *             PART_ORDER          - REMOTE
+      *             PART_ORDLN          - REMOTE
+      *             SHIPMENTLN          - REMOTE
+      *             PART_REORDER_PEND   - REMOTE, PENDING-APPROVAL QUEUE
       *
       *   CRTSQLCBL  SPECIAL PARAMETERS
       *    PGM(DDBPT6CB) RDB(remotedbname) OPTION(*APOST *APOSTSQL)
@@ -54,7 +58,7 @@
 
 
        01  LINE2.
-          05  FILLER        PIC  X(18) VALUE  '   ORDER NUMBER = '.
+          05  FILLER        PIC  X(18) VALUE  '   BATCH NUMBER = '.
           05  MASK0         PIC  ZZZ9.
           05  FILLER        PIC  X(11) VALUE  SPACES.
         01  LINE3           PIC  X(33) VALUE
@@ -62,7 +66,7 @@
         01  LINE4           PIC  X(33) VALUE
             '   LINE     PART         QTY     '.
         01  LINE5           PIC  X(33) VALUE
-            '  NUMBER   NUMBER     REQUESTED  '.
+            '  NUMBER   NUMBER     PROPOSED   '.
         01  LINE6.
           05  FILLER        PIC  XXXX  VALUE SPACES.
           05  MASK1         PIC  ZZZ9.
@@ -75,13 +79,61 @@
             'NUMBER OF LINES CREATED = '.
           05  MASK3         PIC  ZZZ9.
           05  FILLER        PIC  XXX   VALUE  SPACES.
+        01  LINE9.
+          05  FILLER        PIC  X(26) VALUE
+            'SKIPPED (OPEN ORDER)    = '.
+          05  MASK4         PIC  ZZZ9.
+          05  FILLER        PIC  XXX   VALUE  SPACES.
         01  LINE8           PIC  X(33) VALUE
             '********* END OF PROGRAM ********'.
+      *    STALE REORDER REVIEW REPORT LINES
+        01  SLINE1          PIC  X(33) VALUE
+            '  STALE REORDER REVIEW LISTING   '.
+        01  SLINE2          PIC  X(33) VALUE
+            ' ORDER#   PART#     DAYS OLD     '.
+        01  SLINE3.
+          05  FILLER        PIC  X(2)  VALUE  SPACES.
+          05  SMASK1        PIC  ZZZ9.
+          05  FILLER        PIC  X(3)  VALUE  SPACES.
+          05  SPART-TABLE   PIC  XXXXX.
+          05  FILLER        PIC  X(5)  VALUE  SPACES.
+          05  SMASK2        PIC  ZZZ9.
+        01  SLINE4.
+          05  FILLER        PIC  X(26) VALUE
+            'STALE ORDERS FLAGGED    = '.
+          05  SMASK3        PIC  ZZZ9.
+          05  FILLER        PIC  XXX   VALUE  SPACES.
+      *    RECEIVING DISCREPANCY REPORT LINES
+        01  RLINE1          PIC  X(33) VALUE
+            ' RECEIVING DISCREPANCY LISTING  '.
+        01  RLINE2          PIC  X(33) VALUE
+            ' ORD#  LN PART#   REQ  RECV  VAR '.
+        01  RLINE3.
+          05  FILLER        PIC  X(1)  VALUE  SPACES.
+          05  RMASK1        PIC  ZZZ9.
+          05  FILLER        PIC  X(1)  VALUE  SPACES.
+          05  RMASK5        PIC  Z9.
+          05  FILLER        PIC  X(1)  VALUE  SPACES.
+          05  RPART-TABLE   PIC  XXXXX.
+          05  FILLER        PIC  X(1)  VALUE  SPACES.
+          05  RMASK2        PIC  ZZZZ9.
+          05  FILLER        PIC  X(1)  VALUE  SPACES.
+          05  RMASK3        PIC  ZZZZ9.
+          05  FILLER        PIC  X(1)  VALUE  SPACES.
+          05  RMASK4        PIC  -ZZZ9.
+        01  RLINE4.
+          05  FILLER        PIC  X(26) VALUE
+            'DISCREPANCIES FLAGGED   = '.
+          05  RMASK6        PIC  ZZZ9.
+          05  FILLER        PIC  XXX   VALUE  SPACES.
       *    MISCELLANEOUS DEFINITIONS
         01  WHAT-TIME       PIC  X     VALUE '1'.
             88  FIRST-TIME             VALUE '1'.
         01  CONTL           PIC  S9999 COMP-4 VALUE ZEROS.
         01  CONTD           PIC  S9999 COMP-4 VALUE ZEROS.
+        01  CONTS           PIC  S9999 COMP-4 VALUE ZEROS.
+        01  OPEN-ORDER-COUNT
+                            PIC  S9(9) COMP-4 VALUE ZEROS.
         01  RTCODE1         PIC  S9999 COMP-4 VALUE ZEROS.
         01  RTCODE2         PIC  S9999 COMP-4.
         01  NEXT-NUM        PIC  S9999 COMP-4.
@@ -95,6 +147,47 @@
         01  EOQ-TABLE       PIC  S9(9) COMP-4.
         01  QTY-REQ         PIC  S9(9) COMP-4.
         01  QTY-REC         PIC  S9(9) COMP-4.
+      * NUMBER OF DAYS AN OPEN 'R' ORDER WITH NO SHIPMENTLN ACTIVITY
+      * IS CONSIDERED STALE AND FLAGGED FOR BUYER REVIEW/CANCELLATION
+      * -- ADJUST AS REQUIRED
+        01  STALE-ORDER-AGE-DAYS
+                            PIC  S9(4) COMP-4 VALUE 30.
+        01  STALE-ORD-NUM   PIC  S9999 COMP-4.
+        01  STALE-PART-TABLE
+                            PIC  X(5).
+        01  STALE-ORDER-DATE
+                            PIC  X(10).
+        01  STALE-AGE-DAYS  PIC  S9(9) COMP-4.
+        01  STALE-RTCODE    PIC  S9999 COMP-4 VALUE ZEROS.
+        01  STALE-COUNT     PIC  S9999 COMP-4 VALUE ZEROS.
+      * QUANTITY (EITHER SHORT OR OVER) A RECEIVED SHIPMENT LINE MAY
+      * VARY FROM THE ORDER LINE'S QUANT_REQ BEFORE IT IS FLAGGED AS
+      * A RECEIVING DISCREPANCY FOR PURCHASING TO REVIEW -- ADJUST AS
+      * REQUIRED
+        01  RECV-TOLERANCE-QTY
+                            PIC  S9(9) COMP-4 VALUE 5.
+        01  RECV-ORD-NUM    PIC  S9999 COMP-4.
+        01  RECV-ORD-LINE   PIC  S9999 COMP-4.
+        01  RECV-PART-TABLE PIC  X(5).
+        01  RECV-QTY-REQ    PIC  S9(9) COMP-4.
+        01  RECV-QTY-RECV   PIC  S9(9) COMP-4.
+        01  RECV-VARIANCE   PIC  S9(9) COMP-4.
+        01  RECV-RTCODE     PIC  S9999 COMP-4 VALUE ZEROS.
+        01  RECV-COUNT      PIC  S9999 COMP-4 VALUE ZEROS.
+      * SHARES THE SAME END-OF-JOB SEVERITY SCHEME AS THE OTHER
+      * BATCH JOBS IN THIS SHOP -- SEE END-OF-PROGRAM.
+        COPY RETCODES.
+        01  UNIT-COST-TABLE PIC  S9(7)V99 COMP-3.
+        01  PROPOSED-ORDER-VALUE
+                            PIC  S9(9)V99 COMP-3.
+        01  APPROVAL-STAT-TABLE
+                            PIC  X(1).
+      * DOLLAR VALUE (EOQ QTY TIMES UNIT COST) ABOVE WHICH A
+      * SYSTEM-GENERATED REORDER PROPOSAL MUST WAIT IN
+      * PART_REORDER_PEND FOR BUYER APPROVAL RATHER THAN BEING
+      * AUTO-APPROVED -- ADJUST AS REQUIRED
+        01  PO-APPROVAL-THRESHOLD
+                            PIC  S9(7)V99 COMP-3 VALUE 5000.00.
       * CONSTANT  FOR LOCATION NUMBER
         01  XPARM.
             05   LOC        PIC  X(4)  VALUE 'SQLA'.
@@ -121,12 +214,50 @@
                 SELECT PART_NUM,
                        PART_QUANT,
                        PART_ROP,
-                       PART_EOQ
+                       PART_EOQ,
+                       PART_UNIT_COST
                 FROM   PART_STOCK
                 WHERE  PART_ROP > PART_QUANT
                   AND  PART_NUM > :PART-TABLE
                 ORDER BY PART_NUM ASC
            END-EXEC.
+      * CURSOR FOR STALE REORDER REVIEW -- OPEN 'R' ORDERS OLDER THAN
+      * STALE-ORDER-AGE-DAYS WITH NO MATCHING SHIPMENTLN ACTIVITY
+           EXEC SQL DECLARE STALE_R_ORDERS CURSOR FOR
+                SELECT DISTINCT B.ORDER_NUM,
+                       A.PART_NUM,
+                       B.ORDER_DATE,
+                       DAYS(CURRENT DATE) - DAYS(B.ORDER_DATE)
+                FROM   PART_ORDER B, PART_ORDLN A
+                WHERE  B.ORDER_TYPE  = 'R'
+                AND    B.ORDER_STAT <> 'C'
+                AND    A.ORDER_NUM   = B.ORDER_NUM
+                AND    B.ORDER_DATE <= CURRENT DATE
+                                        - :STALE-ORDER-AGE-DAYS DAYS
+                AND    NOT EXISTS
+                          (SELECT 1 FROM SHIPMENTLN S
+                            WHERE S.ORDER_NUM = B.ORDER_NUM)
+                ORDER BY B.ORDER_NUM ASC
+           END-EXEC.
+      * CURSOR FOR RECEIVING DISCREPANCIES -- JOINS SHIPMENTLN AGAINST
+      * PART_ORDLN BY ORDER/LINE NUMBER AND FLAGS ANY LINE WHERE THE
+      * TOTAL RECEIVED QUANTITY VARIES FROM QUANT_REQ BY MORE THAN
+      * RECV-TOLERANCE-QTY, EITHER SHORT OR OVER
+           EXEC SQL DECLARE RECV_DISCREPANCY CURSOR FOR
+                SELECT A.ORDER_NUM,
+                       A.ORDER_LINE,
+                       A.PART_NUM,
+                       A.QUANT_REQ,
+                       SUM(S.QUANT_RECV)
+                FROM   PART_ORDLN A, SHIPMENTLN S
+                WHERE  A.ORDER_NUM  = S.ORDER_NUM
+                AND    A.ORDER_LINE = S.ORDER_LINE
+                GROUP BY A.ORDER_NUM, A.ORDER_LINE, A.PART_NUM,
+                         A.QUANT_REQ
+                HAVING ABS(SUM(S.QUANT_RECV) - A.QUANT_REQ)
+                         > :RECV-TOLERANCE-QTY
+                ORDER BY A.ORDER_NUM ASC, A.ORDER_LINE ASC
+           END-EXEC.
       * CURSOR FOR ORDER LINES
            EXEC SQL DECLARE NEXT_ORDER_LINE CURSOR FOR
                 SELECT A.ORDER_NUM,
@@ -149,11 +280,22 @@
       *------------------
            PERFORM START-UP THRU START-UP-EXIT.
            PERFORM MAIN-PROC THRU MAIN-EXIT UNTIL RTCODE1 = 100.
+      * --- PRODUCTION-SAFE REVIEW STEP -- FLAGS STALE 'R' ORDERS   ---
+      * --- FOR THE BUYER INSTEAD OF RELYING ON THE TEST-ONLY      ---
+      * --- CLEAN-UP PARAGRAPH TO GET RID OF ABANDONED ORDERS       ---
+           PERFORM STALE-ORDER-PROC THRU STALE-ORDER-EXIT.
+      * --- SURFACES SHORT/OVER-SHIPMENT DISCREPANCIES TO PURCHASING ---
+      * --- INSTEAD OF RELYING ON A MANUAL PAPERWORK COMPARISON       ---
+           PERFORM RECV-DISCREPANCY-PROC THRU RECV-DISCREPANCY-EXIT.
        END-OF-PROGRAM.
 
+           IF STALE-COUNT > 0 OR RECV-COUNT > 0
+              MOVE RC-WARNING TO WS-HIGHEST-SEVERITY
+           END-IF.
            EXEC SQL CONNECT RESET END-EXEC.
       ****
            CLOSE RELAT.
+           CALL 'SEVCHK' USING WS-HIGHEST-SEVERITY.
            GOBACK.
        MAIN-PROGRAM-EXIT. EXIT.
       *------------------
@@ -182,7 +324,8 @@
                 INTO  :PART-TABLE,
                       :QUANT-TABLE,
                       :ROP-TABLE,
-                      :EOQ-TABLE
+                      :EOQ-TABLE,
+                      :UNIT-COST-TABLE
            END-EXEC.
            IF SQLCODE = 100
               MOVE 100 TO RTCODE1
@@ -228,8 +371,23 @@
                     END-IF
                  END-IF
               END-PERFORM
+      * --- SKIP PARTS THAT ALREADY HAVE AN OPEN 'R' ORDER SO A ---
+      * --- RERUN DOES NOT PROPOSE A DUPLICATE REORDER          ---
+              EXEC SQL
+                   SELECT COUNT(*)
+                   INTO   :OPEN-ORDER-COUNT
+                   FROM   PART_ORDLN A, PART_ORDER B
+                   WHERE  A.PART_NUM   = :PART-TABLE
+                   AND    A.ORDER_NUM  = B.ORDER_NUM
+                   AND    B.ORDER_TYPE = 'R'
+                   AND    B.ORDER_STAT <> 'C'
+              END-EXEC
               IF ROP-TABLE > QUANT-TABLE + QTY-REQ - QTY-REC
-                 PERFORM ORDER-PROC THRU ORDER-EXIT
+                 IF OPEN-ORDER-COUNT = 0
+                    PERFORM ORDER-PROC THRU ORDER-EXIT
+                 ELSE
+                    PERFORM SKIP-PROC THRU SKIP-EXIT
+                 END-IF
               END-IF
            END-IF.
       ****
@@ -250,47 +408,59 @@
               PERFORM CREATE-ORDER-PROC THRU CREATE-ORDER-EXIT.
            ADD 1 TO CONTL.
 
+      * --- A PROPOSAL AT OR BELOW PO-APPROVAL-THRESHOLD IS SMALL   ---
+      * --- ENOUGH TO AUTO-APPROVE; ANYTHING OVER IT STILL WAITS   ---
+      * --- IN THE PENDING-APPROVAL QUEUE FOR A BUYER TO RELEASE   ---
+           COMPUTE PROPOSED-ORDER-VALUE = EOQ-TABLE * UNIT-COST-TABLE.
+           IF PROPOSED-ORDER-VALUE > PO-APPROVAL-THRESHOLD
+              MOVE 'P' TO APPROVAL-STAT-TABLE
+           ELSE
+              MOVE 'A' TO APPROVAL-STAT-TABLE.
 
+      * --- WRITE THE PROPOSED REORDER TO THE PENDING-APPROVAL   ---
+      * --- QUEUE INSTEAD OF INSERTING A LIVE PART_ORDLN LINE --- SO
+      * --- A BUYER MUST REVIEW AND RELEASE IT BEFORE IT BECOMES ---
+      * --- AN ACTUAL ORDER UNLESS IT WAS AUTO-APPROVED ABOVE     ---
            EXEC SQL
                 INSERT
-                INTO    PART_ORDLN
-                       (ORDER_NUM,
-                        ORDER_LINE,
+                INTO    PART_REORDER_PEND
+                       (PROPOSAL_NUM,
+                        PROPOSAL_LINE,
                         PART_NUM,
-                        QUANT_REQ,
-                        LINE_STAT)
+                        QTY_PROPOSED,
+                        ROP_AT_PROPOSAL,
+                        APPROVAL_STAT,
+                        PROPOSED_TIME)
                 VALUES (:NEXT-NUM,
                         :CONTL,
                         :PART-TABLE,
                         :EOQ-TABLE,
-                        'O')
+                        :ROP-TABLE,
+                        :APPROVAL-STAT-TABLE,
+                        CURRENT TIMESTAMP)
            END-EXEC.
            PERFORM DETAIL-PROC THRU DETAIL-EXIT.
        ORDER-EXIT. EXIT.
       *----------------
 
+       SKIP-PROC.
+      *---------
+           ADD 1 TO CONTS.
+           DISPLAY 'PART ' PART-TABLE
+              ' SKIPPED -- OPEN R ORDER ALREADY EXISTS'.
+       SKIP-EXIT. EXIT.
+      *----------------
+
        CREATE-ORDER-PROC.
       *------------------
-      *GET NEXT ORDER NUMBER
+      *GET NEXT PROPOSAL BATCH NUMBER
            EXEC SQL
-                SELECT (MAX(ORDER_NUM) + 1)
+                SELECT (MAX(PROPOSAL_NUM) + 1)
                 INTO   :NEXT-NUM:IND-NULL
-                FROM   PART_ORDER
+                FROM   PART_REORDER_PEND
            END-EXEC.
            IF IND-NULL < 0
              MOVE 1 TO NEXT-NUM.
-           EXEC SQL
-                INSERT
-                INTO    PART_ORDER
-                       (ORDER_NUM,
-                        ORIGIN_LOC,
-                        ORDER_TYPE,
-                        ORDER_STAT,
-                        CREAT_TIME)
-                VALUES (:NEXT-NUM,
-                        :LOC, 'R', 'O',
-                        CURRENT TIMESTAMP)
-              END-EXEC.
            MOVE NEXT-NUM TO MASK0.
            PERFORM HEADER-PROC THRU HEADER-EXIT.
        CREATE-ORDER-EXIT. EXIT.
@@ -348,13 +518,119 @@
        TRAILER-PROC.
       *------------
            MOVE CONTL TO MASK3.
+           MOVE CONTS TO MASK4.
            WRITE REPREC FROM LINE3 AFTER ADVANCING 2 LINES.
            WRITE REPREC FROM LINE7 AFTER ADVANCING 2 LINES.
+           WRITE REPREC FROM LINE9 AFTER ADVANCING 1 LINES.
            WRITE REPREC FROM LINE3 AFTER ADVANCING 2 LINES.
            WRITE REPREC FROM LINE8 AFTER ADVANCING 1 LINES.
        TRAILER-EXIT. EXIT.
       *------------------
 
+      ***********************************************************
+      * STALE-ORDER-PROC LISTS EVERY OPEN 'R' ORDER OLDER THAN    *
+      * STALE-ORDER-AGE-DAYS THAT HAS RECEIVED NO SHIPMENTLN      *
+      * ACTIVITY, SO A BUYER CAN REVIEW AND CANCEL IT -- THIS IS  *
+      * THE PRODUCTION-SAFE REPLACEMENT FOR RELYING ON CLEAN-UP   *
+      * (BELOW, TEST-ONLY) TO GET RID OF ABANDONED REORDERS       *
+      ***********************************************************
+       STALE-ORDER-PROC.
+      *-----------------
+           MOVE ZEROS TO STALE-RTCODE STALE-COUNT.
+           WRITE REPREC FROM SLINE1 AFTER ADVANCING PAGE.
+           WRITE REPREC FROM SLINE2 AFTER ADVANCING 2 LINES.
+           WRITE REPREC FROM LINE3  AFTER ADVANCING 1 LINES.
+      ****
+           EXEC SQL OPEN STALE_R_ORDERS END-EXEC.
+      ****
+           PERFORM STALE-FETCH-PROC THRU STALE-FETCH-EXIT
+               UNTIL STALE-RTCODE = 100.
+      ****
+           EXEC SQL CLOSE STALE_R_ORDERS END-EXEC.
+      ****
+           MOVE STALE-COUNT TO SMASK3.
+           WRITE REPREC FROM LINE3  AFTER ADVANCING 2 LINES.
+           WRITE REPREC FROM SLINE4 AFTER ADVANCING 1 LINES.
+       STALE-ORDER-EXIT. EXIT.
+      *------------------
+
+       STALE-FETCH-PROC.
+      *----------------
+      ****
+           EXEC SQL
+                FETCH STALE_R_ORDERS
+                INTO  :STALE-ORD-NUM,
+                      :STALE-PART-TABLE,
+                      :STALE-ORDER-DATE,
+                      :STALE-AGE-DAYS
+           END-EXEC.
+      ****
+           IF SQLCODE = 100
+              MOVE 100 TO STALE-RTCODE
+           ELSE
+              ADD 1 TO STALE-COUNT
+              MOVE STALE-ORD-NUM    TO SMASK1
+              MOVE STALE-PART-TABLE TO SPART-TABLE
+              MOVE STALE-AGE-DAYS   TO SMASK2
+              WRITE REPREC FROM SLINE3 AFTER ADVANCING 1 LINES
+           END-IF.
+       STALE-FETCH-EXIT. EXIT.
+      *-------------------
+
+      ***********************************************************
+      * RECV-DISCREPANCY-PROC LISTS EVERY PART_ORDLN/SHIPMENTLN    *
+      * PAIR WHOSE RECEIVED QUANTITY VARIES FROM QUANT_REQ BY MORE*
+      * THAN RECV-TOLERANCE-QTY, EITHER SHORT OR OVER, SO          *
+      * PURCHASING CAN FOLLOW UP WITH THE SUPPLIER                 *
+      ***********************************************************
+       RECV-DISCREPANCY-PROC.
+      *----------------------
+           MOVE ZEROS TO RECV-RTCODE RECV-COUNT.
+           WRITE REPREC FROM RLINE1 AFTER ADVANCING PAGE.
+           WRITE REPREC FROM RLINE2 AFTER ADVANCING 2 LINES.
+           WRITE REPREC FROM LINE3  AFTER ADVANCING 1 LINES.
+      ****
+           EXEC SQL OPEN RECV_DISCREPANCY END-EXEC.
+      ****
+           PERFORM RECV-FETCH-PROC THRU RECV-FETCH-EXIT
+               UNTIL RECV-RTCODE = 100.
+      ****
+           EXEC SQL CLOSE RECV_DISCREPANCY END-EXEC.
+      ****
+           MOVE RECV-COUNT TO RMASK6.
+           WRITE REPREC FROM LINE3  AFTER ADVANCING 2 LINES.
+           WRITE REPREC FROM RLINE4 AFTER ADVANCING 1 LINES.
+       RECV-DISCREPANCY-EXIT. EXIT.
+      *-----------------------------
+
+       RECV-FETCH-PROC.
+      *---------------
+      ****
+           EXEC SQL
+                FETCH RECV_DISCREPANCY
+                INTO  :RECV-ORD-NUM,
+                      :RECV-ORD-LINE,
+                      :RECV-PART-TABLE,
+                      :RECV-QTY-REQ,
+                      :RECV-QTY-RECV
+           END-EXEC.
+      ****
+           IF SQLCODE = 100
+              MOVE 100 TO RECV-RTCODE
+           ELSE
+              ADD 1 TO RECV-COUNT
+              COMPUTE RECV-VARIANCE = RECV-QTY-RECV - RECV-QTY-REQ
+              MOVE RECV-ORD-NUM    TO RMASK1
+              MOVE RECV-ORD-LINE   TO RMASK5
+              MOVE RECV-PART-TABLE TO RPART-TABLE
+              MOVE RECV-QTY-REQ    TO RMASK2
+              MOVE RECV-QTY-RECV   TO RMASK3
+              MOVE RECV-VARIANCE   TO RMASK4
+              WRITE REPREC FROM RLINE3 AFTER ADVANCING 1 LINES
+           END-IF.
+       RECV-FETCH-EXIT. EXIT.
+      *------------------
+
       ********************************************************
       * THIS PARAGRAPH IS ONLY REQUIRED IN A TEST ENVIRONMENT*
       * TO RESET THE DATA TO PERMIT RE-RUNNING OF THE TEST   *
@@ -381,6 +657,10 @@
                    FROM    PART_ORDER
                    WHERE   ORDER_TYPE = 'R'
               END-EXEC.
+              EXEC SQL
+                   DELETE
+                   FROM    PART_REORDER_PEND
+              END-EXEC.
       ****
            EXEC SQL COMMIT END-EXEC.
       ****

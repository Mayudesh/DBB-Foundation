@@ -0,0 +1,199 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID.  PRTPROV.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/09/26.
+       DATE-COMPILED. 08/09/26.
+       SECURITY. NON-CONFIDENTIAL.
+      *   (C)
+      *
+      *    PRINTS THE PROVIDER DIRECTORY -- ONE LINE PER ROW ON
+      *    DDS0001.PROVIDER -- SHOWING EACH PHYSICIAN'S NETWORK
+      *    STATUS, SPECIALTY AND THE DATE THEIR ROW WAS LAST
+      *    CHANGED, SO CREDENTIALING CAN SPOT-CHECK THE TABLE
+      *    CALCCOST AND PBIL400 ARE ACTUALLY PRICING AGAINST
+      *    WITHOUT QUERYING DB2 DIRECTLY.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT PROVDIR
+           ASSIGN TO UT-S-PROVDIR
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS OFCODE.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      ***************************************************************
+      * PROVDIR - ONE PRINT LINE PER DDS0001.PROVIDER ROW, SO        *
+      *           CREDENTIALING CAN REVIEW THE DIRECTORY WITHOUT     *
+      *           QUERYING DB2 DIRECTLY.                             *
+      ***************************************************************
+       FD  PROVDIR
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PROVDIR-REC.
+       01  PROVDIR-REC                        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS-CODES.
+           05  OFCODE                  PIC X(2).
+              88 CODE-WRITE    VALUE SPACES.
+
+       01  MISC-FIELDS.
+           05 PARA-NAME                   PIC X(40).
+           05 ERROR-FOUND-SW              PIC X(1) VALUE " ".
+              88 ERROR-FOUND   VALUE "Y".
+           05 END-OF-PROVIDER-SW          PIC X(1) VALUE "N".
+              88 END-OF-PROVIDER VALUE "Y".
+           05 WS-NETWORK-STATUS           PIC X(15).
+           05 WS-PROVIDER-COUNT           PIC 9(7) COMP-3 VALUE 0.
+
+       01  PROVDIR-TITLE.
+           05  FILLER                     PIC X(20)
+                   VALUE "PROVIDER DIRECTORY".
+           05  FILLER                     PIC X(60) VALUE SPACES.
+
+       01  PROVDIR-HEADING.
+           05  FILLER                     PIC X(10) VALUE "PROVIDER".
+           05  FILLER                     PIC X(16)
+                   VALUE "NETWORK STATUS".
+           05  FILLER                     PIC X(9)  VALUE "OVERRIDE".
+           05  FILLER                     PIC X(22) VALUE "SPECIALTY".
+           05  FILLER                     PIC X(10) VALUE "CHANGED".
+           05  FILLER                     PIC X(13) VALUE SPACES.
+
+       01  PROVDIR-DETAIL.
+           05  PD-PROVIDER-ID             PIC X(9).
+           05  PD-NETWORK-STATUS          PIC X(16).
+           05  PD-COST-OVERRIDE-PCT       PIC ---9.
+           05  FILLER                     PIC X(6)  VALUE SPACES.
+           05  PD-SPECIALTY               PIC X(21).
+           05  PD-LAST-CHANGED            PIC X(10).
+           05  FILLER                     PIC X(13) VALUE SPACES.
+
+       01  PROVDIR-TOTALS.
+           05  FILLER                     PIC X(21)
+                   VALUE "PROVIDERS PRINTED = ".
+           05  PD-TOTAL-COUNT             PIC ZZZ,ZZ9.
+           05  FILLER                     PIC X(52) VALUE SPACES.
+
+       COPY PROVIDER.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+      *
+      * Open the report file and the DB2 cursor, print a heading,
+      * print one detail line per provider, print the trailer
+      * total, and close down.
+      *
+
+           PERFORM 000-SETUP-RTN THRU 000-EXIT.
+
+           PERFORM 100-PRINT-EACH-PROVIDER THRU 100-EXIT
+               UNTIL END-OF-PROVIDER.
+
+           PERFORM 800-WRITE-TOTALS THRU 800-EXIT.
+
+           PERFORM 900-CLOSE-FILES THRU 900-EXIT.
+
+           GOBACK.
+
+       000-SETUP-RTN.
+           DISPLAY '000-SETUP-RTN'.
+           MOVE "000-SETUP-RTN" TO PARA-NAME.
+           OPEN OUTPUT PROVDIR.
+           WRITE PROVDIR-REC FROM PROVDIR-TITLE.
+           WRITE PROVDIR-REC FROM PROVDIR-HEADING.
+           EXEC SQL
+               DECLARE PROV_CURSOR CURSOR FOR
+               SELECT PROVIDER_ID,
+                      NETWORK_FLAG,
+                      COST_OVERRIDE_PCT,
+                      PROVIDER_SPECIALTY,
+                      PROVIDER_LAST_CHANGED
+                 FROM DDS0001.PROVIDER
+                ORDER BY PROVIDER_ID
+           END-EXEC.
+           EXEC SQL OPEN PROV_CURSOR END-EXEC.
+           IF SQLCODE < 0
+               MOVE "Y" TO ERROR-FOUND-SW
+               GO TO 1000-ERROR-RTN.
+       000-EXIT.
+           EXIT.
+
+       100-PRINT-EACH-PROVIDER.
+           DISPLAY '100-PRINT-EACH-PROVIDER'.
+           MOVE "100-PRINT-EACH-PROVIDER" TO PARA-NAME.
+
+           EXEC SQL
+               FETCH PROV_CURSOR
+               INTO  :PROVIDER-ID,
+                     :NETWORK-FLAG,
+                     :COST-OVERRIDE-PCT,
+                     :PROVIDER-SPECIALTY,
+                     :PROVIDER-LAST-CHANGED
+           END-EXEC.
+
+           IF SQLCODE = 100
+               MOVE "Y" TO END-OF-PROVIDER-SW
+           ELSE
+           IF SQLCODE < 0
+               MOVE "Y" TO ERROR-FOUND-SW
+               GO TO 1000-ERROR-RTN
+           ELSE
+               PERFORM 150-FORMAT-PROVIDER-LINE THRU 150-EXIT.
+       100-EXIT.
+           EXIT.
+
+       150-FORMAT-PROVIDER-LINE.
+           DISPLAY '150-FORMAT-PROVIDER-LINE'.
+           MOVE "150-FORMAT-PROVIDER-LINE" TO PARA-NAME.
+
+           IF NETWORK-FLAG = "Y"
+               MOVE "IN NETWORK"       TO WS-NETWORK-STATUS
+           ELSE
+               MOVE "OUT OF NETWORK"   TO WS-NETWORK-STATUS.
+
+           MOVE PROVIDER-ID            TO PD-PROVIDER-ID.
+           MOVE WS-NETWORK-STATUS      TO PD-NETWORK-STATUS.
+           MOVE COST-OVERRIDE-PCT      TO PD-COST-OVERRIDE-PCT.
+           MOVE PROVIDER-SPECIALTY     TO PD-SPECIALTY.
+           MOVE PROVIDER-LAST-CHANGED  TO PD-LAST-CHANGED.
+
+           WRITE PROVDIR-REC FROM PROVDIR-DETAIL.
+           ADD 1 TO WS-PROVIDER-COUNT.
+       150-EXIT.
+           EXIT.
+
+       800-WRITE-TOTALS.
+           DISPLAY '800-WRITE-TOTALS'.
+           MOVE "800-WRITE-TOTALS" TO PARA-NAME.
+           MOVE WS-PROVIDER-COUNT TO PD-TOTAL-COUNT.
+           WRITE PROVDIR-REC FROM PROVDIR-TOTALS.
+       800-EXIT.
+           EXIT.
+
+       900-CLOSE-FILES.
+           DISPLAY '900-CLOSE-FILES'.
+           MOVE "900-CLOSE-FILES" TO PARA-NAME.
+           EXEC SQL CLOSE PROV_CURSOR END-EXEC.
+           CLOSE PROVDIR.
+       900-EXIT.
+           EXIT.
+
+       1000-ERROR-RTN.
+           DISPLAY '1000-ERROR-RTN'.
+           DISPLAY 'PRTPROV ABENDING - PARA-NAME = ' PARA-NAME.
+           DISPLAY 'PRTPROV ABENDING - SQLCODE  = ' SQLCODE.
+           CLOSE PROVDIR.
+           GOBACK.

@@ -0,0 +1,324 @@
+000010 ID DIVISION.                                                     11/02/89
+000030 PROGRAM-ID. XMLPART1.                                              LV025
+000040
+000070 AUTHOR.         RATIONAL SOFTWARE.
+000080 INSTALLATION.   IBM SWG.
+000090 DATE-WRITTEN.   AUGUST 2026.
+000100
+000110******************************************************************
+000120*REMARKS.
+000130*    THIS PROGRAM READS INCOMING <stockItem> XML DOCUMENTS FROM
+000140*    OUR EDI TRADING PARTNER (ONE DOCUMENT PER INPUT RECORD) AND
+000150*    UPDATES VPARTSEG-QTY-ON-HAND ON THE PARTSUPP DATABASE VIA
+000160*    ISRT/REPL, FOLLOWING THE SAME itemNumber/itemName/
+000170*    quantityOnHand SCHEMA THE ValidCk XML VALIDATION DEMO
+000180*    ALREADY VALIDATES.  A PART NUMBER NOT YET ON VPARTSEG IS
+000190*    ISRT'D AS A NEW SEGMENT FROM THE INCOMING itemName; A PART
+000200*    NUMBER ALREADY ON FILE IS REPL'D WITH THE NEW QUANTITY.
+000210*    A DOCUMENT THAT FAILS TO PARSE OR IS MISSING itemNumber IS
+000220*    REJECTED TO XMLPERR FOR THE TRADING PARTNER TO RESEND.
+000230******************************************************************
+000290*    PSB MEMBER NAME           -  PCB05B
+000320******************************************************************
+000330 ENVIRONMENT DIVISION.
+000340
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER. IBM-3081.
+000370 OBJECT-COMPUTER. IBM-3081.
+000380
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT STOCKITEM-IN-FILE ASSIGN TO UT-S-STOCKITM
+000420         ORGANIZATION IS SEQUENTIAL.
+000430     SELECT XML-ERROR-FILE ASSIGN TO UT-S-XMLPERR
+000440         ORGANIZATION IS SEQUENTIAL.
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  STOCKITEM-IN-FILE
+000480     RECORD CONTAINS 200 CHARACTERS
+000490     LABEL RECORDS ARE OMITTED.
+000500 01  STOCKITEM-IN-REC               PIC X(200).
+000510
+000520 FD  XML-ERROR-FILE
+000530     RECORD CONTAINS 240 CHARACTERS
+000540     LABEL RECORDS ARE OMITTED.
+000550 01  XML-ERROR-REC.
+000560     05  XMLERR-INPUT-DOCUMENT       PIC X(200).
+000570     05  XMLERR-REASON               PIC X(40).
+000580
+000600 WORKING-STORAGE SECTION.
+000610 01  FILLER                    PIC X(32) VALUE
+000620        '* WORKING STORAGE BEGINS HERE *'.
+000630
+000640 01  WS-EOF-SW                 PIC X     VALUE 'N'.
+000650     88  END-OF-INPUT                    VALUE 'Y'.
+000660
+000670******************************************************************
+000680*    XML PARSE WORK AREAS                                        *
+000690******************************************************************
+000700 01  XML-DECODE.
+000710     05  XML-RTN             COMP PIC 9(2).
+000720     05  XML-RSN              COMP-5 PIC 9(4).
+000730 01  WS-CURR-ELEMENT           PIC X(20) VALUE SPACES.
+000740 01  WS-ITEM-NUMBER            PIC X(23) VALUE SPACES.
+000750 01  WS-ITEM-NAME              PIC X(14) VALUE SPACES.
+000760 01  WS-QUANTITY-TEXT          PIC X(09) VALUE SPACES.
+000770 01  WS-QUANTITY               PIC 9(07) VALUE 0.
+000780 01  WS-PARSE-ERROR-SW         PIC X     VALUE 'N'.
+000790     88  PARSE-ERROR-FOUND               VALUE 'Y'.
+000800
+000810 01  WS-COUNTS.
+000820     05  WS-DOCS-READ          PIC 9(7) VALUE 0.
+000830     05  WS-PARTS-ADDED        PIC 9(7) VALUE 0.
+000840     05  WS-PARTS-CHANGED      PIC 9(7) VALUE 0.
+000850     05  WS-DOCS-REJECTED      PIC 9(7) VALUE 0.
+000860
+000870******************************************************************
+000880*            INPUT/OUTPUT AREAS FOR PARTSUPP DATABASE            *
+000890******************************************************************
+000900 01  VPARTSEG-IO-AREA.
+000910     05  VPARTSEG-PART-NUMBER       PIC X(23) VALUE SPACES.
+000920     05  VPARTSEG-PART-NAME         PIC X(14) VALUE SPACES.
+000930     05  VPARTSEG-SPEC-NUMBER       PIC X(07) VALUE SPACES.
+000940     05  VPARTSEG-GOVT-COMML-CODE   PIC X(01) VALUE SPACES.
+000950     05  VPARTSEG-BLUEPRINT-NUMBER  PIC X(10) VALUE SPACES.
+000960     05  VPARTSEG-UNIT-OF-MEASURE   PIC X(03) VALUE SPACES.
+000970     05  VPARTSEG-WEEKS-LEAD-TIME   PIC 9(03) VALUE 0.
+000980     05  VPARTSEG-ENGINE-MODEL      PIC X(05) VALUE SPACES.
+000990     05  VPARTSEG-QTY-ON-HAND       PIC 9(07) VALUE 0.
+001000     05  FILLER                     PIC X(07) VALUE SPACES.
+001010
+001020******************************************************************
+001030*            SSA AREA FOR PARTSUPP DATABASE                       *
+001040******************************************************************
+001050 01  SSA-VPARTSEG.
+001060     05  VPARTSEG-SEG-NAME          PIC X(8)  VALUE 'VPARTSEG'.
+001070     05  VPARTSEG-COMM-ASTR         PIC X     VALUE '*'.
+001080     05  VPARTSEG-COMM-CODE         PIC X(3)  VALUE '---'.
+001090     05  VPARTSEG-L-PAREN           PIC X     VALUE '('.
+001100     05  VPARTSEG-KEY-FLD           PIC X(8)  VALUE 'VPARTKEY'.
+001110     05  VPARTSEG-OPERATOR-1        PIC XX    VALUE ' ='.
+001120     05  VPARTSEG-KEY               PIC X(23) VALUE SPACES.
+001130     05  VPARTSEG-R-PAREN           PIC X     VALUE ')'.
+001140
+001150 01  IMS-WORK-AREA.
+001160     05  PARM-CT                 PIC  S9(7) COMP SYNC VALUE +3.
+001170     05  PSBPGM-NAME             PIC  X(8) VALUE 'XMLPART1'.
+001180     05  DUMP-OPT                PIC  X    VALUE 'F'.
+001190     05  CALL-FUNCTION           PIC  X(4) VALUE SPACES.
+001200     05  GHU-FUNC                PIC  X(4) VALUE 'GHU '.
+001210     05  ISRT-FUNC               PIC  X(4) VALUE 'ISRT'.
+001220     05  REPL-FUNC               PIC  X(4) VALUE 'REPL'.
+001230
+001240 LINKAGE SECTION.
+001250**************************************************************
+001260*       L I N K A G E   S E C T I O N                        *
+001270**************************************************************
+001280 01  PARTFILE-PCB.
+001290     02 PN-DBD-NAME          PICTURE X(8).
+001300     02 PN-SEG-LEVEL         PICTURE XX.
+001310     02 PN-STATUS-CODE       PICTURE XX.
+001320         88 PN-SUCCESSFUL-CALL      VALUE '  ' 'GA' 'GK'.
+001330         88 PN-SEGMENT-NOT-FOUND    VALUE 'GE'.
+001340     02 PN-PROC-OPTIONS      PICTURE XXXX.
+001350     02 RESERVE-DLI          PICTURE S9(5) COMPUTATIONAL.
+001360     02 PN-SEG-NAME-FB       PICTURE X(8).
+001370     02 PN-SEG-FB-LENGTH     PICTURE S9(5) COMPUTATIONAL.
+001380     02 PN-NUMB-SENS-SEGS    PICTURE S9(5) COMPUTATIONAL.
+001390     02 PN-KEY-FB-AREA.
+001400         03 PARTROOT-KEY     PICTURE X(17).
+001410         03 STOKSTAT-KEY     PICTURE X(16).
+001420         03 BACKORDR-KEY     PICTURE X(10).
+001430     02 PARTROOT-NAME        PICTURE X(8).
+001440     02 STOKSTAT-NAME        PICTURE X(8).
+001450     02 CYCCOUNT-NAME        PICTURE X(8).
+001460     02 BACKORDR-NAME        PICTURE X(8).
+001470******************************************************************
+001480*       P R O C E D U R E    D I V I S I O N                     *
+001490******************************************************************
+001500 PROCEDURE DIVISION.
+001510
+001520     ENTRY 'DLITCBL' USING   PARTFILE-PCB.
+001530
+001540     DISPLAY '*** BEGIN PROGRAM XMLPART1 ***'.
+001550     DISPLAY SPACES.
+001560
+001570     PERFORM 100-OPEN-FILES THRU 100-EXIT.
+001580
+001590     PERFORM 200-PROCESS-DOCUMENT THRU 200-EXIT
+001600         UNTIL END-OF-INPUT.
+001610
+001620     PERFORM 950-CLOSE-FILES THRU 950-EXIT.
+001630
+001640     DISPLAY 'DOCUMENTS READ        = ' WS-DOCS-READ.
+001650     DISPLAY 'PARTS ADDED           = ' WS-PARTS-ADDED.
+001660     DISPLAY 'PARTS CHANGED         = ' WS-PARTS-CHANGED.
+001670     DISPLAY 'DOCUMENTS REJECTED    = ' WS-DOCS-REJECTED.
+001680
+001690     GOBACK.
+001700
+001710******************************************************************
+001720*    100-OPEN-FILES                                              *
+001730******************************************************************
+001740 100-OPEN-FILES.
+001750
+001760     OPEN INPUT STOCKITEM-IN-FILE.
+001770     OPEN OUTPUT XML-ERROR-FILE.
+001780
+001790     PERFORM 150-READ-STOCKITEM THRU 150-EXIT.
+001800
+001810 100-EXIT.
+001820     EXIT.
+001830
+001840******************************************************************
+001850*    150-READ-STOCKITEM                                          *
+001860******************************************************************
+001870 150-READ-STOCKITEM.
+001880
+001890     READ STOCKITEM-IN-FILE
+001900         AT END
+001910             MOVE 'Y' TO WS-EOF-SW.
+001920
+001930 150-EXIT.
+001940     EXIT.
+001950
+001960******************************************************************
+001970*    200-PROCESS-DOCUMENT                                        *
+001980*      PARSES ONE INCOMING stockItem DOCUMENT AND POSTS ITS      *
+001990*      QUANTITY-ON-HAND TO VPARTSEG, OR REJECTS THE DOCUMENT     *
+002000*      TO XMLPERR IF IT WON'T PARSE OR HAS NO itemNumber.        *
+002010******************************************************************
+002020 200-PROCESS-DOCUMENT.
+002030
+002040     ADD 1 TO WS-DOCS-READ.
+002050     MOVE SPACES TO WS-CURR-ELEMENT
+002060                    WS-ITEM-NUMBER
+002070                    WS-ITEM-NAME
+002080                    WS-QUANTITY-TEXT.
+002090     MOVE 0      TO WS-QUANTITY.
+002100     MOVE 'N'    TO WS-PARSE-ERROR-SW.
+002110
+002120     XML PARSE STOCKITEM-IN-REC
+002130         PROCESSING PROCEDURE 210-XML-EVENT-HANDLER.
+002140
+002150     IF PARSE-ERROR-FOUND OR WS-ITEM-NUMBER = SPACES
+002160         PERFORM 290-WRITE-XML-ERROR THRU 290-EXIT
+002170     ELSE
+002180         PERFORM 250-POST-QTY-ON-HAND THRU 250-EXIT.
+002190
+002200     PERFORM 150-READ-STOCKITEM THRU 150-EXIT.
+002210
+002220 200-EXIT.
+002230     EXIT.
+002240
+002250******************************************************************
+002260*    210-XML-EVENT-HANDLER                                       *
+002270*      XML PARSE CALLBACK.  TRACKS THE CURRENT ELEMENT NAME SO   *
+002280*      CONTENT-CHARACTER EVENTS FOR itemName/quantityOnHand CAN  *
+002290*      BE ROUTED TO THE RIGHT FIELD, AND PICKS UP THE            *
+002300*      itemNumber ATTRIBUTE OFF THE stockItem START TAG.         *
+002310******************************************************************
+002320 210-XML-EVENT-HANDLER.
+002330
+002340     EVALUATE XML-EVENT
+002350         WHEN 'START-OF-ELEMENT'
+002360             MOVE XML-TEXT TO WS-CURR-ELEMENT
+002370         WHEN 'ATTRIBUTE-NAME'
+002380             IF WS-CURR-ELEMENT = 'stockItem'
+002390                 AND XML-TEXT = 'itemNumber'
+002400                 MOVE 'itemNumber' TO WS-CURR-ELEMENT
+002410             END-IF
+002420         WHEN 'ATTRIBUTE-CHARACTERS'
+002430             IF WS-CURR-ELEMENT = 'itemNumber'
+002440                 MOVE XML-TEXT TO WS-ITEM-NUMBER
+002450             END-IF
+002460         WHEN 'CONTENT-CHARACTER'
+002470             IF WS-CURR-ELEMENT = 'itemName'
+002480                 MOVE XML-TEXT TO WS-ITEM-NAME
+002490             END-IF
+002500             IF WS-CURR-ELEMENT = 'quantityOnHand'
+002510                 MOVE XML-TEXT TO WS-QUANTITY-TEXT
+002520             END-IF
+002530         WHEN 'EXCEPTION'
+002540             MOVE 'Y' TO WS-PARSE-ERROR-SW
+002550     END-EVALUATE.
+002560
+002570 210-EXIT.
+002580     EXIT.
+002590
+002600******************************************************************
+002610*    250-POST-QTY-ON-HAND                                        *
+002620*      GHU'S VPARTSEG BY THE INCOMING PART NUMBER.  IF FOUND,    *
+002630*      REPL'S THE NEW QUANTITY; IF NOT FOUND, ISRT'S A NEW       *
+002640*      SEGMENT FROM THE INCOMING itemName/quantityOnHand.        *
+002650******************************************************************
+002660 250-POST-QTY-ON-HAND.
+002670
+002680     MOVE FUNCTION NUMVAL(WS-QUANTITY-TEXT) TO WS-QUANTITY.
+002690
+002700     MOVE WS-ITEM-NUMBER TO VPARTSEG-KEY.
+002710     MOVE GHU-FUNC       TO CALL-FUNCTION.
+002720     PERFORM 900-CALL-PARTSUPP-DB THRU 900-EXIT.
+002730
+002740     IF PN-SUCCESSFUL-CALL
+002750         MOVE WS-QUANTITY    TO VPARTSEG-QTY-ON-HAND
+002760         MOVE REPL-FUNC      TO CALL-FUNCTION
+002770         PERFORM 900-CALL-PARTSUPP-DB THRU 900-EXIT
+002780         ADD 1 TO WS-PARTS-CHANGED
+002790     ELSE
+002800         IF PN-SEGMENT-NOT-FOUND
+002810             MOVE SPACES          TO VPARTSEG-IO-AREA
+002820             MOVE WS-ITEM-NUMBER  TO VPARTSEG-PART-NUMBER
+002830             MOVE WS-ITEM-NAME    TO VPARTSEG-PART-NAME
+002840             MOVE WS-QUANTITY     TO VPARTSEG-QTY-ON-HAND
+002850             MOVE ISRT-FUNC       TO CALL-FUNCTION
+002860             PERFORM 900-CALL-PARTSUPP-DB THRU 900-EXIT
+002870             ADD 1 TO WS-PARTS-ADDED
+002880         ELSE
+002890             DISPLAY 'BAD DB PROBLEM - VPARTSEG ' PN-STATUS-CODE
+002900             GOBACK.
+002910
+002920 250-EXIT.
+002930     EXIT.
+002940
+002950******************************************************************
+002960*    290-WRITE-XML-ERROR                                         *
+002970******************************************************************
+002980 290-WRITE-XML-ERROR.
+002990
+003000     ADD 1 TO WS-DOCS-REJECTED.
+003010     MOVE STOCKITEM-IN-REC  TO XMLERR-INPUT-DOCUMENT.
+003020     IF PARSE-ERROR-FOUND
+003030         MOVE 'DOCUMENT DID NOT PARSE AS VALID XML'
+003035                                         TO XMLERR-REASON
+003040     ELSE
+003050         MOVE 'MISSING itemNumber ATTRIBUTE'
+003055                                         TO XMLERR-REASON.
+003060     WRITE XML-ERROR-REC.
+003070
+003080 290-EXIT.
+003090     EXIT.
+003100
+003110******************************************************************
+003120*    900-CALL-PARTSUPP-DB                                        *
+003130******************************************************************
+003140 900-CALL-PARTSUPP-DB.
+003150
+003160     CALL 'CBLTDLI' USING  CALL-FUNCTION,
+003170                           PARTFILE-PCB,
+003180                           VPARTSEG-IO-AREA,
+003190                           SSA-VPARTSEG.
+003200
+003210 900-EXIT.
+003220     EXIT.
+003230
+003240******************************************************************
+003250*    950-CLOSE-FILES                                             *
+003260******************************************************************
+003270 950-CLOSE-FILES.
+003280
+003290     CLOSE STOCKITEM-IN-FILE.
+003300     CLOSE XML-ERROR-FILE.
+003310
+003320 950-EXIT.
+003330     EXIT.

@@ -49,6 +49,9 @@
 004800                                                                  00004800
 004900      SELECT REPORT-FILE      ASSIGN TO CUSTRPT                   00004900
 005000             FILE STATUS  IS  WS-REPORT-STATUS.                   00005000
+005010                                                                  00005010
+005020      SELECT TRANERR-FILE     ASSIGN TO TRANERR                   00005020
+005030             FILE STATUS  IS  WS-TRANERR-STATUS.                  00005030
 005100                                                                  00005100
 005200***************************************************************** 00005200
 005300 DATA DIVISION.                                                   00005300
@@ -73,6 +76,12 @@
 007200     RECORDING MODE IS F.                                         00007200
 007300 01  REPORT-RECORD              PIC X(132).                       00007300
 007400                                                                  00007400
+007410 FD  TRANERR-FILE                                                 00007410
+007420     RECORDING MODE IS F.                                         00007420
+007430 01  TRANERR-RECORD.                                              00007430
+007440     05  TRANERR-INPUT-RECORD   PIC X(80).                        00007440
+007450     05  TRANERR-REASON         PIC X(40).                        00007450
+007460                                                                  00007460
 007500***************************************************************** 00007500
 007600 WORKING-STORAGE SECTION.                                         00007600
 007700***************************************************************** 00007700
@@ -110,6 +119,7 @@
 010900     05  WS-CUSTOUT-STATUS       PIC X(2)  VALUE SPACES.          00010900
 011000     05  WS-TRANFILE-STATUS      PIC X(2)  VALUE SPACES.          00011000
 011100     05  WS-REPORT-STATUS        PIC X(2)  VALUE SPACES.          00011100
+011110     05  WS-TRANERR-STATUS       PIC X(2)  VALUE SPACES.          00011110
 011200     05  WS-TRAN-EOF             PIC X     VALUE SPACES.          00011200
 011300     05  WS-TRAN-OK              PIC X     VALUE 'N'.             00011300
 011400     05  WS-CUST-FILE-OK         PIC X     VALUE 'N'.             00011400
@@ -258,7 +268,8 @@
 034000     OPEN INPUT    TRANSACTION-FILE                               00034000
 034100                   CUSTOMER-FILE                                  00034100
 034200          OUTPUT   CUSTOMER-FILE-OUT                              00034200
-034300                   REPORT-FILE .                                  00034300
+034300                   REPORT-FILE                                    00034300
+034310                   TRANERR-FILE .                                 00034310
 034400     IF WS-CUSTFILE-STATUS NOT = '00'                             00034400
 034500       DISPLAY 'ERROR OPENING CUSTOMER INPUT FILE. RC:'           00034500
 034600               WS-CUSTFILE-STATUS                                 00034600
@@ -279,6 +290,13 @@
 036100       MOVE 16 TO RETURN-CODE                                     00036100
 036200       MOVE 'Y' TO WS-TRAN-EOF                                    00036200
 036300     END-IF .                                                     00036300
+036310     IF WS-TRANERR-STATUS NOT = '00'                              00036310
+036320       DISPLAY 'ERROR OPENING TRANERR FILE. RC:'                  00036320
+036330               WS-TRANERR-STATUS                                  00036330
+036340       DISPLAY 'Terminating Program due to File Error'            00036340
+036350       MOVE 16 TO RETURN-CODE                                     00036350
+036360       MOVE 'Y' TO WS-TRAN-EOF                                    00036360
+036370     END-IF .                                                     00036370
 036400                                                                  00036400
 036500                                                                  00036500
 038700                                                                  00038700

@@ -84,6 +84,7 @@
 009900             88 PFKEY2-SUP       VALUE 'PF2  '.
 010000             88 PFKEY3-PO        VALUE 'PF3  '.
 010100     05  TP-IN-PART-NUMBER       PIC X(23).
+010150     05  TP-IN-SUPPLIER-CODE     PIC X(05).
 010200
 010300
 010400*----------------------------------------------------------------*
@@ -100,6 +101,22 @@
 011500     05  TP-OUT-PRT-NUM                  PIC X(23).
 011500     05  TP-OUT-MSG.
 011600         10  TP-OUT-ERROR-MSG            PIC X(79).
+011610     05  TP-OUT-PART-DETAIL REDEFINES TP-OUT-MSG.
+011620         10  TP-OUT-PART-NUM             PIC X(23).
+011630         10  TP-OUT-PART-NAME            PIC X(14).
+011640         10  TP-OUT-PART-SPEC-NUM        PIC X(07).
+011650         10  TP-OUT-PART-BLUEPRINT       PIC X(10).
+011660         10  TP-OUT-PART-UOM             PIC X(03).
+011670         10  TP-OUT-PART-LEAD-TIME       PIC 9(03).
+011680         10  TP-OUT-PART-ENGINE-MODEL    PIC X(05).
+011690         10  FILLER                      PIC X(14).
+011691     05  TP-OUT-SUPPLIER-DETAIL REDEFINES TP-OUT-MSG.
+011692         10  TP-OUT-SUP-CODE             PIC X(05).
+011693         10  TP-OUT-SUP-NAME             PIC X(15).
+011694         10  TP-OUT-SUP-PERF             PIC 9(03).
+011695         10  TP-OUT-SUP-RATING           PIC X(01).
+011696         10  TP-OUT-SUP-STATUS           PIC X(01).
+011697         10  FILLER                      PIC X(54).
 011700
 011800*----------------------------------------------------------------*
 011900* THIS SHOULD MATCH UP WITH YOUR TP INPUT AREA OF THE NEXT       *
@@ -147,7 +164,8 @@
 016100     05  VPARTSEG-UNIT-OF-MEASURE   PIC X(03) VALUE SPACES.
 016200     05  VPARTSEG-WEEKS-LEAD-TIME   PIC 9(03) VALUE 0.
 016300     05  VPARTSEG-ENGINE-MODEL      PIC X(05) VALUE SPACES.
-016400     05  FILLER                     PIC X(14) VALUE SPACES.
+016350     05  VPARTSEG-QTY-ON-HAND       PIC 9(07) VALUE 0.
+016400     05  FILLER                     PIC X(07) VALUE SPACES.
 016600***INCLUDE VSUPPIO
 016700 01  VSUPPSEG-IO-AREA.
 016800     05  VSUPPSEG-SUPPLIER-CODE     PIC X(05) VALUE SPACES.
@@ -428,6 +446,8 @@
 045300         'PFKEYS 1 2 OR 3 ARE ONLY VALID OPTIONS'.
 045400     05  WS-200-NOT-FOUND-MSG                  PIC X(36) VALUE
 045500         'PART NUMBER NOT FOUND ON DATA BASE  '.
+045550     05  WS-200-SUP-NOT-FOUND-MSG              PIC X(36) VALUE
+045560         'SUPPLIER CODE NOT FOUND ON DATA BASE'.
 045600     05  WS-200-PGM-ERROR-MSG                  PIC X(36) VALUE
 045700         'ERROR PLEASE CALL PROGRAMMER        '.
 045800
@@ -435,6 +455,21 @@
 046000
 046100 01  WS-TRANSACTION                 PIC X(8)   VALUE 'TRAIN05 '.
 046200
+046210 01  WS5-AUDIT-FIELDS.
+046220     05  WS5-AUDIT-DATE              PIC 9(06).
+046230     05  WS5-AUDIT-TIME              PIC 9(08).
+046240
+046250 COPY AUDITREC.
+046260
+046270******************************************************************
+046280*    020-MSGSW RETRY/ALERT CONTROLS (ADJUST MSGSW-MAX-RETRIES    *
+046290*    AS REQUIRED)                                                *
+046300******************************************************************
+046310 01  MSGSW-RETRY-COUNT              PIC 9(02)  VALUE 0.
+046320 01  MSGSW-MAX-RETRIES              PIC 9(02)  VALUE 3.
+046330
+046340 COPY MSWALERT.
+046350
 046400 LINKAGE SECTION.
 046500**************************************************************
 046600*                                                            *
@@ -486,7 +521,32 @@
 051500     05  VPARTSUP-NO-SEN-SEGS           PIC S9(5) COMP.
 051600     05  VPARTSUP-KEY-FEEDBACK           PIC X(34).
 051700     05  VPARTSUP-LEVEL-1-NAME           PIC X(08).
-051900******************************************************************
+051750******************************************************************
+051760*                                                                *
+051770*       AUDITLOG GSAM PCB -- SEQUENTIAL OUTPUT PCB USED TO       *
+051780*       ISRT ONE AUDIT-LOG-REC EVERY TIME THE PO MESSAGE-SWITCH  *
+051790*       PATH SENDS A TRANSACTION ON, SO THE SAME "WHO/WHEN/WHAT" *
+051795*       TRAIL B99100 KEEPS FOR ITS DATABASE MUTATIONS ALSO       *
+051796*       COVERS THIS PROGRAM'S OWN OUTBOUND ACTIVITY.             *
+051797*                                                                *
+051798******************************************************************
+051800 01  AUDITLOG-PCB                SYNC.
+051810     05  AUDITLOG-RESERVED           PIC X(08).
+051820     05  AUDITLOG-STATUS-CODE        PIC XX.
+051830         88  AUDITLOG-CALL-SUCCESSFUL    VALUE '  '.
+051840******************************************************************
+051850*                                                                *
+051860*       MSGSWALERT GSAM PCB -- SEQUENTIAL OUTPUT PCB USED TO     *
+051870*       ISRT ONE MSGSW-ALERT-REC EVERY TIME 020-MSGSW'S CHNG OR  *
+051880*       ISRT CALL FAILS, SO OPERATIONS HAS THE PART NUMBER AND   *
+051890*       FAILURE REASON ON HAND BEFORE HAVING TO CHASE AN ABEND.  *
+051895*                                                                *
+051896******************************************************************
+051897 01  MSGSWALERT-PCB              SYNC.
+051898     05  MSGSWALERT-RESERVED         PIC X(08).
+051899     05  MSGSWALERT-STATUS-CODE      PIC XX.
+051900         88  MSGSWALERT-CALL-SUCCESSFUL VALUE '  '.
+051901******************************************************************
 052000*                                                                *
 052100*       P R O C E D U R E    D I V I S I O N
 052200*                                                                *
@@ -495,7 +555,9 @@
 052500
 052600     ENTRY 'DLITCBL' USING   IO-TERMINAL-PCB
 052700                             ALT-IO-PCB
-052800                             VPARTSUP-PCB.
+052750                             VPARTSUP-PCB
+052760                             AUDITLOG-PCB
+052770                             MSGSWALERT-PCB.
 052900
 053000
 053100     PERFORM 000-GET-MESSAGE  THRU 000-EXIT.
@@ -575,6 +637,12 @@
 060600     IF EDIT-ERROR
 060700        THEN
 060800            PERFORM 030-ERROR-MSG THRU 030-EXIT
+060810        ELSE
+060820        IF PFKEY1-PART
+060830            PERFORM 025-DISPLAY-PART-DETAIL THRU 025-EXIT
+060840        ELSE
+060850        IF PFKEY2-SUP
+060860            PERFORM 026-DISPLAY-SUPPLIER-DETAIL THRU 026-EXIT
 060900        ELSE
 061000            PERFORM 020-MSGSW THRU 020-EXIT.
 061100
@@ -585,17 +653,15 @@
 061700 010-EDIT-INPUT-MSG.
 061800     MOVE 010 TO PARA-POINTER.
 061900
-062000     IF PFKEY2 OR PFKEY1
-062100        MOVE 'Y' TO WS100-EDIT-ERROR-SW
-062200        MOVE WS-200-PFKEY-OUT-OF-SERV-MSG TO OUTPUT-MSG-ERROR
-062300        GO TO 010-EXIT.
-062400
-062500     IF VALID-PFKEY
-062600        THEN
-062700            PERFORM 015-VERIFY-PART-NUMBER THRU 015-EXIT
-062800        ELSE
-062900            MOVE 'Y' TO WS100-EDIT-ERROR-SW
-063000            MOVE WS-200-PFKEY-ERROR-MSG TO OUTPUT-MSG-ERROR.
+062400     IF NOT VALID-PFKEY
+062600        MOVE 'Y' TO WS100-EDIT-ERROR-SW
+062900        MOVE WS-200-PFKEY-ERROR-MSG TO OUTPUT-MSG-ERROR
+062950        GO TO 010-EXIT.
+062960
+062970     IF PFKEY1-PART OR PFKEY3-PO
+062980        PERFORM 015-VERIFY-PART-NUMBER THRU 015-EXIT
+062990     ELSE
+063000        PERFORM 016-VERIFY-SUPPLIER-CODE THRU 016-EXIT.
 063100 010-EXIT.
 063200     EXIT.
 063300
@@ -621,31 +687,153 @@
 065500
 065600 015-EXIT.
 065700     EXIT.
-065900 020-MSGSW.
-066000     MOVE 020 TO PARA-POINTER.
-066100
-066200     CALL 'CBLTDLI' USING  CHNG-FUNC
-066300                           ALT-IO-PCB
-066400                           WS-TRANSACTION.
-066500
-066600     IF ALT-IO-CALL-SUCCESSFUL
-066700         NEXT SENTENCE
-066800     ELSE
-066900       GO TO 1001-CALL-IBMABND-ALT-PCB.
-067000
-067100     MOVE TP-IN-PART-NUMBER TO MS-OUT-PART-NUMBER.
-067200     MOVE WS-TRANSACTION TO MS-TRANSCODE-NAME.
-067300     CALL 'CBLTDLI' USING  ISRT-FUNC
-067400                           ALT-IO-PCB
-067500                           MSG-SWITCH-OUTPUT-AREA.
-067600
-067700     IF ALT-IO-CALL-SUCCESSFUL
-067800         NEXT SENTENCE
-067900     ELSE
-068000       GO TO 1001-CALL-IBMABND-ALT-PCB.
-068100
-068200 020-EXIT.
-068300     EXIT.
+065750
+065760 016-VERIFY-SUPPLIER-CODE.
+065770
+065780     MOVE 016  TO PARA-POINTER.
+065790
+065800     MOVE TP-IN-SUPPLIER-CODE  TO VSUPPSEG-KEY.
+065810
+065820     CALL 'CBLTDLI' USING  GU-FUNC
+065830                           VPARTSUP-PCB
+065840                           VSUPPSEG-IO-AREA
+065850                           SSA-VSUPPSEG.
+065860
+065870     IF VPARTSUP-SUCCESSFUL-CALL
+065880         NEXT SENTENCE
+065890     ELSE
+065892         MOVE 'Y' TO WS100-EDIT-ERROR-SW
+065911         IF VPARTSUP-SEGMENT-NOT-FOUND
+065930              MOVE WS-200-SUP-NOT-FOUND-MSG TO OUTPUT-MSG-ERROR
+065949         ELSE
+065968              GO TO 1001-CALL-IBMABND-VPARTSUP.
+065987
+066006 016-EXIT.
+066025     EXIT.
+066044
+066063 020-MSGSW.
+066082     MOVE 020 TO PARA-POINTER.
+066101     MOVE ZERO TO MSGSW-RETRY-COUNT.
+066120
+066139 020-MSGSW-CHNG.
+066158     CALL 'CBLTDLI' USING  CHNG-FUNC
+066177                           ALT-IO-PCB
+066196                           WS-TRANSACTION.
+066215
+066234     IF ALT-IO-CALL-SUCCESSFUL
+066253         NEXT SENTENCE
+066272     ELSE
+066291         PERFORM 021-MSGSW-ALERT THRU 021-EXIT
+066310         IF MSGSWALERT-RETRIES-EXHAUSTED
+066329             GO TO 1001-CALL-IBMABND-ALT-PCB
+066348         ELSE
+066367             GO TO 020-MSGSW-CHNG.
+066386
+066405     MOVE TP-IN-PART-NUMBER TO MS-OUT-PART-NUMBER.
+066424     MOVE WS-TRANSACTION TO MS-TRANSCODE-NAME.
+066443     MOVE ZERO TO MSGSW-RETRY-COUNT.
+066462
+066481 020-MSGSW-ISRT.
+066500     CALL 'CBLTDLI' USING  ISRT-FUNC
+066519                           ALT-IO-PCB
+066538                           MSG-SWITCH-OUTPUT-AREA.
+066557
+066576     IF ALT-IO-CALL-SUCCESSFUL
+066595         NEXT SENTENCE
+066614     ELSE
+066633         PERFORM 021-MSGSW-ALERT THRU 021-EXIT
+066652         IF MSGSWALERT-RETRIES-EXHAUSTED
+066671             GO TO 1001-CALL-IBMABND-ALT-PCB
+066690         ELSE
+066709             GO TO 020-MSGSW-ISRT.
+066728
+066747     PERFORM 900-WRITE-AUDIT-LOG THRU 900-EXIT.
+066766
+066785 020-EXIT.
+066804     EXIT.
+066823
+066842******************************************************************
+066861*                                                                *
+066880*    021-MSGSW-ALERT                                             *
+066899*      ISRTS ONE MSGSW-ALERT-REC FOR A FAILED CHNG/ISRT AGAINST  *
+066918*      ALT-IO-PCB AND BUMPS MSGSW-RETRY-COUNT, SO 020-MSGSW CAN  *
+066937*      RETRY UP TO MSGSW-MAX-RETRIES TIMES BEFORE FALLING BACK   *
+066956*      TO THE ABEND PATH.                                       *
+066975*                                                                *
+066994******************************************************************
+067013 021-MSGSW-ALERT.
+067032     MOVE 021 TO PARA-POINTER.
+067051     ADD 1 TO MSGSW-RETRY-COUNT.
+067070
+067089     MOVE TP-IN-PART-NUMBER       TO MSGSWALERT-PART-NUMBER.
+067108     MOVE WS-TRANSACTION          TO MSGSWALERT-TRANSCODE.
+067127     MOVE ALT-IO-STATUS-CODE      TO MSGSWALERT-REASON-CODE.
+067146     MOVE MSGSW-RETRY-COUNT       TO MSGSWALERT-RETRY-COUNT.
+067165     IF MSGSW-RETRY-COUNT > MSGSW-MAX-RETRIES
+067184         MOVE 'Y' TO MSGSWALERT-FINAL-FAILURE
+067203     ELSE
+067222         MOVE 'N' TO MSGSWALERT-FINAL-FAILURE.
+067241     ACCEPT MSGSWALERT-DATE FROM DATE.
+067260     ACCEPT MSGSWALERT-TIME FROM TIME.
+067279
+067298     CALL 'CBLTDLI' USING  ISRT-FUNC
+067317                           MSGSWALERT-PCB
+067336                           MSGSW-ALERT-REC.
+067355
+067374 021-EXIT.
+067393     EXIT.
+067412
+067431******************************************************************
+067450*                                                                *
+067469*    025-DISPLAY-PART-DETAIL
+067488*      FORMATS THE PART DETAIL RETRIEVED BY 015-VERIFY-PART-     *
+067507*      NUMBER INTO TP-OUT-PART-DETAIL AND SENDS IT TO THE TERM.  *
+067526*                                                                *
+067545******************************************************************
+067564
+067583 025-DISPLAY-PART-DETAIL.
+067602     MOVE 025    TO PARA-POINTER.
+067621
+067640     MOVE VPARTSEG-PART-NUMBER      TO TP-OUT-PART-NUM.
+067659     MOVE VPARTSEG-PART-NAME        TO TP-OUT-PART-NAME.
+067678     MOVE VPARTSEG-SPEC-NUMBER      TO TP-OUT-PART-SPEC-NUM.
+067697     MOVE VPARTSEG-BLUEPRINT-NUMBER TO TP-OUT-PART-BLUEPRINT.
+067716     MOVE VPARTSEG-UNIT-OF-MEASURE  TO TP-OUT-PART-UOM.
+067735     MOVE VPARTSEG-WEEKS-LEAD-TIME  TO TP-OUT-PART-LEAD-TIME.
+067754     MOVE VPARTSEG-ENGINE-MODEL     TO TP-OUT-PART-ENGINE-MODEL.
+067773
+067792     MOVE 'IMSONLN2 '      TO MOD-NAME.
+067811
+067830     PERFORM 002-SEND-MESSAGE THRU 002-EXIT.
+067849
+067868 025-EXIT.
+067887     EXIT.
+067906
+067925******************************************************************
+067944*                                                                *
+067963*    026-DISPLAY-SUPPLIER-DETAIL
+067982*      FORMATS THE SUPPLIER DETAIL RETRIEVED BY 016-VERIFY-      *
+068001*      SUPPLIER-CODE INTO TP-OUT-SUPPLIER-DETAIL AND SENDS IT    *
+068020*      TO THE TERMINAL.                                         *
+068039*                                                                *
+068058******************************************************************
+068077
+068096 026-DISPLAY-SUPPLIER-DETAIL.
+068115     MOVE 026    TO PARA-POINTER.
+068134
+068153     MOVE VSUPPSEG-SUPPLIER-CODE    TO TP-OUT-SUP-CODE.
+068172     MOVE VSUPPSEG-SUPPLIER-NAME    TO TP-OUT-SUP-NAME.
+068191     MOVE VSUPPSEG-SUPPLIER-PERF    TO TP-OUT-SUP-PERF.
+068210     MOVE VSUPPSEG-SUPPLIER-RATING  TO TP-OUT-SUP-RATING.
+068229     MOVE VSUPPSEG-SUPPLIER-STATUS  TO TP-OUT-SUP-STATUS.
+068248
+068267     MOVE 'IMSONLN2 '      TO MOD-NAME.
+068286
+068305     PERFORM 002-SEND-MESSAGE THRU 002-EXIT.
+068324
+068343 026-EXIT.
+068362     EXIT.
+068381
 068500 030-ERROR-MSG.
 068600     MOVE 030    TO PARA-POINTER.
 068700
@@ -658,6 +846,39 @@
 069400
 069500 030-EXIT.
 069600     EXIT.
+069605
+069610******************************************************************
+069615*                                                                *
+069620*    900-WRITE-AUDIT-LOG                                        *
+069625*      ISRTS ONE AUDIT-LOG-REC TO THE AUDITLOG GSAM PCB FOR      *
+069630*      EVERY PO MESSAGE-SWITCH TRANSACTION SENT, SO THE SAME     *
+069635*      WHO/WHEN/WHAT TRAIL B99100 KEEPS FOR VADDRSEG ALSO        *
+069640*      COVERS THIS PROGRAM'S OUTBOUND ACTIVITY.                  *
+069645*                                                                *
+069650******************************************************************
+069655 900-WRITE-AUDIT-LOG.
+069660     MOVE 900 TO PARA-POINTER.
+069665
+069670     ACCEPT WS5-AUDIT-DATE FROM DATE.
+069675     ACCEPT WS5-AUDIT-TIME FROM TIME.
+069680
+069685     MOVE TP-IN-PART-NUMBER      TO AUDIT-PART-NUMBER.
+069690     MOVE SPACES                 TO AUDIT-SUPPLIER-CODE
+069695                                    AUDIT-ADDR-TYPE-KEY.
+069700     MOVE ISRT-FUNC               TO AUDIT-ACTIVITY-CODE.
+069705     MOVE WS-TRANSACTION          TO AUDIT-JOB-TRAN-ID.
+069710     MOVE WS5-AUDIT-DATE          TO AUDIT-DATE.
+069715     MOVE WS5-AUDIT-TIME          TO AUDIT-TIME.
+069720     MOVE SPACES                  TO AUDIT-BEFORE-IMAGE.
+069725     MOVE MSG-SWITCH-OUTPUT-AREA  TO AUDIT-AFTER-IMAGE.
+069730
+069735     CALL 'CBLTDLI' USING  ISRT-FUNC
+069740                           AUDITLOG-PCB
+069745                           AUDIT-LOG-REC.
+069750
+069755 900-EXIT.
+069760     EXIT.
+069765
 069800******************************************************************
 069900*                                                                *
 070000*    CALL IBMABND ABEND

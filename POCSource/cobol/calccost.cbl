@@ -21,6 +21,21 @@
              ACCESS MODE IS SEQUENTIAL
              FILE STATUS IS OFCODE.
 
+           SELECT ITEMCOST
+           ASSIGN TO UT-S-ITEMCST
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS OFCODE.
+
+           SELECT NETEXCPT
+           ASSIGN TO UT-S-NETEXC
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS OFCODE.
+
+           SELECT TRENDFIL
+           ASSIGN TO UT-S-TRENDF
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS OFCODE.
+
            SELECT PATINS
                   ASSIGN       to PATINS
                   ORGANIZATION is INDEXED
@@ -47,6 +62,71 @@
            05  ERR-MSG-PAT                  PIC X(40).
            05  REST-OF-PAT-REC              PIC X(993).
 
+      ***************************************************************
+      * ITEMCOST - ONE DETAIL LINE PER LAB-TEST/EQUIPMENT CHARGE,    *
+      *            SO A BILLING DISPUTE CAN SEE EXACTLY WHAT DROVE   *
+      *            THE PATIENT'S ROLLED-UP TOTAL.                   *
+      ***************************************************************
+       FD  ITEMCOST
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 45 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS ITEMCOST-REC.
+       01  ITEMCOST-REC.
+           05  ITEMCOST-TYPE                PIC X.
+               88  ITEMCOST-IS-LAB-TEST  VALUE "L".
+               88  ITEMCOST-IS-EQUIPMENT VALUE "E".
+           05  ITEMCOST-PATIENT-ID          PIC X(8).
+           05  ITEMCOST-ITEM-ID             PIC X(8).
+           05  ITEMCOST-PROVIDER-ID         PIC X(8).
+           05  ITEMCOST-NETWORK-FLAG        PIC X.
+           05  ITEMCOST-AMOUNT              PIC 9(7)V99.
+           05  FILLER                       PIC X(10).
+
+      ***************************************************************
+      * NETEXCPT - ONE RECORD PER OUT-OF-NETWORK PRIMARY, LAB, OR     *
+      *            EQUIPMENT PROVIDER ON A CLAIM, SO CASE MANAGEMENT *
+      *            CAN CONTACT THE PATIENT BEFORE THE COMPLAINT DOES *
+      ***************************************************************
+       FD  NETEXCPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 46 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS NETEXCPT-REC.
+       01  NETEXCPT-REC.
+           05  NETEXCPT-PATIENT-ID          PIC X(8).
+           05  NETEXCPT-PROVIDER-ROLE       PIC X.
+               88  NETEXCPT-IS-PRIMARY   VALUE "P".
+               88  NETEXCPT-IS-LAB-TEST  VALUE "L".
+               88  NETEXCPT-IS-EQUIPMENT VALUE "E".
+           05  NETEXCPT-PROVIDER-ID         PIC X(8).
+           05  NETEXCPT-ITEM-ID             PIC X(8).
+           05  NETEXCPT-AMOUNT              PIC 9(7)V99.
+           05  FILLER                       PIC X(12).
+
+      ***************************************************************
+      * TRENDFIL - ONE SUMMARY RECORD PER CLAIM PROCESSED, SO         *
+      *            FINANCE CAN ANALYZE REIMBURSEMENT EXPOSURE BY      *
+      *            STATE OVER A QUARTER WITHOUT RE-DERIVING IT FROM   *
+      *            RAW CLAIMS                                        *
+      ***************************************************************
+       FD  TRENDFIL
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 30 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS TRENDFIL-REC.
+       01  TRENDFIL-REC.
+           05  TRENDFIL-STATE-CODE          PIC X(2).
+           05  TRENDFIL-NETWORK-STATUS      PIC X(1).
+               88  TRENDFIL-IN-NETWORK   VALUE "I".
+               88  TRENDFIL-OUT-NETWORK  VALUE "O".
+           05  TRENDFIL-AMOUNT               PIC 9(7)V99.
+           05  TRENDFIL-TREATMENT-DATE       PIC 9(8).
+           05  FILLER                        PIC X(10).
+
        FD  PATINS
            DATA RECORD IS PATINS-REC.
        01  PATINS-REC.
@@ -96,6 +176,7 @@
               88 PHYSICIAN-FOUND VALUE "Y".
            05 EQUIP-PHYS-SW               PIC X(1) VALUE "N".
               88 EQUIP-IN-NETWORK VALUE "Y".
+           05 WS-TREND-DATE               PIC 9(8) VALUE 0.
 
 
        COPY HLTHPLAN.
@@ -119,6 +200,7 @@
 
        COPY PATINS.
        COPY PROVIDER.
+       COPY STATEREI.
        COPY PATPERSN.
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
@@ -160,6 +242,16 @@
                MOVE -1 TO RETURN-CD
                GO TO 1000-ERROR-RTN.
 
+           IF NOT PRIMARY-PHYS-IN-NETWORK
+               MOVE PATIENT-ID IN PATIENT-MASTER-REC TO
+                    NETEXCPT-PATIENT-ID
+               MOVE "P"                        TO NETEXCPT-PROVIDER-ROLE
+               MOVE PROVIDER-ID IN DCLPROVIDER TO NETEXCPT-PROVIDER-ID
+               MOVE SPACES                     TO NETEXCPT-ITEM-ID
+               MOVE ZERO                       TO NETEXCPT-AMOUNT
+               PERFORM 295-WRITE-NET-EXCEPTION THRU 295-EXIT
+           END-IF.
+
            IF PROVIDER-FOUND
                PERFORM 300-CALCULATE-TREATMENT-COSTS THRU 300-EXIT
                PERFORM 400-CALCULATE-EQUIPMENT-COSTS THRU 400-EXIT
@@ -349,22 +441,27 @@
       *** ROLL UP ALL LAB COSTS IN THE TABLE
            MOVE "300-CALCULATE-TREATMENT-COSTS" TO PARA-NAME.
            PERFORM VARYING ROW-SUB FROM 1 BY 1 UNTIL
-               ROW-SUB > 20 OR LAB-TEST-ID = " "
+               ROW-SUB > 20 OR ITEM-LAB-TEST-ID(ROW-SUB) = " "
                MOVE "N" TO PHYS-FOUND-SW
-               MOVE PRESCRIBING-S-PHYS-ID(ROW-SUB) TO PHYS-ID-TEMP
+               MOVE ITEM-PRESCRIBING-S-PHYS-ID(ROW-SUB) TO PHYS-ID-TEMP
                PERFORM 220-GET-LAB-PROVIDER THRU 220-EXIT
                IF PHYSICIAN-FOUND
                    IF NETWORK-FLAG = "Y"
                       MOVE 80 TO REIMBURSE-PCT
                       COMPUTE WS-EQUIP-CHARGES  =
                        WS-EQUIP-CHARGES  +
-                          ( EQUIPMENT-CHARGES(ROW-SUB) * REIMBURSE-PCT )
+                        ( ITEM-EQUIPMENT-CHARGES(ROW-SUB) * REIMBURSE-PCT )
                    ELSE
                       COMPUTE REIMBURSE-PCT = 80 - COST-OVERRIDE-PCT
                       COMPUTE WS-LAB-CHARGES =
                       WS-EQUIP-CHARGES  +
-                          ( EQUIPMENT-CHARGES(ROW-SUB) * REIMBURSE-PCT )
+                        ( ITEM-EQUIPMENT-CHARGES(ROW-SUB) * REIMBURSE-PCT )
                    END-IF
+                   MOVE "L"                         TO ITEMCOST-TYPE
+                   MOVE ITEM-LAB-TEST-ID(ROW-SUB)    TO ITEMCOST-ITEM-ID
+                   MOVE ITEM-TEST-CHARGES(ROW-SUB)
+                                                      TO ITEMCOST-AMOUNT
+                   PERFORM 290-WRITE-ITEMCOST THRU 290-EXIT
                 END-IF
            END-PERFORM.
        300-EXIT.
@@ -377,27 +474,64 @@
 
 
            PERFORM VARYING ROW-SUB FROM 1 BY 1 UNTIL
-               ROW-SUB > 20 OR LAB-TEST-ID = " "
+               ROW-SUB > 20 OR ITEM-LAB-TEST-ID(ROW-SUB) = " "
                MOVE "N" TO PHYS-FOUND-SW
-               MOVE EQUIPMENT-PRES-PHYS-ID(ROW-SUB) TO PHYS-ID-TEMP
+               MOVE ITEM-EQUIPMENT-PRES-PHYS-ID(ROW-SUB) TO PHYS-ID-TEMP
                PERFORM 220-GET-LAB-PROVIDER THRU 220-EXIT
                IF PHYSICIAN-FOUND
                    IF NETWORK-FLAG = "Y"
                       MOVE 80 TO REIMBURSE-PCT
                       COMPUTE WS-LAB-CHARGES =
                        WS-LAB-CHARGES +
-                          ( TEST-CHARGES(ROW-SUB) * REIMBURSE-PCT )
+                          ( ITEM-TEST-CHARGES(ROW-SUB) * REIMBURSE-PCT )
                    ELSE
                       COMPUTE REIMBURSE-PCT = 80 - COST-OVERRIDE-PCT
                       COMPUTE WS-LAB-CHARGES =
                       WS-LAB-CHARGES +
-                          ( TEST-CHARGES(ROW-SUB) * REIMBURSE-PCT )
+                          ( ITEM-TEST-CHARGES(ROW-SUB) * REIMBURSE-PCT )
                    END-IF
+                   MOVE "E"                         TO ITEMCOST-TYPE
+                   MOVE ITEM-LAB-TEST-ID(ROW-SUB)    TO ITEMCOST-ITEM-ID
+                   MOVE ITEM-EQUIPMENT-CHARGES(ROW-SUB)
+                                                      TO ITEMCOST-AMOUNT
+                   PERFORM 290-WRITE-ITEMCOST THRU 290-EXIT
                 END-IF
            END-PERFORM.
        400-EXIT.
            EXIT.
 
+       290-WRITE-ITEMCOST.
+           DISPLAY '290-WRITE-ITEMCOST'
+      *** WRITE ONE LINE-ITEM DETAIL RECORD PER LAB-TEST/EQUIPMENT
+      *** CHARGE, FOR BILLING DISPUTE RESEARCH
+           MOVE PATIENT-ID IN PATIENT-MASTER-REC
+                                         TO ITEMCOST-PATIENT-ID.
+           MOVE PROVIDER-ID IN DCLPROVIDER TO ITEMCOST-PROVIDER-ID.
+           MOVE NETWORK-FLAG             TO ITEMCOST-NETWORK-FLAG.
+           WRITE ITEMCOST-REC.
+
+           IF NETWORK-FLAG NOT = "Y"
+               MOVE ITEMCOST-PATIENT-ID  TO NETEXCPT-PATIENT-ID
+               MOVE ITEMCOST-TYPE        TO NETEXCPT-PROVIDER-ROLE
+               MOVE ITEMCOST-PROVIDER-ID TO NETEXCPT-PROVIDER-ID
+               MOVE ITEMCOST-ITEM-ID     TO NETEXCPT-ITEM-ID
+               MOVE ITEMCOST-AMOUNT      TO NETEXCPT-AMOUNT
+               PERFORM 295-WRITE-NET-EXCEPTION THRU 295-EXIT
+           END-IF.
+       290-EXIT.
+           EXIT.
+
+      ***************************************************************
+      * 295-WRITE-NET-EXCEPTION - ONE EXCEPTION RECORD PER CLAIM     *
+      *   WHERE THE PRIMARY, LAB, OR EQUIPMENT PROVIDER IS OUT OF    *
+      *   NETWORK                                                    *
+      ***************************************************************
+       295-WRITE-NET-EXCEPTION.
+           DISPLAY '295-WRITE-NET-EXCEPTION'
+           WRITE NETEXCPT-REC.
+       295-EXIT.
+           EXIT.
+
        500-COMPUTE-TOTAL-AMOUNT.
            DISPLAY '500-COMPUTE-TOTAL-AMOUNT'
       *** FINAL TOTALS PROCESSING
@@ -408,33 +542,55 @@
            ELSE
               PERFORM 700-COMPUTE-OUT-OF-NETWORK.
 
-
+           PERFORM 650-WRITE-TREND-RECORD THRU 650-EXIT.
 
        500-EXIT.
            EXIT.
 
+      ***************************************************************
+      * 650-WRITE-TREND-RECORD - APPENDS ONE SUMMARY RECORD TO       *
+      *   TRENDFIL PER CLAIM PROCESSED (STATE, NETWORK STATUS,       *
+      *   REIMBURSED AMOUNT, TREATMENT DATE) SO FINANCE CAN TREND    *
+      *   REIMBURSEMENT DOLLARS BY STATE WITHOUT RE-DERIVING THEM    *
+      *   FROM RAW CLAIMS                                            *
+      ***************************************************************
+       650-WRITE-TREND-RECORD.
+           DISPLAY '650-WRITE-TREND-RECORD'
+           MOVE STATE-CODE            TO TRENDFIL-STATE-CODE.
+           MOVE NETWORK-STATUS        TO TRENDFIL-NETWORK-STATUS.
+           MOVE PATIENT-TOT-AMT       TO TRENDFIL-AMOUNT.
+           MOVE WS-TREND-DATE         TO TRENDFIL-TREATMENT-DATE.
+           WRITE TRENDFIL-REC.
+       650-EXIT.
+           EXIT.
+
        600-COMPUTE-IN-NETWORK.
            DISPLAY '600-COMPUTE-IN-NETWORK'
-      *** STANDARD RATES - REIMBURSE% BY STATE VALUE
+      *** STANDARD RATES - REIMBURSE% LOOKED UP BY STATE/NETWORK
+           MOVE "600-COMPUTE-IN-NETWORK" TO PARA-NAME.
 
            MOVE 80 TO REIMBURSE-PCT IN CALC-COSTS-REC.
+           MOVE ZERO TO STATE-FACTOR.
+           MOVE EMP-STATE IN PATIENT-MASTER-REC TO STATE-CODE.
+           MOVE "I" TO NETWORK-STATUS.
 
-           EVALUATE EMP-STATE
-               WHEN "NC" MOVE 100 TO STATE-FACTOR
-               WHEN "NJ" MOVE 100 TO STATE-FACTOR
-               WHEN "NY" MOVE 100 TO STATE-FACTOR
-               WHEN "ND" MOVE  60 TO STATE-FACTOR
-               WHEN "AZ" MOVE 100 TO STATE-FACTOR
-               WHEN "AR" MOVE  75 TO STATE-FACTOR
-               WHEN "ID" MOVE 100 TO STATE-FACTOR
-               WHEN "DE" MOVE  80 TO STATE-FACTOR
-               WHEN "WA" MOVE 100 TO STATE-FACTOR
-               WHEN "TX" MOVE 100 TO STATE-FACTOR
-               WHEN "PA" MOVE  90 TO STATE-FACTOR
-               WHEN "HI" MOVE 100 TO STATE-FACTOR
-               WHEN "CA" MOVE  99 TO STATE-FACTOR
-               WHEN "OR" MOVE  80 TO STATE-FACTOR
-           END-EVALUATE
+           EXEC SQL
+           SELECT
+             REIMBURSE_FACTOR
+           INTO
+             :REIMBURSE-FACTOR
+              FROM DDS0001.STATE_REIMBURSEMENT
+              WHERE STATE_CODE = :STATE-CODE
+                AND NETWORK_STATUS = :NETWORK-STATUS
+           END-EXEC.
+
+           IF SQLCODE = -811 OR 0
+               MOVE REIMBURSE-FACTOR TO STATE-FACTOR
+           ELSE
+           IF SQLCODE = +100 OR SQLCODE < 0
+               MOVE "** STATE NOT-FOUND IN STATE_REIMBURSEMENT" TO
+               ERR-MSG-PAT IN INPATIENT-DAILY-REC-ERR
+               MOVE "Y" TO ERROR-FOUND-SW.
 
            COMPUTE PATIENT-TOT-AMT =
               ( WS-LAB-CHARGES + WS-EQUIP-CHARGES )
@@ -447,25 +603,31 @@
 
        700-COMPUTE-OUT-OF-NETWORK.
            DISPLAY '700-COMPUTE-OUT-OF-NETWORK'
-      *** OUT OF NETWORK RATES FOR PATIENTS
+      *** OUT OF NETWORK RATES LOOKED UP BY STATE/NETWORK
+           MOVE "700-COMPUTE-OUT-OF-NETWORK" TO PARA-NAME.
+
            MOVE 72 TO REIMBURSE-PCT IN CALC-COSTS-REC.
            MOVE ZERO TO STATE-FACTOR.
+           MOVE EMP-STATE IN PATIENT-MASTER-REC TO STATE-CODE.
+           MOVE "O" TO NETWORK-STATUS.
 
-           EVALUATE EMP-STATE
-               WHEN "NC" MOVE  82 TO STATE-FACTOR
-               WHEN "NJ" MOVE  54 TO STATE-FACTOR
-               WHEN "NY" MOVE  19 TO STATE-FACTOR
-               WHEN "ND" MOVE  79 TO STATE-FACTOR
-               WHEN "AZ" MOVE  40 TO STATE-FACTOR
-               WHEN "AR" MOVE  68 TO STATE-FACTOR
-               WHEN "ID" MOVE  17 TO STATE-FACTOR
-               WHEN "DE" MOVE  90 TO STATE-FACTOR
-               WHEN "WA" MOVE  85 TO STATE-FACTOR
-               WHEN "TX" MOVE  58 TO STATE-FACTOR
-               WHEN "PA" MOVE  58 TO STATE-FACTOR
-               WHEN "HI" MOVE  92 TO STATE-FACTOR
-               WHEN "OR" MOVE  60 TO STATE-FACTOR
-           END-EVALUATE
+           EXEC SQL
+           SELECT
+             REIMBURSE_FACTOR
+           INTO
+             :REIMBURSE-FACTOR
+              FROM DDS0001.STATE_REIMBURSEMENT
+              WHERE STATE_CODE = :STATE-CODE
+                AND NETWORK_STATUS = :NETWORK-STATUS
+           END-EXEC.
+
+           IF SQLCODE = -811 OR 0
+               MOVE REIMBURSE-FACTOR TO STATE-FACTOR
+           ELSE
+           IF SQLCODE = +100 OR SQLCODE < 0
+               MOVE "** STATE NOT-FOUND IN STATE_REIMBURSEMENT" TO
+               ERR-MSG-PAT IN INPATIENT-DAILY-REC-ERR
+               MOVE "Y" TO ERROR-FOUND-SW.
 
            COMPUTE PATIENT-TOT-AMT =
               ( WS-LAB-CHARGES + WS-EQUIP-CHARGES )
@@ -480,7 +642,8 @@
            DISPLAY '800-OPEN-FILES'
            MOVE "800-OPEN-FILES" TO PARA-NAME.
            OPEN INPUT PATINS, PRSNMSTR.
-           OPEN OUTPUT PATERR.
+           OPEN OUTPUT PATERR, ITEMCOST, NETEXCPT, TRENDFIL.
+           ACCEPT WS-TREND-DATE FROM DATE YYYYMMDD.
            DISPLAY "OPEN FILES".
            DISPLAY PATINS-STATUS.
            DISPLAY PRSN-STATUS.
@@ -491,7 +654,7 @@
        900-CLOSE-FILES.
            DISPLAY '900-CLOSE-FILES'
            MOVE "900-CLOSE-FILES" TO PARA-NAME.
-           CLOSE PATINS, PRSNMSTR, PATERR.
+           CLOSE PATINS, PRSNMSTR, PATERR, TRENDFIL.
            DISPLAY "FILES CLOSED".
       *     GOBACK.
        900-EXIT.

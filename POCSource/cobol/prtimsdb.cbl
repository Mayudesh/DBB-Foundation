@@ -7,12 +7,12 @@
 000100                                                                     CL*24
 000110******************************************************************   CL*24
 000120*REMARKS.                                                            CL*24
-000130*    THIS PROGRAM WILL PROVIDE BATCH MAINTENANCE OF THE              CL*24
-000140*    VADDRSEG SEGMENT ON THE PARTSUPP DATABASE VIA THE               CL*24
-000150*    INPUT ACTIVITY FILE.                                            CL*24
-000170*    INPUT.  ADDRESS DISK INPUT FILE.                                CL*24
-000180*    INPUT.  PARTSUPP DATABASE - PCB05B  PSB                        CL*24
-000200*    OUTPUT. PARTSUPP DATABASE VADDRSEG & VSUPPSEG UPDATED           CL*24
+000130*    THIS PROGRAM SCANS THE PARTFILE DATABASE WITH A GN LOOP AND    CL*25
+000140*    EXTRACTS EACH PARTROOT/STOKSTAT/BACKORDR SEGMENT TO A          CL*25
+000150*    SEQUENTIAL FILE, SO A DOWNSTREAM REPORT OR MIGRATION JOB HAS   CL*25
+000160*    A REAL PART-MASTER SNAPSHOT INSTEAD OF A JOB-LOG DISPLAY.      CL*25
+000170*    INPUT.  PARTFILE DATABASE - PCB05B  PSB                        CL*24
+000200*    OUTPUT. PARTEXT SEQUENTIAL EXTRACT FILE                        CL*25
 000220******************************************************************   CL*24
 000290*    PSB MEMBER NAME           -  PCB05B                            CL*24
 000320******************************************************************   CL*24
@@ -24,8 +24,39 @@
 000380                                                                     CL*24
 000390 INPUT-OUTPUT SECTION.                                               CL*24
 000400 FILE-CONTROL.                                                       CL*24
+000410     SELECT PARTEXT-FILE ASSIGN TO UT-S-PARTEXT                     CL*25
+000420         ORGANIZATION IS SEQUENTIAL.                                CL*25
 000430 DATA DIVISION.                                                      CL*24
 000440 FILE SECTION.                                                       CL*24
+000441 FD  PARTEXT-FILE                                                    CL*25
+000442     RECORD CONTAINS 100 CHARACTERS                                  CL*25
+000443     LABEL RECORDS ARE OMITTED.                                      CL*25
+000444******************************************************************   CL*25
+000445*    PARTEXT-REC - ONE RECORD PER PARTROOT/STOKSTAT/BACKORDR        CL*25
+000446*    SEGMENT RETURNED BY THE GN SCAN.  PARTEXT-SEG-TYPE SAYS        CL*25
+000447*    WHICH OF THE THREE REDEFINITIONS OF PARTEXT-DATA APPLIES.      CL*25
+000448******************************************************************   CL*25
+000449 01  PARTEXT-REC.                                                    CL*25
+000450     05  PARTEXT-SEG-TYPE          PIC X.                            CL*25
+000451         88  PARTEXT-IS-PARTROOT   VALUE 'R'.                        CL*25
+000452         88  PARTEXT-IS-STOKSTAT   VALUE 'S'.                        CL*25
+000453         88  PARTEXT-IS-BACKORDR   VALUE 'B'.                        CL*25
+000454     05  PARTEXT-KEY               PIC X(17).                        CL*25
+000455     05  PARTEXT-DATA.                                               CL*25
+000456         10  PARTEXT-ROOT-DATA.                                      CL*25
+000457             15  PARTEXT-PART-NAME      PIC X(20).                   CL*25
+000458             15  PARTEXT-PART-DESC      PIC X(30).                   CL*25
+000459         10  PARTEXT-STOK-DATA REDEFINES PARTEXT-ROOT-DATA.          CL*25
+000460             15  PARTEXT-QTY-ON-HAND       PIC 9(07).                CL*25
+000461             15  PARTEXT-REORDER-POINT     PIC 9(07).                CL*25
+000462             15  PARTEXT-LOCATION          PIC X(10).                CL*25
+000463             15  FILLER                    PIC X(26).                CL*25
+000464         10  PARTEXT-BACK-DATA REDEFINES PARTEXT-ROOT-DATA.          CL*25
+000465             15  PARTEXT-ORDER-NUM         PIC X(06).                CL*25
+000466             15  PARTEXT-QTY-BACKORDERED   PIC 9(07).                CL*25
+000467             15  PARTEXT-DUE-DATE          PIC 9(08).                CL*25
+000468             15  FILLER                    PIC X(29).                CL*25
+000469     05  FILLER                    PIC X(32).                        CL*25
 000530 WORKING-STORAGE SECTION.                                            CL*24
 000540 01  FILLER                    PIC X(32) VALUE                       CL*24
 000550        '* WORKING STORAGE BEGINS HERE *'.                           CL*24
@@ -48,6 +79,23 @@
 000600 01  DUMP-DISPLAY.                                                   CL*24
 000610     05 PARTSUPP-FUNC              PIC X(4)  VALUE 'GN'.             CL*24
 000620     05 GENERAL-IO-AREA            PIC X(111) VALUE ' '.             CL*24
+000621 05  GIA-PARTROOT REDEFINES GENERAL-IO-AREA.                         CL*25
+000622     10  GIA-PARTROOT-KEY          PIC X(17).                        CL*25
+000623     10  GIA-PARTROOT-NAME         PIC X(20).                        CL*25
+000624     10  GIA-PARTROOT-DESC         PIC X(30).                        CL*25
+000625     10  FILLER                    PIC X(44).                        CL*25
+000626 05  GIA-STOKSTAT REDEFINES GENERAL-IO-AREA.                         CL*25
+000627     10  GIA-STOKSTAT-KEY          PIC X(16).                        CL*25
+000628     10  GIA-STOKSTAT-QTY-ON-HAND  PIC 9(07).                        CL*25
+000629     10  GIA-STOKSTAT-ROP          PIC 9(07).                        CL*25
+000630     10  GIA-STOKSTAT-LOCATION     PIC X(10).                        CL*25
+000631     10  FILLER                    PIC X(71).                        CL*25
+000632 05  GIA-BACKORDR REDEFINES GENERAL-IO-AREA.                         CL*25
+000633     10  GIA-BACKORDR-KEY          PIC X(10).                        CL*25
+000634     10  GIA-BACKORDR-ORDER-NUM    PIC X(06).                        CL*25
+000635     10  GIA-BACKORDR-QTY-BACKORD  PIC 9(07).                        CL*25
+000636     10  GIA-BACKORDR-DUE-DATE     PIC 9(08).                        CL*25
+000637     10  FILLER                    PIC X(80).                        CL*25
 042900
 001320 01  IMS-WORK-AREA.                                                  CL*24
 001330     05  PARM-CT                 PIC  S9(7) COMP SYNC VALUE +3.      CL*24
@@ -56,6 +104,10 @@
 001360     05  TIME-TO-END             PIC  X    VALUE 'N'.                CL*25
 001370     05  CALL-FUNCTION           PIC  X(4) VALUE SPACES.             CL*24
 001380                                                                     CL*24
+001381 01  WS-EXTRACT-COUNTS.                                              CL*25
+001382     05  WS-PARTROOT-COUNT       PIC 9(07) VALUE 0.                  CL*25
+001383     05  WS-STOKSTAT-COUNT       PIC 9(07) VALUE 0.                  CL*25
+001384     05  WS-BACKORDR-COUNT       PIC 9(07) VALUE 0.                  CL*25
 001740                                                                     CL*24
 001750 LINKAGE SECTION.                                                    CL*24
 001760**************************************************************       CL*24
@@ -94,16 +146,21 @@
 001950                                                                     CL*24
 052600     ENTRY 'DLITCBL' USING   PARTFILE-PCB.
 001970                                                                     CL*24
-001980     DISPLAY '*** BEGIN PROGRAM B99100 ***'                         CL*24
+001980     DISPLAY '*** BEGIN PROGRAM PRTIMSDB ***'                        CL*25
 002000     DISPLAY SPACES.                                                 CL*24
 002010                                                                     CL*24
+002020     OPEN OUTPUT PARTEXT-FILE.                                       CL*25
 002080**************************************************************       CL*24
-003520     PERFORM 1000-CALL-PARTSUPP-DB THRU 1000-EXIT UNTIL              CL*24
+003520     PERFORM 1000-EXTRACT-PARTSUPP-DB THRU 1000-EXIT UNTIL           CL*25
 002120         PN-STATUS-CODE = 'GB'.
 002140**************************************************************       CL*24
+002310     CLOSE PARTEXT-FILE.                                             CL*25
+002320     DISPLAY 'PARTROOT SEGMENTS EXTRACTED: ' WS-PARTROOT-COUNT.      CL*25
+002321     DISPLAY 'STOKSTAT SEGMENTS EXTRACTED: ' WS-STOKSTAT-COUNT.      CL*25
+002322     DISPLAY 'BACKORDR SEGMENTS EXTRACTED: ' WS-BACKORDR-COUNT.      CL*25
 002330     GOBACK.                                                         CL*24
 002340                                                                     CL*24
-003760 1000-CALL-PARTSUPP-DB.                                              CL*24
+003760 1000-EXTRACT-PARTSUPP-DB.                                           CL*25
 003780                                                                     CL*24
 003790******************************************************************   CL*24
 003800*                                                                *   CL*24
@@ -119,10 +176,50 @@
 003920                            GENERAL-IO-AREA.                         CL*24
 003960                                                                     CL*24
 003980     IF  PN-STATUS-CODE = '  '
-003990         DISPLAY GENERAL-IO-AREA                                     CL*24
+003990         PERFORM 1100-WRITE-EXTRACT-REC THRU 1100-EXIT              CL*25
 004000     ELSE                                                            CL*24
-004010         DISPLAY 'BAD DB PROBLEM'                                   CL*24
+004005         IF PN-STATUS-CODE NOT = 'GB'                               CL*25
+004010             DISPLAY 'BAD DB PROBLEM'                               CL*24
                GOBACK.
 004030 1000-EXIT.                                                          CL*24
 004040     EXIT.                                                           CL*24
 004050                                                                     CL*24
+004060******************************************************************   CL*25
+004070*    1100-WRITE-EXTRACT-REC                                         CL*25
+004080*      MAPS THE SEGMENT JUST RETURNED BY GN (IDENTIFIED BY          CL*25
+004090*      PN-SEG-NAME-FB) ONTO THE MATCHING PARTEXT-REC LAYOUT AND     CL*25
+004100*      WRITES IT TO PARTEXT-FILE.  CYCCOUNT SEGMENTS ARE SKIPPED    CL*25
+004110*      -- NOT IN SCOPE FOR THIS EXTRACT.                           CL*25
+004120******************************************************************   CL*25
+004130 1100-WRITE-EXTRACT-REC.                                             CL*25
+004140     EVALUATE PN-SEG-NAME-FB                                         CL*25
+004150         WHEN PARTROOT-NAME                                          CL*25
+004160             MOVE 'R'               TO PARTEXT-SEG-TYPE             CL*25
+004170             MOVE GIA-PARTROOT-KEY  TO PARTEXT-KEY                  CL*25
+004180             MOVE GIA-PARTROOT-NAME TO PARTEXT-PART-NAME            CL*25
+004190             MOVE GIA-PARTROOT-DESC TO PARTEXT-PART-DESC            CL*25
+004200             ADD 1 TO WS-PARTROOT-COUNT                             CL*25
+004210             WRITE PARTEXT-REC                                       CL*25
+004220         WHEN STOKSTAT-NAME                                          CL*25
+004230             MOVE 'S'                    TO PARTEXT-SEG-TYPE        CL*25
+004240             MOVE GIA-STOKSTAT-KEY       TO PARTEXT-KEY             CL*25
+004250             MOVE GIA-STOKSTAT-QTY-ON-HAND TO PARTEXT-QTY-ON-HAND   CL*25
+004260             MOVE GIA-STOKSTAT-ROP       TO PARTEXT-REORDER-POINT   CL*25
+004270             MOVE GIA-STOKSTAT-LOCATION  TO PARTEXT-LOCATION        CL*25
+004280             ADD 1 TO WS-STOKSTAT-COUNT                             CL*25
+004290             WRITE PARTEXT-REC                                       CL*25
+004300         WHEN BACKORDR-NAME                                          CL*25
+004310             MOVE 'B'                      TO PARTEXT-SEG-TYPE      CL*25
+004320             MOVE GIA-BACKORDR-KEY         TO PARTEXT-KEY           CL*25
+004330             MOVE GIA-BACKORDR-ORDER-NUM   TO PARTEXT-ORDER-NUM     CL*25
+004340             MOVE GIA-BACKORDR-QTY-BACKORD                         CL*25
+004341                 TO PARTEXT-QTY-BACKORDERED                         CL*25
+004350             MOVE GIA-BACKORDR-DUE-DATE    TO PARTEXT-DUE-DATE      CL*25
+004360             ADD 1 TO WS-BACKORDR-COUNT                             CL*25
+004370             WRITE PARTEXT-REC                                       CL*25
+004380         WHEN OTHER                                                  CL*25
+004390             DISPLAY 'UNEXTRACTED SEGMENT TYPE: ' PN-SEG-NAME-FB    CL*25
+004400     END-EVALUATE.                                                   CL*25
+004410 1100-EXIT.                                                          CL*25
+004420     EXIT.                                                           CL*25
+004430                                                                     CL*25

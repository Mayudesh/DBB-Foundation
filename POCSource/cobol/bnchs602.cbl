@@ -67,6 +67,11 @@
 006400            ACCESS MODE  is RANDOM                                00640001
 006500            RECORD KEY   is PATIENT-KEY                           00650001
 006600            FILE STATUS  is PATMSTR-STATUS.                       00660001
+
+           SELECT CHKPNT ASSIGN TO CHKPNT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS  IS CHKPNT-STATUS.
 006700                                                                  00670001
 006800 DATA DIVISION.                                                   00680001
 006900 FILE SECTION.                                                    00690001
@@ -126,6 +131,15 @@
 011600     05 PATIENT-KEY      PIC X(06).                               01160001
 011700     05 FILLER           PIC X(2958).                             01170001
 011800                                                                  01180001
+
+       FD  CHKPNT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 98 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CHECKPOINT-REC.
+           COPY CHKPTREC.
+
 011900** QSAM FILE                                                      01190001
 012000 WORKING-STORAGE SECTION.                                         01200001
 012100 01  FILLER                     PIC X(42) VALUE ' '.              01210001
@@ -157,6 +171,9 @@
 014600     05 FILLER             PIC X(35)                              01460001
 014700             VALUE '<<<<<<< WS DUMP POINTERS <<<<<<<'.            01470001
 014800                                                                  01480001
+
+       01  PARA-NAME                  PIC X(30)   VALUE SPACES.
+
 014900 01  DUMP-DISPLAY.                                                01490001
 015000     05 DUMP-STATUS               PIC X(3)  VALUE SPACES.         01500001
 015100     05 DUMP-MESSAGE              PIC X(61) VALUE 'NO MSG'.       01510001
@@ -167,7 +184,7 @@
 015600         88 PATMSTR-NOT-FOUND    VALUE "23".                      01560001
 015700     05  OFCODE                  PIC X(2).                        01570001
 015800         88 CODE-WRITE    VALUE SPACES.                           01580001
-       01  CUST-REC.                                                    0000900
+       01  CUST-REC.                                                     0000900
            05  CUST-KEY.                                                00009100
                10  CUST-ID             PIC X(5).                        00009200
                10  CUST-REC-TYPE       PIC X.                           00009300
@@ -245,11 +262,47 @@
 019600     05 WS-PHARMACY-CHARGES      PIC S9(7)V99 COMP-3.             01960001
 019700     05 WS-ANCILLARY-CHARGES     PIC S9(5)V99 COMP-3.             01970001
 019800                                                                  01980001
+
+       01  CHECKPOINT-CONTROLS.
+           05  CHECKPOINT-INTERVAL     PIC 9(05) COMP VALUE 1000.
+           05  CHKPNT-STATUS           PIC X(02) VALUE SPACES.
+           05  WS-CHKPNT-EOF-SW        PIC X(01) VALUE "N".
+           05  WS-SKIP-COUNT           PIC 9(07) COMP VALUE 0.
+           05  WS-RECORDS-PROCESSED    PIC 9(07) COMP VALUE 0.
+           05  WS-CKPT-QUOTIENT        PIC 9(07) COMP VALUE 0.
+           05  WS-CKPT-REMAINDER       PIC 9(07) COMP VALUE 0.
+           05  WS-RESTART-SW           PIC X(01) VALUE "N".
+               88  THIS-IS-A-RESTART   VALUE "Y".
+
+      *    WS-BALANCE-TOLERANCE IS THE LARGEST IMMATERIAL DIFFERENCE,
+      *    IN DOLLARS, ALLOWED BETWEEN AN ACCUMULATED CHARGE TOTAL AND
+      *    ITS TRAILER TOTAL BEFORE 999-CLEANUP TREATS THE RUN AS OUT
+      *    OF BALANCE.  RAISE OR LOWER THE VALUE CLAUSE TO CHANGE THE
+      *    TOLERANCE -- NO OTHER LOGIC NEEDS TO CHANGE.
+       01  BALANCE-TOLERANCE-CONTROLS.
+           05  WS-BALANCE-TOLERANCE    PIC S9(3)V99 VALUE +0.05.
+           05  WS-BALANCE-DIFF         PIC S9(9)V99 VALUE +0.
+
+      *    TRMTDATA IS SEQUENCED BY PATIENT-ID/TREATMENT-DATE, SO A
+      *    DUPLICATE TREATMENT LINE FOR THE SAME PATIENT ALWAYS FOLLOWS
+      *    ITS ORIGINAL IMMEDIATELY.  305-CHECK-DUPLICATE-TREATMENT
+      *    KEEPS THE LAST GOOD RECORD'S KEY HERE TO COMPARE AGAINST.
+       01  DUPLICATE-CHECK-CONTROLS.
+           05  WS-PREV-PATIENT-ID      PIC 9(06) VALUE 0.
+           05  WS-PREV-TREATMENT-DATE  PIC X(08) VALUE SPACES.
+           05  WS-PREV-TREATMENT-TYPE  PIC X(02) VALUE SPACES.
+           05  WS-PREV-TREATMENT-MODE  PIC X(02) VALUE SPACES.
+
+      * RETCODES SHARES THE SAME END-OF-JOB SEVERITY SCHEME AS THE
+      * OTHER CLAIMS-SUBSYSTEM BATCH JOBS -- SEE 999-CLEANUP.
+       COPY RETCODES.
+
 019900 01  MISC-WS-FLDS.                                                01990001
       *    05  WS-CUSTOUT-STATUS       PIC X(2)  VALUE SPACES.
 020000     05 STR-LTH                  PIC 9(04) VALUE 0.               02000001
 020100     05 RETURN-CD                PIC S9(04) VALUE 0.              02010001
 020200     05 ROW-SUB                  PIC 9(02).                       02020001
+020210     05 MED-SUB                  PIC 9(02).                       02020101
 020200     05 LITERAL-TEST             PIC X(08) VALUE 'ABCDEFG'.       02021004
 020300     05 ERROR-MSG-WS.                                             02030001
 020400        10  ERROR-MSG-FIRST      PIC X(20).                       02040001
@@ -263,6 +316,8 @@
 021200         88 VALID-RECORD  VALUE "N".                              02120001
 021300     05  MORE-TABLE-ROWS         PIC X(01) VALUE "Y".             02130001
 021400         88 NO-MORE-TABLE-ROWS VALUE "N".                         02140001
+021410     05  MORE-ACTIVE-MEDS        PIC X(01) VALUE "Y".             02141001
+021420         88 NO-MORE-ACTIVE-MEDS VALUE "N".                        02142001
 021500                                                                  02150001
 021600* COPY ABENDREC.                                                  02160001
 021700** QSAM FILE                                                      02170001
@@ -277,6 +332,7 @@
 022700     EXEC SQL INCLUDE MEDICATN END-EXEC.                          02270001
 022800     EXEC SQL INCLUDE HOSPBED END-EXEC.                           02280001
 022900     EXEC SQL INCLUDE DIAGCODE END-EXEC.                          02290001
+022910     EXEC SQL INCLUDE MEDINTER END-EXEC.                          02291001
 023000                                                                  02300001
 023100 COPY SQLCA.                                                      02310001
 023200                                                                  02320001
@@ -287,7 +343,10 @@
 023700******* Balancing logic put in by TGD 02/12/92                    02370001
 023800             TRAILER-REC.                                         02380001
 023900     PERFORM 999-CLEANUP THRU 999-EXIT.                           02390001
-024000     Compute RETURN-CODE = 0.                                     02400001
+           IF RECORDS-IN-ERROR > 0                                      02395001
+               MOVE RC-WARNING TO WS-HIGHEST-SEVERITY                   02395002
+           END-IF.                                                      02395003
+024000     CALL 'SEVCHK' USING WS-HIGHEST-SEVERITY.                     02400001
            MOVE 'ABCDEF' TO LITERAL-TEST.                               02401004
 024100     GOBACK.                                                      02410001
 024200                                                                  02420001
@@ -297,7 +356,10 @@
 024600*  Code your statement here to OPEN files                         02460001
 024700     ACCEPT  WS-DATE FROM DATE.                                   02470001
 024800     INITIALIZE COUNTERS-AND-ACCUMULATORS.                        02480001
+024810     PERFORM 150-CHECK-RESTART THRU 150-EXIT.                     02481001
 024900     PERFORM 800-OPEN-FILES THRU 800-EXIT.                        02490001
+024920     IF THIS-IS-A-RESTART                                         02492001
+024930         PERFORM 160-SKIP-PROCESSED-RECORDS THRU 160-EXIT.        02493001
 025000     PERFORM 900-READ-TRMTDATA THRU 900-EXIT.                     02500001
 025100     IF NO-MORE-DATA                                              02510001
 025200         MOVE "EMPTY INPUT FILE" TO ABEND-REASON                  02520001
@@ -305,6 +367,50 @@
 025400 000-EXIT.                                                        02540001
 025500     EXIT.                                                        02550001
 025600                                                                  02560001
+
+025602******************************************************************02560201
+025604*    RESTART SUPPORT -- CHECKPOINT/RESTART LOGIC FOLLOWS          02560401
+025606*    A RERUN RESUMES PAST THE LAST CHECKPOINT WRITTEN.            02560601
+025608******************************************************************02560801
+025610 150-CHECK-RESTART.                                               02561001
+025612     MOVE "150-CHECK-RESTART" TO PARA-NAME.                       02561201
+025614     MOVE "N" TO WS-CHKPNT-EOF-SW.                                02561401
+025616     OPEN INPUT CHKPNT.                                           02561601
+025618     IF CHKPNT-STATUS = "00"                                      02561801
+025620         PERFORM 155-READ-CHKPNT THRU 155-EXIT                    02562001
+025622             UNTIL WS-CHKPNT-EOF-SW = "Y"                         02562201
+025624         CLOSE CHKPNT                                             02562401
+025626         IF WS-SKIP-COUNT > 0                                     02562601
+025628             SET THIS-IS-A-RESTART TO TRUE                        02562801
+025630             DISPLAY "** RESTARTING AFTER LAST CHECKPOINT **"     02563001
+025632             DISPLAY "** RECORDS ALREADY PROCESSED " WS-SKIP-COUNT02563201
+025634         END-IF                                                   02563401
+025636     END-IF.                                                      02563601
+025638 150-EXIT.                                                        02563801
+025640     EXIT.                                                        02564001
+
+025642 155-READ-CHKPNT.                                                 02564201
+025644     READ CHKPNT                                                  02564401
+025646         AT END                                                   02564601
+025648             MOVE "Y" TO WS-CHKPNT-EOF-SW                         02564801
+025650         NOT AT END                                               02565001
+025652             MOVE CKPT-RECORDS-READ       TO WS-SKIP-COUNT        02565201
+025654             MOVE CKPT-RECORDS-WRITTEN    TO RECORDS-WRITTEN      02565401
+025656             MOVE CKPT-RECORDS-IN-ERROR   TO RECORDS-IN-ERROR     02565601
+025658             MOVE CKPT-ANCILLARY-CHARGES  TO WS-ANCILLARY-CHARGES 02565801
+025660             MOVE CKPT-MEDICATION-CHARGES TO WS-MEDICATION-CHARGES02566001
+025662             MOVE CKPT-PHARMACY-CHARGES   TO WS-PHARMACY-CHARGES  02566201
+025664     END-READ.                                                    02566401
+025666 155-EXIT.                                                        02566601
+025668     EXIT.                                                        02566801
+
+025670 160-SKIP-PROCESSED-RECORDS.                                      02567001
+025672     MOVE "160-SKIP-PROCESSED-RECORDS" TO PARA-NAME.              02567201
+025674     PERFORM 900-READ-TRMTDATA THRU 900-EXIT                      02567401
+025676         WS-SKIP-COUNT TIMES.                                     02567601
+025678 160-EXIT.                                                        02567801
+025680     EXIT.                                                        02568001
+
 025700 100-MAINLINE.                                                    02570001
 025800     MOVE "100-MAINLINE" TO PARA-NAME.                            02580001
 025900*     DISPLAY "100-MAINLINE".                                     02590001
@@ -316,6 +422,7 @@
 026500         PERFORM 710-WRITE-TRMTERR THRU 710-EXIT                  02650001
 026600     ELSE                                                         02660001
 026700         PERFORM 700-WRITE-TRMTEDIT THRU 700-EXIT.                02670001
+026750     PERFORM 940-CHECK-CHECKPOINT THRU 940-EXIT.                  02675001
 026800     PERFORM 900-READ-TRMTDATA THRU 900-EXIT.                     02680001
 026900 100-EXIT.                                                        02690001
 027000     EXIT.                                                        02700001
@@ -397,6 +504,10 @@
 034600        MOVE "Y" TO ERROR-FOUND-SW                                03460001
 034700        GO TO 300-EXIT.                                           03470001
 034800                                                                  03480001
+           PERFORM 305-CHECK-DUPLICATE-TREATMENT THRU 305-EXIT.
+           IF RECORD-ERROR-FOUND
+               GO TO 300-EXIT.
+
 034900     MOVE "Y" TO MORE-TABLE-ROWS.                                 03490001
 035000     PERFORM 350-CHECK-LAB-TABLE THRU 350-EXIT VARYING ROW-SUB    03500001
 035100          FROM 1 BY 1 UNTIL NO-MORE-TABLE-ROWS OR ROW-SUB = 12.   03510001
@@ -409,6 +520,25 @@
 035800 300-EXIT.                                                        03580001
 035900     EXIT.                                                        03590001
 036000                                                                  03600001
+       305-CHECK-DUPLICATE-TREATMENT.
+           MOVE "305-CHECK-DUPLICATE-TREATMENT" TO PARA-NAME.
+           IF PATIENT-ID IN INPATIENT-TREATMENT-REC =
+                   WS-PREV-PATIENT-ID
+               AND TREATMENT-DATE = WS-PREV-TREATMENT-DATE
+               AND TREATMENT-TYPE = WS-PREV-TREATMENT-TYPE
+               AND TREATMENT-MODE = WS-PREV-TREATMENT-MODE
+               MOVE "*** DUPLICATE TREATMENT FOR PATIENT/DATE" TO
+                   ERR-MSG IN INPATIENT-TREATMENT-REC-ERR
+               MOVE "Y" TO ERROR-FOUND-SW.
+
+           MOVE PATIENT-ID IN INPATIENT-TREATMENT-REC
+               TO WS-PREV-PATIENT-ID.
+           MOVE TREATMENT-DATE TO WS-PREV-TREATMENT-DATE.
+           MOVE TREATMENT-TYPE TO WS-PREV-TREATMENT-TYPE.
+           MOVE TREATMENT-MODE TO WS-PREV-TREATMENT-MODE.
+       305-EXIT.
+           EXIT.
+
 036100 350-CHECK-LAB-TABLE.                                             03610001
 036200     IF LAB-TEST-ID(ROW-SUB) = SPACES                             03620001
 036300        MOVE "N" TO MORE-TABLE-ROWS                               03630001
@@ -451,22 +581,22 @@
 040000         GO TO 400-EXIT.                                          04000001
 040100                                                                  04010001
 040200                                                                  04020001
-040300*    IF  (SSN IN RESPONSIBLE-PARTY > "999999999"                  04030001
-040400*    OR  SSN IN RESPONSIBLE-PARTY < "0000000001")                 04040001
-040500*        MOVE "*** INVALID SOCIAL SECURITY #" TO                  04050001
-040600*        ERR-MSG IN INPATIENT-TREATMENT-REC-ERR                   04060001
-040700*        MOVE "Y" TO ERROR-FOUND-SW                               04070001
-040800*        GO TO 400-EXIT.                                          04080001
+040300     IF  (SSN IN RESPONSIBLE-PARTY > "999999999"                  04030001
+040400     OR  SSN IN RESPONSIBLE-PARTY < "000000001")                  04040001
+040500         MOVE "*** INVALID SOCIAL SECURITY #" TO                  04050001
+040600         ERR-MSG IN INPATIENT-TREATMENT-REC-ERR                   04060001
+040700         MOVE "Y" TO ERROR-FOUND-SW                               04070001
+040800         GO TO 400-EXIT.                                          04080001
 040900                                                                  04090001
 041000                                                                  04100001
-042500*                                                                 04250001
-042600*    IF  (EXP-MONTH > 12                                          04260001
-042700*    OR  EXP-MONTH < 1)                                           04270001
-042800*        MOVE "*** INVALID CREDIT-CARD EXP. DATE" TO              04280001
-042900*        ERR-MSG IN INPATIENT-TREATMENT-REC-ERR                   04290001
-043000*        MOVE "Y" TO ERROR-FOUND-SW                               04300001
-043100*        GO TO 400-EXIT.                                          04310001
-043200*                                                                 04320001
+042500                                                                  04250001
+042600     IF  (EXP-MONTH > 12                                          04260001
+042700     OR  EXP-MONTH < 1)                                           04270001
+042800         MOVE "*** INVALID CREDIT-CARD EXP. DATE" TO              04280001
+042900         ERR-MSG IN INPATIENT-TREATMENT-REC-ERR                   04290001
+043000         MOVE "Y" TO ERROR-FOUND-SW                               04300001
+043100         GO TO 400-EXIT.                                          04310001
+043200                                                                  04320001
 043300     IF VALID-RECORD                                              04330001
 043400         PERFORM 450-CROSS-FIELD-EDITS THRU 450-EXIT.             04340001
 043500                                                                  04350001
@@ -530,7 +660,7 @@
 049300     MOVE "500-CROSS-FILE-EDITS" TO PARA-NAME.                    04930001
 049400******** Call to VSAM file to read record                         04940001
 049500     MOVE PATIENT-ID IN INPATIENT-TREATMENT-REC TO                04950001
-049600            PATIENT-KEY.                                          04960001
+049600            PATIENT-KEY IN PATMSTR-REC.                           04960001
 049700     READ PATMSTR INTO PATIENT-MASTER-REC.                        04970001
 049800     IF  NOT RECORD-FOUND                                         04980001
 049900         MOVE "*** PATIENT NOT-FOUND ON MASTER FILE" TO           04990001
@@ -602,7 +732,7 @@
 055100         GO TO 1000-DB2-ERROR-RTN.                                05510001
 055200                                                                  05520001
 055300****** CHECK FOR VALID BED IDENTITY                               05530001
-055400     MOVE BED-IDENTITY TO BED-ID.                                 05540001
+055400     MOVE BED-IDENTITY IN INPATIENT-TREATMENT-REC TO BED-ID.      05540001
 055500     EXEC SQL                                                     05550001
 055600        SELECT BED_ID INTO :BED-ID                                05560001
 055700        FROM DDS0001.HOSP_BED                                     05570001
@@ -696,6 +826,15 @@
 064500         WRITE SYSOUT-REC FROM ABEND-REC                          06450001
 064600         GO TO 1000-DB2-ERROR-RTN.                                06460001
 064700                                                                  06470001
+064710****** CHECK NEW MEDICATION AGAINST PATIENT'S ACTIVE MEDS         06471001
+064720     MOVE "Y" TO MORE-ACTIVE-MEDS.                                06472001
+064730     PERFORM 610-CHECK-MED-INTERACTION THRU 610-EXIT              06473001
+064740          VARYING MED-SUB FROM 1 BY 1                             06474001
+064750          UNTIL NO-MORE-ACTIVE-MEDS OR MED-SUB = 11.              06475001
+064760                                                                  06476001
+064770     IF RECORD-ERROR-FOUND                                        06477001
+064780         GO TO 600-EXIT.                                          06478001
+064790                                                                  06479001
 064800****** CHECK FOR VALID SUPERVISOR NURSE-ID                        06480001
 064900     MOVE SUPERVISOR-NURSE-ID TO SUPERVISE-NURSE-ID.              06490001
 065000     EXEC SQL                                                     06500001
@@ -762,54 +901,111 @@
 071100 600-EXIT.                                                        07110001
 071200     EXIT.                                                        07120001
 071300                                                                  07130001
-071400 700-WRITE-TRMTEDIT.                                              07140001
-071500     MOVE "700-WRITE-TRMTEDIT" TO PARA-NAME.                      07150001
-071600                                                                  07160001
-071700     WRITE INPATIENT-TREATMENT-REC-EDIT                           07170001
-071800         FROM INPATIENT-TREATMENT-REC.                            07180001
-071900     ADD MEDICATION-COST  TO WS-MEDICATION-CHARGES.               07190001
-072000     ADD ANCILLARY-CHARGE TO WS-ANCILLARY-CHARGES.                07200001
-072100     ADD PHARMACY-COST IN INPATIENT-TREATMENT-REC                 07210001
-072200                          TO WS-PHARMACY-CHARGES.                 07220001
-072300     ADD +1 TO RECORDS-WRITTEN.                                   07230001
-072400 700-EXIT.                                                        07240001
-072500     EXIT.                                                        07250001
-072600                                                                  07260001
-072700 710-WRITE-TRMTERR.                                               07270001
-072800     MOVE INPATIENT-TREATMENT-REC TO REST-OF-REC.                 07280001
-072900     WRITE INPATIENT-TREATMENT-REC-ERR.                           07290001
-073000     ADD +1 TO RECORDS-IN-ERROR.                                  07300001
-073100 710-EXIT.                                                        07310001
-073200     EXIT.                                                        07320001
-073300                                                                  07330001
-073400 800-OPEN-FILES.                                                  07340001
-073500     MOVE "800-OPEN-FILES" TO PARA-NAME.                          07350001
-073600     OPEN INPUT TRMTDATA.                                         07360001
-073700     OPEN OUTPUT TRMTEDIT, SYSOUT, TRMTERR, CUSTOMER-FILE-OUT.    07370001
-073800     OPEN I-O PATMSTR.                                            07380001
-073900 800-EXIT.                                                        07390001
-074000     EXIT.                                                        07400001
-074100                                                                  07410001
-074200 850-CLOSE-FILES.                                                 07420001
-074300     MOVE "850-CLOSE-FILES" TO PARA-NAME.                         07430001
-074400     CLOSE TRMTDATA,                                              07440001
-074500           TRMTEDIT, SYSOUT, TRMTERR,                             07450001
-074600           PATMSTR.                                               07460001
-074700 850-EXIT.                                                        07470001
-074800     EXIT.                                                        07480001
-074900                                                                  07490001
-075000 900-READ-TRMTDATA.                                               07500001
-075100*  Code your statements here to read the input file               07510001
-075200*  Remember to move "NO" to IFCODE if the input file is AT END    07520001
-075300     READ TRMTDATA  INTO INPATIENT-TREATMENT-REC                  07530001
-075400         AT END MOVE "N" TO MORE-DATA-SW                          07540001
-075500         GO TO 900-EXIT                                           07550001
-075600     END-READ                                                     07560001
-075700     MOVE "N" TO ERROR-FOUND-SW.                                  07570001
-075800     ADD +1 TO RECORDS-READ.                                      07580001
-075900 900-EXIT.                                                        07590001
-076000     EXIT.                                                        07600001
-076100                                                                  07610001
+071310****** CHECK ONE ACTIVE MEDICATION FOR AN INTERACTION WITH THE    07131001
+071320****** NEW TREATMENT'S MEDICATION-ID                              07132001
+071330 610-CHECK-MED-INTERACTION.                                       07133001
+071340     IF ACTIVE-MEDICATION-ID (MED-SUB) = SPACES                   07134001
+071360         MOVE "N" TO MORE-ACTIVE-MEDS                             07136001
+071370         GO TO 610-EXIT.                                          07137001
+071380                                                                  07138001
+071390     MOVE ACTIVE-MEDICATION-ID (MED-SUB)                          07139001
+071400            TO MEDICATION-ID-1 IN DCLMEDINTER.                    07140101
+071410     MOVE MEDICATION-ID IN INPATIENT-TREATMENT-REC TO             07141001
+071420            MEDICATION-ID-2 IN DCLMEDINTER.                       07142001
+071430                                                                  07143001
+071440     EXEC SQL                                                     07144001
+071450        SELECT MEDICATION_ID_1                                    07145001
+071460                       INTO :DCLMEDINTER.MEDICATION-ID-1          07146001
+071470        FROM DDS0001.MEDICATION_INTERACTION                       07147001
+071480        WHERE (MEDICATION_ID_1 = :DCLMEDINTER.MEDICATION-ID-1     07148001
+071490         AND   MEDICATION_ID_2 = :DCLMEDINTER.MEDICATION-ID-2)    07149001
+071500         OR    (MEDICATION_ID_1 = :DCLMEDINTER.MEDICATION-ID-2    07150001
+071510         AND   MEDICATION_ID_2 = :DCLMEDINTER.MEDICATION-ID-1)    07151001
+071520     END-EXEC.                                                    07152001
+071530                                                                  07153001
+071540     IF SQLCODE = +100                                            07154001
+071550         NEXT SENTENCE                                            07155001
+071560     ELSE                                                         07156001
+071570     IF SQLCODE = -811 OR 0                                       07157001
+071580         MOVE "*** DRUG INTERACTION WITH ACTIVE MEDICATION" TO    07158001
+071590         ERR-MSG IN INPATIENT-TREATMENT-REC-ERR                   07159001
+071600         MOVE "Y" TO ERROR-FOUND-SW                               07160001
+071610         move MEDICATION-ID IN INPATIENT-TREATMENT-REC            07161001
+071620                         to EXPECTED-VAL                          07162001
+071630         move ACTIVE-MEDICATION-ID (MED-SUB)                      07163001
+071640                         to ACTUAL-VAL                            07164001
+071650         WRITE SYSOUT-REC FROM ABEND-REC                          07165001
+071660         GO TO 610-EXIT                                           07166001
+071670     ELSE                                                         07167001
+071680     IF SQLCODE < 0                                               07168001
+071690         MOVE "***  FATAL DB2 ERROR" TO                           07169001
+071700         ERR-MSG IN INPATIENT-TREATMENT-REC-ERR                   07170001
+071710         MOVE "Y" TO ERROR-FOUND-SW                               07171001
+071720         move sqlcode to  EXPECTED-VAL                            07172001
+071730         move PATIENT-ID IN INPATIENT-TREATMENT-REC               07173001
+071740                         to ACTUAL-VAL                            07174001
+071750         WRITE SYSOUT-REC FROM ABEND-REC                          07175001
+071760         GO TO 1000-DB2-ERROR-RTN.                                07176001
+071770                                                                  07177001
+071780 610-EXIT.                                                        07178001
+071790     EXIT.                                                        07179001
+071800                                                                  07180001
+071810                                                                  07181001
+072400 700-WRITE-TRMTEDIT.                                              07140001
+072500     MOVE "700-WRITE-TRMTEDIT" TO PARA-NAME.                      07150001
+072600                                                                  07160001
+072700     WRITE INPATIENT-TREATMENT-REC-EDIT                           07170001
+072800         FROM INPATIENT-TREATMENT-REC.                            07180001
+072900     ADD MEDICATION-COST  TO WS-MEDICATION-CHARGES.               07190001
+073000     ADD ANCILLARY-CHARGE TO WS-ANCILLARY-CHARGES.                07200001
+073100     ADD PHARMACY-COST IN INPATIENT-TREATMENT-REC                 07210001
+073200                          TO WS-PHARMACY-CHARGES.                 07220001
+073300     ADD +1 TO RECORDS-WRITTEN.                                   07230001
+073400 700-EXIT.                                                        07240001
+073500     EXIT.                                                        07250001
+073600                                                                  07260001
+073700 710-WRITE-TRMTERR.                                               07270001
+073800     MOVE INPATIENT-TREATMENT-REC TO REST-OF-REC.                 07280001
+073900     WRITE INPATIENT-TREATMENT-REC-ERR.                           07290001
+074000     ADD +1 TO RECORDS-IN-ERROR.                                  07300001
+074100 710-EXIT.                                                        07310001
+074200     EXIT.                                                        07320001
+074300                                                                  07330001
+074400 800-OPEN-FILES.                                                  07340001
+074500     MOVE "800-OPEN-FILES" TO PARA-NAME.                          07350001
+074600     OPEN INPUT TRMTDATA.                                         07360001
+           IF THIS-IS-A-RESTART
+               OPEN EXTEND TRMTEDIT, TRMTERR, CUSTOMER-FILE-OUT
+               OPEN OUTPUT SYSOUT
+           ELSE
+               OPEN OUTPUT TRMTEDIT, SYSOUT, TRMTERR, CUSTOMER-FILE-OUT
+           END-IF.
+           OPEN OUTPUT CHKPNT.
+074800     OPEN I-O PATMSTR.                                            07380001
+074900 800-EXIT.                                                        07390001
+075000     EXIT.                                                        07400001
+075100                                                                  07410001
+075200 850-CLOSE-FILES.                                                 07420001
+075300     MOVE "850-CLOSE-FILES" TO PARA-NAME.                         07430001
+075400     CLOSE TRMTDATA,                                              07440001
+075500           TRMTEDIT, SYSOUT, TRMTERR,                             07450001
+           CHKPNT,
+075600           PATMSTR.                                               07460001
+075700 850-EXIT.                                                        07470001
+075800     EXIT.                                                        07480001
+075900                                                                  07490001
+076000 900-READ-TRMTDATA.                                               07500001
+076100*  Code your statements here to read the input file               07510001
+076200*  Remember to move "NO" to IFCODE if the input file is AT END    07520001
+076300     READ TRMTDATA  INTO INPATIENT-TREATMENT-REC                  07530001
+076400         AT END MOVE "N" TO MORE-DATA-SW                          07540001
+076500         GO TO 900-EXIT                                           07550001
+076600     END-READ                                                     07560001
+076700     MOVE "N" TO ERROR-FOUND-SW.                                  07570001
+076800     ADD +1 TO RECORDS-READ.                                      07580001
+076900 900-EXIT.                                                        07590001
+077000     EXIT.                                                        07600001
+077100                                                                  07610001
        740-WRITE-CUSTOUT-FILE.                                          00041800
            IF CUST-REC-TYPE = 'A'                                       00041900
                WRITE CSTOUT-REC FROM CUST-REC                           00042000
@@ -826,91 +1022,154 @@
                   MOVE WS-CUSTFILE-STATUS TO ERROR-MSG-FIRST            00043100
                   PERFORM 999-CLEANUP                                   00043200
            END-EVALUATE .
-076200 999-CLEANUP.                                                     07620001
-076300     MOVE "999-CLEANUP" TO PARA-NAME.                             07630001
-076400*  Final file-handling edits and trailer record handling          07640001
-076500     IF NOT TRAILER-REC                                           07650001
-076600         MOVE "** INVALID FILE - NO TRAILER REC" TO ABEND-REASON  07660001
-076700         GO TO 1000-ABEND-RTN.                                    07670001
-076800                                                                  07680001
-076900     MOVE INPATIENT-TREATMENT-REC-DATA TO WS-TRAILER-REC.         07690001
-077000                                                                  07700001
-077100     IF RECORDS-READ NOT EQUAL TO IN-RECORD-COUNT                 07710001
-077200         MOVE "** INVALID FILE - # RECORDS OUT OF BALANCE"        07720001
-077300                               TO ABEND-REASON                    07730001
-077400         GO TO 1000-ABEND-RTN.                                    07740001
-077500                                                                  07750001
-077600                                                                  07760001
-077700     IF WS-ANCILLARY-CHARGES NOT EQUAL TO IN-ANCILLARY-CHARGES    07770001
-077800         MOVE "** ANCILLARY CHARGES OUT OF BALANCE"               07780001
-077900                               TO ABEND-REASON                    07790001
-078000         MOVE WS-ANCILLARY-CHARGES TO EXPECTED-VAL                07800001
-078100         MOVE IN-ANCILLARY-CHARGES TO ACTUAL-VAL                  07810001
-078200         DISPLAY "** ANCILLARY CHARGES IN **"                     07820001
-078300         DISPLAY WS-ANCILLARY-CHARGES                             07830001
-078400         DISPLAY "** ANCILLARY CHARGES EXPECTED **"               07840001
-078500         DISPLAY  IN-ANCILLARY-CHARGES.                           07850001
-078600                                                                  07860001
-078700     IF WS-MEDICATION-CHARGES  NOT EQUAL TO IN-MEDICATION-CHARGES 07870001
-078800         MOVE "** MEDICATION CHARGES OUT OF BALANCE"              07880001
-078900                               TO ABEND-REASON                    07890001
-079000         DISPLAY "** MEDICATION CHARGES IN **"                    07900001
-079100         DISPLAY WS-MEDICATION-CHARGES                            07910001
-079200         DISPLAY "** MEDICATION CHARGES EXPECTED **"              07920001
-079300         DISPLAY  IN-MEDICATION-CHARGES.                          07930001
-079400                                                                  07940001
-079500     IF WS-PHARMACY-CHARGES  NOT EQUAL TO IN-PHARMACY-CHARGES     07950001
-079600         MOVE "** PHARMACY CHARGES OUT OF BALANCE"                07960001
-079700                               TO ABEND-REASON                    07970001
-079800         DISPLAY "** PHARMACY CHARGES IN **"                      07980001
-079900         DISPLAY WS-PHARMACY-CHARGES                              07990001
-080000         DISPLAY "** PHARMACY CHARGES EXPECTED **"                08000001
-080100         DISPLAY  IN-PHARMACY-CHARGES.                            08010001
-080200                                                                  08020001
-080300     MOVE "T" TO RECORD-TYPE.                                     08030001
-080400     ADD +1 TO RECORDS-WRITTEN.                                   08040001
-080500     MOVE RECORDS-WRITTEN TO IN-RECORD-COUNT.                     08050001
-080600     MOVE WS-ANCILLARY-CHARGES TO IN-ANCILLARY-CHARGES.           08060001
-080700     MOVE WS-MEDICATION-CHARGES TO IN-MEDICATION-CHARGES.         08070001
-080800     MOVE WS-PHARMACY-CHARGES TO IN-PHARMACY-CHARGES.             08080001
-080900     WRITE INPATIENT-TREATMENT-REC-EDIT FROM WS-TRAILER-REC.      08090001
-081000                                                                  08100001
-081100*  Code the statement to close all files                          08110001
-081200     PERFORM 850-CLOSE-FILES THRU 850-EXIT.                       08120001
-081300                                                                  08130001
-081400     DISPLAY "** RECORDS READ **".                                08140001
-081500     DISPLAY RECORDS-READ.                                        08150001
-081600     DISPLAY "** RECORD-IN EXPECTED **".                          08160001
-081700     DISPLAY  IN-RECORD-COUNT.                                    08170001
-081800     DISPLAY "** RECORDS WRITTEN **".                             08180001
-081900     DISPLAY  RECORDS-WRITTEN.                                    08190001
-082000     DISPLAY  RECORDS-IN-ERROR.                                   08200001
-082100                                                                  08210001
-082200*  Code the statement to Display a successful end-of-job msg      08220001
-082300     DISPLAY "******** NORMAL END OF JOB TRTMNT ********".        08230001
-082400 999-EXIT.                                                        08240001
-082500     EXIT.                                                        08250001
-082600                                                                  08260001
-082700                                                                  08270001
-082800 1000-ABEND-RTN.                                                  08280001
-082900     WRITE SYSOUT-REC FROM ABEND-REC.                             08290001
-083000     PERFORM 850-CLOSE-FILES THRU 850-EXIT.                       08300001
-083100     DISPLAY "*** ABNORMAL END OF JOB - TRTMNT ***" UPON CONSOLE. 08310001
-083200     DIVIDE ZERO-VAL INTO ONE-VAL.                                08320001
-083300                                                                  08330001
-083400 1000-DB2-ERROR-RTN.                                              08340001
-083500************************************************************      08350001
-083600*       ERROR TRAPPING ROUTINE FOR INVALID SQLCODES        *      08360001
-083700************************************************************      08370001
-083800                                                                  08380001
-083900      DISPLAY '**** DB2 ACCESS PROBLEM *****'.                    08390001
-084000      DISPLAY '999-ERROR-TRAP-RTN '.                              08400001
-084100      MOVE "*** DB2 PROBLEM ***" TO ERROR-MSG-FIRST.              08410001
-084200      MOVE SQLCA TO ERROR-MSG-REST.                               08420001
-084300      MULTIPLY SQLCODE BY -1 GIVING SQLCODE.                      08430001
-084400      DISPLAY 'SQLCODE ==> ' SQLCODE.                             08440001
-084500      DISPLAY SQLCA.                                              08450001
-084600      DISPLAY SQLERRM.                                            08460001
-084700      EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.               08470001
-084800      EXEC SQL ROLLBACK WORK END-EXEC.                            08480001
-084900      GO TO 1000-ABEND-RTN.                                       08490001
+
+077104 940-CHECK-CHECKPOINT.                                            07610401
+077108     MOVE "940-CHECK-CHECKPOINT" TO PARA-NAME.                    07610801
+077112     COMPUTE WS-RECORDS-PROCESSED = RECORDS-WRITTEN +             07611201
+077116         RECORDS-IN-ERROR.                                        07611601
+077120     DIVIDE WS-RECORDS-PROCESSED BY CHECKPOINT-INTERVAL           07612001
+077124         GIVING WS-CKPT-QUOTIENT REMAINDER WS-CKPT-REMAINDER.     07612401
+077128     IF WS-CKPT-REMAINDER = 0                                     07612801
+077132         PERFORM 950-WRITE-CHECKPOINT THRU 950-EXIT               07613201
+077136     END-IF.                                                      07613601
+077140 940-EXIT.                                                        07614001
+077144     EXIT.                                                        07614401
+
+077148 950-WRITE-CHECKPOINT.                                            07614801
+077152     MOVE "950-WRITE-CHECKPOINT" TO PARA-NAME.                    07615201
+077156     MOVE RECORDS-READ            TO CKPT-RECORDS-READ.           07615601
+077160     MOVE RECORDS-WRITTEN         TO CKPT-RECORDS-WRITTEN.        07616001
+077164     MOVE RECORDS-IN-ERROR        TO CKPT-RECORDS-IN-ERROR.       07616401
+077168     MOVE WS-ANCILLARY-CHARGES    TO CKPT-ANCILLARY-CHARGES.      07616801
+077172     MOVE WS-MEDICATION-CHARGES   TO CKPT-MEDICATION-CHARGES.     07617201
+077176     MOVE WS-PHARMACY-CHARGES     TO CKPT-PHARMACY-CHARGES.       07617601
+077180     WRITE CHECKPOINT-REC.                                        07618001
+077184 950-EXIT.                                                        07618401
+077188     EXIT.                                                        07618801
+
+077200 999-CLEANUP.                                                     07620001
+077300     MOVE "999-CLEANUP" TO PARA-NAME.                             07630001
+077400*  Final file-handling edits and trailer record handling          07640001
+077500     IF NOT TRAILER-REC                                           07650001
+077600         MOVE "** INVALID FILE - NO TRAILER REC" TO ABEND-REASON  07660001
+077700         GO TO 1000-ABEND-RTN.                                    07670001
+077800                                                                  07680001
+077900     MOVE INPATIENT-TREATMENT-REC-DATA TO WS-TRAILER-REC.         07690001
+078000                                                                  07700001
+078100     IF RECORDS-READ NOT EQUAL TO IN-RECORD-COUNT                 07710001
+078200         MOVE "** INVALID FILE - # RECORDS OUT OF BALANCE"        07720001
+078300                               TO ABEND-REASON                    07730001
+078400         GO TO 1000-ABEND-RTN.                                    07740001
+078500                                                                  07750001
+078600                                                                  07760001
+078700     IF WS-ANCILLARY-CHARGES NOT EQUAL TO IN-ANCILLARY-CHARGES    07770001
+078710     COMPUTE WS-BALANCE-DIFF =                                    07771001
+078720         WS-ANCILLARY-CHARGES - IN-ANCILLARY-CHARGES              07772001
+078730     IF WS-BALANCE-DIFF < 0                                       07773001
+078740         MULTIPLY WS-BALANCE-DIFF BY -1 GIVING WS-BALANCE-DIFF    07774001
+078750     END-IF                                                       07775001
+078760     DISPLAY "** ANCILLARY CHARGES IN **"                         07776001
+078770     DISPLAY WS-ANCILLARY-CHARGES                                 07777001
+078780     DISPLAY "** ANCILLARY CHARGES EXPECTED **"                   07778001
+078790     DISPLAY  IN-ANCILLARY-CHARGES                                07779001
+078800     IF WS-BALANCE-DIFF > WS-BALANCE-TOLERANCE                    07780001
+078810         MOVE WS-ANCILLARY-CHARGES TO EXPECTED-VAL                07781001
+078820         MOVE IN-ANCILLARY-CHARGES TO ACTUAL-VAL                  07782001
+078830         MOVE "** ANCILLARY CHARGES OUT OF BALANCE"               07783001
+078840                               TO ABEND-REASON                    07784001
+078850         GO TO 1000-ABEND-RTN                                     07785001
+078860     ELSE                                                         07786001
+078870         DISPLAY "** ANCILLARY CHARGES WITHIN TOLERANCE **"       07787001
+078880     END-IF                                                       07788001
+078890     END-IF.                                                      07789001
+079600                                                                  07860001
+079700     IF WS-MEDICATION-CHARGES  NOT EQUAL TO IN-MEDICATION-CHARGES 07870001
+079710     COMPUTE WS-BALANCE-DIFF =                                    07871001
+079720         WS-MEDICATION-CHARGES - IN-MEDICATION-CHARGES            07872001
+079730     IF WS-BALANCE-DIFF < 0                                       07873001
+079740         MULTIPLY WS-BALANCE-DIFF BY -1 GIVING WS-BALANCE-DIFF    07874001
+079750     END-IF                                                       07875001
+079760     DISPLAY "** MEDICATION CHARGES IN **"                        07876001
+079770     DISPLAY WS-MEDICATION-CHARGES                                07877001
+079780     DISPLAY "** MEDICATION CHARGES EXPECTED **"                  07878001
+079790     DISPLAY  IN-MEDICATION-CHARGES                               07879001
+079800     IF WS-BALANCE-DIFF > WS-BALANCE-TOLERANCE                    07880001
+079810         MOVE "** MEDICATION CHARGES OUT OF BALANCE"              07881001
+079820                               TO ABEND-REASON                    07882001
+079830         MOVE WS-MEDICATION-CHARGES TO EXPECTED-VAL               07883001
+079840         MOVE IN-MEDICATION-CHARGES TO ACTUAL-VAL                 07884001
+079850         GO TO 1000-ABEND-RTN                                     07885001
+079860     ELSE                                                         07886001
+079870         DISPLAY "** MEDICATION CHARGES WITHIN TOLERANCE **"      07887001
+079880     END-IF                                                       07888001
+079890     END-IF.                                                      07889001
+080400                                                                  07940001
+080500     IF WS-PHARMACY-CHARGES  NOT EQUAL TO IN-PHARMACY-CHARGES     07950001
+080510     COMPUTE WS-BALANCE-DIFF =                                    07951001
+080520         WS-PHARMACY-CHARGES - IN-PHARMACY-CHARGES                07952001
+080530     IF WS-BALANCE-DIFF < 0                                       07953001
+080540         MULTIPLY WS-BALANCE-DIFF BY -1 GIVING WS-BALANCE-DIFF    07954001
+080550     END-IF                                                       07955001
+080560     DISPLAY "** PHARMACY CHARGES IN **"                          07956001
+080570     DISPLAY WS-PHARMACY-CHARGES                                  07957001
+080580     DISPLAY "** PHARMACY CHARGES EXPECTED **"                    07958001
+080590     DISPLAY  IN-PHARMACY-CHARGES                                 07959001
+080600     IF WS-BALANCE-DIFF > WS-BALANCE-TOLERANCE                    07960001
+080610         MOVE "** PHARMACY CHARGES OUT OF BALANCE"                07961001
+080620                               TO ABEND-REASON                    07962001
+080630         MOVE WS-PHARMACY-CHARGES TO EXPECTED-VAL                 07963001
+080640         MOVE IN-PHARMACY-CHARGES TO ACTUAL-VAL                   07964001
+080650         GO TO 1000-ABEND-RTN                                     07965001
+080660     ELSE                                                         07966001
+080670         DISPLAY "** PHARMACY CHARGES WITHIN TOLERANCE **"        07967001
+080680     END-IF                                                       07968001
+080690     END-IF.                                                      07969001
+081200                                                                  08020001
+081300     MOVE "T" TO RECORD-TYPE.                                     08030001
+081400     ADD +1 TO RECORDS-WRITTEN.                                   08040001
+081500     MOVE RECORDS-WRITTEN TO IN-RECORD-COUNT.                     08050001
+081600     MOVE WS-ANCILLARY-CHARGES TO IN-ANCILLARY-CHARGES.           08060001
+081700     MOVE WS-MEDICATION-CHARGES TO IN-MEDICATION-CHARGES.         08070001
+081800     MOVE WS-PHARMACY-CHARGES TO IN-PHARMACY-CHARGES.             08080001
+081850     MOVE "T" TO TRLR-RECORD-TYPE.                                08085001
+081900     WRITE INPATIENT-TREATMENT-REC-EDIT FROM WS-TRAILER-REC.      08090001
+082000                                                                  08100001
+082100*  Code the statement to close all files                          08110001
+082200     PERFORM 850-CLOSE-FILES THRU 850-EXIT.                       08120001
+082300                                                                  08130001
+082400     DISPLAY "** RECORDS READ **".                                08140001
+082500     DISPLAY RECORDS-READ.                                        08150001
+082600     DISPLAY "** RECORD-IN EXPECTED **".                          08160001
+082700     DISPLAY  IN-RECORD-COUNT.                                    08170001
+082800     DISPLAY "** RECORDS WRITTEN **".                             08180001
+082900     DISPLAY  RECORDS-WRITTEN.                                    08190001
+083000     DISPLAY  RECORDS-IN-ERROR.                                   08200001
+083100                                                                  08210001
+083200*  Code the statement to Display a successful end-of-job msg      08220001
+083300     DISPLAY "******** NORMAL END OF JOB TRTMNT ********".        08230001
+083400 999-EXIT.                                                        08240001
+083500     EXIT.                                                        08250001
+083600                                                                  08260001
+083700                                                                  08270001
+083800 1000-ABEND-RTN.                                                  08280001
+083900     WRITE SYSOUT-REC FROM ABEND-REC.                             08290001
+084000     PERFORM 850-CLOSE-FILES THRU 850-EXIT.                       08300001
+084100     DISPLAY "*** ABNORMAL END OF JOB - TRTMNT ***" UPON CONSOLE. 08310001
+084200     DIVIDE ZERO-VAL INTO ONE-VAL.                                08320001
+084300                                                                  08330001
+084400 1000-DB2-ERROR-RTN.                                              08340001
+084500************************************************************      08350001
+084600*       ERROR TRAPPING ROUTINE FOR INVALID SQLCODES        *      08360001
+084700************************************************************      08370001
+084800                                                                  08380001
+084900      DISPLAY '**** DB2 ACCESS PROBLEM *****'.                    08390001
+085000      DISPLAY '999-ERROR-TRAP-RTN '.                              08400001
+085100      MOVE "*** DB2 PROBLEM ***" TO ERROR-MSG-FIRST.              08410001
+085200      MOVE SQLCA TO ERROR-MSG-REST.                               08420001
+085300      MULTIPLY SQLCODE BY -1 GIVING SQLCODE.                      08430001
+085400      DISPLAY 'SQLCODE ==> ' SQLCODE.                             08440001
+085500      DISPLAY SQLCA.                                              08450001
+085600      DISPLAY SQLERRM.                                            08460001
+085700      EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.               08470001
+085800      EXEC SQL ROLLBACK WORK END-EXEC.                            08480001
+085900      GO TO 1000-ABEND-RTN.                                       08490001

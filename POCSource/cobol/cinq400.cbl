@@ -1,10 +1,10 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.    CMEN400.
-       AUTHOR.        .
+       PROGRAM-ID.    CINQ400.
+       AUTHOR.        Jon Sayles.
        DATE-COMPILED. .
 
       ***************************************************************
-      * MAIN MENU PROGRAM FOR SYSTEMS GROUP PC CICS CLASS           *
+      * RECORD INQUIRY PROGRAM FOR SYSTEMS GROUP PC CICS CLASS       *
       ***************************************************************
 
        ENVIRONMENT DIVISION.
@@ -38,14 +38,14 @@
        01  WS-ERR-LINE2                    PIC X(80) VALUE SPACES.
 
        01  WS-WORKING-VARIABLES.
-           03  WS-SELECTION                PIC X(01) VALUE SPACES.
-               88  WS-SELECTION-VALID      VALUE 'A', 'B', 'C', 'X'.
            03  WS-TIME                     PIC S9(08) COMP VALUE +0.
 
       *--- COPYLIB CONTAINING PFKEY DEFINITIONS
        COPY DFHAID.
       *--- COPY BMS COPYLIBS HERE.
-       COPY BMEN400.
+       COPY BINQ400.
+      *--- COPY DATASET COPYLIB HERE.
+       COPY PERSON.
 
        LINKAGE SECTION.
        01  DFHCOMMAREA              PIC X(01).
@@ -54,17 +54,35 @@
 
        0000-INITIAL-LOOP.
 
+              EXEC CICS HANDLE CONDITION
+                        ERROR(9999-ABEND-ROUTINE)
+              END-EXEC.
       *--- IF CLEAR KEY IS PRESSED, SEND LOGOFF MESSAGE AND RETURN TO
       *---     CICS.
            IF (EIBAID = DFHCLEAR)
+              EXEC CICS SEND TEXT
+                        FROM(WS-LOGOFF-MESSAGE)
+                        LENGTH(WS-LOGOFF-MESSAGE-LEN)
+                        ERASE
+              END-EXEC
+              EXEC CICS RETURN
+              END-EXEC
+           END-IF.
 
-      *==> ISSUE A SEND TEXT VERB HERE TO SEND THE MESSAGE IN THE
-      *==>  VARIABLE WS-LOGOFF-MESSAGE WITH A LENGTH OF
-      *==>  WS-LOGOFF-MESSAGE-LEN FOLLOWED BY A RETURN TO CICS
-      *==>                     OR
-      *==>  COPY IN CMENCPY1.SRC HERE NOW
-
-                    END-IF.
+      *--- IF PF3 KEY IS PRESSED, TRANSFER CONTROL BACK TO MAIN MENU
+      *---     PROGRAM.
+           IF (EIBAID = DFHPF3)
+              EXEC CICS XCTL
+                        PROGRAM('CMEN400')
+                        RESP(WS-RESP)
+              END-EXEC
+              IF WS-RESP NOT = DFHRESP(NORMAL)
+                 MOVE 'ERROR: XCTL TO MENU400 FAILED'
+                      TO MSGO
+                 PERFORM 0850-SEND-ERROR-SCREEN THRU 0850-EXIT
+                 GO TO 0000-EXIT
+              END-IF
+           END-IF.
 
       *--- BASIC PSUDOCONVERSATIONAL LOOP
       *---    CHECK COMMAREA LENGTH TO SEE IF THIS IS FIRST TIME IN
@@ -79,7 +97,7 @@
 
       *--- RETURN TO CICS WITH TRANSACTION ID AND COMMAREA
            EXEC CICS RETURN
-                     TRANSID('M400')
+                     TRANSID('I400')
                      COMMAREA(WS-COMMAREA)
                      LENGTH(1)
            END-EXEC.
@@ -89,11 +107,11 @@
 
        0100-RECEIVE-LOOP.
 
-      *==> CODE THE CICS COMMAND NECESSARY TO RECEIVE THE MENU MAP
-      *==>  FROM THE TERMINAL. NOTE: CODE A RESP OPTION AND MAKE
-      *==>  THE FIELD FOR THE RESP EQUAL TO WS-RESP
-      *==>                  OR
-      *==>  COPY THE CMENCPY2.SRC HERE
+           EXEC CICS RECEIVE MAP('BINQ400')
+                     MAPSET('BINQ400')
+                     INTO(BINQ400I)
+                     RESP(WS-RESP)
+           END-EXEC.
 
            IF WS-RESP = DFHRESP(MAPFAIL)
                MOVE 'ERROR: NO DATA WAS ENTERED OR UPDATED'
@@ -104,73 +122,50 @@
 
       *--- APPLICATION PROCESSING GOES HERE
 
-           IF (SELECTL > 0)
-              MOVE SELECTI   TO WS-SELECTION
-              IF WS-SELECTION-VALID
-                 NEXT SENTENCE
-              ELSE
-                 MOVE LOW-VALUES                TO BMEN400O
-                 MOVE WS-SELECTION              TO SELECTO
-                 MOVE 'INVALID SELECTION, TRY AGAIN.'
-                      TO MSGO
-                 PERFORM 0850-SEND-ERROR-SCREEN THRU 0850-EXIT
-                 GO TO 0100-EXIT
+           IF (PERSONNL > 0)
+              NEXT SENTENCE
            ELSE
-              MOVE LOW-VALUES                TO BMEN400O
-              MOVE 'YOU MUST MAKE A SELECTION HERE'
-                   TO MSGO
+              MOVE LOW-VALUES                TO MSGO
+              MOVE 'INVALID PERSON NUMBER. PLEASE TRY AGAIN.'
+                      TO MSGO
               PERFORM 0850-SEND-ERROR-SCREEN THRU 0850-EXIT
               GO TO 0100-EXIT
            END-IF.
 
-           IF (WS-SELECTION = 'X')
-              EXEC CICS SEND TEXT
-                        FROM(WS-LOGOFF-MESSAGE)
-                        LENGTH(WS-LOGOFF-MESSAGE-LEN)
-                        ERASE
-              END-EXEC
-              EXEC CICS RETURN
-              END-EXEC
-           ELSE
-           IF (WS-SELECTION = 'A')
-              EXEC CICS XCTL
-                        PROGRAM('CADD400')
-                        RESP(WS-RESP)
-              END-EXEC
-              IF WS-RESP NOT = DFHRESP(NORMAL)
-                 MOVE 'ERROR: XCTL TO CADD400 FAILED'
-                      TO MSGO
-                 PERFORM 0850-SEND-ERROR-SCREEN THRU 0850-EXIT
-                 GO TO 0100-EXIT
-              END-IF
+           MOVE PERSONNI            TO PERSON-NUMBER.
+
+           EXEC CICS READ
+                     DATASET('PERSONAL')
+                     INTO(PERSON-MASTER-RECORD)
+                     RIDFLD(PERSON-NUMBER)
+                     RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL)
+              NEXT SENTENCE
            ELSE
-           IF (WS-SELECTION = 'B')
-              EXEC CICS XCTL
-                        PROGRAM('CINQ400')
-                        RESP(WS-RESP)
-              END-EXEC
-              IF WS-RESP NOT = DFHRESP(NORMAL)
-                 MOVE 'ERROR: XCTL TO CINQ400 FAILED'
+           IF WS-RESP = DFHRESP(NOTFND)
+              MOVE LOW-VALUES                TO MSGO
+              MOVE 'RECORD NOT FOUND. PLEASE TRY AGAIN.'
                       TO MSGO
-                 PERFORM 0850-SEND-ERROR-SCREEN THRU 0850-EXIT
-                 GO TO 0100-EXIT
-              END-IF
+              PERFORM 0850-SEND-ERROR-SCREEN THRU 0850-EXIT
+              GO TO 0100-EXIT
            ELSE
-           IF (WS-SELECTION = 'C')
-              EXEC CICS XCTL
-                        PROGRAM('CDLT400')
-                        RESP(WS-RESP)
-              END-EXEC
-              IF WS-RESP NOT = DFHRESP(NORMAL)
-                 MOVE 'ERROR: XCTL TO CDLT400 FAILED'
-                      TO MSGO
-                 PERFORM 0850-SEND-ERROR-SCREEN THRU 0850-EXIT
-                 GO TO 0100-EXIT
-              END-IF
+              MOVE SPACES       TO WS-ERR-LINE2
+              MOVE ' 0100: DATASET READ; NOT NORMAL' TO
+                   WS-ERR-LINE2
+              GO TO 9999-ABEND-ROUTINE
            END-IF.
 
-           MOVE LOW-VALUES                TO BMEN400O.
-           MOVE '***  TASK COMPLETED. NEXT OPTION.'
+           MOVE LOW-VALUES                TO BINQ400O.
+           MOVE PERSON-NUMBER            TO PERSONNO.
+           MOVE PERSON-FIRST-NAME        TO FNAMEO.
+           MOVE PERSON-LAST-NAME         TO LNAMEO.
+           MOVE PERSON-STREET-ADDRESS    TO STREETO.
+           MOVE PERSON-CITY-ADDRESS      TO CITYO.
+           MOVE PERSON-STATE-ADDRESS     TO STATEO.
+           MOVE PERSON-SALARY            TO SALARYO.
+           MOVE '***  RECORD FOUND.   '
                    TO MSGO.
            PERFORM 0875-SEND-APPL-SCREEN      THRU 0875-EXIT.
 
@@ -178,27 +173,22 @@
             EXIT.
 
        0200-SEND-LOOP.
+
            EXEC CICS ASKTIME
                      ABSTIME(WS-TIME)
            END-EXEC.
-
-      *==> CODE THE COMMAND NECESSARY TO FORMAT THE ABSOLUTE TIME
-      *==>  RETRIEVED FROM THE ASKTIME CICS COMMAND ABOVE INTO
-      *==>  THE DATE AND TIME (DATE IN MM/DD/YY FORMAT AND TIME IN
-      *==>  HH:MM:SS FORMAT) AND MAKE SURE THE RESULT IS IN THE
-      *==>  OUTPUT SCREEN FIELDS FOR DATE AND TIME ON THE MENU MAP
-      *==>                OR
-      *==>  COPY THE CODE FOR THIS PROCEDURE IN FROM THE CMENCPY3.SRC
-      *==>  FILE HERE.
-
-      *==> NOTE: YOU WILL HAVE TO COPY THIS CODE TO TWO OTHER LOCATIONS
-      *==>  FURTHER DOWN IN THE SOURCE CODE.
-
-           MOVE -1   TO SELECTL.
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-TIME)
+                     MMDDYY(DATEO)
+                     DATESEP('/')
+                     TIME(TIMEO)
+                     TIMESEP(':')
+           END-EXEC.
+           MOVE -1   TO PERSONNL.
            EXEC CICS SEND
-                     MAP('BMEN400')
-                     MAPSET('BMEN400')
-                     FROM(BMEN400O)
+                     MAP('BINQ400')
+                     MAPSET('BINQ400')
+                     FROM(BINQ400O)
                      ERASE
                      FREEKB
                      RESP(WS-RESP)
@@ -222,15 +212,18 @@
            EXEC CICS ASKTIME
                      ABSTIME(WS-TIME)
            END-EXEC.
-
-      *==>  COPY THE CODE FOR THE TIME PROCEDURE YOU WROTE ABOVE TO
-      *==>  THIS SPOT IN THE CODE AS WELL.
-
-           MOVE -1   TO SELECTL.
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-TIME)
+                     MMDDYY(DATEO)
+                     DATESEP('/')
+                     TIME(TIMEO)
+                     TIMESEP(':')
+           END-EXEC.
+           MOVE -1   TO PERSONNL.
            EXEC CICS SEND
-                     MAP('BMEN400')
-                     MAPSET('BMEN400')
-                     FROM(BMEN400O)
+                     MAP('BINQ400')
+                     MAPSET('BINQ400')
+                     FROM(BINQ400O)
                      FREEKB
                      ALARM
                      RESP(WS-RESP)
@@ -254,15 +247,18 @@
            EXEC CICS ASKTIME
                      ABSTIME(WS-TIME)
            END-EXEC.
-
-      *==>  COPY THE CODE FOR THE TIME PROCEDURE YOU WROTE ABOVE TO
-      *==>  THIS SPOT IN THE CODE AS WELL.
-
-           MOVE -1   TO SELECTL.
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-TIME)
+                     MMDDYY(DATEO)
+                     DATESEP('/')
+                     TIME(TIMEO)
+                     TIMESEP(':')
+           END-EXEC.
+           MOVE -1   TO PERSONNL.
            EXEC CICS SEND
-                     MAP('BMEN400')
-                     MAPSET('BMEN400')
-                     FROM(BMEN400O)
+                     MAP('BINQ400')
+                     MAPSET('BINQ400')
+                     FROM(BINQ400O)
                      FREEKB
                      RESP(WS-RESP)
            END-EXEC.
@@ -282,8 +278,9 @@
 
        9999-ABEND-ROUTINE.
            MOVE EIBTRNID       TO WS-ERR-TRAN-ID.
-           MOVE 'MENU'         TO WS-ERR-PROG-ID.
+           MOVE 'INQ '         TO WS-ERR-PROG-ID.
            MOVE EIBFN          TO WS-ERR-FUNCTION.
+           MOVE EIBRESP        TO WS-ERR-RESULT.
            EXEC CICS SEND TEXT
                      FROM(WS-ERR-LINE)
                      LENGTH(80)

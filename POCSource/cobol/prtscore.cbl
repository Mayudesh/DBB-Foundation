@@ -0,0 +1,300 @@
+000010 ID DIVISION.                                                     11/02/89
+000030 PROGRAM-ID. PRTSCORE.                                              LV025
+000040
+000070 AUTHOR.         RATIONAL SOFTWARE.
+000080 INSTALLATION.   IBM SWG.
+000090 DATE-WRITTEN.   AUGUST 2026.
+000100
+000110******************************************************************
+000120*REMARKS.
+000130*    SUPPLIER SCORECARD REPORT.  A GN SCAN OF VSUPPSEG ON THE
+000140*    PARTSUPP DATABASE SUPPLIES EACH SUPPLIER'S MANUALLY
+000150*    MAINTAINED PERFORMANCE SCORE/RATING/STATUS (THE SAME
+000160*    SEGMENT SUPINQ1 SHOWS ONLINE); FOR EACH SUPPLIER A DB2
+000170*    CURSOR OVER DDBPT6CB'S PART_ORDER/PART_ORDLN/SHIPMENTLN
+000180*    TABLES COUNTS 'R' ORDERS RECEIVED ON TIME AGAINST
+000190*    ON-TIME-LEAD-DAYS.  THE TWO ARE PRINTED SIDE BY SIDE SO
+000200*    PURCHASING CAN SEE WHETHER A SUPPLIER'S OWN RATING MATCHES
+000210*    ITS ACTUAL DELIVERY PERFORMANCE.
+000220******************************************************************
+000290*    PSB MEMBER NAME           -  PCB05B
+000320******************************************************************
+000330 ENVIRONMENT DIVISION.
+000340
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER. IBM-3081.
+000370 OBJECT-COMPUTER. IBM-3081.
+000380
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT SCORE-REPORT-FILE ASSIGN TO UT-S-PRTSCORE
+000420         ORGANIZATION IS SEQUENTIAL.
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  SCORE-REPORT-FILE
+000460     RECORD CONTAINS 80 CHARACTERS
+000470     LABEL RECORDS ARE OMITTED.
+000480 01  SCORE-REPORT-REC           PIC X(80).
+000530 WORKING-STORAGE SECTION.
+000540 01  FILLER                    PIC X(32) VALUE
+000550        '* WORKING STORAGE BEGINS HERE *'.
+000560
+000600 01  DUMP-DISPLAY.
+000610     05 PARTSUPP-FUNC              PIC X(4)  VALUE 'GN'.
+000620     05 GENERAL-IO-AREA            PIC X(35) VALUE ' '.
+000630     05 GENERAL-IO-AREA-R REDEFINES GENERAL-IO-AREA.
+000640        10  GIA-SUPPLIER-CODE      PIC X(05).
+000650        10  GIA-SUPPLIER-TYPE      PIC X(01).
+000660        10  GIA-SUPPLIER-NAME      PIC X(15).
+000670        10  GIA-SUPPLIER-PERF      PIC 9(03).
+000680        10  GIA-SUPPLIER-RATING    PIC X(01).
+000690        10  GIA-SUPPLIER-STATUS    PIC X(01).
+000700        10  GIA-SUPPLIER-ACT-DATE  PIC 9(05).
+000710        10  FILLER                 PIC X(07).
+000720
+000730***INCLUDE VSUPPSSA
+000740 01  SSA-VSUPPSEG-UNQUAL.
+000750     05  VSUPPSEG-SEG-NAME-U        PIC X(8)  VALUE 'VSUPPSEG'.
+000760
+000770 01  IMS-WORK-AREA.
+000780     05  PSBPGM-NAME             PIC  X(8) VALUE 'PRTSCORE'.
+000790     05  DUMP-OPT                PIC  X    VALUE 'F'.
+000800
+000810******************************************************************
+000820*    NUMBER OF DAYS FROM ORDER_DATE TO THE EARLIEST SHIPMENTLN
+000830*    RECEIPT AN 'R' ORDER MAY TAKE AND STILL COUNT AS ON TIME
+000840*    FOR THE SCORECARD -- ADJUST AS REQUIRED
+000850 01  ON-TIME-LEAD-DAYS           PIC  S9(4) COMP-4 VALUE 14.
+000860
+000870 01  WS-SUPPLIERS-READ           PIC 9(5) VALUE 0.
+000880 01  WS-ORDER-COUNT              PIC S9(9) COMP-4.
+000890 01  WS-ON-TIME-COUNT            PIC S9(9) COMP-4.
+000900 01  WS-LATE-COUNT               PIC S9(9) COMP-4.
+000910 01  WS-ORDER-DATE               PIC X(10).
+000930 01  WS-LEAD-DAYS                PIC S9(9) COMP-4.
+000940 01  WS-ON-TIME-PCT              PIC S9(3) COMP-4.
+000950
+000960 01  RPT-TITLE                   PIC X(80) VALUE
+000970     'SUPPLIER SCORECARD -- RATING VS. DELIVERY PERFORMANCE'.
+000980 01  RPT-HEADING-1.
+000990     05  FILLER                 PIC X(06) VALUE 'SUPPLR'.
+001000     05  FILLER                 PIC X(02) VALUE SPACES.
+001010     05  FILLER                 PIC X(15) VALUE 'NAME'.
+001020     05  FILLER                 PIC X(02) VALUE SPACES.
+001030     05  FILLER                 PIC X(04) VALUE 'PERF'.
+001040     05  FILLER                 PIC X(02) VALUE SPACES.
+001050     05  FILLER                 PIC X(04) VALUE 'RATG'.
+001060     05  FILLER                 PIC X(02) VALUE SPACES.
+001070     05  FILLER                 PIC X(06) VALUE 'STATUS'.
+001080     05  FILLER                 PIC X(02) VALUE SPACES.
+001090     05  FILLER                 PIC X(06) VALUE 'ORDERS'.
+001100     05  FILLER                 PIC X(02) VALUE SPACES.
+001110     05  FILLER                 PIC X(07) VALUE 'ON TIME'.
+001120     05  FILLER                 PIC X(02) VALUE SPACES.
+001130     05  FILLER                 PIC X(04) VALUE 'LATE'.
+001140     05  FILLER                 PIC X(02) VALUE SPACES.
+001150     05  FILLER                 PIC X(06) VALUE 'PCT'.
+001160 01  RPT-DETAIL.
+001170     05  RPT-SUPPLIER-CODE      PIC X(06) VALUE SPACES.
+001180     05  FILLER                 PIC X(02) VALUE SPACES.
+001190     05  RPT-SUPPLIER-NAME      PIC X(15) VALUE SPACES.
+001200     05  FILLER                 PIC X(02) VALUE SPACES.
+001210     05  RPT-SUPPLIER-PERF      PIC ZZ9   VALUE ZERO.
+001220     05  FILLER                 PIC X(03) VALUE SPACES.
+001230     05  RPT-SUPPLIER-RATING    PIC X(04) VALUE SPACES.
+001240     05  FILLER                 PIC X(02) VALUE SPACES.
+001250     05  RPT-SUPPLIER-STATUS    PIC X(06) VALUE SPACES.
+001260     05  FILLER                 PIC X(02) VALUE SPACES.
+001270     05  RPT-ORDER-COUNT        PIC ZZZZ9 VALUE ZERO.
+001280     05  FILLER                 PIC X(03) VALUE SPACES.
+001290     05  RPT-ON-TIME-COUNT      PIC ZZZZ9 VALUE ZERO.
+001300     05  FILLER                 PIC X(04) VALUE SPACES.
+001310     05  RPT-LATE-COUNT         PIC ZZ9   VALUE ZERO.
+001320     05  FILLER                 PIC X(05) VALUE SPACES.
+001330     05  RPT-ON-TIME-PCT        PIC ZZ9   VALUE ZERO.
+001340     05  FILLER                 PIC X(01) VALUE SPACES.
+001350 01  RPT-TOTALS.
+001360     05  FILLER                 PIC X(20) VALUE SPACES.
+001370     05  RPT-TOTALS-MSG         PIC X(40) VALUE SPACES.
+001380     05  RPT-TOTALS-COUNT       PIC ZZZ,ZZ9 VALUE ZERO.
+001390     05  FILLER                 PIC X(13) VALUE SPACES.
+001400
+001410***************** DB2 SQL WORK AREAS ***************************
+001420     EXEC SQL INCLUDE SQLCA    END-EXEC.
+001430
+001440 LINKAGE SECTION.
+001450**************************************************************
+001460*                                                            *
+001470*       L I N K A G E   S E C T I O N                        *
+001480*                                                            *
+001490**************************************************************
+001500
+001510******************************************************************
+001520*                                                                *
+001530*       PARTSUPP DATABASE PCB                                    *
+001540*                                                                *
+001550******************************************************************
+001560 01  PARTFILE-PCB.
+001570     02 PN-DBD-NAME          PICTURE X(8).
+001580     02 PN-SEG-LEVEL         PICTURE XX.
+001590     02 PN-STATUS-CODE       PICTURE XX.
+001600     02 PN-PROC-OPTIONS      PICTURE XXXX.
+001610     02 RESERVE-DLI          PICTURE S9(5) COMPUTATIONAL.
+001620     02 PN-SEG-NAME-FB       PICTURE X(8).
+001630     02 PN-SEG-FB-LENGTH     PICTURE S9(5) COMPUTATIONAL.
+001640     02 PN-NUMB-SENS-SEGS    PICTURE S9(5) COMPUTATIONAL.
+001650     02 PN-KEY-FB-AREA.
+001660         03 PARTROOT-KEY     PICTURE X(17).
+001670         03 STOKSTAT-KEY     PICTURE X(16).
+001680         03 BACKORDR-KEY     PICTURE X(10).
+001690     02 PARTROOT-NAME        PICTURE X(8).
+001700     02 STOKSTAT-NAME        PICTURE X(8).
+001710     02 CYCCOUNT-NAME        PICTURE X(8).
+001720     02 BACKORDR-NAME        PICTURE X(8).
+001730******************************************************************
+001740*                                                                *
+001750*       P R O C E D U R E    D I V I S I O N                     *
+001760*                                                                *
+001770******************************************************************
+001780 PROCEDURE DIVISION.
+001790
+001800     ENTRY 'DLITCBL' USING   PARTFILE-PCB.
+001810
+001820     DISPLAY '*** BEGIN PROGRAM PRTSCORE ***'.
+001830     DISPLAY SPACES.
+001840
+001850     OPEN OUTPUT SCORE-REPORT-FILE.
+001860     MOVE RPT-TITLE TO SCORE-REPORT-REC.
+001870     WRITE SCORE-REPORT-REC.
+001880     MOVE SPACES TO SCORE-REPORT-REC.
+001890     WRITE SCORE-REPORT-REC.
+001900     MOVE RPT-HEADING-1 TO SCORE-REPORT-REC.
+001910     WRITE SCORE-REPORT-REC.
+001920     MOVE SPACES TO SCORE-REPORT-REC.
+001930     WRITE SCORE-REPORT-REC.
+001940
+001950     PERFORM 2000-SCORE-EACH-SUPPLIER THRU 2000-EXIT
+001960         UNTIL PN-STATUS-CODE = 'GB'.
+001970
+001980     PERFORM 4000-WRITE-TOTALS THRU 4000-EXIT.
+001990
+002000     CLOSE SCORE-REPORT-FILE.
+002010
+002020     GOBACK.
+002030
+003600******************************************************************
+003610*    2000-SCORE-EACH-SUPPLIER
+003620*      GN-SCANS VSUPPSEG UNQUALIFIED SO IT WALKS EVERY SUPPLIER
+003630*      OCCURRENCE ON THE PARTSUPP DATABASE, THE SAME
+003640*      UNQUALIFIED-SCAN TECHNIQUE PRTRECON USES OVER VPARTSEG.
+003650******************************************************************
+003660 2000-SCORE-EACH-SUPPLIER.
+003670
+003680     CALL 'CBLTDLI' USING  PARTSUPP-FUNC,
+003690                           PARTFILE-PCB,
+003700                           GENERAL-IO-AREA,
+003710                           SSA-VSUPPSEG-UNQUAL.
+003720
+003730     IF PN-STATUS-CODE = '  '
+003740         ADD 1 TO WS-SUPPLIERS-READ
+003750         PERFORM 2100-GET-ORDER-TIMELINESS THRU 2100-EXIT
+003760         PERFORM 2200-WRITE-SUPPLIER-LINE THRU 2200-EXIT
+003770     ELSE
+003780         IF PN-STATUS-CODE NOT = 'GB'
+003790         DISPLAY 'BAD DB PROBLEM - VSUPPSEG GN ' PN-STATUS-CODE
+003800             GOBACK.
+003810
+003820 2000-EXIT.
+003830     EXIT.
+003840
+003850******************************************************************
+003860*    2100-GET-ORDER-TIMELINESS
+003870*      CURSORS OVER EVERY 'R' ORDER PLACED WITH THIS SUPPLIER AND
+003880*      COMPARES ORDER_DATE TO THE EARLIEST SHIPMENTLN RECEIPT FOR
+003890*      THAT ORDER AGAINST ON-TIME-LEAD-DAYS.
+003900******************************************************************
+003910 2100-GET-ORDER-TIMELINESS.
+003920
+003930     MOVE 0 TO WS-ORDER-COUNT WS-ON-TIME-COUNT WS-LATE-COUNT.
+003940
+003950     EXEC SQL
+003960         DECLARE SUPP_ORDERS CURSOR FOR
+003970         SELECT B.ORDER_DATE,
+003971                DAYS(MIN(S.RECV_DATE)) - DAYS(B.ORDER_DATE)
+003980           FROM PART_ORDER B, PART_ORDLN A, SHIPMENTLN S
+003990          WHERE B.SUPPLIER_CODE = :GIA-SUPPLIER-CODE
+004000            AND B.ORDER_TYPE    = 'R'
+004010            AND A.ORDER_NUM     = B.ORDER_NUM
+004020            AND S.ORDER_NUM     = A.ORDER_NUM
+004030            AND S.ORDER_LINE    = A.ORDER_LINE
+004040          GROUP BY B.ORDER_NUM, B.ORDER_DATE
+004050     END-EXEC.
+004060
+004070     EXEC SQL OPEN SUPP_ORDERS END-EXEC.
+004080
+004090     PERFORM 2110-FETCH-NEXT-ORDER THRU 2110-EXIT
+004100         UNTIL SQLCODE = 100.
+004110
+004120     EXEC SQL CLOSE SUPP_ORDERS END-EXEC.
+004130
+004140 2100-EXIT.
+004150     EXIT.
+004160
+004170 2110-FETCH-NEXT-ORDER.
+004180
+004190     EXEC SQL
+004200         FETCH SUPP_ORDERS INTO :WS-ORDER-DATE, :WS-LEAD-DAYS
+004210     END-EXEC.
+004220
+004230     IF SQLCODE = 0
+004240         ADD 1 TO WS-ORDER-COUNT
+004270         IF WS-LEAD-DAYS <= ON-TIME-LEAD-DAYS
+004280             ADD 1 TO WS-ON-TIME-COUNT
+004290         ELSE
+004300             ADD 1 TO WS-LATE-COUNT.
+004310
+004320 2110-EXIT.
+004330     EXIT.
+004340
+004350******************************************************************
+004360*    2200-WRITE-SUPPLIER-LINE
+004370******************************************************************
+004380 2200-WRITE-SUPPLIER-LINE.
+004390
+004400     IF WS-ORDER-COUNT > 0
+004410         COMPUTE WS-ON-TIME-PCT =
+004420             (WS-ON-TIME-COUNT * 100) / WS-ORDER-COUNT
+004430     ELSE
+004440         MOVE 0 TO WS-ON-TIME-PCT.
+004450
+004460     MOVE GIA-SUPPLIER-CODE     TO RPT-SUPPLIER-CODE.
+004470     MOVE GIA-SUPPLIER-NAME     TO RPT-SUPPLIER-NAME.
+004480     MOVE GIA-SUPPLIER-PERF     TO RPT-SUPPLIER-PERF.
+004490     MOVE GIA-SUPPLIER-RATING   TO RPT-SUPPLIER-RATING.
+004500     MOVE GIA-SUPPLIER-STATUS   TO RPT-SUPPLIER-STATUS.
+004510     MOVE WS-ORDER-COUNT        TO RPT-ORDER-COUNT.
+004520     MOVE WS-ON-TIME-COUNT      TO RPT-ON-TIME-COUNT.
+004530     MOVE WS-LATE-COUNT         TO RPT-LATE-COUNT.
+004540     MOVE WS-ON-TIME-PCT        TO RPT-ON-TIME-PCT.
+004550     MOVE RPT-DETAIL            TO SCORE-REPORT-REC.
+004560     WRITE SCORE-REPORT-REC.
+004570
+004580 2200-EXIT.
+004590     EXIT.
+004600
+004610******************************************************************
+004620*    4000-WRITE-TOTALS
+004630******************************************************************
+004640 4000-WRITE-TOTALS.
+004650
+004660     MOVE SPACES TO SCORE-REPORT-REC.
+004670     WRITE SCORE-REPORT-REC.
+004680
+004690     MOVE 'SUPPLIERS SCORED                       = ' TO
+004700         RPT-TOTALS-MSG.
+004710     MOVE WS-SUPPLIERS-READ TO RPT-TOTALS-COUNT.
+004720     MOVE RPT-TOTALS TO SCORE-REPORT-REC.
+004730     WRITE SCORE-REPORT-REC.
+004740
+004750 4000-EXIT.
+004760     EXIT.

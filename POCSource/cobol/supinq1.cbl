@@ -0,0 +1,367 @@
+000100 ID DIVISION.
+000300 PROGRAM-ID. SUPINQ1.
+000500*REMARKS. SUPPLIER PERFORMANCE INQUIRY ON-LINE PROGRAM.
+000700 AUTHOR.         IMS CLASS.
+000800 INSTALLATION.   THE SYSTEMS GROUP.
+000900 DATE-WRITTEN.   AUGUST 2026.
+001100******************************************************************
+001200*REMARKS.
+001500*          THIS PROGRAM PROVIDES ONLINE ACCESS TO A SUPPLIER'S
+001600*          CURRENT PERFORMANCE SCORE, RATING AND STATUS PLUS
+001700*          ALL VADDRSEG ADDRESSES ON FILE FOR THAT SUPPLIER,
+001800*          WITHOUT REQUIRING A BATCH LISTING.  MODELED ON
+001900*          IMSONLN1'S GU-BASED PART/SUPPLIER VERIFICATION.
+002000******************************************************************
+002500           TRAN CODE                 -        VB99006
+002700           PROGRAM MEMBER NAME       -        VB99006
+002900           PSB NAME                  -        VB99006
+003100           MFS FORMAT NAME           -        VB9906
+003300******************************************************************
+003400 ENVIRONMENT DIVISION.
+003500
+003600 CONFIGURATION SECTION.
+003700 SOURCE-COMPUTER. IBM-3081.
+003800 OBJECT-COMPUTER. IBM-3081.
+003900
+004000 DATA DIVISION.
+004100 WORKING-STORAGE SECTION.
+004200 01  FILLER                     PIC X(32) VALUE
+004300              '* WORKING STORAGE BEGINS HERE *'.
+004500 01  DUMP-LOCATOR.
+004600     05 FILLER             PIC X(32)
+004700               VALUE '>>>>>>> WS DUMP POINTERS >>>>>>>'.
+004800     05 PARA-POINTER       PIC X(8)    VALUE SPACES.
+004900     05 COMM-POINTER       PIC X(8)    VALUE SPACES.
+005000 01  DUMP-DISPLAY.
+005100     05 DUMP-STATUS               PIC X(3)  VALUE SPACES.
+005200     05 DUMP-MESSAGE              PIC X(61) VALUE 'NO MSG'.
+005400******************************************************************
+005500*            TP INPUT/OUTPUT AREAS                                *
+005600******************************************************************
+005700 01  TP-INPUT-AREA.
+005800     05  TP-IN-LL                PIC S9(04) COMP.
+005900     05  TP-IN-ZZ                PIC S9(04) COMP.
+006000     05  TP-IN-TRANCODE          PIC X(8).
+006100     05  FILLER                  PIC X(1).
+006200     05  TP-IN-SUPPLIER-CODE     PIC X(05).
+006300
+006400 01  TP-OUTPUT-AREA.
+006500     05  TP-OUT-LL             PIC S9(04) COMP VALUE +174.
+006600     05  TP-OUT-ZZ             PIC S9(04) COMP VALUE +0.
+006700     05  TP-OUT-MSG.
+006800         10  TP-OUT-ERROR-MSG            PIC X(79).
+006900     05  TP-OUT-SUPPLIER-DETAIL REDEFINES TP-OUT-MSG.
+007000         10  TP-OUT-SUP-CODE             PIC X(05).
+007100         10  TP-OUT-SUP-NAME             PIC X(15).
+007200         10  TP-OUT-SUP-PERF             PIC 9(03).
+007300         10  TP-OUT-SUP-RATING           PIC X(01).
+007400         10  TP-OUT-SUP-STATUS           PIC X(01).
+007500         10  TP-OUT-SUP-ADDR-CT          PIC 9(01).
+007600         10  TP-OUT-SUP-ADDRESSES OCCURS 3 TIMES.
+007700             15  TP-OUT-ADDR-TYPE        PIC X(01).
+007800             15  TP-OUT-ADDR-1           PIC X(15).
+007900             15  TP-OUT-ADDR-2           PIC X(15).
+008000             15  TP-OUT-ADDR-CITY        PIC X(10).
+008100             15  TP-OUT-ADDR-STATE       PIC X(02).
+008200             15  TP-OUT-ADDR-ZIP         PIC 9(05).
+008300
+008400 01  MOD-NAME                 PIC X(8)   VALUE 'VB006A51'.
+008500
+008600******************************************************************
+008700*            INPUT/OUTPUT AREAS FOR VPARTSUP DATABASE             *
+008800******************************************************************
+008900 01  VSUPPSEG-IO-AREA.
+009000     05  VSUPPSEG-SUPPLIER-CODE     PIC X(05) VALUE SPACES.
+009100     05  VSUPPSEG-SUPPLIER-TYPE     PIC X(01) VALUE SPACES.
+009200     05  VSUPPSEG-SUPPLIER-NAME     PIC X(15) VALUE SPACES.
+009300     05  VSUPPSEG-SUPPLIER-PERF     PIC 9(03) VALUE 0.
+009400     05  VSUPPSEG-SUPPLIER-RATING   PIC X(01) VALUE SPACES.
+009500     05  VSUPPSEG-SUPPLIER-STATUS   PIC X(01) VALUE SPACES.
+009600     05  VSUPPSEG-SUPPLIER-ACT-DATE PIC 9(05) VALUE 0.
+009700     05  FILLER                     PIC X(07) VALUE SPACES.
+009800
+009900 01  VADDRSEG-IO-AREA.
+010000     05  VADDRSEG-ADDRESS-TYPE      PIC X(01) VALUE SPACES.
+010100         88  VADDRSEG-ORDER-ADDRESS           VALUE '1'.
+010200         88  VADDRSEG-SCHED-ADDRESS           VALUE '2'.
+010300         88  VADDRSEG-REMIT-ADDRESS           VALUE '3'.
+010400     05  VADDRSEG-ADDRESS-1         PIC X(15) VALUE SPACES.
+010500     05  VADDRSEG-ADDRESS-2         PIC X(15) VALUE SPACES.
+010600     05  VADDRSEG-ADDRESS-3         PIC X(15) VALUE SPACES.
+010700     05  VADDRSEG-CITY              PIC X(10) VALUE SPACES.
+010800     05  VADDRSEG-STATE             PIC X(02) VALUE SPACES.
+010900     05  VADDRSEG-ZIP-CODE          PIC 9(05) VALUE 0.
+011000     05  FILLER                     PIC X(08) VALUE SPACES.
+011100
+011200******************************************************************
+011300*            SSA AREAS FOR VPARTSUP DATABASE                      *
+011400******************************************************************
+011800 01  SSA-VSUPPSEG.
+011900     05  VSUPPSEG-SEG-NAME          PIC X(8)  VALUE 'VSUPPSEG'.
+012000     05  VSUPPSEG-COMM-ASTR         PIC X     VALUE '*'.
+012100     05  VSUPPSEG-COMM-CODE         PIC X(3)  VALUE '---'.
+012200     05  VSUPPSEG-L-PAREN           PIC X     VALUE '('.
+012300     05  VSUPPSEG-KEY-FLD           PIC X(8)  VALUE 'VSUPPKEY'.
+012400     05  VSUPPSEG-OPERATOR-1        PIC XX    VALUE ' ='.
+012500     05  VSUPPSEG-KEY               PIC X(05) VALUE SPACES.
+012600     05  VSUPPSEG-R-PAREN           PIC X     VALUE ')'.
+012700
+012800 01  SSA-VADDRSEG-UNQUAL.
+012900     05  VADDRSEG-SEG-NAME-U        PIC X(8)  VALUE 'VADDRSEG'.
+013000
+013100******************************************************************
+013200*            STANDARD CALL FUNCTIONS USED IN CALLS                *
+013300******************************************************************
+013400 01  DLI-CALL-FUNCTIONS.
+013500     05  GU-FUNC           PIC X(4)    VALUE 'GU  '.
+013600     05  GNP-FUNC          PIC X(4)    VALUE 'GNP '.
+013700
+013800 01  IMS-WORK-AREA.
+013900     05  PSBPGM-NAME             PIC  X(8) VALUE 'VB99006'.
+014000     05  DUMP-OPT                PIC  X    VALUE 'F'.
+014100
+014200******************************************************************
+014300*            WORKING STORAGE HOLD AREAS                           *
+014400******************************************************************
+014500 01  WS100-EDIT-ERROR-SW     PIC X          VALUE 'N'.
+014600     88 EDIT-ERROR                          VALUE 'Y'.
+014700 01  WS-ADDR-SUB             PIC 9(01)      VALUE 0.
+014800 01  WS-200-ERROR-MSGS.
+014900     05  WS-200-SUP-NOT-FOUND-MSG              PIC X(36) VALUE
+015000         'SUPPLIER CODE NOT FOUND ON DATA BASE'.
+015100     05  WS-200-PGM-ERROR-MSG                  PIC X(36) VALUE
+015200         'ERROR PLEASE CALL PROGRAMMER        '.
+015300
+015400 01  OUTPUT-MSG-ERROR               PIC X(79)  VALUE SPACES.
+015500
+015600 LINKAGE SECTION.
+015700******************************************************************
+015800*       L I N K A G E   S E C T I O N                             *
+015900******************************************************************
+016000 01  IO-TERMINAL-PCB                   SYNC.
+016100     05  IO-TERMINAL-NAME              PIC X(8).
+016200     05  IO-RESERVED                   PIC XX.
+016300     05  IO-STATUS-CODE                PIC XX.
+016400         88  IO-CALL-SUCCESSFUL      VALUE '  '.
+016500         88  IO-NOMORE-MSG-SEGMENTS  VALUE 'QD'.
+016600         88  IO-NOMORE-MESSAGES      VALUE 'QC'.
+016700     05  IO-PREFIX.
+016800         10  IO-JULIAN-DATE           PIC S9(7) COMP-3.
+016900         10  IO-TIME-OF-DAY           PIC S9(7) COMP-3.
+017000         10  IO-MESSAGE-SEQ           PIC S9(3) COMP.
+017100         10  FILLER                   PIC XX.
+017200******************************************************************
+017300*       VPARTSUP DATABASE PCB                                     *
+017400******************************************************************
+017500 01  VPARTSUP-PCB.
+017600     05  VPARTSUP-DBD-NAME           PIC X(08).
+017700     05  VPARTSUP-SEGMENT-LEVEL      PIC X(02).
+017800     05  VPARTSUP-STATUS-CODE        PIC X(02).
+017900         88 VPARTSUP-SUCCESSFUL-CALL      VALUE '  ' 'GA' 'GK'.
+018000         88 VPARTSUP-SEGMENT-NOT-FOUND    VALUE 'GE'.
+018100         88 VPARTSUP-END-OF-DB            VALUE 'GB'.
+018200     05  VPARTSUP-PROC-OPT           PIC X(04).
+018300     05  VPARTSUP-RESERVE-DLI           PIC S9(5) COMP.
+018400     05  VPARTSUP-SEGMENT-NAME           PIC X(08).
+018500     05  VPARTSUP-KEY-LENGTH           PIC S9(5) COMP.
+018600     05  VPARTSUP-NO-SEN-SEGS           PIC S9(5) COMP.
+018700     05  VPARTSUP-KEY-FEEDBACK           PIC X(34).
+018800     05  VPARTSUP-LEVEL-1-NAME           PIC X(08).
+018900******************************************************************
+019000*       P R O C E D U R E    D I V I S I O N                      *
+019100******************************************************************
+019200 PROCEDURE DIVISION.
+019300
+019400     ENTRY 'DLITCBL' USING   IO-TERMINAL-PCB
+019500                             VPARTSUP-PCB.
+019600
+019700     PERFORM 000-GET-MESSAGE  THRU 000-EXIT.
+019800
+019900     PERFORM 005-PROCESS-MSG  THRU 005-EXIT
+020000        UNTIL IO-NOMORE-MESSAGES.
+020100
+020200     MOVE ZERO TO RETURN-CODE.
+020300     GOBACK.
+020400
+020500******************************************************************
+020600*    IO-PCB  DC CALL - GU TO RETRIEVE THE SUPPLIER CODE INPUT     *
+020700******************************************************************
+020800 000-GET-MESSAGE.
+020900     MOVE '000     ' TO PARA-POINTER.
+021000
+021100     CALL 'CBLTDLI' USING  GU-FUNC
+021200                           IO-TERMINAL-PCB
+021300                           TP-INPUT-AREA.
+021400
+021500     IF IO-CALL-SUCCESSFUL
+021600         NEXT SENTENCE
+021700     ELSE
+021800         IF IO-NOMORE-MESSAGES
+021900             NEXT SENTENCE
+022000         ELSE
+022100             GO TO 1001-CALL-IBMABND-IO-TERM.
+022200
+022300 000-EXIT.
+022400     EXIT.
+022500
+022600******************************************************************
+022700*    IO-PCB  DC CALL - INSERT THE OUTPUT MESSAGE                  *
+022800******************************************************************
+022900 002-SEND-MESSAGE.
+023000     MOVE '002     ' TO PARA-POINTER.
+023100
+023200     CALL 'CBLTDLI' USING  'ISRT'
+023300                           IO-TERMINAL-PCB
+023400                           TP-OUTPUT-AREA
+023500                           MOD-NAME.
+023600
+023700     IF IO-CALL-SUCCESSFUL
+023800         NEXT SENTENCE
+023900     ELSE
+024000         GO TO 1001-CALL-IBMABND-IO-TERM.
+024100
+024200 002-EXIT.
+024300     EXIT.
+024400
+024500******************************************************************
+024600*    005-PROCESS-MSG                                              *
+024700*      1) VERIFY SUPPLIER CODE EXISTS ON DATA BASE                *
+024800*      2) IF FOUND, RETRIEVE ALL VADDRSEG ADDRESSES AND SEND A    *
+024900*         ONE-SCREEN SUPPLIER PERFORMANCE/ADDRESS DISPLAY         *
+025000*      3) IF NOT FOUND, SEND AN ERROR MESSAGE                     *
+025100******************************************************************
+025200 005-PROCESS-MSG.
+025300     MOVE '005     ' TO PARA-POINTER.
+025400     MOVE 'N' TO WS100-EDIT-ERROR-SW.
+025500
+025600     PERFORM 015-VERIFY-SUPPLIER-CODE THRU 015-EXIT.
+025700
+025800     IF EDIT-ERROR
+025900         PERFORM 030-ERROR-MSG THRU 030-EXIT
+026000     ELSE
+026100         PERFORM 025-DISPLAY-SUPPLIER-DETAIL THRU 025-EXIT.
+026200
+026300     PERFORM 000-GET-MESSAGE  THRU 000-EXIT.
+026400
+026500 005-EXIT.
+026600     EXIT.
+026700
+026800******************************************************************
+026900*    015-VERIFY-SUPPLIER-CODE                                     *
+027000*      GU ON VSUPPSEG QUALIFIED BY SUPPLIER CODE ALONE, NO PART   *
+027100*      NUMBER IN THE PATH, THE SAME WAY IMSONLN1'S OWN            *
+027200*      016-VERIFY-SUPPLIER-CODE DOES NOT REQUIRE A PART NUMBER.   *
+027300******************************************************************
+027400 015-VERIFY-SUPPLIER-CODE.
+027500     MOVE '015     ' TO PARA-POINTER.
+027600
+027700     MOVE TP-IN-SUPPLIER-CODE TO VSUPPSEG-KEY.
+027800
+027900     CALL 'CBLTDLI' USING  GU-FUNC
+028000                           VPARTSUP-PCB
+028100                           VSUPPSEG-IO-AREA
+028200                           SSA-VSUPPSEG.
+028300
+028400     IF VPARTSUP-SUCCESSFUL-CALL
+028500         NEXT SENTENCE
+028600     ELSE
+028700         MOVE 'Y' TO WS100-EDIT-ERROR-SW
+028800         IF VPARTSUP-SEGMENT-NOT-FOUND
+028900              MOVE WS-200-SUP-NOT-FOUND-MSG TO OUTPUT-MSG-ERROR
+029000         ELSE
+029100              GO TO 1001-CALL-IBMABND-VPARTSUP.
+029200
+029300 015-EXIT.
+029400     EXIT.
+029500
+029600******************************************************************
+029700*    020-GET-NEXT-ADDRESS                                        *
+029800*      GNP UNQUALIFIED ON VADDRSEG RETURNS THE NEXT ADDRESS       *
+029900*      CHILD UNDER THE SUPPLIER OCCURRENCE 015 JUST ESTABLISHED   *
+030000*      AS CURRENT POSITION, UP TO ALL THREE ADDRESS TYPES.        *
+030100******************************************************************
+030200 020-GET-NEXT-ADDRESS.
+030300     MOVE '020     ' TO PARA-POINTER.
+030400
+030500     CALL 'CBLTDLI' USING  GNP-FUNC
+030600                           VPARTSUP-PCB
+030700                           VADDRSEG-IO-AREA
+030800                           SSA-VADDRSEG-UNQUAL.
+030810
+030820     IF VPARTSUP-SUCCESSFUL-CALL
+030830         ADD 1 TO WS-ADDR-SUB
+030840         MOVE WS-ADDR-SUB             TO TP-OUT-SUP-ADDR-CT
+030850         MOVE VADDRSEG-ADDRESS-TYPE
+030860                      TO TP-OUT-ADDR-TYPE(WS-ADDR-SUB)
+030870         MOVE VADDRSEG-ADDRESS-1
+030880                      TO TP-OUT-ADDR-1(WS-ADDR-SUB)
+030890         MOVE VADDRSEG-ADDRESS-2
+030895                      TO TP-OUT-ADDR-2(WS-ADDR-SUB)
+030896         MOVE VADDRSEG-CITY
+030897                      TO TP-OUT-ADDR-CITY(WS-ADDR-SUB)
+030898         MOVE VADDRSEG-STATE
+030899                      TO TP-OUT-ADDR-STATE(WS-ADDR-SUB)
+030900         MOVE VADDRSEG-ZIP-CODE
+030901                      TO TP-OUT-ADDR-ZIP(WS-ADDR-SUB).
+030902
+031000 020-EXIT.
+031100     EXIT.
+031200
+031300******************************************************************
+031400*    025-DISPLAY-SUPPLIER-DETAIL                                  *
+031500*      FORMATS THE SUPPLIER DETAIL RETRIEVED BY 015 PLUS UP TO    *
+031600*      THREE VADDRSEG ADDRESSES RETRIEVED VIA 020 INTO ONE        *
+031700*      OUTPUT SCREEN.                                             *
+031800******************************************************************
+031900 025-DISPLAY-SUPPLIER-DETAIL.
+032000     MOVE '025     ' TO PARA-POINTER.
+032100
+032200     MOVE VSUPPSEG-SUPPLIER-CODE    TO TP-OUT-SUP-CODE.
+032300     MOVE VSUPPSEG-SUPPLIER-NAME    TO TP-OUT-SUP-NAME.
+032400     MOVE VSUPPSEG-SUPPLIER-PERF    TO TP-OUT-SUP-PERF.
+032500     MOVE VSUPPSEG-SUPPLIER-RATING  TO TP-OUT-SUP-RATING.
+032600     MOVE VSUPPSEG-SUPPLIER-STATUS  TO TP-OUT-SUP-STATUS.
+032700     MOVE 0                         TO WS-ADDR-SUB
+032800                                        TP-OUT-SUP-ADDR-CT.
+032900
+033000     PERFORM 020-GET-NEXT-ADDRESS THRU 020-EXIT
+034000         UNTIL NOT VPARTSUP-SUCCESSFUL-CALL
+034100            OR WS-ADDR-SUB = 3.
+034200
+034300     MOVE 'IMSONLN2 '      TO MOD-NAME.
+034400
+034500     PERFORM 002-SEND-MESSAGE THRU 002-EXIT.
+034600
+034700 025-EXIT.
+034800     EXIT.
+034900
+035000******************************************************************
+035100*    030-ERROR-MSG                                                *
+035200******************************************************************
+035300 030-ERROR-MSG.
+035400     MOVE '030     ' TO PARA-POINTER.
+035500
+035600     MOVE OUTPUT-MSG-ERROR  TO TP-OUT-ERROR-MSG.
+035700     MOVE 'IMSONLN2 '      TO MOD-NAME.
+035800
+035900     PERFORM 002-SEND-MESSAGE THRU 002-EXIT.
+036000
+036100 030-EXIT.
+036200     EXIT.
+036300
+036400******************************************************************
+036500*    CALL IBMABND ABEND                                           *
+036600******************************************************************
+036700 1001-CALL-IBMABND-IO-TERM.
+036800     MOVE IO-STATUS-CODE          TO DUMP-STATUS.
+036900     MOVE 'PROGRAM TERMINATION  ' TO DUMP-MESSAGE.
+037000     CALL 'IBMABND' USING PSBPGM-NAME
+037100                           IO-TERMINAL-PCB
+037200                           DUMP-OPT.
+037300
+037400 1001-CALL-IBMABND-VPARTSUP.
+037500     MOVE VPARTSUP-STATUS-CODE        TO DUMP-STATUS.
+037600     MOVE 'PROGRAM TERMINATION  ' TO DUMP-MESSAGE.
+037700     CALL 'IBMABND' USING PSBPGM-NAME
+037800                           VPARTSUP-PCB
+037900                           DUMP-OPT.

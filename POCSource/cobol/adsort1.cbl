@@ -1,37 +1,98 @@
        IDENTIFICATION DIVISION.                                         00010000
        PROGRAM-ID. ADSORT.                                              00020000
-       ENVIRONMENT DIVISION.                                            00030000
-       DATA DIVISION.                                                   00040000
-       WORKING-STORAGE SECTION.                                         00050000
-                                                                        00060000
-       01  WORK-VARIABLES.                                              00070000
-           05  INSERT-NUM     PIC S9(9) COMP SYNC.                      00080000
-                                                                        00090000
-       01  ARRAY-SUBSCRIPTS.                                            00100000
-           05  MOVE-FROM      PIC S9(18) COMP SYNC.                     00110000
-           05  INSERT-TO      PIC S9(8) COMP SYNC.                      00120000
-                                                                        00130000
-       LINKAGE SECTION.                                                 00140000
-       01  ARRAY-SIZE         PIC S9(8) COMP.                           00150000
-       01  ARRAY-OF-NUMBERS.                                            00160000
-           05  NUM            PIC S9(8) COMP                            00170000
-                     OCCURS 0 TO 1000 TIMES DEPENDING ON ARRAY-SIZE.    00180000
-                                                                        00190000
-       PROCEDURE DIVISION USING ARRAY-SIZE, ARRAY-OF-NUMBERS.           00200000
-                                                                        00210000
+      * ADSORT - GENERAL-PURPOSE FIXED-LENGTH TABLE INSERTION SORT.     00030000
+      * ORIGINALLY WRITTEN AGAINST A SINGLE FLAT TABLE OF BINARY        00040000
+      * NUMBERS.  GENERALIZED TO ACCEPT A RECORD LENGTH AND A           00050000
+      * COMPARISON-KEY OFFSET/LENGTH SO ANY CALLER CAN SORT A           00060000
+      * TABLE OF ARBITRARY FIXED-LENGTH RECORDS THROUGH THIS ONE        00070000
+      * SHARED SUBROUTINE, KEYED ON ANY FIELD WITHIN THE RECORD.        00080000
+      * THE KEY IS COMPARED AS ALPHANUMERIC DATA, SO IT SORTS           00090000
+      * CORRECTLY FOR ALPHANUMERIC KEYS AND FOR UNSIGNED NUMERIC        00100000
+      * DISPLAY (ZONED) KEYS; IT IS NOT INTENDED FOR SIGNED OR          00110000
+      * COMP/COMP-3 KEYS, WHOSE INTERNAL BYTE LAYOUT DOES NOT           00120000
+      * COMPARE CORRECTLY BYTE-BY-BYTE.                                 00130000
+       ENVIRONMENT DIVISION.                                            00140000
+       DATA DIVISION.                                                   00150000
+       WORKING-STORAGE SECTION.                                         00160000
+                                                                        00170000
+       01  WORK-VARIABLES.                                              00180000
+           05  INSERT-RECORD  PIC X(256).                               00190000
+           05  INSERT-KEY     PIC X(256).                               00200000
+           05  COMPARE-KEY    PIC X(256).                               00210000
                                                                         00220000
-           PERFORM VARYING MOVE-FROM FROM 3 BY 2                        00230000
-             UNTIL ( MOVE-FROM > ARRAY-SIZE )                           00240000
-               MOVE NUM(MOVE-FROM) TO INSERT-NUM                        00260000
-      *          ***WORK BACKWARDS THROUGH ARRAY, FIND WHERE TO INSERT  00270000
-               COMPUTE INSERT-TO = MOVE-FROM - 1                        00280000
-               PERFORM  UNTIL (   (NUM(INSERT-TO) <= INSERT-NUM)        00290000
-      *          ***WORK BACKWARDS THROUGH ARRAY, FIND WHERE TO INSERT  00270000
-                               OR (INSERT-TO <= 0) )                    00300000
-                   MOVE NUM(INSERT-TO) TO NUM(INSERT-TO + 1)            00310000
-                   COMPUTE INSERT-TO = INSERT-TO - 1                    00320000
-               END-PERFORM                                              00330000
-      *          ***INSERT THIS ITEM INTO CORRECT SLOT                  00340000
-               MOVE INSERT-NUM     TO NUM(INSERT-TO + 1)                00350000
-           END-PERFORM.                                                 00360000
-           GOBACK.                                                      00370000
+       01  ARRAY-SUBSCRIPTS.                                            00230000
+           05  MOVE-FROM      PIC S9(18) COMP SYNC.                     00240000
+           05  INSERT-TO      PIC S9(8) COMP SYNC.                      00250000
+                                                                        00260000
+       01  BYTE-POSITIONS.                                              00270000
+           05  REC-POS        PIC S9(9) COMP SYNC.                      00280000
+           05  KEY-POS        PIC S9(9) COMP SYNC.                      00290000
+                                                                        00300000
+       01  SORT-SWITCHES.                                               00310000
+           05  WS-SHIFT-NEEDED-SW  PIC X VALUE 'N'.                     00320000
+               88  SHIFT-NEEDED         VALUE 'Y'.                      00330000
+                                                                        00340000
+       LINKAGE SECTION.                                                 00350000
+       01  SORT-ARRAY-SIZE    PIC S9(8) COMP.                           00360000
+       01  SORT-RECORD-LENGTH PIC S9(8) COMP.                           00370000
+       01  SORT-KEY-OFFSET    PIC S9(8) COMP.                           00380000
+       01  SORT-KEY-LENGTH    PIC S9(8) COMP.                           00390000
+       01  SORT-TABLE         PIC X(999999).                            00400000
+                                                                        00410000
+       PROCEDURE DIVISION USING SORT-ARRAY-SIZE,                        00420000
+           SORT-RECORD-LENGTH, SORT-KEY-OFFSET,                         00430000
+           SORT-KEY-LENGTH, SORT-TABLE.                                 00440000
+                                                                        00450000
+                                                                        00460000
+           PERFORM VARYING MOVE-FROM FROM 3 BY 2                        00470000
+             UNTIL ( MOVE-FROM > SORT-ARRAY-SIZE )                      00480000
+               PERFORM 100-LOAD-INSERT-RECORD                           00490000
+      *          ***WORK BACKWARDS, FIND WHERE TO INSERT                00500000
+               COMPUTE INSERT-TO = MOVE-FROM - 1                        00510000
+               PERFORM 200-TEST-SHIFT-NEEDED                            00520000
+               PERFORM UNTIL ( (NOT SHIFT-NEEDED)                       00530000
+      *          ***WORK BACKWARDS, FIND WHERE TO INSERT                00540000
+                               OR (INSERT-TO <= 0) )                    00550000
+                   PERFORM 300-SHIFT-RECORD-UP                          00560000
+                   COMPUTE INSERT-TO = INSERT-TO - 1                    00570000
+                   PERFORM 200-TEST-SHIFT-NEEDED                        00580000
+               END-PERFORM                                              00590000
+      *          ***INSERT THIS RECORD INTO CORRECT SLOT                00600000
+               PERFORM 400-STORE-INSERT-RECORD                          00610000
+           END-PERFORM.                                                 00620000
+           GOBACK.                                                      00630000
+                                                                        00640000
+       100-LOAD-INSERT-RECORD.                                          00650000
+           COMPUTE REC-POS =                                            00660000
+               ((MOVE-FROM - 1) * SORT-RECORD-LENGTH) + 1.              00670000
+           MOVE SORT-TABLE(REC-POS : SORT-RECORD-LENGTH)                00680000
+               TO INSERT-RECORD.                                        00690000
+           COMPUTE KEY-POS = REC-POS + SORT-KEY-OFFSET.                 00700000
+           MOVE SORT-TABLE(KEY-POS : SORT-KEY-LENGTH)                   00710000
+               TO INSERT-KEY.                                           00720000
+                                                                        00730000
+       200-TEST-SHIFT-NEEDED.                                           00740000
+           MOVE 'N' TO WS-SHIFT-NEEDED-SW.                              00750000
+           IF INSERT-TO > 0                                             00760000
+               COMPUTE REC-POS =                                        00770000
+                   ((INSERT-TO - 1) * SORT-RECORD-LENGTH) + 1           00780000
+               COMPUTE KEY-POS = REC-POS + SORT-KEY-OFFSET              00790000
+               MOVE SORT-TABLE(KEY-POS : SORT-KEY-LENGTH)               00800000
+                   TO COMPARE-KEY                                       00810000
+               IF COMPARE-KEY > INSERT-KEY                              00820000
+                   MOVE 'Y' TO WS-SHIFT-NEEDED-SW                       00830000
+               END-IF                                                   00840000
+           END-IF.                                                      00850000
+                                                                        00860000
+       300-SHIFT-RECORD-UP.                                             00870000
+           COMPUTE REC-POS =                                            00880000
+               ((INSERT-TO - 1) * SORT-RECORD-LENGTH) + 1.              00890000
+           MOVE SORT-TABLE(REC-POS : SORT-RECORD-LENGTH)                00900000
+               TO SORT-TABLE(REC-POS + SORT-RECORD-LENGTH :             00910000
+                   SORT-RECORD-LENGTH).                                 00920000
+                                                                        00930000
+       400-STORE-INSERT-RECORD.                                         00940000
+           COMPUTE REC-POS =                                            00950000
+               (INSERT-TO * SORT-RECORD-LENGTH) + 1.                    00960000
+           MOVE INSERT-RECORD                                           00970000
+               TO SORT-TABLE(REC-POS : SORT-RECORD-LENGTH).             00980000

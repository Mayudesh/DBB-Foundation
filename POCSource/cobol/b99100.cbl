@@ -22,6 +22,9 @@
 002500 INPUT-OUTPUT SECTION.                                               CL*24
 002600 FILE-CONTROL.                                                       CL*24
 002700     SELECT INPUT-ADDRESS-FILE ASSIGN TO UT-S-B99100.
+002701     SELECT ADDRESS-ERROR-FILE ASSIGN TO UT-S-ADDRERR.
+002702     SELECT AUDIT-LOG-FILE ASSIGN TO UT-S-AUDITLOG.
+002703     SELECT CONTROL-REPORT-FILE ASSIGN TO UT-S-CTLRPT.
 002800 DATA DIVISION.                                                      CL*24
 002900 FILE SECTION.                                                       CL*24
 003000 FD  INPUT-ADDRESS-FILE                                              CL*24
@@ -32,6 +35,32 @@
 003500     DATA RECORD IS INPUT-RECORD.                                    CL*24
 003600 01  INPUT-RECORD                   PIC X(11020).                    CL*24
 003700                                                                     CL*24
+003701 FD  ADDRESS-ERROR-FILE
+003702     RECORDING MODE IS F
+003703     LABEL RECORDS ARE STANDARD
+003704     RECORD CONTAINS 140 CHARACTERS
+003705     BLOCK CONTAINS 0 RECORDS
+003706     DATA RECORD IS ADDRERR-RECORD.
+003707 01  ADDRERR-RECORD.
+003708     05  ADDRERR-INPUT-RECORD       PIC X(100).
+003709     05  ADDRERR-REASON             PIC X(40).
+003710                                                                     CL*24
+003711 FD  AUDIT-LOG-FILE
+003712     RECORDING MODE IS F
+003713     LABEL RECORDS ARE STANDARD
+003714     RECORD CONTAINS 215 CHARACTERS
+003715     BLOCK CONTAINS 0 RECORDS
+003716     DATA RECORD IS AUDIT-LOG-REC.
+003717 COPY AUDITREC.
+003718                                                                     CL*24
+003719 FD  CONTROL-REPORT-FILE
+003720     RECORDING MODE IS F
+003721     LABEL RECORDS ARE STANDARD
+003722     RECORD CONTAINS 80 CHARACTERS
+003723     BLOCK CONTAINS 0 RECORDS
+003724     DATA RECORD IS CONTROL-REPORT-LINE.
+003725 01  CONTROL-REPORT-LINE                PIC X(80).
+003726                                                                     CL*24
 003800 WORKING-STORAGE SECTION.                                            CL*24
 003900 01  FILLER                    PIC X(32) VALUE                       CL*24
 004000        '* WORKING STORAGE BEGINS HERE *'.                           CL*24
@@ -106,7 +135,8 @@
 010900     05  VPARTSEG-UNIT-OF-MEASURE   PIC X(03) VALUE SPACES.
 011000     05  VPARTSEG-WEEKS-LEAD-TIME   PIC 9(03) VALUE 0.
 011100     05  VPARTSEG-ENGINE-MODEL      PIC X(05) VALUE SPACES.
-011200     05  FILLER                     PIC X(14) VALUE SPACES.
+011150     05  VPARTSEG-QTY-ON-HAND       PIC 9(07) VALUE 0.
+011200     05  FILLER                     PIC X(07) VALUE SPACES.
 011300
 011400***INCLUDE VSUPPIO
 011500 01  VSUPPSEG-IO-AREA.
@@ -403,11 +433,37 @@
 040600     05 WS2-DEL-RECORD-COUNT     PIC S9(5) VALUE +0 COMP-3.          CL*24
 040700     05 WS2-ERR-RECORD-COUNT     PIC S9(5) VALUE +0 COMP-3.          CL*24
 040800                                                                     CL*24
+040795 COPY RETCODES.
+040796
+040801 01  WS5-AUDIT-FIELDS.
+040802     05  WS5-AUDIT-ACTIVITY          PIC X(04).
+040803     05  WS5-AUDIT-BEFORE-IMAGE      PIC X(80).
+040804     05  WS5-AUDIT-AFTER-IMAGE       PIC X(80).
+040805     05  WS5-AUDIT-DATE              PIC 9(06).
+040806     05  WS5-AUDIT-TIME              PIC 9(08).
+040807                                                                     CL*24
+040810******************************************************************
+040820*                                                                *
+040830*    WS6 - CONTROL TOTALS REPORT WORKING STORAGE                 *
+040840*      HEADER AND DETAIL LINES FOR CONTROL-REPORT-FILE, BUILT    *
+040850*      AND WRITTEN ONCE AT END OF RUN BY 910-PRINT-CTL-REPORT.   *
+040860*                                                                *
+040870******************************************************************
+040880 01  WS6-CTL-REPORT-FIELDS.
+040890     05  WS6-RPT-DATE                PIC 9(06).
+040895     05  WS6-RPT-TIME                PIC 9(08).
+040896     05  WS6-RPT-EDIT-DATE           PIC X(08).
+040897     05  WS6-RPT-EDIT-TIME           PIC X(08).
+040898
 040900 01  WS3-PGM-MESSAGES.                                               CL*24
 041000     05  WS3-ERROR-FLAG               PIC X(01)   VALUE ' '.         CL*24
 041100         88  WS3-ERROR-FOUND                      VALUE 'Y'.         CL*24
 041200     05  WS3-ERROR-MESSAGE-1          PIC X(79)   VALUE              CL*24
 041300        'INVALID ACTIVITY CODE ON INPUT'.                            CL*24
+041310     05  WS3-ERROR-MESSAGE-2          PIC X(79)   VALUE
+041320        'DUPLICATE ADDRESS TYPE ON VADDRSEG'.
+041330     05  WS3-ERROR-MESSAGE-3          PIC X(79)   VALUE
+041340        'PART NUMBER NOT FOUND ON DATABASE'.
 041400                                                                     CL*24
 041500 01  WS4-EDIT-FIELDS.                                                CL*24
 041600     05  WS4-EDIT-INPUT-COUNT         PIC ZZZZ9 VALUE ZEROS.         CL*24
@@ -416,7 +472,91 @@
 041900     05  WS4-EDIT-DEL-COUNT           PIC ZZZZ9 VALUE ZEROS.         CL*24
 042000     05  WS4-EDIT-ERR-COUNT           PIC ZZZZ9 VALUE ZEROS.         CL*24
 042100                                                                     CL*24
-042200 LINKAGE SECTION.                                                    CL*24
+042110 01  WS6-RPT-HEADER-1.
+042120     05  FILLER              PIC X(24) VALUE SPACES.
+042130     05  FILLER              PIC X(32) VALUE
+042140         'B99100 ADDRESS BATCH - CONTROL '.
+042150     05  FILLER              PIC X(24) VALUE
+042160         'TOTALS REPORT'.
+042170
+042180 01  WS6-RPT-HEADER-2.
+042185     05  FILLER              PIC X(09) VALUE 'RUN DATE'.
+042190     05  WS6-RPT-H2-DATE     PIC X(08).
+042195     05  FILLER              PIC X(07) VALUE SPACES.
+042205     05  FILLER              PIC X(09) VALUE 'RUN TIME'.
+042210     05  WS6-RPT-H2-TIME     PIC X(08).
+042215     05  FILLER              PIC X(39) VALUE SPACES.
+042220
+042225 01  WS6-RPT-HEADER-3.
+042230     05  FILLER              PIC X(10) VALUE 'INPUT FILE'.
+042235     05  WS6-RPT-H3-FILE     PIC X(08) VALUE SPACES.
+042240     05  FILLER              PIC X(62) VALUE SPACES.
+042245
+042250 01  WS6-RPT-BLANK-LINE      PIC X(80) VALUE SPACES.
+042255
+042260 01  WS6-RPT-DETAIL-LINE.
+042265     05  WS6-RPT-DTL-LABEL   PIC X(28) VALUE SPACES.
+042270     05  WS6-RPT-DTL-COUNT   PIC ZZZZ9.
+042275     05  FILLER              PIC X(47) VALUE SPACES.
+042280
+042281******************************************************************
+042282*                                                                *
+042283*    WS7 - PART/SUPPLIER ACTIVITY TABLE                          *
+042284*      HOLDS ONE ENTRY PER DISTINCT PART/SUPPLIER COMBINATION    *
+042285*      THAT HAD AN ADD, CHANGE OR DELETE ACTIVITY RECORD ON      *
+042286*      THIS RUN, SO 920-CHECK-ADDRESS-COMPLETENESS CAN GO BACK   *
+042287*      AND CONFIRM ALL THREE ADDRESS TYPES ARE ON FILE FOR EACH  *
+042288*      ONE ONCE THE DAY'S ACTIVITY HAS BEEN APPLIED.             *
+042289*                                                                *
+042290******************************************************************
+042291 01  WS7-PART-SUPPLIER-TABLE.
+042292     05  WS7-TABLE-COUNT          PIC S9(5) COMP-3 VALUE +0.
+042293     05  WS7-TABLE-ENTRY OCCURS 500 TIMES.
+042294         10  WS7-PART-NUMBER      PIC X(23).
+042295         10  WS7-SUPPLIER-CODE    PIC X(05).
+042296
+042297 01  WS7-SEARCH-FIELDS.
+042298     05  WS7-SUB                  PIC S9(5) COMP-3 VALUE +0.
+042299     05  WS7-FOUND-SW             PIC X    VALUE 'N'.
+042300         88  WS7-ENTRY-FOUND               VALUE 'Y'.
+042301
+042302******************************************************************
+042303*                                                                *
+042304*    WS8 - ADDRESS COMPLETENESS REPORT WORKING STORAGE           *
+042305*      VADDRSEG-ADDRESS-TYPE HAS THREE VALID 88-LEVELS --        *
+042306*      ORDER, SCHED AND REMIT -- SO EVERY PART/SUPPLIER ON THE   *
+042307*      WS7 TABLE IS EXPECTED TO CARRY ALL THREE ONCE THIS RUN    *
+042308*      IS DONE.  ONE MISSING (E.G. NO REMIT ADDRESS) IS WRITTEN  *
+042309*      TO THE CONTROL REPORT SO IT GETS CAUGHT HERE INSTEAD OF   *
+042310*      SHOWING UP LATER AS A FAILED INVOICE.                     *
+042311*                                                                *
+042312******************************************************************
+042313 01  WS8-ADDR-COMPLETENESS-FIELDS.
+042314     05  WS8-ORDER-MISSING-SW     PIC X    VALUE 'N'.
+042315         88  WS8-ORDER-MISSING             VALUE 'Y'.
+042316     05  WS8-SCHED-MISSING-SW     PIC X    VALUE 'N'.
+042317         88  WS8-SCHED-MISSING             VALUE 'Y'.
+042318     05  WS8-REMIT-MISSING-SW     PIC X    VALUE 'N'.
+042319         88  WS8-REMIT-MISSING             VALUE 'Y'.
+042320     05  WS8-TYPE-FOUND-SW        PIC X    VALUE 'N'.
+042321         88  WS8-TYPE-FOUND                VALUE 'Y'.
+042322     05  WS8-MISSING-TEXT         PIC X(17) VALUE SPACES.
+042323     05  WS8-INCOMPLETE-COUNT     PIC S9(5) COMP-3 VALUE +0.
+042324
+042325 01  WS8-RPT-HEADER-4             PIC X(80) VALUE
+042326     'PART/SUPPLIER MISSING REQUIRED ADDRESS TYPE(S)'.
+042327 01  WS8-RPT-ALL-COMPLETE         PIC X(80) VALUE
+042328     'ALL PART/SUPPLIER ADDRESSES TOUCHED THIS RUN ARE COMPLETE'.
+042329
+042330 01  WS8-RPT-DETAIL-LINE.
+042331     05  WS8-RPT-DTL-PART         PIC X(23).
+042332     05  FILLER                   PIC X(02) VALUE SPACES.
+042333     05  WS8-RPT-DTL-SUPPLIER     PIC X(05).
+042334     05  FILLER                   PIC X(02) VALUE SPACES.
+042335     05  WS8-RPT-DTL-MISSING      PIC X(17).
+042336     05  FILLER                   PIC X(31) VALUE SPACES.
+042337
+042400 LINKAGE SECTION.                                                    CL*24
 042300 01  IO-TERMINAL-PCB                   SYNC.
 042400     05  IO-TERMINAL-NAME              PIC X(8).
 042500     05  IO-RESERVED                   PIC XX.
@@ -485,6 +625,9 @@
 048800     DISPLAY SPACES.                                                 CL*24
 048900                                                                     CL*24
 049000     OPEN INPUT INPUT-ADDRESS-FILE.                                  CL*24
+049010     OPEN OUTPUT ADDRESS-ERROR-FILE.
+049020     OPEN OUTPUT AUDIT-LOG-FILE.
+049030     OPEN OUTPUT CONTROL-REPORT-FILE.
 049100                                                                     CL*24
 049200     MOVE 'CURRDATE' TO MODULE-POINTER.                              CL*24
 049300*    CALL 'CURRDATE' USING DATE-PARMS.                               CL*24
@@ -498,6 +641,8 @@
 050100**************************************************************       CL*24
 050200                                                                     CL*24
 050300     CLOSE INPUT-ADDRESS-FILE.                                       CL*24
+050310     CLOSE ADDRESS-ERROR-FILE.
+050320     CLOSE AUDIT-LOG-FILE.
 050400                                                                     CL*24
 050500     MOVE WS2-INPUT-COUNT      TO WS4-EDIT-INPUT-COUNT.              CL*24
 050600     MOVE WS2-ADD-RECORD-COUNT TO WS4-EDIT-ADD-COUNT.                CL*24
@@ -512,8 +657,18 @@
 051500     DISPLAY 'INPUT RECORDS IN ERROR      ' WS4-EDIT-ERR-COUNT.      CL*24
 051600     DISPLAY SPACES.                                                 CL*24
 051700     DISPLAY '*** END PROGRAM B99100 ***'.                           CL*24
+051750                                                                     CL*24
+051760     PERFORM 910-PRINT-CTL-REPORT THRU 910-EXIT.
+051765     PERFORM 920-CHECK-ADDRESS-COMPLETENESS THRU 920-EXIT.
+051770     CLOSE CONTROL-REPORT-FILE.
+051780     IF WS2-ERR-RECORD-COUNT > 0
+051785         MOVE RC-WARNING TO WS-HIGHEST-SEVERITY
+051786     END-IF.
+051790     IF WS8-INCOMPLETE-COUNT > 0
+051795         MOVE RC-WARNING TO WS-HIGHEST-SEVERITY
+051796     END-IF.
 051800                                                                     CL*24
-051900     MOVE ZERO TO RETURN-CODE.                                       CL*24
+051900     CALL 'SEVCHK' USING WS-HIGHEST-SEVERITY.                        CL*24
 052000     GOBACK.                                                         CL*24
 052100                                                                     CL*24
 052200 000-READ-INPUT-FILE.                                                CL*24
@@ -551,6 +706,9 @@
 055400         DISPLAY INPUT-ADDRESS-RECORD                                CL*24
 055500         ADD +1 TO WS2-ERR-RECORD-COUNT                              CL*24
 055600         MOVE 'Y' TO WS3-ERROR-FLAG                                  CL*24
+055610         MOVE INPUT-ADDRESS-RECORD  TO ADDRERR-INPUT-RECORD
+055620         MOVE WS3-ERROR-MESSAGE-1   TO ADDRERR-REASON
+055630         WRITE ADDRERR-RECORD
 055700         GO TO 010-EXIT.                                             CL*24
 055800 010-EXIT. EXIT.                                                     CL*24
 055900                                                                     CL*24
@@ -561,9 +719,15 @@
 056400     IF WS3-ERROR-FOUND                                              CL*24
 056500         GO TO 020-EXIT.                                             CL*24
 056600                                                                     CL*24
+056610     PERFORM 030-TRACK-PART-SUPPLIER THRU 030-EXIT.
+056620
 056700     IF INPUT-ADD-RECORD                                             CL*24
-056800         PERFORM 100-ADD-VADDRSEG-ROUTINE THRU 100-EXIT              CL*24
-056900         GO TO 020-EXIT.                                             CL*24
+056710         PERFORM 025-CHECK-DUPLICATE-VADDRSEG THRU 025-EXIT
+056715         IF WS3-ERROR-FOUND
+056720             GO TO 020-EXIT
+056730         ELSE
+056800             PERFORM 100-ADD-VADDRSEG-ROUTINE THRU 100-EXIT          CL*24
+056900             GO TO 020-EXIT.                                         CL*24
 057000                                                                     CL*24
 057100     IF INPUT-CHANGE-RECORD                                          CL*24
 057200         PERFORM 150-CHANGE-VADDRSEG-ROUTINE THRU 150-EXIT           CL*24
@@ -575,8 +739,89 @@
 057800 020-EXIT.                                                           CL*24
 057900     EXIT.                                                           CL*24
 058000                                                                     CL*24
-058100 100-ADD-VADDRSEG-ROUTINE.                                           CL*24
-058200     MOVE 100 TO PARA-POINTER.                                       CL*24
+058010******************************************************************
+058020*                                                                *
+058030*    025-CHECK-DUPLICATE-VADDRSEG                                *
+058040*      GUARDS AGAINST AN ADD ACTIVITY CODE FOR AN ADDRESS TYPE   *
+058050*      THAT IS ALREADY ON FILE FOR THIS PART/SUPPLIER, WHICH     *
+058060*      WOULD OTHERWISE SURFACE ONLY AS A RAW 'II' DUPLICATE-KEY  *
+058070*      STATUS OFF THE ISRT.  REUSES 300-GHU-VADDRSEG-ROUTINE'S   *
+058080*      SEGMENT-NOT-FOUND CHECK, BUT INVERTS IT: FINDING THE      *
+058090*      SEGMENT HERE IS THE ERROR, NOT FINDING IT IS THE NORMAL   *
+058091*      "CLEAR TO ADD" CASE.                                      *
+058092*                                                                *
+058093******************************************************************
+058094 025-CHECK-DUPLICATE-VADDRSEG.
+058095     MOVE 025 TO PARA-POINTER.
+058096
+058097     PERFORM 300-GHU-VADDRSEG-ROUTINE THRU 300-EXIT.
+058098
+058099     IF WS3-ERROR-FOUND
+058100         MOVE ' '  TO WS3-ERROR-FLAG
+058101         GO TO 025-EXIT.
+058102
+058103     MOVE 'Y' TO WS3-ERROR-FLAG.
+058104     ADD +1 TO WS2-ERR-RECORD-COUNT.
+058105     MOVE INPUT-ADDRESS-RECORD  TO ADDRERR-INPUT-RECORD.
+058106     MOVE WS3-ERROR-MESSAGE-2   TO ADDRERR-REASON.
+058107     WRITE ADDRERR-RECORD.
+058108 025-EXIT.
+058109     EXIT.
+058110                                                                     CL*24
+058111******************************************************************
+058112*                                                                *
+058113*    030-TRACK-PART-SUPPLIER                                    *
+058114*      RECORDS THE PART/SUPPLIER COMBINATION ON THIS ACTIVITY    *
+058115*      RECORD INTO THE WS7 TABLE, IF IT IS NOT ALREADY THERE,    *
+058116*      SO 920-CHECK-ADDRESS-COMPLETENESS CAN VERIFY ALL THREE    *
+058117*      ADDRESS TYPES ARE ON FILE FOR IT AFTER THIS RUN'S         *
+058118*      ACTIVITY HAS BEEN APPLIED.  CALLED FOR EVERY ADD, CHANGE  *
+058119*      AND DELETE RECORD, EVEN ONES 100/150/200 LATER REJECT,    *
+058120*      SINCE A REJECTED ADD STILL MEANS THE PART/SUPPLIER HAS    *
+058121*      SOME ADDRESS ON FILE WORTH CHECKING FOR COMPLETENESS.     *
+058122*                                                                *
+058123******************************************************************
+058124 030-TRACK-PART-SUPPLIER.
+058125     MOVE 030 TO PARA-POINTER.
+058126
+058127     PERFORM 035-FIND-PART-SUPPLIER-ENTRY THRU 035-EXIT.
+058128
+058129     IF WS7-ENTRY-FOUND
+058130         GO TO 030-EXIT.
+058131
+058132     IF WS7-TABLE-COUNT NOT < 500
+058133         GO TO 030-EXIT.
+058134
+058135     ADD +1 TO WS7-TABLE-COUNT.
+058136     MOVE INPUT-PART-NUMBER
+058137         TO WS7-PART-NUMBER (WS7-TABLE-COUNT).
+058141     MOVE INPUT-SUPPLIER-CODE
+058142         TO WS7-SUPPLIER-CODE (WS7-TABLE-COUNT).
+058143 030-EXIT.
+058144     EXIT.
+058140
+058141 035-FIND-PART-SUPPLIER-ENTRY.
+058142     MOVE 035 TO COMM-POINTER.
+058143
+058144     MOVE 'N' TO WS7-FOUND-SW.
+058145     PERFORM 036-COMPARE-ENTRY-KEY THRU 036-EXIT
+058146         VARYING WS7-SUB FROM 1 BY 1
+058147         UNTIL WS7-SUB > WS7-TABLE-COUNT
+058148         OR WS7-ENTRY-FOUND.
+058149 035-EXIT.
+058150     EXIT.
+058151
+058152 036-COMPARE-ENTRY-KEY.
+058153     MOVE 036 TO COMM-POINTER.
+058154
+058155     IF INPUT-PART-NUMBER = WS7-PART-NUMBER (WS7-SUB)
+058156       AND INPUT-SUPPLIER-CODE = WS7-SUPPLIER-CODE (WS7-SUB)
+058157         MOVE 'Y' TO WS7-FOUND-SW.
+058158 036-EXIT.
+058159     EXIT.
+058160
+058200 100-ADD-VADDRSEG-ROUTINE.                                           CL*24
+058250     MOVE 100 TO PARA-POINTER.                                       CL*24
 058300
 058400     MOVE INPUT-ADDRESS-1  TO VADDRSEG-ADDRESS-1.
 058500     MOVE INPUT-ADDRESS-2  TO VADDRSEG-ADDRESS-2.
@@ -599,6 +844,12 @@
 060200     MOVE +6                        TO PARM-CT.                      CL*24
 060300     PERFORM 1000-CALL-VPARTSUP-DB THRU 1000-EXIT.                   CL*24
 060400                                                                     CL*24
+060310     IF VPARTSUP-SUCCESSFUL-CALL
+060320         ADD +1 TO WS2-ADD-RECORD-COUNT
+060330         MOVE SPACES        TO WS5-AUDIT-BEFORE-IMAGE
+060340         MOVE VADDRSEG-IO-AREA TO WS5-AUDIT-AFTER-IMAGE
+060350         MOVE ISRT-FUNC     TO WS5-AUDIT-ACTIVITY
+060360         PERFORM 900-WRITE-AUDIT-LOG THRU 900-EXIT.
 060500                                                                     CL*24
 060600 100-EXIT.                                                           CL*24
 060700     EXIT.                                                           CL*24
@@ -607,7 +858,14 @@
 061000     MOVE 150 TO PARA-POINTER.                                       CL*24
 061100                                                                     CL*24
 061200     PERFORM 300-GHU-VADDRSEG-ROUTINE THRU 300-EXIT.
+061205     IF WS3-ERROR-FOUND
+061210         ADD +1 TO WS2-ERR-RECORD-COUNT
+061215         MOVE INPUT-ADDRESS-RECORD  TO ADDRERR-INPUT-RECORD
+061220         MOVE WS3-ERROR-MESSAGE-3   TO ADDRERR-REASON
+061225         WRITE ADDRERR-RECORD
+061230         GO TO 150-EXIT.
 061300                                                                     CL*24
+061310     MOVE VADDRSEG-IO-AREA TO WS5-AUDIT-BEFORE-IMAGE.
 061400
 061500     MOVE INPUT-ADDRESS-1  TO VADDRSEG-ADDRESS-1.
 061600     MOVE INPUT-ADDRESS-2  TO VADDRSEG-ADDRESS-2.
@@ -620,6 +878,11 @@
 062300     MOVE REPL-FUNC        TO CALL-FUNCTION.
 062400     MOVE +3               TO PARM-CT.
 062500     PERFORM 1000-CALL-VPARTSUP-DB THRU 1000-EXIT.                   CL*24
+062510     IF VPARTSUP-SUCCESSFUL-CALL
+062520         ADD +1 TO WS2-CHG-RECORD-COUNT
+062530         MOVE VADDRSEG-IO-AREA TO WS5-AUDIT-AFTER-IMAGE
+062540         MOVE REPL-FUNC     TO WS5-AUDIT-ACTIVITY
+062550         PERFORM 900-WRITE-AUDIT-LOG THRU 900-EXIT.
 062600 150-EXIT.                                                           CL*24
 062700     EXIT.                                                           CL*24
 062800                                                                     CL*24
@@ -627,10 +890,22 @@
 063000     MOVE 200 TO PARA-POINTER.                                       CL*24
 063100                                                                     CL*24
 063200     PERFORM 300-GHU-VADDRSEG-ROUTINE THRU 300-EXIT.
+063205     IF WS3-ERROR-FOUND
+063210         ADD +1 TO WS2-ERR-RECORD-COUNT
+063215         MOVE INPUT-ADDRESS-RECORD  TO ADDRERR-INPUT-RECORD
+063220         MOVE WS3-ERROR-MESSAGE-3   TO ADDRERR-REASON
+063225         WRITE ADDRERR-RECORD
+063230         GO TO 200-EXIT.
 063300
+063310     MOVE VADDRSEG-IO-AREA TO WS5-AUDIT-BEFORE-IMAGE.
 063400     MOVE DLET-FUNC             TO CALL-FUNCTION.                     CL*2
 063500     MOVE +3                   TO PARM-CT.                           CL*24
 063600     PERFORM 1000-CALL-VPARTSUP-DB THRU 1000-EXIT.                   CL*24
+063610     IF VPARTSUP-SUCCESSFUL-CALL
+063620         ADD +1 TO WS2-DEL-RECORD-COUNT
+063630         MOVE SPACES        TO WS5-AUDIT-AFTER-IMAGE
+063640         MOVE DLET-FUNC     TO WS5-AUDIT-ACTIVITY
+063650         PERFORM 900-WRITE-AUDIT-LOG THRU 900-EXIT.
 063700 200-EXIT.                                                           CL*24
 063800     EXIT.                                                           CL*24
 063900                                                                     CL*24
@@ -659,11 +934,216 @@
 066200 300-EXIT.                                                           CL*24
 066300     EXIT.                                                           CL*24
 066400                                                                     CL*24
-066500 1000-CALL-VPARTSUP-DB.                                              CL*24
-066600     MOVE 'IMS CALL' TO MODULE-POINTER.                              CL*24
-066700                                                                     CL*24
-066800******************************************************************   CL*24
-066900*                                                                *   CL*24
+066410******************************************************************
+066420*                                                                *
+066430*    900-WRITE-AUDIT-LOG                                        *
+066440*      BUILDS AND WRITES ONE AUDIT-LOG-REC FOR A SUCCESSFUL      *
+066450*      ISRT/REPL/DLET AGAINST VADDRSEG.  CALLERS SET             *
+066460*      WS5-AUDIT-ACTIVITY, WS5-AUDIT-BEFORE-IMAGE AND            *
+066470*      WS5-AUDIT-AFTER-IMAGE BEFORE PERFORMING THIS PARAGRAPH.   *
+066480*                                                                *
+066490******************************************************************
+066500 900-WRITE-AUDIT-LOG.
+066510     MOVE 900 TO PARA-POINTER.
+066520
+066530     ACCEPT WS5-AUDIT-DATE FROM DATE.
+066540     ACCEPT WS5-AUDIT-TIME FROM TIME.
+066550
+066560     MOVE INPUT-PART-NUMBER      TO AUDIT-PART-NUMBER.
+066570     MOVE INPUT-SUPPLIER-CODE    TO AUDIT-SUPPLIER-CODE.
+066580     MOVE VADDRSEG-ADDRESS-TYPE  TO AUDIT-ADDR-TYPE-KEY.
+066590     MOVE WS5-AUDIT-ACTIVITY     TO AUDIT-ACTIVITY-CODE.
+066600     MOVE PSBPGM-NAME            TO AUDIT-JOB-TRAN-ID.
+066610     MOVE WS5-AUDIT-DATE         TO AUDIT-DATE.
+066620     MOVE WS5-AUDIT-TIME         TO AUDIT-TIME.
+066630     MOVE WS5-AUDIT-BEFORE-IMAGE TO AUDIT-BEFORE-IMAGE.
+066640     MOVE WS5-AUDIT-AFTER-IMAGE  TO AUDIT-AFTER-IMAGE.
+066650     WRITE AUDIT-LOG-REC.
+066660 900-EXIT.
+066670     EXIT.
+066680                                                                     CL*24
+066685******************************************************************
+066686*                                                                *
+066687*    910-PRINT-CTL-REPORT                                       *
+066688*      WRITES THE END-OF-RUN CONTROL TOTALS REPORT TO            *
+066689*      CONTROL-REPORT-FILE SO THIS RUN'S BALANCING FIGURES ARE   *
+066690*      RETAINED AS A JOB OUTPUT INSTEAD OF JUST A DISPLAY THAT   *
+066691*      SCROLLS OFF IN THE JOB LOG.                               *
+066692*                                                                *
+066693******************************************************************
+066694 910-PRINT-CTL-REPORT.
+066695     MOVE 910 TO PARA-POINTER.
+066696
+066697     ACCEPT WS6-RPT-DATE FROM DATE.
+066698     ACCEPT WS6-RPT-TIME FROM TIME.
+066699     MOVE WS6-RPT-DATE(3:2)      TO WS6-RPT-EDIT-DATE(1:2).
+066700     MOVE '/'                    TO WS6-RPT-EDIT-DATE(3:1).
+066701     MOVE WS6-RPT-DATE(5:2)      TO WS6-RPT-EDIT-DATE(4:2).
+066702     MOVE '/'                    TO WS6-RPT-EDIT-DATE(6:1).
+066703     MOVE WS6-RPT-DATE(1:2)      TO WS6-RPT-EDIT-DATE(7:2).
+066704     MOVE WS6-RPT-TIME(1:2)      TO WS6-RPT-EDIT-TIME(1:2).
+066705     MOVE ':'                    TO WS6-RPT-EDIT-TIME(3:1).
+066706     MOVE WS6-RPT-TIME(3:2)      TO WS6-RPT-EDIT-TIME(4:2).
+066707     MOVE ':'                    TO WS6-RPT-EDIT-TIME(6:1).
+066708     MOVE WS6-RPT-TIME(5:2)      TO WS6-RPT-EDIT-TIME(7:2).
+066709
+066710     MOVE WS6-RPT-EDIT-DATE      TO WS6-RPT-H2-DATE.
+066711     MOVE WS6-RPT-EDIT-TIME      TO WS6-RPT-H2-TIME.
+066712     MOVE 'B99100'               TO WS6-RPT-H3-FILE.
+066713
+066714     WRITE CONTROL-REPORT-LINE FROM WS6-RPT-HEADER-1.
+066715     WRITE CONTROL-REPORT-LINE FROM WS6-RPT-HEADER-2.
+066716     WRITE CONTROL-REPORT-LINE FROM WS6-RPT-HEADER-3.
+066717     WRITE CONTROL-REPORT-LINE FROM WS6-RPT-BLANK-LINE.
+066718
+066719     MOVE 'INPUT RECORDS READ         '  TO WS6-RPT-DTL-LABEL.
+066720     MOVE WS4-EDIT-INPUT-COUNT           TO WS6-RPT-DTL-COUNT.
+066721     WRITE CONTROL-REPORT-LINE FROM WS6-RPT-DETAIL-LINE.
+066722
+066723     MOVE 'INPUT RECORDS ADDED TO DB   '  TO WS6-RPT-DTL-LABEL.
+066724     MOVE WS4-EDIT-ADD-COUNT              TO WS6-RPT-DTL-COUNT.
+066725     WRITE CONTROL-REPORT-LINE FROM WS6-RPT-DETAIL-LINE.
+066726
+066727     MOVE 'INPUT RECORDS CHANGED ON DB '  TO WS6-RPT-DTL-LABEL.
+066728     MOVE WS4-EDIT-CHG-COUNT              TO WS6-RPT-DTL-COUNT.
+066729     WRITE CONTROL-REPORT-LINE FROM WS6-RPT-DETAIL-LINE.
+066730
+066731     MOVE 'INPUT RECORDS DELETED ON DB '  TO WS6-RPT-DTL-LABEL.
+066732     MOVE WS4-EDIT-DEL-COUNT              TO WS6-RPT-DTL-COUNT.
+066733     WRITE CONTROL-REPORT-LINE FROM WS6-RPT-DETAIL-LINE.
+066734
+066735     MOVE 'INPUT RECORDS REJECTED       '  TO WS6-RPT-DTL-LABEL.
+066736     MOVE WS4-EDIT-ERR-COUNT               TO WS6-RPT-DTL-COUNT.
+066737     WRITE CONTROL-REPORT-LINE FROM WS6-RPT-DETAIL-LINE.
+066738
+066739 910-EXIT.
+066740     EXIT.
+066741                                                                     CL*24
+066742                                                                     CL*24
+066750******************************************************************
+066751*                                                                *
+066752*    920-CHECK-ADDRESS-COMPLETENESS                              *
+066753*      END-OF-RUN PASS OVER THE WS7 PART/SUPPLIER ACTIVITY       *
+066754*      TABLE.  FOR EACH COMBINATION TOUCHED BY TODAY'S INPUT,    *
+066755*      CONFIRM ALL THREE VADDRSEG ADDRESS TYPES (ORDER, SCHED,   *
+066756*      REMIT) ARE NOW ON FILE, AND LIST ANY THAT ARE MISSING ONE *
+066757*      OR MORE ON THE CONTROL REPORT.                            *
+066758*                                                                *
+066759******************************************************************
+066760 920-CHECK-ADDRESS-COMPLETENESS.
+066761     MOVE 920 TO PARA-POINTER.
+066762     MOVE +0 TO WS8-INCOMPLETE-COUNT.
+066763
+066764     IF WS7-TABLE-COUNT = 0
+066765         GO TO 920-EXIT.
+066766
+066767     WRITE CONTROL-REPORT-LINE FROM WS6-RPT-BLANK-LINE.
+066768     WRITE CONTROL-REPORT-LINE FROM WS8-RPT-HEADER-4.
+066769     WRITE CONTROL-REPORT-LINE FROM WS6-RPT-BLANK-LINE.
+066770
+066771     PERFORM 925-CHECK-ONE-PART-SUPPLIER THRU 925-EXIT
+066772         VARYING WS7-SUB FROM 1 BY 1
+066773         UNTIL WS7-SUB > WS7-TABLE-COUNT.
+066774
+066775     IF WS8-INCOMPLETE-COUNT = 0
+066776         WRITE CONTROL-REPORT-LINE FROM WS8-RPT-ALL-COMPLETE.
+066776 920-EXIT.
+066777     EXIT.
+066778
+066779******************************************************************
+066780*                                                                *
+066781*    925-CHECK-ONE-PART-SUPPLIER                                 *
+066782*      CHECKS ONE WS7 TABLE ENTRY FOR ALL THREE ADDRESS TYPES    *
+066783*      AND WRITES ONE CONTROL REPORT LINE IF ANY ARE MISSING.    *
+066784*                                                                *
+066785******************************************************************
+066786 925-CHECK-ONE-PART-SUPPLIER.
+066787     MOVE 925 TO PARA-POINTER.
+066788
+066789     MOVE 'N' TO WS8-ORDER-MISSING-SW.
+066790     MOVE 'N' TO WS8-SCHED-MISSING-SW.
+066791     MOVE 'N' TO WS8-REMIT-MISSING-SW.
+066792
+066793     MOVE WS7-PART-NUMBER (WS7-SUB)   TO VPARTSEG-KEY.
+066794     MOVE WS7-SUPPLIER-CODE (WS7-SUB) TO VSUPPSEG-KEY.
+066795
+066796     MOVE '1' TO VADDRSEG-KEY.
+066797     PERFORM 930-GHU-ADDR-TYPE-CHECK THRU 930-EXIT.
+066798     IF NOT WS8-TYPE-FOUND
+066799         MOVE 'Y' TO WS8-ORDER-MISSING-SW.
+066800
+066801     MOVE '2' TO VADDRSEG-KEY.
+066802     PERFORM 930-GHU-ADDR-TYPE-CHECK THRU 930-EXIT.
+066803     IF NOT WS8-TYPE-FOUND
+066804         MOVE 'Y' TO WS8-SCHED-MISSING-SW.
+066805
+066806     MOVE '3' TO VADDRSEG-KEY.
+066807     PERFORM 930-GHU-ADDR-TYPE-CHECK THRU 930-EXIT.
+066808     IF NOT WS8-TYPE-FOUND
+066809         MOVE 'Y' TO WS8-REMIT-MISSING-SW.
+066810
+066811     IF WS8-ORDER-MISSING OR WS8-SCHED-MISSING
+066812       OR WS8-REMIT-MISSING
+066813         PERFORM 928-WRITE-INCOMPLETE-LINE THRU 928-EXIT.
+066814 925-EXIT.
+066815     EXIT.
+066815
+066816******************************************************************
+066817*                                                                *
+066818*    928-WRITE-INCOMPLETE-LINE                                  *
+066819*      WRITES ONE CONTROL REPORT DETAIL LINE NAMING THE MISSING  *
+066820*      ADDRESS TYPE(S) FOR THE CURRENT WS7 TABLE ENTRY.          *
+066821*                                                                *
+066822******************************************************************
+066823 928-WRITE-INCOMPLETE-LINE.
+066824     MOVE 928 TO PARA-POINTER.
+066825     ADD +1 TO WS8-INCOMPLETE-COUNT.
+066826
+066827     MOVE SPACES TO WS8-MISSING-TEXT.
+066828     IF WS8-ORDER-MISSING
+066829         MOVE 'ORDER' TO WS8-MISSING-TEXT(1:5).
+066830     IF WS8-SCHED-MISSING
+066831         MOVE 'SCHED' TO WS8-MISSING-TEXT(7:5).
+066832     IF WS8-REMIT-MISSING
+066833         MOVE 'REMIT' TO WS8-MISSING-TEXT(13:5).
+066834
+066835     MOVE WS7-PART-NUMBER (WS7-SUB)   TO WS8-RPT-DTL-PART.
+066836     MOVE WS7-SUPPLIER-CODE (WS7-SUB) TO WS8-RPT-DTL-SUPPLIER.
+066837     MOVE WS8-MISSING-TEXT            TO WS8-RPT-DTL-MISSING.
+066838     WRITE CONTROL-REPORT-LINE FROM WS8-RPT-DETAIL-LINE.
+066839 928-EXIT.
+066840     EXIT.
+066841
+066842******************************************************************
+066843*                                                                *
+066844*    930-GHU-ADDR-TYPE-CHECK                                    *
+066845*      QUALIFIED GHU FOR ONE ADDRESS TYPE AGAINST VPARTSEG-KEY/  *
+066846*      VSUPPSEG-KEY/VADDRSEG-KEY AS ALREADY SET BY THE CALLER.   *
+066847*      DOES NOT TOUCH WS3-ERROR-FLAG -- THIS IS A COMPLETENESS   *
+066848*      LOOKUP, NOT AN EDIT CHECK, SO SEGMENT-NOT-FOUND IS AN     *
+066849*      ORDINARY, EXPECTED OUTCOME HERE.                          *
+066850*                                                                *
+066851******************************************************************
+066852 930-GHU-ADDR-TYPE-CHECK.
+066853     MOVE 930 TO COMM-POINTER.
+066854
+066855     MOVE 'N' TO WS8-TYPE-FOUND-SW.
+066856     MOVE GHU-FUNC TO CALL-FUNCTION.
+066857     MOVE +6       TO PARM-CT.
+066858     PERFORM 1000-CALL-VPARTSUP-DB THRU 1000-EXIT.
+066859
+066860     IF VPARTSUP-SUCCESSFUL-CALL
+066861         MOVE 'Y' TO WS8-TYPE-FOUND-SW.
+066873 930-EXIT.
+066886     EXIT.
+066899
+066912                                                                     CL*24
+066925                                                                     CL*24
+066938 1000-CALL-VPARTSUP-DB.                                              CL*24
+066951     MOVE 'IMS CALL' TO MODULE-POINTER.                              CL*24
+066964                                                                     CL*24
+066977******************************************************************   CL*24
+066990*                                                                *   CL*24
 067000*    VPARTSUP DATABASE CALL USING                                *   CL*24
 067100*      1) PARM-CT PARAMETER                                      *   CL*24
 067200*      2) GENERAL CALL-FUNCTION                                  *   CL*24

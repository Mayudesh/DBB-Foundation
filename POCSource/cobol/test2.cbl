@@ -52,7 +52,8 @@
 006200     05  CR-COURSE-NUMBER        PIC X(5).
 006300     05  FILLER                  PIC X(5).
 006400     05  CR-CREDITS              PIC 9.
-006500     05  FILLER                  PIC X(34).
+006410     05  CR-GRADE                PIC X.
+006500     05  FILLER                  PIC X(33).
 006600     05  FILLER                  PIC XXXX.
 006700 FD  CREDITS-REPORT
 006800     LABEL RECORDS ARE STANDARD.
@@ -63,9 +64,13 @@
 007300         88  END-OF-DATA               VALUE 'Y'.
 007400 01  ACCUMS-AND-COUNTERS.
 007500     05  ACCUM-CREDITS           PIC 999 VALUE 0.
+007510     05  ACCUM-QUALITY-POINTS    PIC 9(4)V99 VALUE 0.
 007600     05  CTR-COURSES             PIC 999 VALUE 0.
 007700     05  CTR-STUDENTS            PIC S9(5) VALUE +1.
 007800     05  CTR-LINES               PIC 99 VALUE 0.
+007810 01  GPA-WORK-AREAS.
+007820     05  WS-GRADE-POINTS         PIC 9V99 VALUE 0.
+007830     05  WS-STUDENT-GPA          PIC 9V99 VALUE 0.
 007900 01  SAVE-AREAS.
 008000     05  SAVE-NAME               PIC X(19).
 008100 01  GRAND-TOTAL-LINE.
@@ -80,6 +85,8 @@
 008900     05  DL-COURSES              PIC ZZZ.
 009000     05  FILLER                  PIC X(10) VALUE SPACE.
 009100     05  DL-CREDITS              PIC ZZZZ.
+009110     05  FILLER                  PIC X(5) VALUE SPACE.
+009120     05  DL-GPA                  PIC Z.99.
 009200 01  HEADING-1.
 009300     05  FILLER                  PIC X(10) VALUE SPACE.
 009400     05  FILLER                  PIC X(80) VALUE
@@ -89,6 +96,8 @@
 009800     05  FILLER                  PIC X(25) VALUE 'STUDENT NAME'.
 009900     05  FILLER                  PIC X(15) VALUE 'COURSES'.
 010000     05  FILLER                  PIC X(7)  VALUE 'CREDITS'.
+010010     05  FILLER                  PIC X(5)  VALUE SPACE.
+010020     05  FILLER                  PIC X(3)  VALUE 'GPA'.
       *
 010100 PROCEDURE DIVISION.
 010200 000-TOP-LEVEL.
@@ -131,10 +140,33 @@
 013900     MOVE SAVE-NAME TO DL-NAME.
 014000     MOVE CTR-COURSES TO DL-COURSES.
 014100     MOVE ACCUM-CREDITS TO DL-CREDITS.
+014110     IF ACCUM-CREDITS IS GREATER THAN ZERO
+014120     THEN
+014130         COMPUTE WS-STUDENT-GPA ROUNDED =
+014140             ACCUM-QUALITY-POINTS / ACCUM-CREDITS
+014150     ELSE
+014160         MOVE ZERO TO WS-STUDENT-GPA.
+014170     MOVE WS-STUDENT-GPA TO DL-GPA.
 014200 220-PROCESS-2-RECORDS.
 014300     ADD CR-CREDITS TO ACCUM-CREDITS.
 014400     ADD 1 TO CTR-COURSES.
-014500 230-READ-A-RECORD.
+014410     PERFORM 225-COMPUTE-QUALITY-POINTS.
+014420 225-COMPUTE-QUALITY-POINTS.
+014430     EVALUATE CR-GRADE
+014440         WHEN 'A'
+014450             MOVE 4.00 TO WS-GRADE-POINTS
+014460         WHEN 'B'
+014470             MOVE 3.00 TO WS-GRADE-POINTS
+014480         WHEN 'C'
+014490             MOVE 2.00 TO WS-GRADE-POINTS
+014500         WHEN 'D'
+014510             MOVE 1.00 TO WS-GRADE-POINTS
+014520         WHEN OTHER
+014530             MOVE 0.00 TO WS-GRADE-POINTS
+014540     END-EVALUATE.
+014550     COMPUTE ACCUM-QUALITY-POINTS =
+014560         ACCUM-QUALITY-POINTS + (CR-CREDITS * WS-GRADE-POINTS).
+014570 230-READ-A-RECORD.
 014600     READ STUDENT-FILE
 014700         AT END MOVE 'Y' TO SW-END-OF-DATA.
 014800 300-WRAP-UP.

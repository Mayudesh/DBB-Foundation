@@ -0,0 +1,358 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PBIL400.
+       AUTHOR.        Jon Sayles.
+       DATE-COMPILED. .
+
+      ***************************************************************
+      * PATIENT BILLING INQUIRY SCREEN -- SELF-SERVICE CICS TRANSACTION
+      * (TRANID PBIL).  ENTER A PATIENT-ID AND SEE COVERAGE, NETWORK
+      * STATUS, AND THE MOST RECENT CALCCOST BILLED TOTAL WITHOUT
+      * NEEDING A BATCH REPORT.
+      ***************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-CICS-WORK-VARIABLES.
+           03  WS-RESP                     PIC S9(08)  COMP VALUE ZEROS.
+           03  WS-LENGTH                   PIC S9(08)  COMP VALUE ZEROS.
+           03  WS-COMMAREA                 PIC X(01)  VALUE SPACE.
+           03  WS-LOGOFF-MESSAGE           PIC X(35)  VALUE
+               '*** APPLICATION COMPLETED. BYE-BYE.'.
+           03  WS-LOGOFF-MESSAGE-LEN       PIC S9(08)  COMP VALUE +35.
+       01  WS-ERR-LINE.
+           03  FILLER                      PIC X(23) VALUE
+               '*** ABEND *** TRAN ID: '.
+           03  WS-ERR-TRAN-ID              PIC X(04) VALUE SPACES.
+           03  FILLER                      PIC X(10) VALUE
+               ' PROGRAM: '.
+           03  WS-ERR-PROG-ID              PIC X(08) VALUE SPACES.
+           03  FILLER                      PIC X(16) VALUE
+               ' LAST FUNCTION: '.
+           03  WS-ERR-FUNCTION             PIC 9(04) VALUE ZEROS.
+           03  FILLER                      PIC X(09) VALUE
+               ' RESULT: '.
+           03  WS-ERR-RESULT               PIC 9(04) VALUE ZEROS.
+           03  FILLER                      PIC X(02) VALUE
+               '  '.
+       01  WS-ERR-LINE2                    PIC X(80) VALUE SPACES.
+
+       01  WS-WORKING-VARIABLES.
+           03  WS-TIME                     PIC S9(08) COMP VALUE +0.
+           03  WS-COVPCT-O                 PIC ZZ9.
+           03  WS-COPAY-O                  PIC ZZ,ZZ9.99.
+           03  WS-TOTAMT-O                 PIC ZZZ,ZZ9.99.
+           03  WS-NETWORK-FOUND-SW         PIC X(01) VALUE "N".
+               88  WS-NETWORK-FOUND        VALUE "Y".
+
+      *--- COPYLIB CONTAINING PFKEY DEFINITIONS
+       COPY DFHAID.
+      *--- COPY BMS COPYLIBS HERE.
+       COPY BBIL400.
+      *--- COPY DATASET COPYLIBS HERE.
+       COPY PATMSTR.
+       COPY PATINS.
+      *--- DCLGEN FOR THE PHYSICIAN NETWORK-STATUS LOOKUP.
+       COPY PROVIDER.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA              PIC X(01).
+
+       PROCEDURE DIVISION.
+
+       0000-INITIAL-LOOP.
+
+              EXEC CICS HANDLE CONDITION
+                        ERROR(9999-ABEND-ROUTINE)
+              END-EXEC.
+      *--- IF CLEAR KEY IS PRESSED, SEND LOGOFF MESSAGE AND RETURN TO
+      *---     CICS.
+           IF (EIBAID = DFHCLEAR)
+              EXEC CICS SEND TEXT
+                        FROM(WS-LOGOFF-MESSAGE)
+                        LENGTH(WS-LOGOFF-MESSAGE-LEN)
+                        ERASE
+              END-EXEC
+              EXEC CICS RETURN
+              END-EXEC
+           END-IF.
+
+      *--- BASIC PSUDOCONVERSATIONAL LOOP
+      *---    CHECK COMMAREA LENGTH TO SEE IF THIS IS FIRST TIME IN
+      *---    IF THIS IS FIRST TIME IN DO SEND LOOP
+      *---    OTHERWISE, DO RECEIVE LOOP
+           IF (EIBCALEN > 0)
+              MOVE DFHCOMMAREA          TO WS-COMMAREA
+              PERFORM 0100-RECEIVE-LOOP THRU 0100-EXIT
+           ELSE
+              PERFORM 0200-SEND-LOOP    THRU 0200-EXIT
+           END-IF.
+
+      *--- RETURN TO CICS WITH TRANSACTION ID AND COMMAREA
+           EXEC CICS RETURN
+                     TRANSID('PBIL')
+                     COMMAREA(WS-COMMAREA)
+                     LENGTH(1)
+           END-EXEC.
+
+       0000-EXIT.
+            EXIT.
+
+       0100-RECEIVE-LOOP.
+
+           EXEC CICS RECEIVE MAP('BBIL400')
+                     MAPSET('BBIL400')
+                     INTO(BBIL400I)
+                     RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(MAPFAIL)
+               MOVE 'ERROR: NO DATA WAS ENTERED OR UPDATED'
+                    TO MSGO
+               PERFORM 0850-SEND-ERROR-SCREEN THRU 0850-EXIT
+               GO TO 0100-EXIT
+           END-IF.
+
+      *--- APPLICATION PROCESSING GOES HERE
+
+           IF (PATIDL > 0) AND (PATIDI IS NUMERIC)
+              NEXT SENTENCE
+           ELSE
+              MOVE LOW-VALUES                TO MSGO
+              MOVE 'INVALID PATIENT-ID. PLEASE TRY AGAIN.'
+                      TO MSGO
+              PERFORM 0850-SEND-ERROR-SCREEN THRU 0850-EXIT
+              GO TO 0100-EXIT
+           END-IF.
+
+           MOVE PATIDI              TO PATIENT-KEY.
+
+           EXEC CICS READ
+                     DATASET('PATMSTR')
+                     INTO(PATIENT-MASTER-REC)
+                     RIDFLD(PATIENT-KEY)
+                     RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL)
+              NEXT SENTENCE
+           ELSE
+           IF WS-RESP = DFHRESP(NOTFND)
+              MOVE LOW-VALUES                TO MSGO
+              MOVE 'PATIENT NOT FOUND. PLEASE TRY AGAIN.'
+                      TO MSGO
+              PERFORM 0850-SEND-ERROR-SCREEN THRU 0850-EXIT
+              GO TO 0100-EXIT
+           ELSE
+              MOVE SPACES       TO WS-ERR-LINE2
+              MOVE ' 0100: PATMSTR READ; NOT NORMAL' TO
+                   WS-ERR-LINE2
+              GO TO 9999-ABEND-ROUTINE
+           END-IF.
+
+      *--- INSURANCE COVERAGE IS OPTIONAL -- NOT EVERY PATIENT HAS A
+      *---    PATINS RECORD ON FILE -- SO A NOTFND JUST BLANKS THE
+      *---    COVERAGE FIELDS RATHER THAN FAILING THE INQUIRY.
+           MOVE PATIDI               TO PATIENT-INS-KEY.
+
+           EXEC CICS READ
+                     DATASET('PATINS')
+                     INTO(PATIENT-INSURANCE)
+                     RIDFLD(PATIENT-INS-KEY)
+                     RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL)
+              NEXT SENTENCE
+           ELSE
+           IF WS-RESP = DFHRESP(NOTFND)
+              MOVE SPACES               TO PATIENT-INSURANCE
+              MOVE PATIDI               TO PATIENT-INS-KEY
+           ELSE
+              MOVE SPACES       TO WS-ERR-LINE2
+              MOVE ' 0100: PATINS READ; NOT NORMAL' TO
+                   WS-ERR-LINE2
+              GO TO 9999-ABEND-ROUTINE
+           END-IF.
+
+           PERFORM 150-GET-NETWORK-STATUS THRU 150-EXIT.
+
+           MOVE LOW-VALUES                TO BBIL400O.
+           MOVE PATIENT-ID IN PATIENT-MASTER-REC TO PATIDO.
+           MOVE PATIENT-NAME              TO NAMEO.
+           MOVE INS-TYPE                  TO INSTYPO.
+           MOVE INS-COVERAGE-PERC         TO WS-COVPCT-O.
+           MOVE WS-COVPCT-O               TO COVPCTO.
+           MOVE COPAY                     TO WS-COPAY-O.
+           MOVE WS-COPAY-O                TO COPAYO.
+           MOVE POLICY-NUMBER             TO POLICYO.
+           MOVE GROUP-NUMBER              TO GRPNBRO.
+           MOVE EFFECTIVE-DATE            TO EFFDTO.
+           MOVE TERMINATION-DATE          TO TERMDTO.
+           MOVE PATIENT-TOT-AMT           TO WS-TOTAMT-O.
+           MOVE WS-TOTAMT-O               TO TOTAMTO.
+           IF WS-NETWORK-FOUND
+              IF NETWORK-FLAG = "Y"
+                 MOVE 'IN NETWORK'        TO NETWRKO
+              ELSE
+                 MOVE 'OUT OF NETWORK'    TO NETWRKO
+              END-IF
+           ELSE
+              MOVE 'UNKNOWN'              TO NETWRKO
+           END-IF.
+           MOVE '***  RECORD FOUND.   '
+                   TO MSGO.
+           PERFORM 0875-SEND-APPL-SCREEN      THRU 0875-EXIT.
+
+       0100-EXIT.
+            EXIT.
+
+      *--- LOOK UP THE PATIENT'S PRIMARY CARE PHYSICIAN'S IN/OUT-OF-
+      *---    NETWORK STATUS THE SAME WAY CALCCOST DOES.
+       150-GET-NETWORK-STATUS.
+           MOVE "N" TO WS-NETWORK-FOUND-SW.
+           MOVE PRIMARY-CARE-PHYSICIAN-ID IN PATIENT-MASTER-REC TO
+                PROVIDER-ID IN DCLPROVIDER.
+           EXEC SQL
+           SELECT
+             PROVIDER_ID,
+             NETWORK_FLAG,
+             COST_OVERRIDE_PCT
+           INTO
+             :PROVIDER-ID,
+             :NETWORK-FLAG,
+             :COST-OVERRIDE-PCT
+              FROM DDS0001.PROVIDER
+              WHERE PROVIDER_ID = :PROVIDER-ID
+           END-EXEC.
+
+           IF SQLCODE = -811 OR 0
+              MOVE "Y" TO WS-NETWORK-FOUND-SW.
+       150-EXIT.
+           EXIT.
+
+       0200-SEND-LOOP.
+
+           EXEC CICS ASKTIME
+                     ABSTIME(WS-TIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-TIME)
+                     MMDDYY(DATEO)
+                     DATESEP('/')
+                     TIME(TIMEO)
+                     TIMESEP(':')
+           END-EXEC.
+           MOVE -1   TO PATIDL.
+           EXEC CICS SEND
+                     MAP('BBIL400')
+                     MAPSET('BBIL400')
+                     FROM(BBIL400O)
+                     ERASE
+                     FREEKB
+                     RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL)
+              NEXT SENTENCE
+           ELSE
+           IF WS-RESP = DFHRESP(MAPFAIL)
+              MOVE SPACES       TO WS-ERR-LINE2
+              MOVE ' 0200: SEND MAP; CONDITION MAPFAIL' TO
+                   WS-ERR-LINE2
+              GO TO 9999-ABEND-ROUTINE
+           END-IF.
+
+       0200-EXIT.
+            EXIT.
+
+       0850-SEND-ERROR-SCREEN.
+
+           EXEC CICS ASKTIME
+                     ABSTIME(WS-TIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-TIME)
+                     MMDDYY(DATEO)
+                     DATESEP('/')
+                     TIME(TIMEO)
+                     TIMESEP(':')
+           END-EXEC.
+           MOVE -1   TO PATIDL.
+           EXEC CICS SEND
+                     MAP('BBIL400')
+                     MAPSET('BBIL400')
+                     FROM(BBIL400O)
+                     FREEKB
+                     ALARM
+                     RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL)
+              NEXT SENTENCE
+           ELSE
+           IF WS-RESP = DFHRESP(MAPFAIL)
+              MOVE SPACES       TO WS-ERR-LINE2
+              MOVE ' 0850: SEND MAP; CONDITION MAPFAIL' TO
+                   WS-ERR-LINE2
+              GO TO 9999-ABEND-ROUTINE
+           END-IF.
+
+       0850-EXIT.
+            EXIT.
+
+       0875-SEND-APPL-SCREEN.
+
+           EXEC CICS ASKTIME
+                     ABSTIME(WS-TIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-TIME)
+                     MMDDYY(DATEO)
+                     DATESEP('/')
+                     TIME(TIMEO)
+                     TIMESEP(':')
+           END-EXEC.
+           MOVE -1   TO PATIDL.
+           EXEC CICS SEND
+                     MAP('BBIL400')
+                     MAPSET('BBIL400')
+                     FROM(BBIL400O)
+                     FREEKB
+                     RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL)
+              NEXT SENTENCE
+           ELSE
+           IF WS-RESP = DFHRESP(MAPFAIL)
+              MOVE SPACES       TO WS-ERR-LINE2
+              MOVE ' 0875: SEND MAP; CONDITION MAPFAIL' TO
+                   WS-ERR-LINE2
+              GO TO 9999-ABEND-ROUTINE
+           END-IF.
+
+       0875-EXIT.
+            EXIT.
+
+       9999-ABEND-ROUTINE.
+           MOVE EIBTRNID       TO WS-ERR-TRAN-ID.
+           MOVE 'PBIL'         TO WS-ERR-PROG-ID.
+           MOVE EIBFN          TO WS-ERR-FUNCTION.
+           MOVE EIBRESP        TO WS-ERR-RESULT.
+           EXEC CICS SEND TEXT
+                     FROM(WS-ERR-LINE)
+                     LENGTH(80)
+                     ERASE
+           END-EXEC.
+           EXEC CICS SEND TEXT
+                     FROM(WS-ERR-LINE2)
+                     LENGTH(80)
+           END-EXEC.
+           EXEC CICS RETURN
+           END-EXEC.

@@ -0,0 +1,233 @@
+000100 IDENTIFICATION DIVISION.                                         00010001
+000200 PROGRAM-ID.  BNCHS603.                                           00020001
+000300 AUTHOR. JON SAYLES.                                              00030001
+000400 INSTALLATION. COBOL DEV Center.                                  00040001
+000500 DATE-WRITTEN. 08/09/26.                                          00050001
+000600 DATE-COMPILED. 08/09/26.                                         00060001
+000700 SECURITY. CONFIDENTIAL PATIENT DATA.                             00070001
+000800                                                                  00080001
+000900******************************************************************00090001
+001000*          LAST UPDATE DATE: 08/09/26                             00100001
+001100*                                                                 00110001
+001200*          THIS PROGRAM IS A PERIODIC AUDIT OF THE WARD_DATA      00120001
+001300*          TABLE THAT BNCHS602'S 600-DB2-TABLE-EDITS LOOKS UP     00130001
+001400*          TO VALIDATE PRIMARY-PHYSICIAN-ID AND SUPERVISE-        00140001
+001500*          NURSE-ID ON A TREATMENT TRANSACTION.  THAT EDIT ONLY   00150001
+001600*          CONFIRMS THE IDS EXIST - IT NEVER LOOKS AT HOW OLD     00160001
+001700*          THE ASSIGNMENT IS.  THIS PROGRAM JOINS THE SAME TABLE  00170001
+001800*          AND FLAGS ANY WARD WHOSE PHYSICIAN OR NURSE            00180001
+001900*          ASSIGNMENT HAS NOT BEEN REFRESHED IN MORE THAN A       00190001
+002000*          CONFIGURABLE NUMBER OF DAYS, SO STALE STAFFING DATA    00200001
+002100*          GETS NOTICED INSTEAD OF SITTING UNCHECKED.             00210001
+002200*                                                                 00220001
+002300*          STALE-DAYS THRESHOLD IS SUPPLIED ON A CONTROL RECORD   00230001
+002400*          READ AT START-UP - SEE 000-HOUSEKEEPING.               00240001
+002500*                                                                 00250001
+002600******************************************************************00260001
+002700         INPUT               -   DDS0001.WARD_DATA (VIA SQL)      00270001
+002800         OUTPUT FILE PRODUCED    -   STAFFRPT                     00280001
+002900         DUMP FILE               -   SYSOUT                       00290001
+003000******************************************************************00300001
+003100                                                                  00310001
+003200 ENVIRONMENT DIVISION.                                            00320001
+003300 CONFIGURATION SECTION.                                           00330001
+003400 SOURCE-COMPUTER. IBM-390.                                        00340001
+003500 OBJECT-COMPUTER. IBM-390.                                        00350001
+003600 INPUT-OUTPUT SECTION.                                            00360001
+003700 FILE-CONTROL.                                                    00370001
+003800     SELECT SYSOUT                                                00380001
+003900     ASSIGN TO UT-S-SYSOUT                                        00390001
+004000       ORGANIZATION IS SEQUENTIAL.                                00400001
+004100                                                                  00410001
+004200     SELECT STAFFRPT                                              00420001
+004300     ASSIGN TO UT-S-STAFFRPT                                      00430001
+004400       ORGANIZATION IS SEQUENTIAL.                                00440001
+004500                                                                  00450001
+004600 DATA DIVISION.                                                   00460001
+004700 FILE SECTION.                                                    00470001
+004800 FD  SYSOUT                                                       00480001
+004900     RECORDING MODE IS F                                          00490001
+005000     LABEL RECORDS ARE STANDARD                                   00500001
+005100     RECORD CONTAINS 130 CHARACTERS                               00510001
+005200     BLOCK CONTAINS 0 RECORDS                                     00520001
+005300     DATA RECORD IS SYSOUT-REC.                                   00530001
+005400 01  SYSOUT-REC  PIC X(130).                                      00540001
+005500                                                                  00550001
+005600****** STAFFING STALENESS REPORT - ONE LINE PER FLAGGED WARD      00560001
+005700 FD  STAFFRPT                                                     00570001
+005800     RECORDING MODE IS F                                          00580001
+005900     LABEL RECORDS ARE STANDARD                                   00590001
+006000     RECORD CONTAINS 80 CHARACTERS                                00600001
+006100     BLOCK CONTAINS 0 RECORDS                                     00610001
+006200     DATA RECORD IS STAFFRPT-REC.                                 00620001
+006300 01  STAFFRPT-REC  PIC X(80).                                     00630001
+006400                                                                  00640001
+006500 WORKING-STORAGE SECTION.                                         00650001
+006600 01  PARA-NAME                  PIC X(30)   VALUE SPACES.         00660001
+006700 01  WS-SWITCHES.                                                 00670001
+006800     05  WS-MORE-WARDS-SW        PIC X       VALUE 'N'.           00680001
+006900         88  NO-MORE-WARDS               VALUE 'Y'.               00690001
+007000                                                                  00700001
+007100 01  CONTROL-RECORD.                                              00710001
+007200     05  CR-STALE-DAYS-THRESHOLD PIC 9(4).                        00720001
+007300                                                                  00730001
+007400 01  WS-DATE-WORK-AREAS.                                          00740001
+007500     05  WS-TODAY-CCYYMMDD       PIC 9(8).                        00750001
+007600     05  WS-TODAY-CCYYMMDD-X REDEFINES WS-TODAY-CCYYMMDD.         00760001
+007700         07  WS-TODAY-CCYY       PIC 9(4).                        00770001
+007800         07  WS-TODAY-MM         PIC 99.                          00780001
+007900         07  WS-TODAY-DD         PIC 99.                          00790001
+008000     05  WS-TODAY-DAY-NUMBER     PIC 9(7) COMP-3.                 00800001
+008100     05  WS-CUTOFF-DAY-NUMBER    PIC 9(7) COMP-3.                 00810001
+008200     05  WS-LAST-UPDATE-DAY-NUMBER PIC 9(7) COMP-3.               00820001
+008300                                                                  00830001
+008400 01  WS-REPORT-COUNTERS.                                          00840001
+008500     05  WS-WARDS-READ           PIC 9(6)    VALUE 0.             00850001
+008600     05  WS-WARDS-FLAGGED        PIC 9(6)    VALUE 0.             00860001
+008700                                                                  00870001
+008800 01  STAFFRPT-DETAIL-LINE.                                        00880001
+008900     05  FILLER                  PIC X(1)   VALUE SPACE.          00890001
+009000     05  SD-WARD-ID              PIC X(6).                        00900001
+009100     05  FILLER                  PIC X(2)   VALUE SPACE.          00910001
+009200     05  SD-ROLE                 PIC X(11).                       00920001
+009300     05  FILLER                  PIC X(2)   VALUE SPACE.          00930001
+009400     05  SD-STAFF-ID             PIC X(8).                        00940001
+009500     05  FILLER                  PIC X(2)   VALUE SPACE.          00950001
+009600     05  SD-LAST-UPDATE-CCYYMMDD PIC 9(8).                        00960001
+009700     05  FILLER                  PIC X(2)   VALUE SPACE.          00970001
+009800     05  SD-DAYS-STALE           PIC ZZZZ9.                       00980001
+009900                                                                  00990001
+010000 01  STAFFRPT-TOTAL-LINE.                                         01000001
+010100     05  FILLER                  PIC X(22)                        01010001
+010200         VALUE 'WARDS READ:         '.                            01020001
+010300     05  ST-WARDS-READ           PIC ZZZZZ9.                      01030001
+010400     05  FILLER                  PIC X(5)   VALUE SPACE.          01040001
+010500     05  FILLER                  PIC X(20)                        01050001
+010600         VALUE 'WARDS FLAGGED:    '.                              01060001
+010700     05  ST-WARDS-FLAGGED        PIC ZZZZZ9.                      01070001
+010800                                                                  01080001
+010900******************************************************************01090001
+011000***** DB2 TABLE DCLGEN                                            01100001
+011100                                                                  01110001
+011200     EXEC SQL INCLUDE WARDDATA END-EXEC.                          01120001
+011300                                                                  01130001
+011400 COPY SQLCA.                                                      01140001
+011500                                                                  01150001
+011600 PROCEDURE DIVISION.                                              01160001
+011700     PERFORM 000-HOUSEKEEPING THRU 000-EXIT.                      01170001
+011800     PERFORM 600-STALE-STAFFING-CHECK THRU 600-EXIT               01180001
+011900             UNTIL NO-MORE-WARDS.                                 01190001
+012000     PERFORM 999-CLEANUP THRU 999-EXIT.                           01200001
+012100     COMPUTE RETURN-CODE = 0.                                     01210001
+012200     GOBACK.                                                      01220001
+012300                                                                  01230001
+012400 000-HOUSEKEEPING.                                                01240001
+012500     MOVE "000-HOUSEKEEPING" TO PARA-NAME.                        01250001
+012600     DISPLAY "HOUSEKEEPING - WARD STAFFING STALENESS REPORT".     01260001
+012700     OPEN OUTPUT STAFFRPT.                                        01270001
+012800     OPEN OUTPUT SYSOUT.                                          01280001
+012900     ACCEPT CONTROL-RECORD.                                       01290001
+013000     ACCEPT WS-TODAY-CCYYMMDD FROM DATE YYYYMMDD.                 01300001
+013100*    *> CONVERT TODAY'S DATE TO A SIMPLE ORDINAL DAY NUMBER SO    01310001
+013200*    *> WE CAN SUBTRACT THE STALE-DAYS THRESHOLD FROM IT.  THIS   01320001
+013300*    *> SHOP'S CONVENTION IS A 360-DAY BANKER'S YEAR, THE SAME    01330001
+013400*    *> APPROXIMATION WRKSFINL USES FOR ITS OWN DATE ARITHMETIC.  01340001
+013500     COMPUTE WS-TODAY-DAY-NUMBER =                                01350001
+013600         (WS-TODAY-CCYY * 360) + (WS-TODAY-MM * 30) + WS-TODAY-DD.01360001
+013700     COMPUTE WS-CUTOFF-DAY-NUMBER =                               01370001
+013800         WS-TODAY-DAY-NUMBER - CR-STALE-DAYS-THRESHOLD.           01380001
+013900     EXEC SQL                                                     01390001
+014000        DECLARE STALE-WARD-CURSOR CURSOR FOR                      01400001
+014100        SELECT WARD_ID, PRIMARY_PHYSICIAN_ID,                     01410001
+014200               PHYSICIAN_LAST_UPDATE, SUPERVISE_NURSE_ID,         01420001
+014300               NURSE_LAST_UPDATE                                  01430001
+014400        FROM DDS0001.WARD_DATA                                    01440001
+014500     END-EXEC.                                                    01450001
+014600     EXEC SQL                                                     01460001
+014700        OPEN STALE-WARD-CURSOR                                    01470001
+014800     END-EXEC.                                                    01480001
+014900     IF SQLCODE < 0                                               01490001
+015000         GO TO 1000-DB2-ERROR-RTN.                                01500001
+015100 000-EXIT.                                                        01510001
+015200     EXIT.                                                        01520001
+015300                                                                  01530001
+015400 600-STALE-STAFFING-CHECK.                                        01540001
+015500     MOVE "600-STALE-STAFFING-CHECK" TO PARA-NAME.                01550001
+015600     EXEC SQL                                                     01560001
+015700        FETCH STALE-WARD-CURSOR                                   01570001
+015800        INTO :WARD-ID, :PRIMARY-PHYSICIAN-ID,                     01580001
+015900             :PHYSICIAN-LAST-UPDATE, :SUPERVISE-NURSE-ID,         01590001
+016000             :NURSE-LAST-UPDATE                                   01600001
+016100     END-EXEC.                                                    01610001
+016200     IF SQLCODE = +100                                            01620001
+016300         MOVE 'Y' TO WS-MORE-WARDS-SW                             01630001
+016400         GO TO 600-EXIT.                                          01640001
+016500     IF SQLCODE < 0                                               01650001
+016600         GO TO 1000-DB2-ERROR-RTN.                                01660001
+016700     ADD 1 TO WS-WARDS-READ.                                      01670001
+016800     COMPUTE WS-LAST-UPDATE-DAY-NUMBER =                          01680001
+016900         (PHYSICIAN-LAST-UPDATE-CCYY * 360)                       01690001
+017000         + (PHYSICIAN-LAST-UPDATE-MM * 30)                        01700001
+017100         + PHYSICIAN-LAST-UPDATE-DD.                              01710001
+017200     IF WS-LAST-UPDATE-DAY-NUMBER < WS-CUTOFF-DAY-NUMBER          01720001
+017300         MOVE WARD-ID             TO SD-WARD-ID                   01730001
+017400         MOVE 'PHYSICIAN'         TO SD-ROLE                      01740001
+017500         MOVE PRIMARY-PHYSICIAN-ID TO SD-STAFF-ID                 01750001
+017600         MOVE PHYSICIAN-LAST-UPDATE TO SD-LAST-UPDATE-CCYYMMDD    01760001
+017700         COMPUTE SD-DAYS-STALE =                                  01770001
+017800             WS-TODAY-DAY-NUMBER - WS-LAST-UPDATE-DAY-NUMBER      01780001
+017900         PERFORM 650-WRITE-STAFFRPT-LINE THRU 650-EXIT.           01790001
+018000     COMPUTE WS-LAST-UPDATE-DAY-NUMBER =                          01800001
+018100         (NURSE-LAST-UPDATE-CCYY * 360)                           01810001
+018200         + (NURSE-LAST-UPDATE-MM * 30)                            01820001
+018300         + NURSE-LAST-UPDATE-DD.                                  01830001
+018400     IF WS-LAST-UPDATE-DAY-NUMBER < WS-CUTOFF-DAY-NUMBER          01840001
+018500         MOVE WARD-ID             TO SD-WARD-ID                   01850001
+018600         MOVE 'NURSE'             TO SD-ROLE                      01860001
+018700         MOVE SUPERVISE-NURSE-ID  TO SD-STAFF-ID                  01870001
+018800         MOVE NURSE-LAST-UPDATE   TO SD-LAST-UPDATE-CCYYMMDD      01880001
+018900         COMPUTE SD-DAYS-STALE =                                  01890001
+019000             WS-TODAY-DAY-NUMBER - WS-LAST-UPDATE-DAY-NUMBER      01900001
+019100         PERFORM 650-WRITE-STAFFRPT-LINE THRU 650-EXIT.           01910001
+019200 600-EXIT.                                                        01920001
+019300     EXIT.                                                        01930001
+019400                                                                  01940001
+019500 650-WRITE-STAFFRPT-LINE.                                         01950001
+019600     ADD 1 TO WS-WARDS-FLAGGED.                                   01960001
+019700     WRITE STAFFRPT-REC FROM STAFFRPT-DETAIL-LINE.                01970001
+019800 650-EXIT.                                                        01980001
+019900     EXIT.                                                        01990001
+020000                                                                  02000001
+020100 999-CLEANUP.                                                     02010001
+020200     MOVE "999-CLEANUP" TO PARA-NAME.                             02020001
+020300     EXEC SQL                                                     02030001
+020400        CLOSE STALE-WARD-CURSOR                                   02040001
+020500     END-EXEC.                                                    02050001
+020600     MOVE WS-WARDS-READ    TO ST-WARDS-READ.                      02060001
+020700     MOVE WS-WARDS-FLAGGED TO ST-WARDS-FLAGGED.                   02070001
+020800     WRITE STAFFRPT-REC FROM STAFFRPT-TOTAL-LINE.                 02080001
+020900     DISPLAY "** WARDS READ **".                                  02090001
+021000     DISPLAY  WS-WARDS-READ.                                      02100001
+021100     DISPLAY "** WARDS FLAGGED **".                               02110001
+021200     DISPLAY  WS-WARDS-FLAGGED.                                   02120001
+021300     CLOSE STAFFRPT.                                              02130001
+021400     CLOSE SYSOUT.                                                02140001
+021500     DISPLAY "******** NORMAL END OF JOB BNCHS603 ********".      02150001
+021600 999-EXIT.                                                        02160001
+021700     EXIT.                                                        02170001
+021800                                                                  02180001
+021900 1000-DB2-ERROR-RTN.                                              02190001
+022000************************************************************      02200001
+022100*       ERROR TRAPPING ROUTINE FOR INVALID SQLCODES        *      02210001
+022200************************************************************      02220001
+022300     DISPLAY '**** DB2 ACCESS PROBLEM *****'.                     02230001
+022400     DISPLAY '1000-DB2-ERROR-RTN '.                               02240001
+022500     DISPLAY 'SQLCODE ==> ' SQLCODE.                              02250001
+022600     DISPLAY SQLCA.                                               02260001
+022700     EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.                02270001
+022800     EXEC SQL ROLLBACK WORK END-EXEC.                             02280001
+022900     CLOSE STAFFRPT.                                              02290001
+023000     CLOSE SYSOUT.                                                02300001
+023100     DISPLAY "*** ABNORMAL END OF JOB - BNCHS603 ***" UPON CONSOLE02310001
+023200     DIVIDE ZERO INTO 1 GIVING RETURN-CODE.                       02320001
+023300     GOBACK.                                                      02330001

@@ -31,7 +31,7 @@
 003000*                                                                 00003000
 003100***************************************************************** 00003100
 003200 IDENTIFICATION DIVISION.                                         00003200
-003300 PROGRAM-ID. SAM3ABND                                             00003300
+003300 PROGRAM-ID. SAM3ABND.                                            00003300
 003400 ENVIRONMENT DIVISION.                                            00003400
 003500 INPUT-OUTPUT SECTION.                                            00003500
 003600 FILE-CONTROL.                                                    00003600
@@ -49,6 +49,9 @@
 004800                                                                  00004800
 004900      SELECT REPORT-FILE      ASSIGN TO CUSTRPT                   00004900
 005000             FILE STATUS  IS  WS-REPORT-STATUS.                   00005000
+005010                                                                  00005010
+005020      SELECT TRANERR-FILE     ASSIGN TO TRANERR                   00005020
+005030             FILE STATUS  IS  WS-TRANERR-STATUS.                  00005030
 005100                                                                  00005100
 005200***************************************************************** 00005200
 005300 DATA DIVISION.                                                   00005300
@@ -73,6 +76,12 @@
 007200     RECORDING MODE IS F.                                         00007200
 007300 01  REPORT-RECORD              PIC X(132).                       00007300
 007400                                                                  00007400
+007410 FD  TRANERR-FILE                                                 00007410
+007420     RECORDING MODE IS F.                                         00007420
+007430 01  TRANERR-RECORD.                                              00007430
+007440     05  TRANERR-INPUT-RECORD   PIC X(80).                        00007440
+007450     05  TRANERR-REASON         PIC X(40).                        00007450
+007460                                                                  00007460
 007500***************************************************************** 00007500
 007600 WORKING-STORAGE SECTION.                                         00007600
 007700***************************************************************** 00007700
@@ -110,6 +119,7 @@
 010900     05  WS-CUSTOUT-STATUS       PIC X(2)  VALUE SPACES.          00010900
 011000     05  WS-TRANFILE-STATUS      PIC X(2)  VALUE SPACES.          00011000
 011100     05  WS-REPORT-STATUS        PIC X(2)  VALUE SPACES.          00011100
+011110     05  WS-TRANERR-STATUS       PIC X(2)  VALUE SPACES.          00011110
 011200     05  WS-TRAN-EOF             PIC X     VALUE SPACES.          00011200
 011300     05  WS-TRAN-OK              PIC X     VALUE 'N'.             00011300
 011400     05  WS-CUST-FILE-OK         PIC X     VALUE 'N'.             00011400
@@ -348,12 +358,16 @@
 033500     WRITE REPORT-RECORD FROM MSG-TRAN-SCALE-2.                   00033500
 033600     MOVE TRANSACTION-RECORD   TO ERR-MSG-DATA3.                  00033600
 033700     WRITE REPORT-RECORD FROM ERR-MSG-BAD-TRAN-2.                 00033700
+033710     MOVE TRANSACTION-RECORD TO TRANERR-INPUT-RECORD.             00033710
+033720     MOVE ERR-MSG-DATA1        TO TRANERR-REASON.                 00033720
+033730     WRITE TRANERR-RECORD.                                        00033730
 033800                                                                  00033800
 033900 700-OPEN-FILES.                                                  00033900
 034000     OPEN INPUT    TRANSACTION-FILE                               00034000
 034100                   CUSTOMER-FILE                                  00034100
 034200          OUTPUT   CUSTOMER-FILE-OUT                              00034200
-034300                   REPORT-FILE .                                  00034300
+034300                   REPORT-FILE                                    00034300
+034310                   TRANERR-FILE .                                 00034310
 034400     IF WS-CUSTFILE-STATUS NOT = '00'                             00034400
 034500       DISPLAY 'ERROR OPENING CUSTOMER INPUT FILE. RC:'           00034500
 034600               WS-CUSTFILE-STATUS                                 00034600
@@ -374,6 +388,13 @@
 036100       MOVE 16 TO RETURN-CODE                                     00036100
 036200       MOVE 'Y' TO WS-TRAN-EOF                                    00036200
 036300     END-IF .                                                     00036300
+036310     IF WS-TRANERR-STATUS NOT = '00'                              00036310
+036320       DISPLAY 'ERROR OPENING TRANERR FILE. RC:'                  00036320
+036330               WS-TRANERR-STATUS                                  00036330
+036340       DISPLAY 'Terminating Program due to File Error'            00036340
+036350       MOVE 16 TO RETURN-CODE                                     00036350
+036360       MOVE 'Y' TO WS-TRAN-EOF                                    00036360
+036370     END-IF .                                                     00036370
 036400                                                                  00036400
 036500                                                                  00036500
 036600 710-READ-TRAN-FILE.                                              00036600
@@ -452,6 +473,7 @@
 043600     CLOSE TRANSACTION-FILE .                                     00043600
 043700     CLOSE REPORT-FILE .                                          00043700
 043800     CLOSE CUSTOMER-FILE .                                        00043800
+043810     CLOSE TRANERR-FILE .                                         00043810
 043900                                                                  00043900
 044000 800-INIT-REPORT.                                                 00044000
 044100     MOVE CURRENT-YEAR   TO RPT-YY.                               00044100

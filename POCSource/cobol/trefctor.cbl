@@ -60,6 +60,12 @@
 005800       ACCESS MODE IS SEQUENTIAL                                  00580001
 005900       FILE STATUS IS OFCODE.                                     00590001
 006000                                                                  00600001
+      **** UTILIZATION REVIEW EXCEPTION REPORT -- LENGTH-OF-STAY OUTLIERS
+           SELECT UTILREV
+           ASSIGN TO UT-S-UTILREV
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS OFCODE.
+
 006100     SELECT PATMSTR                                               00610001
 006200            ASSIGN       TO PATMSTR                               00620061
 006300            ORGANIZATION IS INDEXED                               00630061
@@ -111,6 +117,16 @@
 010900     05  ERR-MSG                     PIC X(40).                   01090001
 011000     05  REST-OF-REC                 PIC X(1101).                 01100001
 011100                                                                  01110001
+      **** CASE MANAGEMENT REVIEWS THIS REPORT FOR STAYS THAT RUN LONGER
+      **** THAN THE CONFIGURABLE THRESHOLD FOR THE PATIENT'S WARD/DIAGNOSIS
+       FD  UTILREV
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS UTILREV-REC.
+       01  UTILREV-REC  PIC X(80).
+
 011200 FD  PATMSTR                                                      01120001
 011300     RECORD CONTAINS 2964 CHARACTERS                              01130001
 011400     DATA RECORD IS PATIENT-MASTER-REC.                           01140001
@@ -198,6 +214,10 @@
 019500                                                                  01950001
 019600 77  WS-DATE                     PIC 9(6) COMP-3.                 01960001
 019700                                                                  01970001
+      * RETCODES SHARES THE SAME END-OF-JOB SEVERITY SCHEME AS THE
+      * OTHER CLAIMS-SUBSYSTEM BATCH JOBS.
+       COPY RETCODES.
+
 019800 01  COUNTERS-AND-ACCUMULATORS.                                   01980001
 019900     05 RECORDS-WRITTEN          PIC 9(7) COMP.                   01990001
 020000     05 RECORDS-IN-ERROR         PIC 9(7) COMP.                   02000001
@@ -206,7 +226,35 @@
 020300     05 WS-PHARMACY-CHARGES      PIC S9(9)V99 COMP-3.             02030009
 020400     05 WS-ANCILLARY-CHARGES     PIC S9(6)V99 COMP-3.             02040009
            05 WS-DIAGCODE-TEMP         PIC  9(6).                       02040171
+           05 WS-STAYS-FLAGGED         PIC 9(7) COMP.
 020500                                                                  02050001
+
+      *    DEFAULT LENGTH-OF-STAY CEILING (DAYS), USED WHEN THE
+      *    DIAGNOSIS LOOKUP DOES NOT COME BACK WITH A THRESHOLD OF ITS
+      *    OWN -- ADJUST AS REQUIRED
+       01  DL-DEFAULT-LOS-THRESHOLD   PIC S9(3) COMP-3 VALUE 10.
+       01  WS-EFFECTIVE-LOS-THRESHOLD PIC S9(3) COMP-3.
+
+       01  UTILREV-DETAIL-LINE.
+           05  FILLER           PIC X(1)  VALUE SPACE.
+           05  UR-PATIENT-ID    PIC 9(6).
+           05  FILLER           PIC X(2)  VALUE SPACE.
+           05  UR-WARD-ID       PIC X(8).
+           05  FILLER           PIC X(2)  VALUE SPACE.
+           05  UR-DIAG-CODE     PIC X(5).
+           05  FILLER           PIC X(2)  VALUE SPACE.
+           05  UR-STAY-LENGTH   PIC ZZ9.
+           05  FILLER           PIC X(2)  VALUE SPACE.
+           05  UR-THRESHOLD     PIC ZZ9.
+           05  FILLER           PIC X(2)  VALUE SPACE.
+           05  UR-DAYS-OVER     PIC ZZ9.
+           05  FILLER           PIC X(34) VALUE SPACES.
+
+       01  UTILREV-TOTAL-LINE.
+           05  FILLER           PIC X(22)
+               VALUE 'STAYS FLAGGED:       '.
+           05  UT-STAYS-FLAGGED PIC ZZZZZZ9.
+           05  FILLER           PIC X(51) VALUE SPACES.
 020600 01  MISC-WS-FLDS.                                                02060001
 020700     05 STR-LTH                  PIC 9(04) VALUE 0.               02070004
 020800     05 RETURN-CD                PIC S9(04) VALUE 0.              02080001
@@ -222,6 +270,16 @@
 021700     05  MORE-TABLE-ROWS         PIC X(01) VALUE "Y".             02170001
 021800         88 NO-MORE-TABLE-ROWS VALUE "N".                         02180001
 021900                                                                  02190001
+      *    TRMTDATA IS SEQUENCED BY PATIENT-ID/TREATMENT-DATE, SO A
+      *    DUPLICATE TREATMENT LINE FOR THE SAME PATIENT ALWAYS FOLLOWS
+      *    ITS ORIGINAL IMMEDIATELY.  305-CHECK-DUPLICATE-TREATMENT
+      *    KEEPS THE LAST GOOD RECORD'S KEY HERE TO COMPARE AGAINST.
+       01  DUPLICATE-CHECK-CONTROLS.
+           05  WS-PREV-PATIENT-ID      PIC 9(06) VALUE 0.
+           05  WS-PREV-TREATMENT-DATE  PIC X(08) VALUE SPACES.
+           05  WS-PREV-TREATMENT-TYPE  PIC X(02) VALUE SPACES.
+           05  WS-PREV-TREATMENT-MODE  PIC X(02) VALUE SPACES.
+
 022000* COPY ABENDREC.                                                  02200031
 022100** QSAM FILE                                                      02210001
 022200 COPY ABENDREC.                                                   02220001
@@ -239,6 +297,11 @@
 023000     10 INS-TYPE                       PIC X(03).                 02300001
 023100     10 COPAY                          PIC S9(4) COMP.            02310001
 023200     10 DEDUCTIBLE                     PIC S9(4) COMP.            02320001
+      *    LOS-THRESHOLD-DAYS IS THE UTILIZATION-REVIEW CEILING FOR
+      *    THIS DIAGNOSIS -- A STAY LONGER THAN THIS MANY DAYS ON THE
+      *    PATIENT'S WARD GETS ROUTED TO UTILREV FOR CASE MANAGEMENT
+      *    TO REVIEW
+           10 LOS-THRESHOLD-DAYS         PIC S9(3) COMP-3.
 023300                                                                  02330001
 023400 01  DCLWARD-CODES.                                               02340001
 023500     10 WARD-ID                        PIC X(04).                 02350001
@@ -270,7 +333,10 @@
 026100******* Balancing logic put in by TGD 02/12/92                    02610001
 026200             TRAILER-REC.                                         02620001
 026300     PERFORM 999-CLEANUP THRU 999-EXIT.                           02630001
-026400     MOVE +0 TO RETURN-CODE.                                      02640001
+           IF RECORDS-IN-ERROR > 0                                      02635001
+               MOVE RC-WARNING TO WS-HIGHEST-SEVERITY                   02635002
+           END-IF.                                                      02635003
+026400     CALL 'SEVCHK' USING WS-HIGHEST-SEVERITY.                     02640001
 026500     GOBACK.                                                      02650001
 026600                                                                  02660001
 026700 000-HOUSEKEEPING.                                                02670001
@@ -377,18 +443,44 @@
 036700        MOVE "Y" TO ERROR-FOUND-SW                                03670001
 036800        GO TO 300-EXIT.                                           03680001
 036900                                                                  03690001
+
+           PERFORM 305-CHECK-DUPLICATE-TREATMENT THRU 305-EXIT.
+           IF RECORD-ERROR-FOUND
+               GO TO 300-EXIT.
+
 037000     MOVE "Y" TO MORE-TABLE-ROWS.                                 03700001
 037100     PERFORM 350-CHECK-LAB-TABLE THRU 350-EXIT VARYING ROW-SUB    03710001
 037200          FROM 1 BY 1 UNTIL NO-MORE-TABLE-ROWS OR ROW-SUB = 8.    03720034
 037300                                                                  03730001
 037400     IF VALID-RECORD                                              03740001
-037500         PERFORM 400-NUMERIC-RANGE-EDITS THRU 400-EXIT.           03750001
+037500         PERFORM 400-NUMERIC-RANGE-EDITS THRU 400-EXIT             03750001
+                 PERFORM 450-LOS-EXCEPTION-CHECK THRU 450-EXIT.
 037600                                                                  03760001
 037700****** VERIFY TABLE (JUST TYPES AND LAB-TEST-ID)                  03770001
 037800                                                                  03780001
 037900 300-EXIT.                                                        03790001
 038000     EXIT.                                                        03800001
 038100                                                                  03810001
+
+       305-CHECK-DUPLICATE-TREATMENT.
+           MOVE "305-CHECK-DUPLICATE-TREATMENT" TO PARA-NAME.
+           IF PATIENT-ID IN INPATIENT-TREATMENT-REC =
+                   WS-PREV-PATIENT-ID
+               AND TREATMENT-DATE = WS-PREV-TREATMENT-DATE
+               AND TREATMENT-TYPE = WS-PREV-TREATMENT-TYPE
+               AND TREATMENT-MODE = WS-PREV-TREATMENT-MODE
+               MOVE "*** DUPLICATE TREATMENT FOR PATIENT/DATE" TO
+                   ERR-MSG IN INPATIENT-TREATMENT-REC-ERR
+               MOVE "Y" TO ERROR-FOUND-SW.
+
+           MOVE PATIENT-ID IN INPATIENT-TREATMENT-REC
+               TO WS-PREV-PATIENT-ID.
+           MOVE TREATMENT-DATE TO WS-PREV-TREATMENT-DATE.
+           MOVE TREATMENT-TYPE TO WS-PREV-TREATMENT-TYPE.
+           MOVE TREATMENT-MODE TO WS-PREV-TREATMENT-MODE.
+       305-EXIT.
+           EXIT.
+
 038200 350-CHECK-LAB-TABLE.                                             03820001
 038300     IF LAB-TEST-ID(ROW-SUB) = SPACES                             03830001
 038400        MOVE "N" TO MORE-TABLE-ROWS                               03840001
@@ -413,6 +505,41 @@
                    FLAGS-AND-SWITCHES, PATMSTR-REC, DCLDIAG-CODES,
                    INPATIENT-TREATMENT-REC, TRMTERR,
                    INPATIENT-TREATMENT-REC-ERR.
+
+      ****************************************************************
+      * 450-LOS-EXCEPTION-CHECK - TEST1 (ABOVE) HAS ALREADY LOOKED UP *
+      *   DCLHOSP-BED AND DCLDIAG-CODES FOR THIS TREATMENT RECORD.    *
+      *   COMPARE THE ACTUAL HOSPITAL STAY AGAINST THE DIAGNOSIS'S    *
+      *   CONFIGURABLE LENGTH-OF-STAY CEILING AND ROUTE OUTLIERS TO   *
+      *   UTILREV, TAGGED WITH THE PATIENT'S WARD, SO CASE            *
+      *   MANAGEMENT CAN REVIEW EXTENDED STAYS WHILE THE PATIENT IS   *
+      *   STILL ADMITTED INSTEAD OF AT DISCHARGE BILLING              *
+      ****************************************************************
+       450-LOS-EXCEPTION-CHECK.
+           MOVE "450-LOS-EXCEPTION-CHECK" TO PARA-NAME.
+           MOVE DL-DEFAULT-LOS-THRESHOLD TO WS-EFFECTIVE-LOS-THRESHOLD.
+           IF LOS-THRESHOLD-DAYS IN DCLDIAG-CODES > 0
+               MOVE LOS-THRESHOLD-DAYS IN DCLDIAG-CODES
+                                           TO WS-EFFECTIVE-LOS-THRESHOLD
+           END-IF.
+           IF HOSPITAL-STAY-LTH IN INPATIENT-TREATMENT-REC
+                                           > WS-EFFECTIVE-LOS-THRESHOLD
+               MOVE PATIENT-ID IN INPATIENT-TREATMENT-REC
+                                           TO UR-PATIENT-ID
+               MOVE WARD-ID IN DCLHOSP-BED TO UR-WARD-ID
+               MOVE DIAG-CODE IN DCLDIAG-CODES TO UR-DIAG-CODE
+               MOVE HOSPITAL-STAY-LTH IN INPATIENT-TREATMENT-REC
+                                           TO UR-STAY-LENGTH
+               MOVE WS-EFFECTIVE-LOS-THRESHOLD TO UR-THRESHOLD
+               COMPUTE UR-DAYS-OVER =
+                   HOSPITAL-STAY-LTH IN INPATIENT-TREATMENT-REC
+                                           - WS-EFFECTIVE-LOS-THRESHOLD
+               WRITE UTILREV-REC FROM UTILREV-DETAIL-LINE
+               ADD 1 TO WS-STAYS-FLAGGED
+           END-IF.
+       450-EXIT.
+           EXIT.
+
 042300                                                                  04230001
 042600                                                                  04260001
 047300                                                                  04730001
@@ -444,7 +571,7 @@
 068800     DISPLAY '800-OPEN-FILES..'.                                  06880074
 068900     MOVE "800-OPEN-FILES" TO PARA-NAME.                          06890001
 069000     OPEN INPUT TRMTDATA.                                         06900001
-069100     OPEN OUTPUT TRMTEDIT, SYSOUT, TRMTERR.                       06910001
+069100     OPEN OUTPUT TRMTEDIT, SYSOUT, TRMTERR, UTILREV.              06910001
 069200     OPEN I-O PATMSTR.                                            06920001
 069300 800-EXIT.                                                        06930001
 069400     EXIT.                                                        06940001
@@ -553,6 +680,11 @@
 077700     DISPLAY "** ERROR RECORDS FOUND **".                         07770001
 077800     DISPLAY  RECORDS-IN-ERROR.                                   07780001
 077900                                                                  07790001
+           MOVE WS-STAYS-FLAGGED TO UT-STAYS-FLAGGED.
+           WRITE UTILREV-REC FROM UTILREV-TOTAL-LINE.
+           DISPLAY "** LENGTH-OF-STAY EXCEPTIONS FLAGGED **".
+           DISPLAY  WS-STAYS-FLAGGED.
+
 078000*  Code the statement to Display a successful end-of-job msg      07800001
 078100     DISPLAY "******** NORMAL END OF JOB TRTMNT ********".        07810001
 078200 999-EXIT.                                                        07820001

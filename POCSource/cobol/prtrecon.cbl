@@ -0,0 +1,326 @@
+000010 ID DIVISION.                                                     11/02/89
+000030 PROGRAM-ID. PRTRECON.                                              LV025
+000040
+000070 AUTHOR.         RATIONAL SOFTWARE.
+000080 INSTALLATION.   IBM SWG.
+000090 DATE-WRITTEN.   AUGUST 2026.
+000100
+000110******************************************************************
+000120*REMARKS.
+000130*    PERIODIC BATCH RECONCILIATION AND SYNC BETWEEN THE IMS-SIDE
+000140*    PART CATALOG (VPARTSEG ON THE PARTSUPP DATABASE, MAINTAINED
+000150*    BY B99100/PRTBATCH) AND THE RELATIONAL-SIDE PART CATALOG
+000160*    (PART_STOCK, MAINTAINED BY DDBPT6CB'S REORDER-POINT LOGIC).
+000170*    A GN SCAN OF VPARTSEG REPORTS, THEN ISRT'S PART_STOCK WITH,
+000180*    ANY PART NUMBER NOT ALREADY ON PART_STOCK; A CURSOR OVER
+000190*    PART_STOCK REPORTS, THEN ISRT'S VPARTSEG WITH, ANY PART
+000200*    NUMBER NOT ALREADY ON VPARTSEG.  EACH SIDE IS SEEDED FROM
+000201*    ONLY THE FIELDS THE OTHER SIDE ACTUALLY CARRIES (PART_STOCK
+000202*    HAS NO DESCRIPTIVE COLUMNS BEYOND QUANT/ROP/EOQ; VPARTSEG
+000203*    HAS NO ROP/EOQ EQUIVALENT), SO THE NEWLY-ADDED ROW/SEGMENT
+000204*    CARRIES DEFAULTS FOR WHATEVER CANNOT BE CARRIED OVER.  THIS
+000205*    CATCHES CATALOG DRIFT BEFORE IT CAUSES A FAILED REORDER OR
+000206*    SHIPMENT, AND CLOSES THE DRIFT RATHER THAN JUST FLAGGING IT.
+000210******************************************************************
+000290*    PSB MEMBER NAME           -  PCB05B
+000320******************************************************************
+000330 ENVIRONMENT DIVISION.
+000340
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER. IBM-3081.
+000370 OBJECT-COMPUTER. IBM-3081.
+000380
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT RECON-REPORT-FILE ASSIGN TO UT-S-PRTRECON
+000420         ORGANIZATION IS SEQUENTIAL.
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  RECON-REPORT-FILE
+000460     RECORD CONTAINS 80 CHARACTERS
+000470     LABEL RECORDS ARE OMITTED.
+000480 01  RECON-REPORT-REC           PIC X(80).
+000530 WORKING-STORAGE SECTION.
+000540 01  FILLER                    PIC X(32) VALUE
+000550        '* WORKING STORAGE BEGINS HERE *'.
+000560
+000600 01  DUMP-DISPLAY.
+000610     05 PARTSUPP-FUNC              PIC X(4)  VALUE 'GN'.
+000611     05 GU-FUNC                    PIC X(4)  VALUE 'GU'.
+000612     05 ISRT-FUNC                  PIC X(4)  VALUE 'ISRT'.
+000620     05 GENERAL-IO-AREA            PIC X(111) VALUE ' '.
+000630     05 GENERAL-IO-AREA-R REDEFINES GENERAL-IO-AREA.
+000640        10  GIA-PART-NUMBER        PIC X(23).
+000641        10  GIA-PART-NAME          PIC X(14).
+000642        10  GIA-SPEC-NUMBER        PIC X(07).
+000643        10  GIA-GOVT-COMML-CODE    PIC X(01).
+000644        10  GIA-BLUEPRINT-NUMBER   PIC X(10).
+000645        10  GIA-UNIT-OF-MEASURE    PIC X(03).
+000646        10  GIA-WEEKS-LEAD-TIME    PIC 9(03).
+000647        10  GIA-ENGINE-MODEL       PIC X(05).
+000648        10  GIA-QTY-ON-HAND        PIC 9(07).
+000649        10  FILLER                 PIC X(38).
+042900
+001320 01  IMS-WORK-AREA.
+001330     05  PARM-CT                 PIC  S9(7) COMP SYNC VALUE +3.
+001340     05  PSBPGM-NAME             PIC  X(8) VALUE 'PRTRECON'.
+001350     05  DUMP-OPT                PIC  X    VALUE 'F'.
+001370     05  CALL-FUNCTION           PIC  X(4) VALUE SPACES.
+001380
+002000***INCLUDE VPARTSSA
+002010 01  SSA-VPARTSEG-UNQUAL.
+002020     05  VPARTSEG-SEG-NAME-U        PIC X(8)  VALUE 'VPARTSEG'.
+002030
+002040 01  SSA-VPARTSEG.
+002050     05  VPARTSEG-SEG-NAME          PIC X(8)  VALUE 'VPARTSEG'.
+002060     05  VPARTSEG-COMM-ASTR         PIC X     VALUE '*'.
+002070     05  VPARTSEG-COMM-CODE         PIC X(3)  VALUE '---'.
+002080     05  VPARTSEG-L-PAREN           PIC X     VALUE '('.
+002090     05  VPARTSEG-KEY-FLD           PIC X(8)  VALUE 'VPARTKEY'.
+002100     05  VPARTSEG-OPERATOR-1        PIC XX    VALUE ' ='.
+002110     05  VPARTSEG-KEY               PIC X(23) VALUE SPACES.
+002120     05  VPARTSEG-R-PAREN           PIC X     VALUE ')'.
+002200
+002210 01  WS-COUNTS.
+002220     05  WS-IMS-PARTS-READ          PIC 9(7) VALUE 0.
+002230     05  WS-MISSING-ON-STOCK        PIC 9(7) VALUE 0.
+002240     05  WS-STOCK-PARTS-READ        PIC 9(7) VALUE 0.
+002250     05  WS-MISSING-ON-IMS          PIC 9(7) VALUE 0.
+002260 01  WS-STOCK-PART-NUM              PIC X(5).
+002270 01  WS-STOCK-QUANT                 PIC S9(9) COMP-4.
+002280 01  WS-STOCK-ROP                   PIC S9(9) COMP-4.
+002290 01  WS-STOCK-EOQ                   PIC S9(9) COMP-4.
+002300
+002310 01  RPT-TITLE                      PIC X(80) VALUE
+002320     'IMS / RELATIONAL PART CATALOG RECONCILIATION REPORT'.
+002330 01  RPT-DETAIL.
+002340     05  FILLER                     PIC X(20) VALUE SPACES.
+002350     05  RPT-REASON                 PIC X(30) VALUE SPACES.
+002360     05  RPT-PART-NUMBER            PIC X(23) VALUE SPACES.
+002370     05  FILLER                     PIC X(07) VALUE SPACES.
+002380 01  RPT-TOTALS.
+002390     05  FILLER                     PIC X(20) VALUE SPACES.
+002400     05  RPT-TOTALS-MSG             PIC X(40) VALUE SPACES.
+002410     05  RPT-TOTALS-COUNT           PIC ZZZ,ZZ9 VALUE ZERO.
+002420     05  FILLER                     PIC X(13) VALUE SPACES.
+002430
+002440***************** DB2 SQL WORK AREAS ***************************
+002450     EXEC SQL INCLUDE SQLCA    END-EXEC.
+002460
+001740
+001750 LINKAGE SECTION.
+001760**************************************************************
+001770*                                                            *
+001780*       L I N K A G E   S E C T I O N                        *
+001790*                                                            *
+001800**************************************************************
+001810
+001820******************************************************************
+001830*                                                                *
+001840*       PARTSUPP DATABASE PCB                                    *
+001850*                                                                *
+001860******************************************************************
+021130 01  PARTFILE-PCB.
+021140     02 PN-DBD-NAME          PICTURE X(8).
+021150     02 PN-SEG-LEVEL         PICTURE XX.
+021160     02 PN-STATUS-CODE       PICTURE XX.
+021170     02 PN-PROC-OPTIONS      PICTURE XXXX.
+021180     02 RESERVE-DLI          PICTURE S9(5) COMPUTATIONAL.
+021190     02 PN-SEG-NAME-FB       PICTURE X(8).
+021200     02 PN-SEG-FB-LENGTH     PICTURE S9(5) COMPUTATIONAL.
+022010     02 PN-NUMB-SENS-SEGS    PICTURE S9(5) COMPUTATIONAL.
+022020     02 PN-KEY-FB-AREA.
+022030         03 PARTROOT-KEY     PICTURE X(17).
+022040         03 STOKSTAT-KEY     PICTURE X(16).
+022050         03 BACKORDR-KEY     PICTURE X(10).
+022060     02 PARTROOT-NAME        PICTURE X(8).
+022080     02 STOKSTAT-NAME        PICTURE X(8).
+022090     02 CYCCOUNT-NAME        PICTURE X(8).
+022100     02 BACKORDR-NAME        PICTURE X(8).
+001890******************************************************************
+001900*                                                                *
+001910*       P R O C E D U R E    D I V I S I O N                     *
+001920*                                                                *
+001930******************************************************************
+001940 PROCEDURE DIVISION.
+001950
+052600     ENTRY 'DLITCBL' USING   PARTFILE-PCB.
+001970
+001980     DISPLAY '*** BEGIN PROGRAM PRTRECON ***'.
+002000     DISPLAY SPACES.
+002010
+002020     OPEN OUTPUT RECON-REPORT-FILE.
+002030     MOVE RPT-TITLE TO RECON-REPORT-REC.
+002040     WRITE RECON-REPORT-REC.
+002050     MOVE SPACES TO RECON-REPORT-REC.
+002060     WRITE RECON-REPORT-REC.
+002070
+002080     PERFORM 2000-FIND-PARTS-MISSING-STOCK THRU 2000-EXIT.
+002090     PERFORM 3000-FIND-STOCK-MISSING-IMS THRU 3000-EXIT.
+002100     PERFORM 4000-WRITE-TOTALS THRU 4000-EXIT.
+002110
+002120     CLOSE RECON-REPORT-FILE.
+002140
+002330     GOBACK.
+002340
+003600******************************************************************
+003610*    2000-FIND-PARTS-MISSING-STOCK
+003620*      SCANS VPARTSEG WITH GN, AND FOR EACH PART NUMBER READ,
+003630*      QUERIES PART_STOCK FOR A MATCHING ROW.  A PART ON THE
+003640*      IMS SIDE WITH NO PART_STOCK ROW IS REPORTED AND INSERTED.
+003650******************************************************************
+003660 2000-FIND-PARTS-MISSING-STOCK.
+003670
+003680     MOVE 'GN'        TO PARTSUPP-FUNC.
+003690
+003700     PERFORM 2100-GN-VPARTSEG THRU 2100-EXIT
+003710         UNTIL PN-STATUS-CODE = 'GB'.
+003720
+003730 2000-EXIT.
+003740     EXIT.
+003750
+003760 2100-GN-VPARTSEG.
+003780
+003890     CALL 'CBLTDLI' USING  PARTSUPP-FUNC,
+003900                           PARTFILE-PCB,
+003910                           GENERAL-IO-AREA,
+003920                           SSA-VPARTSEG-UNQUAL.
+003930
+003940     IF PN-STATUS-CODE = '  '
+003950         ADD 1 TO WS-IMS-PARTS-READ
+003960         MOVE GIA-PART-NUMBER TO WS-STOCK-PART-NUM
+003970         PERFORM 2200-LOOKUP-PART-STOCK THRU 2200-EXIT
+003980     ELSE
+003990         IF PN-STATUS-CODE NOT = 'GB'
+004000             DISPLAY 'BAD DB PROBLEM - VPARTSEG GN ' PN-STATUS-CODE
+004010             GOBACK.
+004030
+004040 2100-EXIT.
+004050     EXIT.
+004060
+004070 2200-LOOKUP-PART-STOCK.
+004080
+004090     EXEC SQL
+004100         SELECT PART_QUANT, PART_ROP, PART_EOQ
+004110           INTO :WS-STOCK-QUANT, :WS-STOCK-ROP, :WS-STOCK-EOQ
+004120           FROM PART_STOCK
+004130          WHERE PART_NUM = :WS-STOCK-PART-NUM
+004140     END-EXEC.
+004150
+004160     IF SQLCODE = 100
+004170         ADD 1 TO WS-MISSING-ON-STOCK
+004180         MOVE 'ON VPARTSEG, MISSING ON PART_STOCK' TO RPT-REASON
+004190         MOVE GIA-PART-NUMBER TO RPT-PART-NUMBER
+004200         MOVE RPT-DETAIL TO RECON-REPORT-REC
+004210         WRITE RECON-REPORT-REC
+004211         EXEC SQL
+004212             INSERT INTO PART_STOCK
+004213                 (PART_NUM, PART_QUANT, PART_ROP, PART_EOQ)
+004214                 VALUES (:WS-STOCK-PART-NUM, :GIA-QTY-ON-HAND, 0, 0)
+004215         END-EXEC.
+004220
+004230 2200-EXIT.
+004240     EXIT.
+004250
+004260******************************************************************
+004270*    3000-FIND-STOCK-MISSING-IMS
+004280*      CURSOR-READS EVERY PART_STOCK ROW AND ISSUES A GU AGAINST
+004290*      VPARTSEG FOR THE SAME PART NUMBER.  A PART_STOCK ROW WITH
+004300*      NO MATCHING VPARTSEG SEGMENT IS REPORTED AND ISRT'D.
+004310******************************************************************
+004320 3000-FIND-STOCK-MISSING-IMS.
+004330
+004340     EXEC SQL
+004350         DECLARE ALL_PARTS CURSOR FOR
+004360         SELECT PART_NUM, PART_QUANT
+004370           FROM PART_STOCK
+004380         ORDER BY PART_NUM ASC
+004390     END-EXEC.
+004400
+004410     EXEC SQL OPEN ALL_PARTS END-EXEC.
+004420
+004430     PERFORM 3100-FETCH-NEXT-STOCK-PART THRU 3100-EXIT
+004440         UNTIL SQLCODE = 100.
+004450
+004460     EXEC SQL CLOSE ALL_PARTS END-EXEC.
+004470
+004480 3000-EXIT.
+004490     EXIT.
+004500
+004510 3100-FETCH-NEXT-STOCK-PART.
+004520
+004530     EXEC SQL
+004540         FETCH ALL_PARTS INTO :WS-STOCK-PART-NUM,
+004541             :WS-STOCK-QUANT
+004550     END-EXEC.
+004560
+004570     IF SQLCODE = 0
+004580         ADD 1 TO WS-STOCK-PARTS-READ
+004590         PERFORM 3200-LOOKUP-VPARTSEG THRU 3200-EXIT.
+004600
+004610 3100-EXIT.
+004620     EXIT.
+004630
+004640 3200-LOOKUP-VPARTSEG.
+004650
+004660     MOVE SPACES          TO VPARTSEG-KEY.
+004670     MOVE WS-STOCK-PART-NUM TO VPARTSEG-KEY.
+004680
+004690     CALL 'CBLTDLI' USING  GU-FUNC,
+004700                           PARTFILE-PCB,
+004710                           GENERAL-IO-AREA,
+004720                           SSA-VPARTSEG.
+004730
+004740     IF PN-STATUS-CODE = '  '
+004750         NEXT SENTENCE
+004760     ELSE
+004770         IF PN-STATUS-CODE = 'GE'
+004780             ADD 1 TO WS-MISSING-ON-IMS
+004790             MOVE 'ON PART_STOCK, MISSING ON VPARTSEG' TO RPT-REASON
+004800             MOVE WS-STOCK-PART-NUM TO RPT-PART-NUMBER
+004810             MOVE RPT-DETAIL TO RECON-REPORT-REC
+004820             WRITE RECON-REPORT-REC
+004821             MOVE SPACES             TO GENERAL-IO-AREA
+004822             MOVE WS-STOCK-PART-NUM  TO GIA-PART-NUMBER
+004823             MOVE WS-STOCK-QUANT     TO GIA-QTY-ON-HAND
+004824             CALL 'CBLTDLI' USING  ISRT-FUNC,
+004825                                   PARTFILE-PCB,
+004826                                   GENERAL-IO-AREA,
+004827                                   SSA-VPARTSEG
+004830         ELSE
+004840             DISPLAY 'BAD DB PROBLEM - VPARTSEG GU ' PN-STATUS-CODE
+004850             GOBACK.
+004860
+004870 3200-EXIT.
+004880     EXIT.
+004890
+004900******************************************************************
+004910*    4000-WRITE-TOTALS
+004920******************************************************************
+004930 4000-WRITE-TOTALS.
+004940
+004950     MOVE SPACES TO RECON-REPORT-REC.
+004960     WRITE RECON-REPORT-REC.
+004970
+004980     MOVE 'IMS PART NUMBERS READ                = ' TO RPT-TOTALS-MSG.
+004990     MOVE WS-IMS-PARTS-READ TO RPT-TOTALS-COUNT.
+005000     MOVE RPT-TOTALS TO RECON-REPORT-REC.
+005010     WRITE RECON-REPORT-REC.
+005020
+005030     MOVE 'IMS PARTS MISSING FROM PART_STOCK     = ' TO RPT-TOTALS-MSG.
+005040     MOVE WS-MISSING-ON-STOCK TO RPT-TOTALS-COUNT.
+005050     MOVE RPT-TOTALS TO RECON-REPORT-REC.
+005060     WRITE RECON-REPORT-REC.
+005070
+005080     MOVE 'PART_STOCK ROWS READ                  = ' TO RPT-TOTALS-MSG.
+005090     MOVE WS-STOCK-PARTS-READ TO RPT-TOTALS-COUNT.
+005100     MOVE RPT-TOTALS TO RECON-REPORT-REC.
+005110     WRITE RECON-REPORT-REC.
+005120
+005130     MOVE 'PART_STOCK ROWS MISSING FROM VPARTSEG = ' TO RPT-TOTALS-MSG.
+005140     MOVE WS-MISSING-ON-IMS TO RPT-TOTALS-COUNT.
+005150     MOVE RPT-TOTALS TO RECON-REPORT-REC.
+005160     WRITE RECON-REPORT-REC.
+005170
+005180 4000-EXIT.
+005190     EXIT.

@@ -143,13 +143,12 @@
            MOVE STATEI              TO PERSON-STATE-ADDRESS.
            MOVE SALARYI             TO PERSON-SALARY.
 
-      *==> CODE THE CICS COMMAND REQUIRED TO DO THE RECORD WRITE. THE
-      *==>  FILE NAME IS PERSONAL, THE RECORD NAME IS
-      *==>  PERSON-MASTER-RECORD WITH A LENGTH OF 80. THE KEY IS IN
-      *==>  POSITIONS 1 - 10 AND MAKE SURE YOU CODE A RESP WITH THE
-      *==>  TARGET FIELD BEING WS-RESP
-      *==>               OR
-      *==>  COPY THE CADDCPY1.SRC FILE IN HERE NOW.
+           EXEC CICS WRITE
+                     DATASET('PERSONAL')
+                     FROM(PERSON-MASTER-RECORD)
+                     RIDFLD(PERSON-NUMBER)
+                     RESP(WS-RESP)
+           END-EXEC.
 
            IF WS-RESP = DFHRESP(NORMAL)
               NEXT SENTENCE

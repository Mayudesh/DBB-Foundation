@@ -0,0 +1,240 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID.  PRTPATXR.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/09/26.
+       DATE-COMPILED. 08/09/26.
+       SECURITY. CONFIDENTIAL PATIENT DATA.
+      *   (C)
+      *
+      *    NIGHTLY PATMSTR/PRSNMSTR CROSS-REFERENCE INTEGRITY REPORT.
+      *    PATMSTR AND PRSNMSTR ARE MAINTAINED BY SEPARATE UPDATE
+      *    PATHS BUT ARE EXPECTED TO STAY IN STEP ON PATIENT-KEY/
+      *    PRSN-KEY, SINCE CALCCOST READS PATIENT-ID OFF ONE AND
+      *    KEYS THE OTHER WITH IT.  THIS JOB READS BOTH VSAM FILES
+      *    IN ASCENDING KEY SEQUENCE AND REPORTS ANY KEY PRESENT ON
+      *    ONE FILE BUT MISSING FROM THE OTHER, SO A BROKEN
+      *    CROSS-REFERENCE IS CAUGHT OVERNIGHT INSTEAD OF SHOWING UP
+      *    AS A CALCCOST ABEND THE NEXT TIME THAT PATIENT IS BILLED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT PATXREF
+           ASSIGN TO UT-S-PATXREF
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS OFCODE.
+
+           SELECT PATMSTR
+                  ASSIGN       TO PATMSTR
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS PATIENT-KEY
+                  FILE STATUS  IS PATMSTR-STATUS.
+
+           SELECT PRSNMSTR
+                  ASSIGN       TO PRSNMSTR
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS PRSN-KEY
+                  FILE STATUS  IS PRSN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      ***************************************************************
+      * PATXREF - ONE DETAIL LINE PER KEY FOUND ON ONLY ONE OF THE  *
+      *           PATMSTR/PRSNMSTR VSAM FILES.                      *
+      ***************************************************************
+       FD  PATXREF
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PATXREF-REC.
+       01  PATXREF-REC                        PIC X(80).
+
+       FD  PATMSTR
+           RECORD CONTAINS 2964 CHARACTERS
+           DATA RECORD IS PATMSTR-REC.
+       01  PATMSTR-REC.
+           05 PATIENT-KEY      PIC X(06).
+           05 FILLER           PIC X(2958).
+
+       FD  PRSNMSTR
+           DATA RECORD IS PRSNMSTR-REC.
+       01  PRSNMSTR-REC.
+           05 PRSN-KEY      PIC X(06).
+           05 FILLER           PIC X(794).
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS-CODES.
+           05  PATMSTR-STATUS          PIC X(2).
+               88 PATMSTR-FOUND    VALUE "00".
+               88 PATMSTR-NOTFND   VALUE "23".
+           05  PRSN-STATUS          PIC X(2).
+               88 PRSN-FOUND    VALUE "00".
+               88 PRSN-NOTFND   VALUE "23".
+           05  OFCODE                  PIC X(2).
+              88 CODE-WRITE    VALUE SPACES.
+
+       01  MISC-FIELDS.
+           05 PARA-NAME                   PIC X(40).
+           05 PATMSTR-EOF-SW              PIC X(1) VALUE " ".
+              88 PATMSTR-AT-EOF   VALUE "Y".
+           05 PRSNMSTR-EOF-SW             PIC X(1) VALUE " ".
+              88 PRSNMSTR-AT-EOF  VALUE "Y".
+           05 WS-PATMSTR-ORPHANS          PIC 9(7) COMP-3 VALUE 0.
+           05 WS-PRSNMSTR-ORPHANS         PIC 9(7) COMP-3 VALUE 0.
+
+       01  PATXREF-TITLE.
+           05  FILLER                     PIC X(38)
+                   VALUE "PATMSTR/PRSNMSTR CROSS-REFERENCE".
+           05  FILLER                     PIC X(42) VALUE SPACES.
+
+       01  PATXREF-HEADING.
+           05  FILLER                     PIC X(10) VALUE "KEY".
+           05  FILLER                     PIC X(70)
+                   VALUE "EXCEPTION".
+
+       01  PATXREF-DETAIL.
+           05  PX-KEY                     PIC X(6).
+           05  FILLER                     PIC X(4)  VALUE SPACES.
+           05  PX-EXCEPTION               PIC X(70).
+
+       01  PATXREF-TOTALS.
+           05  FILLER                     PIC X(26)
+                   VALUE "ON PATMSTR, NOT PRSNMSTR: ".
+           05  PX-PATMSTR-ORPHANS         PIC ZZZ,ZZ9.
+           05  FILLER                     PIC X(4) VALUE SPACES.
+           05  FILLER                     PIC X(26)
+                   VALUE "ON PRSNMSTR, NOT PATMSTR: ".
+           05  PX-PRSNMSTR-ORPHANS        PIC ZZZ,ZZ9.
+           05  FILLER                     PIC X(10) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *
+      * Read PATMSTR and PRSNMSTR together in ascending key order,
+      * comparing PATIENT-KEY to PRSN-KEY at each step, and report
+      * any key that is on one file but not the other.
+      *
+
+           PERFORM 000-SETUP-RTN THRU 000-EXIT.
+
+           PERFORM 100-MATCH-PATIENT-KEYS THRU 100-EXIT
+               UNTIL PATMSTR-AT-EOF AND PRSNMSTR-AT-EOF.
+
+           PERFORM 800-WRITE-TOTALS THRU 800-EXIT.
+
+           PERFORM 900-CLOSE-FILES THRU 900-EXIT.
+
+           GOBACK.
+
+       000-SETUP-RTN.
+           DISPLAY '000-SETUP-RTN'.
+           MOVE "000-SETUP-RTN" TO PARA-NAME.
+           OPEN OUTPUT PATXREF.
+           OPEN INPUT PATMSTR.
+           OPEN INPUT PRSNMSTR.
+           WRITE PATXREF-REC FROM PATXREF-TITLE.
+           WRITE PATXREF-REC FROM PATXREF-HEADING.
+           PERFORM 200-READ-NEXT-PATMSTR THRU 200-EXIT.
+           PERFORM 300-READ-NEXT-PRSNMSTR THRU 300-EXIT.
+       000-EXIT.
+           EXIT.
+
+       100-MATCH-PATIENT-KEYS.
+           DISPLAY '100-MATCH-PATIENT-KEYS'.
+           MOVE "100-MATCH-PATIENT-KEYS" TO PARA-NAME.
+
+           EVALUATE TRUE
+               WHEN PATMSTR-AT-EOF
+                   PERFORM 420-WRITE-PRSNMSTR-ORPHAN THRU 420-EXIT
+                   PERFORM 300-READ-NEXT-PRSNMSTR THRU 300-EXIT
+               WHEN PRSNMSTR-AT-EOF
+                   PERFORM 410-WRITE-PATMSTR-ORPHAN THRU 410-EXIT
+                   PERFORM 200-READ-NEXT-PATMSTR THRU 200-EXIT
+               WHEN PATIENT-KEY < PRSN-KEY
+                   PERFORM 410-WRITE-PATMSTR-ORPHAN THRU 410-EXIT
+                   PERFORM 200-READ-NEXT-PATMSTR THRU 200-EXIT
+               WHEN PATIENT-KEY > PRSN-KEY
+                   PERFORM 420-WRITE-PRSNMSTR-ORPHAN THRU 420-EXIT
+                   PERFORM 300-READ-NEXT-PRSNMSTR THRU 300-EXIT
+               WHEN OTHER
+      * --- KEYS MATCH -- BOTH SIDES OF THE CROSS-REFERENCE ARE   ---
+      * --- PRESENT, SO THERE IS NOTHING TO REPORT FOR THIS KEY    ---
+                   PERFORM 200-READ-NEXT-PATMSTR THRU 200-EXIT
+                   PERFORM 300-READ-NEXT-PRSNMSTR THRU 300-EXIT
+           END-EVALUATE.
+       100-EXIT.
+           EXIT.
+
+       200-READ-NEXT-PATMSTR.
+           DISPLAY '200-READ-NEXT-PATMSTR'.
+           MOVE "200-READ-NEXT-PATMSTR" TO PARA-NAME.
+           IF NOT PATMSTR-AT-EOF
+               READ PATMSTR NEXT RECORD
+                   AT END
+                       MOVE "Y" TO PATMSTR-EOF-SW
+               END-READ
+           END-IF.
+       200-EXIT.
+           EXIT.
+
+       300-READ-NEXT-PRSNMSTR.
+           DISPLAY '300-READ-NEXT-PRSNMSTR'.
+           MOVE "300-READ-NEXT-PRSNMSTR" TO PARA-NAME.
+           IF NOT PRSNMSTR-AT-EOF
+               READ PRSNMSTR NEXT RECORD
+                   AT END
+                       MOVE "Y" TO PRSNMSTR-EOF-SW
+               END-READ
+           END-IF.
+       300-EXIT.
+           EXIT.
+
+       410-WRITE-PATMSTR-ORPHAN.
+           DISPLAY '410-WRITE-PATMSTR-ORPHAN'.
+           MOVE "410-WRITE-PATMSTR-ORPHAN" TO PARA-NAME.
+           MOVE PATIENT-KEY TO PX-KEY.
+           MOVE "ON PATMSTR, NO MATCHING PRSNMSTR RECORD" TO
+                PX-EXCEPTION.
+           WRITE PATXREF-REC FROM PATXREF-DETAIL.
+           ADD 1 TO WS-PATMSTR-ORPHANS.
+       410-EXIT.
+           EXIT.
+
+       420-WRITE-PRSNMSTR-ORPHAN.
+           DISPLAY '420-WRITE-PRSNMSTR-ORPHAN'.
+           MOVE "420-WRITE-PRSNMSTR-ORPHAN" TO PARA-NAME.
+           MOVE PRSN-KEY TO PX-KEY.
+           MOVE "ON PRSNMSTR, NO MATCHING PATMSTR RECORD" TO
+                PX-EXCEPTION.
+           WRITE PATXREF-REC FROM PATXREF-DETAIL.
+           ADD 1 TO WS-PRSNMSTR-ORPHANS.
+       420-EXIT.
+           EXIT.
+
+       800-WRITE-TOTALS.
+           DISPLAY '800-WRITE-TOTALS'.
+           MOVE "800-WRITE-TOTALS" TO PARA-NAME.
+           MOVE SPACES TO PATXREF-REC.
+           WRITE PATXREF-REC.
+           MOVE WS-PATMSTR-ORPHANS TO PX-PATMSTR-ORPHANS.
+           MOVE WS-PRSNMSTR-ORPHANS TO PX-PRSNMSTR-ORPHANS.
+           WRITE PATXREF-REC FROM PATXREF-TOTALS.
+       800-EXIT.
+           EXIT.
+
+       900-CLOSE-FILES.
+           DISPLAY '900-CLOSE-FILES'.
+           MOVE "900-CLOSE-FILES" TO PARA-NAME.
+           CLOSE PATXREF, PATMSTR, PRSNMSTR.
+       900-EXIT.
+           EXIT.

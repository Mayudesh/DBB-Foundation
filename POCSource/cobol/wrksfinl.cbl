@@ -17,6 +17,13 @@
       *
       *    ALPHA VERSION 0.4 - MW  - 25/9/97
       *    BETA VERSION  0.5 - WLT - 5/12/97 - FIXED FOR MVS COBOL II
+      *    VERSION 0.6 - INITIALIZE-AND-GET-PARAMETERS NOW ACCEPTS A
+      *    REAL PARM/CONTROL RECORD ON EVERY RUN (P-RUN-MODE,
+      *    P-START-YEAR-CCYY AS A FOUR-DIGIT YEAR, P-YEARS-TO-REPORT,
+      *    P-CONTRACT-LENGTH) INSTEAD OF ONLY RUNNING THE HARDCODED
+      *    1990S TEST SCENARIO.  P-RUN-MODE OF 'T' STILL SELECTS THAT
+      *    ORIGINAL TEST SCENARIO ON DEMAND; ANY OTHER RUN MODE DRIVES
+      *    THIS ANALYSIS FOR A REAL BUSINESS YEAR SUPPLIED BY THE PARM.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -35,6 +42,7 @@
                RECORD KEY IS RD-KEY
                FILE STATUS FILE-STATUS.
            SELECT PRINT-FILE ASSIGN REDEEPRT.
+           SELECT COLLISION-FILE ASSIGN REDEECOL.
        DATA DIVISION.
        FILE SECTION.
 
@@ -79,6 +87,7 @@
            05  RD-START-DD                 PIC 99.
         03 RD-CONTRACT-TERM                PIC 99.
         03 RD-CONTRACT-STATUS              PIC XX.
+        03 RD-SOURCE-YEAR                  PIC 99.
 
        FD  PRINT-FILE.
        01  PRINT-REC                       PIC X(80).
@@ -90,27 +99,87 @@
             07 FILLER                      PIC X(2).
             07 PR-YEAR                     PIC 9(4).
 
+       FD  COLLISION-FILE.
+       01  COLLISION-REC                   PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01  COLLISION-REC2.
+        03 FILLER                          PIC X(5).
+        03 CL-CONTRACT-NO                  PIC X(20).
+        03 FILLER                          PIC X(3).
+        03 FILLER                          PIC X(11) VALUE 'LOST YEAR:'.
+        03 CL-LOSING-YEAR                  PIC Z9.
+        03 FILLER                          PIC X(3).
+        03 FILLER                          PIC X(11) VALUE 'WON YEAR:'.
+        03 CL-WINNING-YEAR                 PIC Z9.
+       01  COLLISION-TOTAL-LINE.
+        03 FILLER                          PIC X(28)
+                VALUE 'TOTAL YEAR-FILE COLLISIONS: '.
+        03 CL-TOTAL-COLLISIONS             PIC Z(5)9.
+
        77  REDEEDAT                        PIC X(12) VALUE 'REDEEM.DAT'.
        77  REDEEPRT                        PIC X(12) VALUE 'REDEEM.PRT'.
+       77  REDEECOL                        PIC X(12) VALUE 'REDCOL.PRT'.
        77  SUB1                            PIC 99.
        77  SUB2                            PIC 99.
        77  FILE-STATUS                     PIC XX.
-       77  TEST-STATUS                     PIC X VALUE 'Y'.
-        88 TEST-MODE                       VALUE 'Y'.
+       77  TEST-STATUS                     PIC X.
+        88 TEST-MODE                       VALUE 'T'.
+
+       01  WS-COLLISION-WORK-AREAS.
+        03 WS-COLLISION-COUNT              PIC 9(6) VALUE 0.
+        03 WS-NEW-REDEMPTION-REC           PIC X(38).
+        03 WS-OLD-REDEMPTION-REC.
+           05  WS-OLD-RD-KEY.
+               07  WS-OLD-RD-END-DATE-N     PIC 9(6).
+               07  WS-OLD-RD-CONTRACT-NO    PIC X(20).
+           05  WS-OLD-RD-START-DATE-N       PIC 9(6).
+           05  WS-OLD-RD-CONTRACT-TERM      PIC 99.
+           05  WS-OLD-RD-CONTRACT-STATUS    PIC XX.
+           05  WS-OLD-RD-SOURCE-YEAR        PIC 99.
 
        01  WS-REPORT-TABLE.
         03 WS-RT-REFUNDABLE                PIC 9(6).
         03 WS-RT-YEAR-COUNT                PIC 99.
         03 WS-RT-YEAR-TO-REPORT-ENTRY      OCCURS 10.
            05  WS-RT-YEAR                  PIC 99.
+           05  WS-RT-YEAR-TOTAL            PIC 9(6).
            05  WS-RT-YEARS-EARLY-ENTRY     OCCURS 25.
             07 WS-RT-COUNT                 PIC 9(6).
 
+       01  WS-YOY-WORK-AREAS.
+        03 WS-YOY-PRIOR-TOTAL              PIC 9(6) VALUE 0.
+        03 WS-YOY-CHANGE                   PIC S9(6).
+
+       01  TREND-HEAD.
+        03 FILLER                          PIC X(5) VALUE SPACES.
+        03 FILLER                          PIC X(38) VALUE
+                   'YEAR-OVER-YEAR EARLY REDEMPTION TREND'.
+
+       01  TREND-COL-HEAD.
+        03 FILLER                          PIC X(5) VALUE SPACES.
+        03 FILLER                          PIC X(6) VALUE 'YEAR'.
+        03 FILLER                          PIC X(10) VALUE 'REDEEMED'.
+        03 FILLER                          PIC X(9) VALUE 'CHANGE'.
+        03 FILLER                          PIC X(9) VALUE 'TREND'.
+
+       01  TREND-DETAIL-LINE.
+        03 FILLER                          PIC X(5) VALUE SPACES.
+        03 TL-YEAR                         PIC 9(4).
+        03 FILLER                          PIC X(2) VALUE SPACES.
+        03 TL-TOTAL                        PIC Z(5)9.
+        03 FILLER                          PIC X(3) VALUE SPACES.
+        03 TL-CHANGE                       PIC -(5)9.
+        03 FILLER                          PIC X(3) VALUE SPACES.
+        03 TL-DIRECTION                    PIC X(9).
+
        01  PARAM-RECORD.
-        03 P-START-YEAR                    PIC 99.
-        03 P-YEARS-TO-REPORT               PIC 99.
-        03 P-CONTRACT-LENGTH               PIC 99.
+        03 P-RUN-MODE                       PIC X.
+        03 P-START-YEAR-CCYY                PIC 9(4).
+        03 P-YEARS-TO-REPORT                PIC 99.
+        03 P-CONTRACT-LENGTH                PIC 99.
+
+       01  P-START-YEAR                     PIC 99.
 
        01  YEAR-FILENAME.
         03 FILLER                          PIC X(4) VALUE 'YEAR'.
@@ -156,17 +225,24 @@
            STOP RUN.
 
        INITIALIZE-AND-GET-PARAMETERS SECTION.
+      *    THE RUN-MODE/YEAR/YEARS-TO-REPORT/CONTRACT-LENGTH CONTROL
+      *    RECORD IS NOW READ FOR EVERY RUN, TEST OR PRODUCTION, SO A
+      *    REAL PARM OR CONTROL FILE DRIVES THE ANALYSIS INSTEAD OF A
+      *    COMPILED-IN TEST SCENARIO.  P-RUN-MODE OF 'T' STILL RUNS THE
+      *    ORIGINAL SELF-CONTAINED 1990S Y2K DEMONSTRATION SCENARIO
+      *    (BUILDING ITS OWN TEST YEAR-FILEs), BUT ANY OTHER RUN MODE
+      *    TREATS P-START-YEAR-CCYY AS A REAL FOUR-DIGIT BUSINESS YEAR
+      *    AGAINST THE ALREADY-EXISTING YEAR-FILEs FOR THAT PERIOD.
+           ACCEPT PARAM-RECORD
+           MOVE P-RUN-MODE TO TEST-STATUS
+           DIVIDE P-START-YEAR-CCYY BY 100 GIVING TMP-99
+                   REMAINDER P-START-YEAR
            IF TEST-MODE
-               MOVE 02 TO P-START-YEAR
-      *             02 SHOULD MEAN THE YEAR 2002 OF COURSE
-               MOVE 98 TO P-START-YEAR
-               MOVE 96 TO P-START-YEAR
-               MOVE 91 TO P-START-YEAR
-               MOVE 4  TO P-YEARS-TO-REPORT
-               MOVE 5  TO P-CONTRACT-LENGTH
+               MOVE 1991 TO P-START-YEAR-CCYY
+               MOVE 91   TO P-START-YEAR
+               MOVE 4    TO P-YEARS-TO-REPORT
+               MOVE 5    TO P-CONTRACT-LENGTH
                PERFORM BUILD-TEST-FILES
-           ELSE
-               ACCEPT PARAM-RECORD
            END-IF
            IF P-YEARS-TO-REPORT = 0 OR > 10 OR
                        P-CONTRACT-LENGTH = 0 OR > 25
@@ -196,6 +272,8 @@
       *    *> NOW OPEN I-O SO WE CAN DELETE RECORDS.
            OPEN I-O REDEMPTION-FILE
            PERFORM OPEN-CHECK
+           OPEN OUTPUT COLLISION-FILE
+           MOVE 0 TO WS-COLLISION-COUNT
            ADD P-START-YEAR P-YEARS-TO-REPORT -1 GIVING TMP-END-YY
            PERFORM VARYING TMP-YY FROM P-START-YEAR BY 1 UNTIL
                            TMP-YY > TMP-END-YY
@@ -207,6 +285,13 @@
                CLOSE YEAR-FILE
            END-PERFORM
            CLOSE REDEMPTION-FILE
+           MOVE WS-COLLISION-COUNT TO CL-TOTAL-COLLISIONS
+           IF TEST-MODE
+               DISPLAY COLLISION-TOTAL-LINE
+           ELSE
+               WRITE COLLISION-REC FROM COLLISION-TOTAL-LINE AFTER 1
+           END-IF
+           CLOSE COLLISION-FILE
            .
 
        PROCESS-YEAR-RECORD SECTION.
@@ -224,10 +309,17 @@
                    MOVE YR-START-DATE    OF YEAR-REC TO RD-START-DATE-N
                    MOVE YR-CONTRACT-TERM OF YEAR-REC TO RD-CONTRACT-TERM
                    MOVE YR-CONTRACT-STATUS TO RD-CONTRACT-STATUS
+                   MOVE TMP-YY TO RD-SOURCE-YEAR
+                   MOVE REDEMPTION-REC TO WS-NEW-REDEMPTION-REC
                    WRITE REDEMPTION-REC
                    IF FILE-STATUS = '22'
       *                *> WE ALREADY HAVE A RECORD HERE FROM AN EARLIER
-      *                *> YEAR, BUT THE LATER ONE IS KING
+      *                *> YEAR, BUT THE LATER ONE IS KING.  READ THE
+      *                *> OLD RECORD BACK FIRST SO WE CAN LOG WHICH
+      *                *> YEAR LOST OUT BEFORE WE OVERWRITE IT.
+                       READ REDEMPTION-FILE INTO WS-OLD-REDEMPTION-REC
+                       PERFORM LOG-YEAR-COLLISION
+                       MOVE WS-NEW-REDEMPTION-REC TO REDEMPTION-REC
                        DELETE REDEMPTION-FILE
                        WRITE REDEMPTION-REC
                    END-IF
@@ -235,6 +327,19 @@
            END-READ
            .
 
+       LOG-YEAR-COLLISION SECTION.
+           ADD 1 TO WS-COLLISION-COUNT
+           MOVE SPACE TO COLLISION-REC
+           MOVE WS-OLD-RD-CONTRACT-NO TO CL-CONTRACT-NO
+           MOVE WS-OLD-RD-SOURCE-YEAR TO CL-LOSING-YEAR
+           MOVE TMP-YY TO CL-WINNING-YEAR
+           IF TEST-MODE
+               DISPLAY COLLISION-REC2
+           ELSE
+               WRITE COLLISION-REC FROM COLLISION-REC2 AFTER 1
+           END-IF
+           .
+
        PROCESS-REDEMPTION-FILE SECTION.
            OPEN INPUT REDEMPTION-FILE
            PERFORM OPEN-CHECK
@@ -321,6 +426,7 @@
            MOVE 'TOTAL REFUNDABLE' TO PR-TEXT
            MOVE WS-RT-REFUNDABLE TO PR-NUM(1)
            PERFORM PRINT-LINE
+           PERFORM PRINT-TREND-SECTION
            CLOSE PRINT-FILE
            .
 
@@ -333,6 +439,56 @@
            MOVE SPACE TO PRINT-REC
            .
 
+       PRINT-TREND-SECTION SECTION.
+      *    YEAR-OVER-YEAR TREND -- FOR EACH YEAR ON THE REPORT, TOTALS
+      *    THE EARLY REDEMPTION COUNT ACROSS ALL "YEARS EARLY" BUCKETS
+      *    AND COMPARES IT TO THE PRIOR YEAR SHOWN, SO MANAGEMENT CAN
+      *    SEE THE DIRECTION OF THE TREND WITHOUT ADDING UP THE MAIN
+      *    TABLE BY HAND.
+           PERFORM PRINT-LINE
+           MOVE TREND-HEAD TO PRINT-REC
+           PERFORM PRINT-LINE
+           MOVE TREND-COL-HEAD TO PRINT-REC
+           PERFORM PRINT-LINE
+           MOVE 0 TO WS-YOY-PRIOR-TOTAL
+           PERFORM VARYING SUB1 FROM 1 BY 1 UNTIL
+                               SUB1 > WS-RT-YEAR-COUNT
+               MOVE 0 TO WS-RT-YEAR-TOTAL(SUB1)
+               PERFORM VARYING SUB2 FROM 1 BY 1 UNTIL
+                                   SUB2 > P-CONTRACT-LENGTH
+                   ADD WS-RT-COUNT(SUB1 SUB2) TO
+                                   WS-RT-YEAR-TOTAL(SUB1)
+               END-PERFORM
+               PERFORM FORMAT-TREND-LINE
+               MOVE WS-RT-YEAR-TOTAL(SUB1) TO WS-YOY-PRIOR-TOTAL
+           END-PERFORM
+           .
+
+       FORMAT-TREND-LINE SECTION.
+           ADD 1900 P-START-YEAR GIVING TMP-YYYY
+           ADD SUB1 -1 TO TMP-YYYY
+           MOVE TMP-YYYY TO TL-YEAR
+           MOVE WS-RT-YEAR-TOTAL(SUB1) TO TL-TOTAL
+           IF SUB1 = 1
+               MOVE ZERO TO WS-YOY-CHANGE
+               MOVE 'BASELINE ' TO TL-DIRECTION
+           ELSE
+               SUBTRACT WS-YOY-PRIOR-TOTAL FROM WS-RT-YEAR-TOTAL(SUB1)
+                                       GIVING WS-YOY-CHANGE
+               EVALUATE TRUE
+               WHEN WS-YOY-CHANGE > 0
+                   MOVE 'UP       ' TO TL-DIRECTION
+               WHEN WS-YOY-CHANGE < 0
+                   MOVE 'DOWN     ' TO TL-DIRECTION
+               WHEN OTHER
+                   MOVE 'UNCHANGED' TO TL-DIRECTION
+               END-EVALUATE
+           END-IF
+           MOVE WS-YOY-CHANGE TO TL-CHANGE
+           MOVE TREND-DETAIL-LINE TO PRINT-REC
+           PERFORM PRINT-LINE
+           .
+
        BUILD-TEST-FILES SECTION.
       *    HERE WE CREATE SMALL TEST FILES TO TEST FOR YEAR2000 PROBLEMS
       *    WE WANT THE REPORT TO LOOK THE SAME WHATEVER THE SELECTED

@@ -0,0 +1,40 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEVCHK.
+      * SEVCHK - STANDARD END-OF-JOB RETURN-CODE HANDLER.  EVERY
+      * BATCH JOB SHARING THE RETCODES COPYBOOK CALLS THIS ROUTINE
+      * WITH ITS WS-HIGHEST-SEVERITY VALUE JUST BEFORE GOBACK OR
+      * STOP RUN, SO ALL OF THEM DISPLAY THE SAME END-OF-JOB
+      * MESSAGE AND SET THE RETURN-CODE SPECIAL REGISTER THE SAME
+      * WAY, REGARDLESS OF WHICH JOB IS RUNNING.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-MESSAGE-TEXT        PIC X(40).
+
+       LINKAGE SECTION.
+       01  LS-HIGHEST-SEVERITY    PIC 9(02).
+
+       PROCEDURE DIVISION USING LS-HIGHEST-SEVERITY.
+
+       0000-MAINLINE.
+           EVALUATE LS-HIGHEST-SEVERITY
+               WHEN 00
+                   MOVE "NORMAL COMPLETION"        TO WS-MESSAGE-TEXT
+               WHEN 04
+                   MOVE "COMPLETED WITH WARNINGS"   TO WS-MESSAGE-TEXT
+               WHEN 08
+                   MOVE "COMPLETED WITH ERRORS"     TO WS-MESSAGE-TEXT
+               WHEN 12
+                   MOVE "COMPLETED WITH SERIOUS ERRORS" TO
+                        WS-MESSAGE-TEXT
+               WHEN OTHER
+                   MOVE "ABNORMAL TERMINATION"      TO WS-MESSAGE-TEXT
+           END-EVALUATE.
+
+           DISPLAY "*** JOB ENDED - RETURN CODE " LS-HIGHEST-SEVERITY
+                   " - " WS-MESSAGE-TEXT " ***".
+
+           MOVE LS-HIGHEST-SEVERITY TO RETURN-CODE.
+
+           GOBACK.

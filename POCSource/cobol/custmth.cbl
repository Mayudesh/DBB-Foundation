@@ -0,0 +1,207 @@
+000100****************************************************************  00000100
+000200* LICENSED MATERIALS - PROPERTY OF IBM                            00000200
+000300* ALL RIGHTS RESERVED                                             00000300
+000400****************************************************************  00000400
+000500* PROGRAM:  CUSTMTH                                               00000500
+000600*                                                                 00000600
+000700* AUTHOR :  R. Kowalski                                           00000700
+000800*                                                                 00000800
+000900* MONTH-END BATCH JOB FOR THE CUSTOMER MASTER.  READS THE         00000900
+001000* CUSTOMER FILE PRODUCED BY SAM1'S TRANSACTION UPDATE RUN,        00001000
+001100* CLOSES OUT THE CALENDAR MONTH THAT JUST ENDED (SYSTEM DATE      00001100
+001200* DRIVES WHICH CUST-MONTH(SS) SLOT IS BEING CLOSED), RESYNCS      00001200
+001300* CUST-ORDERS-YTD FROM THE TWELVE CUST-MONTH BUCKETS, AND         00001300
+001400* RESETS THAT SLOT SO IT CAN ACCUMULATE NEXT YEAR'S ACTIVITY      00001400
+001500* FOR THE SAME CALENDAR MONTH.  ON THE DECEMBER RUN THE WHOLE     00001500
+001600* CUST-MONTH TABLE AND CUST-ORDERS-YTD ARE ROLLED BACK TO ZERO    00001600
+001700* SO THE NEW YEAR STARTS CLEAN.                                   00001700
+001800*                                                                 00001800
+001900* CONTACT RECORDS (CUST-REC-TYPE NOT = 'A') CARRY NO MONTHLY      00001900
+002000* BUCKETS AND ARE COPIED THROUGH UNCHANGED, THE SAME WAY SAM1's   00002000
+002100* OWN CUSTOMER-FILE-OUT PASS-THROUGH LOGIC HANDLES THEM.          00002100
+002200*                                                                 00002200
+002300****************************************************************  00002300
+002400*                                                                 00002400
+002500*        INPUT FILE   -  CUSTFILE  (CUSTOMER MASTER, AS           00002500
+002600*                        PRODUCED BY SAM1'S CUSTOMER-FILE-OUT)    00002600
+002700*        OUTPUT FILE  -  CUSTOUT   (CUSTOMER MASTER, ROLLED)      00002700
+002800*                                                                 00002800
+002900****************************************************************  00002900
+003000 IDENTIFICATION DIVISION.                                         00003000
+003100 PROGRAM-ID. CUSTMTH.                                             00003100
+003200 ENVIRONMENT DIVISION.                                            00003200
+003300 INPUT-OUTPUT SECTION.                                            00003300
+003400 FILE-CONTROL.                                                    00003400
+003500                                                                  00003500
+003600     SELECT CUSTOMER-FILE ASSIGN TO CUSTFILE                      00003600
+003700         ACCESS IS SEQUENTIAL                                     00003700
+003800         FILE STATUS  IS  WS-CUSTFILE-STATUS.                     00003800
+003900                                                                  00003900
+004000     SELECT CUSTOMER-FILE-OUT ASSIGN TO CUSTOUT                   00004000
+004100         ACCESS IS SEQUENTIAL                                     00004100
+004200         FILE STATUS  IS  WS-CUSTOUT-STATUS.                      00004200
+004300                                                                  00004300
+004400****************************************************************  00004400
+004500 DATA DIVISION.                                                   00004500
+004600 FILE SECTION.                                                    00004600
+004700                                                                  00004700
+004800 FD  CUSTOMER-FILE                                                00004800
+004900     RECORDING MODE IS F                                          00004900
+005000     BLOCK CONTAINS 0 RECORDS.                                    00005000
+005100 01  CUST-REC-FD                 PIC X(640).                      00005100
+005200                                                                  00005200
+005300 FD  CUSTOMER-FILE-OUT                                            00005300
+005400     RECORDING MODE IS V                                          00005400
+005500     BLOCK CONTAINS 0 RECORDS                                     00005500
+005600     RECORD IS VARYING FROM 20 TO 596 CHARACTERS.                 00005600
+005700 COPY CUSTCOPY REPLACING ==:TAG:== BY ==CSTOUT==.                 00005700
+005800                                                                  00005800
+005900****************************************************************  00005900
+006000 WORKING-STORAGE SECTION.                                         00006000
+006100****************************************************************  00006100
+006200*                                                                 00006200
+006300 01  SYSTEM-DATE-AND-TIME.                                        00006300
+006400     05  CURRENT-DATE.                                            00006400
+006500         10  CURRENT-YEAR            PIC 9(2).                    00006500
+006600         10  CURRENT-MONTH           PIC 9(2).                    00006600
+006700         10  CURRENT-DAY             PIC 9(2).                    00006700
+006800*                                                                 00006800
+006900 01  WS-FIELDS.                                                   00006900
+007000     05  WS-CUSTFILE-STATUS      PIC X(2)  VALUE SPACES.          00007000
+007100     05  WS-CUSTOUT-STATUS       PIC X(2)  VALUE SPACES.          00007100
+007200     05  WS-CUST-FILE-EOF        PIC X     VALUE 'N'.             00007200
+007300         88  NO-MORE-CUSTOMERS   VALUE 'Y'.                       00007300
+007400     05  WS-CLOSING-MONTH        PIC 9(02) VALUE 0.               00007400
+007500     05  WS-YEAR-END-SW          PIC X     VALUE 'N'.             00007500
+007600         88  YEAR-END-CLOSE      VALUE 'Y'.                       00007600
+007700*                                                                 00007700
+007800 01  WORK-VARIABLES.                                              00007800
+007900     05  I                     PIC S9(9)   COMP-3  VALUE +0.      00007900
+008000*                                                                 00008000
+008100 01  REPORT-TOTALS.                                               00008100
+008200     05  WS-RECORDS-READ       PIC S9(9)   COMP-3  VALUE +0.      00008200
+008300     05  WS-RECORDS-ROLLED     PIC S9(9)   COMP-3  VALUE +0.      00008300
+008400     05  WS-CONTACT-RECS-COPIED PIC S9(9)  COMP-3  VALUE +0.      00008400
+008500     05  WS-YEAR-END-RESETS    PIC S9(9)   COMP-3  VALUE +0.      00008500
+008600*                                                                 00008600
+008700 COPY CUSTCOPY REPLACING ==:TAG:== BY ==WS-CUST==.                00008700
+008800                                                                  00008800
+008900****************************************************************  00008900
+009000 PROCEDURE DIVISION.                                              00009000
+009100****************************************************************  00009100
+009200                                                                  00009200
+009300 000-MAIN.                                                        00009300
+009400     ACCEPT CURRENT-DATE FROM DATE.                               00009400
+009500     DISPLAY 'CUSTMTH STARTED DATE = ' CURRENT-MONTH '/'          00009500
+009600            CURRENT-DAY '/' CURRENT-YEAR '  (mm/dd/yy)'.          00009600
+009700     MOVE CURRENT-MONTH TO WS-CLOSING-MONTH.                      00009700
+009800     IF WS-CLOSING-MONTH = 12                                     00009800
+009900         MOVE 'Y' TO WS-YEAR-END-SW                               00009900
+010000     END-IF.                                                      00010000
+010100                                                                  00010100
+010200     PERFORM 700-OPEN-FILES.                                      00010200
+010300                                                                  00010300
+010400     IF WS-CUST-FILE-EOF NOT = 'Y'                                00010400
+010500         PERFORM 730-READ-CUSTOMER-FILE                           00010500
+010600         PERFORM 100-PROCESS-CUSTOMERS                            00010600
+010700             UNTIL NO-MORE-CUSTOMERS                              00010700
+010800     END-IF.                                                      00010800
+010900                                                                  00010900
+011000     PERFORM 850-REPORT-ROLLUP-STATS.                             00011000
+011100     PERFORM 790-CLOSE-FILES.                                     00011100
+011200                                                                  00011200
+011300     GOBACK.                                                      00011300
+011400                                                                  00011400
+011500 100-PROCESS-CUSTOMERS.                                           00011500
+011600     ADD +1 TO WS-RECORDS-READ.                                   00011600
+011700     IF WS-CUST-REC-TYPE = 'A'                                    00011700
+011800         PERFORM 200-CLOSE-CUSTOMER-MONTH                         00011800
+011900     ELSE                                                         00011900
+012000         ADD +1 TO WS-CONTACT-RECS-COPIED                         00012000
+012100     END-IF.                                                      00012100
+012200     PERFORM 740-WRITE-CUSTOUT-FILE.                              00012200
+012300     PERFORM 730-READ-CUSTOMER-FILE.                              00012300
+012400                                                                  00012400
+012500 200-CLOSE-CUSTOMER-MONTH.                                        00012500
+012600     COMPUTE WS-CUST-ORDERS-YTD ROUNDED =                         00012600
+012700         WS-CUST-MONTH(1) + WS-CUST-MONTH(2) +                    00012700
+012800         WS-CUST-MONTH(3) + WS-CUST-MONTH(4) +                    00012800
+012900         WS-CUST-MONTH(5) + WS-CUST-MONTH(6) +                    00012900
+013000         WS-CUST-MONTH(7) + WS-CUST-MONTH(8) +                    00013000
+013100         WS-CUST-MONTH(9) + WS-CUST-MONTH(10) +                   00013100
+013200         WS-CUST-MONTH(11) + WS-CUST-MONTH(12).                   00013200
+013300                                                                  00013300
+013400     MOVE +0 TO WS-CUST-MONTH(WS-CLOSING-MONTH).                  00013400
+013500                                                                  00013500
+013600     IF YEAR-END-CLOSE                                            00013600
+013700         PERFORM TEST AFTER VARYING I FROM 1 BY 1                 00013700
+013800             UNTIL I > 12                                         00013800
+013900                 MOVE +0 TO WS-CUST-MONTH(I)                      00013900
+014000         END-PERFORM                                              00014000
+014100         MOVE +0 TO WS-CUST-ORDERS-YTD                            00014100
+014200         ADD +1 TO WS-YEAR-END-RESETS                             00014200
+014300     END-IF.                                                      00014300
+014400                                                                  00014400
+014500     ADD +1 TO WS-RECORDS-ROLLED.                                 00014500
+014600                                                                  00014600
+014700 700-OPEN-FILES.                                                  00014700
+014800     OPEN INPUT  CUSTOMER-FILE.                                   00014800
+014900     OPEN OUTPUT CUSTOMER-FILE-OUT.                               00014900
+015000     IF WS-CUSTFILE-STATUS NOT = '00'                             00015000
+015100         DISPLAY 'ERROR OPENING CUSTOMER INPUT FILE. RC:'         00015100
+015200                 WS-CUSTFILE-STATUS                               00015200
+015300         DISPLAY 'TERMINATING PROGRAM DUE TO FILE ERROR'          00015300
+015400         MOVE 16 TO RETURN-CODE                                   00015400
+015500         MOVE 'Y' TO WS-CUST-FILE-EOF                             00015500
+015600     END-IF.                                                      00015600
+015700     IF WS-CUSTOUT-STATUS NOT = '00'                              00015700
+015800         DISPLAY 'ERROR OPENING CUSTOMER OUTPUT FILE. RC:'        00015800
+015900                 WS-CUSTOUT-STATUS                                00015900
+016000         DISPLAY 'TERMINATING PROGRAM DUE TO FILE ERROR'          00016000
+016100         MOVE 16 TO RETURN-CODE                                   00016100
+016200         MOVE 'Y' TO WS-CUST-FILE-EOF                             00016200
+016300     END-IF.                                                      00016300
+016400                                                                  00016400
+016500 730-READ-CUSTOMER-FILE.                                          00016500
+016600     READ CUSTOMER-FILE INTO WS-CUST-REC                          00016600
+016700         AT END MOVE 'Y' TO WS-CUST-FILE-EOF                      00016700
+016800     END-READ.                                                    00016800
+016900     EVALUATE WS-CUSTFILE-STATUS                                  00016900
+017000        WHEN '00'                                                 00017000
+017100        WHEN '04'                                                 00017100
+017200            CONTINUE                                              00017200
+017300        WHEN '10'                                                 00017300
+017400            MOVE 'Y' TO WS-CUST-FILE-EOF                          00017400
+017500        WHEN OTHER                                                00017500
+017600            DISPLAY 'CUSTOMER INPUT FILE I/O ERROR ON READ. RC:'  00017600
+017700                    WS-CUSTFILE-STATUS                            00017700
+017800            MOVE 16 TO RETURN-CODE                                00017800
+017900            MOVE 'Y' TO WS-CUST-FILE-EOF                          00017900
+018000     END-EVALUATE.                                                00018000
+018100                                                                  00018100
+018200 740-WRITE-CUSTOUT-FILE.                                          00018200
+018300     IF WS-CUST-REC-TYPE = 'A'                                    00018300
+018400         WRITE CSTOUT-REC FROM WS-CUST-REC                        00018400
+018500     ELSE                                                         00018500
+018600         MOVE WS-CUST-REC TO WS-CUST-CONTACT-REC                  00018600
+018700         WRITE CSTOUT-CONTACT-REC FROM WS-CUST-CONTACT-REC        00018700
+018800     END-IF.                                                      00018800
+018900     IF WS-CUSTOUT-STATUS NOT = '00'                              00018900
+019000         DISPLAY 'CUSTOMER OUTPUT FILE I/O ERROR ON WRITE. RC:'   00019000
+019100                 WS-CUSTOUT-STATUS                                00019100
+019200         MOVE 16 TO RETURN-CODE                                   00019200
+019300     END-IF.                                                      00019300
+019400                                                                  00019400
+019500 790-CLOSE-FILES.                                                 00019500
+019600     CLOSE CUSTOMER-FILE.                                         00019600
+019700     CLOSE CUSTOMER-FILE-OUT.                                     00019700
+019800                                                                  00019800
+019900 850-REPORT-ROLLUP-STATS.                                         00019900
+020000     DISPLAY 'CUSTMTH ROLLUP COMPLETE FOR CLOSING MONTH: '        00020000
+020100             WS-CLOSING-MONTH.                                    00020100
+020200     DISPLAY 'CUSTOMER RECORDS READ:        ' WS-RECORDS-READ.    00020200
+020300     DISPLAY 'CUSTOMER RECORDS ROLLED:      ' WS-RECORDS-ROLLED.  00020300
+020400     DISPLAY 'CONTACT RECORDS COPIED:       '                     00020400
+020500             WS-CONTACT-RECS-COPIED.                              00020500
+020600     DISPLAY 'YEAR-END TABLE RESETS:        ' WS-YEAR-END-RESETS.00020600
+

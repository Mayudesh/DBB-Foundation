@@ -9,9 +9,24 @@
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-370.
        OBJECT-COMPUTER. IBM-370.
+       SPECIAL-NAMES.
+           C01 IS NEXT-PAGE.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEPTRPT ASSIGN TO UT-S-DEPTRPT
+               ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
 
+       FILE SECTION.
+
+       FD  DEPTRPT
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS RPT-REC.
+       01  RPT-REC  PIC X(132).
+
        WORKING-STORAGE SECTION.
 
       * CODE THE NECESSARY DB2 INCLUDE STATEMENTS HERE
@@ -61,6 +76,44 @@
            05 DEPT-NULL      PIC  S9(04) COMP.
            05 PERF-NULL      PIC  S9(04) COMP.
 
+      * PAGE / LINE CONTROL FOR THE PRINTED DEPARTMENT SUMMARY
+       01  WS-PAGE-CTRS.
+           05 WS-LINES       PIC  999 VALUE 99.
+           05 WS-PAGES       PIC  999 VALUE 1.
+
+       01  WS-BLANK-LINE     PIC X(132) VALUE SPACES.
+
+       01  WS-HDR-REC.
+           05 FILLER         PIC X(01) VALUE SPACES.
+           05 FILLER         PIC X(45) VALUE
+               'DEPARTMENT PERFORMANCE AND HOURS SUMMARY'.
+           05 FILLER         PIC X(05) VALUE 'PAGE '.
+           05 PAGE-NBR-O     PIC  ZZ9.
+           05 FILLER         PIC X(78) VALUE SPACES.
+
+       01  WS-COL-HDR-REC.
+           05 FILLER         PIC X(01) VALUE SPACES.
+           05 FILLER         PIC X(03) VALUE 'DPT'.
+           05 FILLER         PIC X(04) VALUE SPACES.
+           05 FILLER         PIC X(08) VALUE 'PERF-AVG'.
+           05 FILLER         PIC X(01) VALUE SPACES.
+           05 FILLER         PIC X(08) VALUE 'PERF-MIN'.
+           05 FILLER         PIC X(01) VALUE SPACES.
+           05 FILLER         PIC X(08) VALUE 'PERF-MAX'.
+           05 FILLER         PIC X(03) VALUE SPACES.
+           05 FILLER         PIC X(09) VALUE 'HOURS-AVG'.
+           05 FILLER         PIC X(01) VALUE SPACES.
+           05 FILLER         PIC X(09) VALUE 'HOURS-MAX'.
+           05 FILLER         PIC X(01) VALUE SPACES.
+           05 FILLER         PIC X(09) VALUE 'HOURS-MIN'.
+           05 FILLER         PIC X(60) VALUE SPACES.
+
+       01  WS-TRAILER-REC.
+           05 FILLER         PIC X(25) VALUE
+               'TOTAL DEPARTMENT ROWS = '.
+           05 ROW-CNT-O      PIC ZZ9.
+           05 FILLER         PIC X(101) VALUE SPACES.
+
        01  ROW-MSG.
            05 FILLER         PIC X(24)
                VALUE '* * *      ROWS READ -->'.
@@ -204,12 +257,16 @@
 
 
       * THE MAINLINE CONTAINS THE DRIVER CODE TO PERFORM OUR DATA
-      * BASE ACCESS AND DISPLAY ROUTINES.
+      * BASE ACCESS AND REPORT-WRITING ROUTINES.
+
+           OPEN OUTPUT DEPTRPT.
 
            PERFORM 100-DECLARE-CURSOR-RTN THRU 100-EXIT.
 
            PERFORM 150-OPEN-CURSOR-RTN THRU 150-EXIT.
 
+           PERFORM 700-WRITE-PAGE-HDR-RTN THRU 700-EXIT.
+
            PERFORM 200-FETCH-RTN THRU 200-EXIT
               UNTIL SQLCODE = +100.
 
@@ -217,6 +274,8 @@
 
            PERFORM 350-TERMINATE-RTN THRU 350-EXIT.
 
+           CLOSE DEPTRPT.
+
            MOVE ZERO TO RETURN-CODE.
            GOBACK.
 
@@ -324,7 +383,10 @@
              MOVE HOURS-TBL-MAX    TO HOURS-RPT-MAX
              MOVE HOURS-TBL-MIN    TO HOURS-RPT-MIN
 
-             DISPLAY OUTPUT-ROW
+             PERFORM 790-CHECK-PAGINATION-RTN THRU 790-EXIT
+             WRITE RPT-REC FROM OUTPUT-ROW AFTER ADVANCING 1
+             ADD 1 TO WS-LINES
+             ADD 1 TO ROW-KTR
                 ELSE
              DISPLAY '*** END - OF - DATA ***'.
 
@@ -388,12 +450,40 @@
        350-TERMINATE-RTN.
 
            MOVE ROW-KTR TO ROW-STAT.
+           MOVE ROW-KTR TO ROW-CNT-O.
 
            DISPLAY ROW-MSG.
 
+           WRITE RPT-REC FROM WS-BLANK-LINE AFTER ADVANCING 2.
+           WRITE RPT-REC FROM WS-TRAILER-REC AFTER ADVANCING 1.
+
        350-EXIT.
            EXIT.
 
+       700-WRITE-PAGE-HDR-RTN.
+
+      *  STARTS A NEW REPORT PAGE WITH THE TITLE AND COLUMN HEADINGS.
+
+           MOVE WS-PAGES TO PAGE-NBR-O.
+           WRITE RPT-REC FROM WS-HDR-REC AFTER ADVANCING NEXT-PAGE.
+           WRITE RPT-REC FROM WS-COL-HDR-REC AFTER ADVANCING 2.
+           WRITE RPT-REC FROM WS-BLANK-LINE AFTER ADVANCING 1.
+           ADD 1 TO WS-PAGES.
+           MOVE 4 TO WS-LINES.
+
+       700-EXIT.
+           EXIT.
+
+       790-CHECK-PAGINATION-RTN.
+
+      *  STARTS A NEW PAGE ONCE THE CURRENT ONE FILLS UP.
+
+           IF WS-LINES > 55
+               PERFORM 700-WRITE-PAGE-HDR-RTN THRU 700-EXIT.
+
+       790-EXIT.
+           EXIT.
+
        999-ERROR-TRAP-RTN.
       ************************************************************
       *       ERROR TRAPPING ROUTINE FOR NEGATIVE SQLCODES       *

@@ -0,0 +1,79 @@
+      ***************************************************************
+      * BINQ400 - SYMBOLIC MAP FOR THE PERSON INQUIRY SCREEN.        *
+      *           GENERATED FROM THE BINQ400 MAPSET; COPIED INTO     *
+      *           CINQ400.                                           *
+      ***************************************************************
+       01  BINQ400I.
+           02  FILLER                  PIC X(12).
+           02  PERSONNL                PIC S9(4) COMP.
+           02  PERSONNF                PIC X.
+           02  FILLER REDEFINES PERSONNF.
+               03  PERSONNA            PIC X.
+           02  PERSONNI                PIC X(10).
+           02  FNAMEL                  PIC S9(4) COMP.
+           02  FNAMEF                  PIC X.
+           02  FILLER REDEFINES FNAMEF.
+               03  FNAMEA              PIC X.
+           02  FNAMEI                  PIC X(15).
+           02  LNAMEL                  PIC S9(4) COMP.
+           02  LNAMEF                  PIC X.
+           02  FILLER REDEFINES LNAMEF.
+               03  LNAMEA              PIC X.
+           02  LNAMEI                  PIC X(15).
+           02  STREETL                 PIC S9(4) COMP.
+           02  STREETF                 PIC X.
+           02  FILLER REDEFINES STREETF.
+               03  STREETA             PIC X.
+           02  STREETI                 PIC X(20).
+           02  CITYL                   PIC S9(4) COMP.
+           02  CITYF                   PIC X.
+           02  FILLER REDEFINES CITYF.
+               03  CITYA               PIC X.
+           02  CITYI                   PIC X(15).
+           02  STATEL                  PIC S9(4) COMP.
+           02  STATEF                  PIC X.
+           02  FILLER REDEFINES STATEF.
+               03  STATEA              PIC X.
+           02  STATEI                  PIC X(02).
+           02  SALARYL                 PIC S9(4) COMP.
+           02  SALARYF                 PIC X.
+           02  FILLER REDEFINES SALARYF.
+               03  SALARYA             PIC X.
+           02  SALARYI                 PIC X(09).
+           02  DATEL                   PIC S9(4) COMP.
+           02  DATEF                   PIC X.
+           02  FILLER REDEFINES DATEF.
+               03  DATEA               PIC X.
+           02  DATEI                   PIC X(08).
+           02  TIMEL                   PIC S9(4) COMP.
+           02  TIMEF                   PIC X.
+           02  FILLER REDEFINES TIMEF.
+               03  TIMEA               PIC X.
+           02  TIMEI                   PIC X(08).
+           02  MSGL                    PIC S9(4) COMP.
+           02  MSGF                    PIC X.
+           02  FILLER REDEFINES MSGF.
+               03  MSGA                PIC X.
+           02  MSGI                    PIC X(79).
+       01  BINQ400O REDEFINES BINQ400I.
+           02  FILLER                  PIC X(12).
+           02  FILLER                  PIC X(03).
+           02  PERSONNO                PIC X(10).
+           02  FILLER                  PIC X(03).
+           02  FNAMEO                  PIC X(15).
+           02  FILLER                  PIC X(03).
+           02  LNAMEO                  PIC X(15).
+           02  FILLER                  PIC X(03).
+           02  STREETO                 PIC X(20).
+           02  FILLER                  PIC X(03).
+           02  CITYO                   PIC X(15).
+           02  FILLER                  PIC X(03).
+           02  STATEO                  PIC X(02).
+           02  FILLER                  PIC X(03).
+           02  SALARYO                 PIC X(09).
+           02  FILLER                  PIC X(03).
+           02  DATEO                   PIC X(08).
+           02  FILLER                  PIC X(03).
+           02  TIMEO                   PIC X(08).
+           02  FILLER                  PIC X(03).
+           02  MSGO                    PIC X(79).

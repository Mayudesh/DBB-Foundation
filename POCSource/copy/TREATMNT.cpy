@@ -0,0 +1,50 @@
+      ***************************************************************
+      * TREATMNT - INPATIENT TREATMENT RECORD LAYOUT.  ONE RECORD    *
+      *            PER TREATMENT/CHARGE LINE ON THE DAILY INPATIENT  *
+      *            TREATMENT FEED.  SHARED BY BNCHS602 AND ANY       *
+      *            PROGRAM THAT EDITS OR REPORTS ON TREATMENT DATA.  *
+      ***************************************************************
+       01  INPATIENT-TREATMENT-REC.
+           05  PATIENT-ID                  PIC 9(06).
+           05  BILLABLE-TREATMENT-IND      PIC X(01).
+               88  VALID-BILLABLE-TYPES    VALUES 'I', 'O'.
+           05  TREATMENT-MODE              PIC X(02).
+               88  VALID-TRTMNT-MODES  VALUES 'OR', 'IV', 'IJ', 'OT'.
+               88  ORAL-ADMIN              VALUE 'OR'.
+               88  INTRAVENOUS-ADMIN       VALUE 'IV'.
+               88  INJECTION               VALUE 'IJ'.
+               88  OTHER-TREATMENT         VALUE 'OT'.
+           05  TREATMENT-TYPE              PIC X(02).
+               88  MRI                     VALUE 'MR'.
+               88  CAT                     VALUE 'CT'.
+               88  CHEMO-THERAPY           VALUE 'CH'.
+               88  RADIATION-THERAPY       VALUE 'RT'.
+               88  SURGERY                 VALUE 'SG'.
+               88  LAB-TESTS               VALUE 'LT'.
+           05  BED-IDENTITY                PIC 9(04).
+           05  ATTENDING-PHYS-ID           PIC X(08).
+           05  PRESCRIBING-PHYS-ID         PIC X(08).
+           05  TREATMENT-NURSE-ID          PIC X(08).
+           05  SUPERVISOR-NURSE-ID         PIC X(08).
+           05  TREATMENT-DATE              PIC X(08).
+           05  MEDICATION-ID               PIC X(08).
+           05  MEDICATION-COST             PIC 9(5)V99.
+           05  PHARMACY-COST               PIC 9(3)V99.
+           05  ANCILLARY-CHARGE            PIC 9(3)V99.
+           05  HOSPITAL-STAY-LTH           PIC 9(03).
+           05  PRIMARY-DIAGNOSTIC-CODE     PIC X(06).
+           05  RECORD-TYPE                 PIC X(01).
+               88  TRAILER-REC             VALUE 'T'.
+           05  INS-COMPANY-PRIMARY.
+               10  GROUP-NBR               PIC X(10).
+               10  PLAN-CODE               PIC X(06).
+           05  RESPONSIBLE-PARTY.
+               10  SSN                     PIC X(09).
+               10  EXP-MONTH               PIC 9(02).
+           05  LAB-TABLE OCCURS 12 TIMES.
+               10  LAB-TEST-ID             PIC X(08).
+               10  LAB-CATEGORY            PIC X(02).
+                   88  VALID-CATEGORY  VALUES 'BC', 'UC', 'MC', 'HM'.
+               10  EQUIPMENT-CHARGES       PIC 9(3)V99.
+           05  TREATMENT-COMMENTS          PIC X(60).
+           05  FILLER                      PIC X(744).

@@ -0,0 +1,15 @@
+      ***************************************************************
+      * STATEREI - DCLGEN OUTPUT FOR DDS0001.STATE_REIMBURSEMENT.    *
+      *            KEYED BY STATE-CODE AND NETWORK-STATUS.  HOLDS    *
+      *            THE PER-STATE REIMBURSEMENT FACTOR CALCCOST USED  *
+      *            TO HARDCODE IN 600-COMPUTE-IN-NETWORK AND         *
+      *            700-COMPUTE-OUT-OF-NETWORK.  RATE CHANGES ARE     *
+      *            NOW MADE BY LOADING NEW ROWS, NOT BY A PROGRAM    *
+      *            CHANGE.                                            *
+      ***************************************************************
+       01  DCLSTATE-REIMB.
+           10  STATE-CODE              PIC X(02).
+           10  NETWORK-STATUS          PIC X(01).
+               88  IN-NETWORK-LOOKUP      VALUE "I".
+               88  OUT-OF-NETWORK-LOOKUP  VALUE "O".
+           10  REIMBURSE-FACTOR        PIC S9(3) COMP-3.

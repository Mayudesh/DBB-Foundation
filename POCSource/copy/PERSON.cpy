@@ -0,0 +1,13 @@
+      ***************************************************************
+      * PERSON - RECORD LAYOUT FOR THE PERSONAL VSAM FILE.           *
+      *          KEYED BY PERSON-NUMBER.  SHARED BY THE ADD, INQUIRY *
+      *          AND DELETE PROGRAMS FOR THE PERSONNEL SCREEN SET.   *
+      ***************************************************************
+       01  PERSON-MASTER-RECORD.
+           05  PERSON-NUMBER               PIC X(10).
+           05  PERSON-FIRST-NAME           PIC X(15).
+           05  PERSON-LAST-NAME            PIC X(15).
+           05  PERSON-STREET-ADDRESS       PIC X(20).
+           05  PERSON-CITY-ADDRESS         PIC X(15).
+           05  PERSON-STATE-ADDRESS        PIC X(02).
+           05  PERSON-SALARY               PIC X(09).

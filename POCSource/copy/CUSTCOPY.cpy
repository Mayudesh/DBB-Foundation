@@ -0,0 +1,35 @@
+      ***************************************************************
+      * CUSTCOPY - CUSTOMER RECORD LAYOUT.  COPIED WITH REPLACING TO *
+      *            GENERATE THE FD RECORD FOR THE CUSTOMER OUTPUT    *
+      *            FILE (TAG = CSTOUT) AND A WORKING-STORAGE ALIAS   *
+      *            OF THE SAME LAYOUT (TAG = WS-CUST).  FIELD NAMES  *
+      *            MIRROR THE INLINE CUST-REC LAYOUT USED ELSEWHERE. *
+      ***************************************************************
+       01  :TAG:-REC.
+           05  :TAG:-KEY.
+               10  :TAG:-ID                PIC X(5).
+               10  :TAG:-REC-TYPE          PIC X.
+           05  :TAG:-NAME                  PIC X(17).
+           05  :TAG:-ACCT-BALANCE          PIC S9(7)V99  COMP-3.
+           05  :TAG:-ORDERS-YTD            PIC S9(5)     COMP.
+           05  :TAG:-ADDR                  PIC X(20).
+           05  :TAG:-CITY                  PIC X(14).
+           05  :TAG:-STATE                 PIC X(02).
+           05  :TAG:-COUNTRY               PIC X(11).
+           05  :TAG:-MONTH  PIC S9(7)V99 COMP-3 OCCURS 12.
+           05  :TAG:-OCCUPATION            PIC X(30).
+           05  :TAG:-NOTES                 PIC X(120).
+           05  :TAG:-DATA-1                PIC X(05).
+           05  :TAG:-DATA-2                PIC X(40).
+
+       01  :TAG:-CONTACT-REC.
+           05  :TAG:-CONTACT-KEY.
+               10  :TAG:-CONTACT-ID        PIC X(5).
+               10  :TAG:-CONTACT-REC-TYPE  PIC X.
+           05  :TAG:-CONTACT-NAME          PIC X(17).
+           05  :TAG:-CONTACT-PHONE         PIC X(14).
+           05  :TAG:-CONTACT-EMAIL         PIC X(40).
+           05  :TAG:-CONTACT-ADDR          PIC X(20).
+           05  :TAG:-CONTACT-CITY          PIC X(14).
+           05  :TAG:-CONTACT-STATE         PIC X(02).
+           05  :TAG:-CONTACT-COUNTRY       PIC X(11).

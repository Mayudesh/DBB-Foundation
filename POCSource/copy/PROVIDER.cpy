@@ -0,0 +1,11 @@
+      ***************************************************************
+      * PROVIDER - DCLGEN OUTPUT FOR DDS0001.PROVIDER.  KEYED BY     *
+      *            PROVIDER-ID.  USED BY CALCCOST TO DETERMINE A     *
+      *            PHYSICIAN'S IN/OUT-OF-NETWORK STATUS.             *
+      ***************************************************************
+       01  DCLPROVIDER.
+           10  PROVIDER-ID             PIC X(08).
+           10  NETWORK-FLAG            PIC X(01).
+           10  COST-OVERRIDE-PCT       PIC S9(3) COMP-3.
+           10  PROVIDER-SPECIALTY      PIC X(20).
+           10  PROVIDER-LAST-CHANGED   PIC X(10).

@@ -0,0 +1,25 @@
+      ***************************************************************
+      * AUDITREC - SHARED AUDIT-TRAIL RECORD FOR VPARTSUP DATABASE   *
+      *            MUTATIONS.  ONE RECORD IS WRITTEN FOR EVERY       *
+      *            SUCCESSFUL ISRT/REPL/DLET AGAINST THE VADDRSEG    *
+      *            SEGMENT SO A LATER REVIEW CAN ANSWER WHO CHANGED  *
+      *            A GIVEN SUPPLIER ADDRESS, WHEN, AND WHAT THE      *
+      *            SEGMENT LOOKED LIKE BEFORE AND AFTER.  SHARED BY  *
+      *            B99100 (BATCH MAINTENANCE) AND IMSONLN1 (ONLINE   *
+      *            PO MESSAGE-SWITCH PATH).                          *
+      ***************************************************************
+       01  AUDIT-LOG-REC.
+           05  AUDIT-SEGMENT-KEY.
+               10  AUDIT-PART-NUMBER       PIC X(23).
+               10  AUDIT-SUPPLIER-CODE     PIC X(05).
+               10  AUDIT-ADDR-TYPE-KEY     PIC X(01).
+           05  AUDIT-ACTIVITY-CODE         PIC X(04).
+               88  AUDIT-ACTIVITY-ADD      VALUE 'ISRT'.
+               88  AUDIT-ACTIVITY-CHANGE   VALUE 'REPL'.
+               88  AUDIT-ACTIVITY-DELETE   VALUE 'DLET'.
+           05  AUDIT-JOB-TRAN-ID           PIC X(08).
+           05  AUDIT-TIMESTAMP.
+               10  AUDIT-DATE              PIC 9(06).
+               10  AUDIT-TIME              PIC 9(08).
+           05  AUDIT-BEFORE-IMAGE          PIC X(80).
+           05  AUDIT-AFTER-IMAGE           PIC X(80).

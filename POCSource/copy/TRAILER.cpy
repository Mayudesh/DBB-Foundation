@@ -0,0 +1,15 @@
+      ***************************************************************
+      * TRAILER - CONTROL TRAILER RECORD OVERLAYED ON THE LAST       *
+      *           PHYSICAL RECORD OF THE INPATIENT TREATMENT FEED.   *
+      *           CARRIES THE EXPECTED RECORD COUNT AND CHARGE       *
+      *           TOTALS IN, AND THE ACTUAL TOTALS BACK OUT.         *
+      ***************************************************************
+       01  WS-TRAILER-REC.
+           05  IN-RECORD-COUNT             PIC 9(07).
+           05  IN-ANCILLARY-CHARGES        PIC 9(09)V99.
+           05  IN-MEDICATION-CHARGES       PIC 9(09)V99.
+           05  IN-PHARMACY-CHARGES         PIC 9(09)V99.
+           05  FILLER                      PIC X(49).
+           05  TRLR-RECORD-TYPE            PIC X(01).
+               88  TRLR-IS-TRAILER-REC     VALUE 'T'.
+           05  FILLER                      PIC X(1011).

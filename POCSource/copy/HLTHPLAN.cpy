@@ -0,0 +1,20 @@
+      ***************************************************************
+      * HLTHPLAN - DCLGEN OUTPUT FOR DDS0001.HEALTH_PLAN.  KEYED BY  *
+      *            PLAN-ID.  USED BY CALCCOST TO PULL COVERAGE       *
+      *            TERMS FOR A PATIENT'S HEALTH PLAN.                *
+      ***************************************************************
+       01  DCLHEALTH-PLAN.
+           10  PLAN-ID                 PIC X(06).
+           10  GROUP-ID                PIC X(10).
+           10  PROVIDER                PIC X(08).
+           10  DEDUCTIBLE              PIC S9(7)V99 COMP-3.
+           10  COPAYMENT               PIC S9(5)V99 COMP-3.
+           10  CO-INSURANCE            PIC S9(3)V99 COMP-3.
+           10  COVERAGE-LIMITS         PIC S9(9)V99 COMP-3.
+           10  OOP-MAX                 PIC S9(9)V99 COMP-3.
+           10  IN-NETWORK-REQ          PIC X(01).
+           10  PRIOR-AUTHORIZATION     PIC X(01).
+           10  EXCLUSIONS              PIC X(30).
+           10  PLAN-COMMENTS           PIC X(60).
+           10  PLAN-EFFECTIVE-DATE     PIC X(08).
+           10  PLAN-TERMINATION-DATE   PIC X(08).

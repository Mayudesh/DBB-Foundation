@@ -0,0 +1,17 @@
+      ***************************************************************
+      * RETCODES - STANDARD BATCH RETURN-CODE SEVERITY LEVELS.       *
+      *            COPY INTO WORKING-STORAGE, RAISE WS-HIGHEST-       *
+      *            SEVERITY (NEVER LOWER IT) AS A PROGRAM DETECTS     *
+      *            WARNING/ERROR CONDITIONS, THEN CALL 'SEVCHK'       *
+      *            USING WS-HIGHEST-SEVERITY JUST BEFORE GOBACK OR    *
+      *            STOP RUN SO EVERY BATCH JOB SETS RETURN-CODE AND   *
+      *            DISPLAYS ITS END-OF-JOB MESSAGE THE SAME WAY.      *
+      ***************************************************************
+       01  RC-SEVERITY-LEVELS.
+           05  RC-NORMAL                   PIC 9(02) VALUE 00.
+           05  RC-WARNING                  PIC 9(02) VALUE 04.
+           05  RC-ERROR                    PIC 9(02) VALUE 08.
+           05  RC-SERIOUS-ERROR            PIC 9(02) VALUE 12.
+           05  RC-ABEND                    PIC 9(02) VALUE 16.
+
+       01  WS-HIGHEST-SEVERITY             PIC 9(02) VALUE 00.

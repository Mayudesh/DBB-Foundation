@@ -0,0 +1,191 @@
+      ***************************************************************
+      * REFCPY - SAM1'S TRANSACTION-PROCESSING PARAGRAPHS.  SAM1     *
+      *          KEEPS ITS OWN 000-MAIN/700-OPEN-FILES/800-INIT-     *
+      *          REPORT/850-REPORT-TRAN-STATS AND COPYs THIS MEMBER  *
+      *          IN AT THE END OF THE PROCEDURE DIVISION FOR THE     *
+      *          PARAGRAPHS THAT ACTUALLY WALK THE TRANSACTION FILE  *
+      *          AGAINST THE CUSTOMER FILE.  MIRRORS THE EQUIVALENT  *
+      *          PARAGRAPHS INLINE IN SAM3ABND (ITS ABEND-LAB TWIN), *
+      *          LESS THE DELIBERATE FAULT-INJECTION LOGIC THAT      *
+      *          PROGRAM USES FOR THE ABEND LAB.                     *
+      ***************************************************************
+       100-PROCESS-TRANSACTIONS.
+           PERFORM 710-READ-TRAN-FILE.
+
+           IF WS-TRAN-EOF NOT = 'Y'
+               COMPUTE NUM-TRAN-RECS = NUM-TRAN-RECS + 1
+               MOVE 'Y' TO WS-TRAN-OK
+               IF TRAN-KEY < WS-PREV-TRAN-KEY
+                  MOVE 'TRANSACTION OUT OF SEQUENCE' TO ERR-MSG-DATA1
+                  MOVE SPACES TO ERR-MSG-DATA2
+                  PERFORM 299-REPORT-BAD-TRAN
+               ELSE
+                 EVALUATE TRAN-CODE
+                    WHEN 'UPDATE'
+                        PERFORM 200-PROCESS-UPDATE-TRAN
+                    WHEN 'ADD   '
+                        PERFORM 210-PROCESS-ADD-TRAN
+                    WHEN 'DELETE'
+                        PERFORM 220-PROCESS-DELETE-TRAN
+                    WHEN OTHER
+                        IF TRAN-COMMENT NOT = '*'
+                          MOVE 'INVALID TRAN CODE:' TO ERR-MSG-DATA1
+                          MOVE TRAN-CODE TO ERR-MSG-DATA2
+                          PERFORM 299-REPORT-BAD-TRAN
+                        END-IF
+                 END-EVALUATE
+               END-IF
+               MOVE TRAN-KEY TO WS-PREV-TRAN-KEY
+               IF WS-TRAN-OK = 'Y'
+                   PERFORM 830-REPORT-TRAN-PROCESSED
+               END-IF
+           END-IF .
+
+
+       200-PROCESS-UPDATE-TRAN.
+           ADD +1 TO NUM-UPDATE-REQUESTS.
+           PERFORM 720-POSITION-CUST-FILE.
+           IF CUST-KEY NOT = TRAN-KEY OR WS-CUST-FILE-EOF = 'Y'
+               MOVE 'NO MATCHING KEY:     ' TO ERR-MSG-DATA1
+               MOVE TRAN-KEY  TO ERR-MSG-DATA2
+               PERFORM 299-REPORT-BAD-TRAN
+           ELSE
+      *
+      *        Subroutine SAM4 will apply an update to a customer record
+      *
+             CALL 'SAM4' USING CUST-REC, TRANSACTION-RECORD,
+                                WS-TRAN-OK, WS-TRAN-MSG
+             IF WS-TRAN-OK NOT = 'Y'
+                 MOVE WS-TRAN-MSG TO ERR-MSG-DATA1
+                 MOVE SPACES      TO ERR-MSG-DATA2
+                 PERFORM 299-REPORT-BAD-TRAN
+             ELSE
+                 ADD +1 TO NUM-UPDATE-PROCESSED
+             END-IF
+           END-IF .
+
+       210-PROCESS-ADD-TRAN.
+           ADD +1 TO NUM-ADD-REQUESTS .
+           PERFORM 720-POSITION-CUST-FILE.
+           IF CUST-KEY = TRAN-KEY
+               MOVE 'DUPLICATE KEY:       ' TO ERR-MSG-DATA1
+               MOVE TRAN-KEY  TO ERR-MSG-DATA2
+               PERFORM 299-REPORT-BAD-TRAN
+           ELSE
+               MOVE SPACES TO WS-CUST-REC
+               MOVE TRAN-KEY TO WS-CUST-KEY
+               MOVE +0 TO WS-CUST-ACCT-BALANCE
+               MOVE +0 TO WS-CUST-ORDERS-YTD
+               PERFORM TEST AFTER VARYING I FROM 1 BY 1
+                 UNTIL I > 12
+                   MOVE +0 TO WS-CUST-MONTH(I)
+               END-PERFORM
+               PERFORM 740-WRITE-CUSTOUT-FILE
+               ADD +1 TO NUM-ADD-PROCESSED
+           END-IF .
+
+       220-PROCESS-DELETE-TRAN.
+           ADD +1 TO NUM-DELETE-REQUESTS.
+           PERFORM 720-POSITION-CUST-FILE.
+           IF CUST-KEY NOT = TRAN-KEY OR WS-CUST-FILE-EOF = 'Y'
+               MOVE 'NO MATCHING KEY:     ' TO ERR-MSG-DATA1
+               MOVE TRAN-KEY  TO ERR-MSG-DATA2
+               PERFORM 299-REPORT-BAD-TRAN
+           ELSE
+               ADD +1 TO NUM-DELETE-PROCESSED
+               PERFORM 730-READ-CUSTOMER-FILE
+           END-IF .
+
+       299-REPORT-BAD-TRAN.
+           ADD +1 TO NUM-TRAN-ERRORS.
+           MOVE 'N' TO WS-TRAN-OK.
+           WRITE REPORT-RECORD FROM ERR-MSG-BAD-TRAN  AFTER 2.
+           WRITE REPORT-RECORD FROM MSG-TRAN-SCALE-1.
+           WRITE REPORT-RECORD FROM MSG-TRAN-SCALE-2.
+           MOVE TRANSACTION-RECORD   TO ERR-MSG-DATA3.
+           WRITE REPORT-RECORD FROM ERR-MSG-BAD-TRAN-2.
+           MOVE TRANSACTION-RECORD TO TRANERR-INPUT-RECORD.
+           MOVE ERR-MSG-DATA1        TO TRANERR-REASON.
+           WRITE TRANERR-RECORD.
+
+       710-READ-TRAN-FILE.
+           READ TRANSACTION-FILE
+             AT END MOVE 'Y' TO WS-TRAN-EOF .
+           EVALUATE      WS-TRANFILE-STATUS
+              WHEN '00'
+                   CONTINUE
+              WHEN '10'
+                   MOVE 'Y' TO WS-TRAN-EOF
+              WHEN OTHER
+                  MOVE 'Error on tran file read.  Code:'
+                              TO ERR-MSG-DATA1
+                  MOVE WS-CUSTFILE-STATUS TO ERR-MSG-DATA2
+                  PERFORM 299-REPORT-BAD-TRAN
+                  MOVE 'Y' TO WS-TRAN-EOF
+           END-EVALUATE .
+           IF WS-TRAN-EOF = 'Y'
+               PERFORM 721-COPY-RECORDS
+                 UNTIL WS-CUST-FILE-EOF = 'Y'
+           END-IF .
+
+       720-POSITION-CUST-FILE.
+           IF CUST-KEY < TRAN-KEY
+               IF WS-CUST-FILE-EOF NOT = 'Y'
+                   PERFORM 721-COPY-RECORDS
+                     UNTIL CUST-KEY >= TRAN-KEY
+                        OR WS-CUST-FILE-EOF = 'Y'
+               END-IF
+           END-IF .
+
+       721-COPY-RECORDS.
+           MOVE CUST-REC TO WS-CUST-REC .
+           PERFORM 740-WRITE-CUSTOUT-FILE .
+           PERFORM 730-READ-CUSTOMER-FILE .
+
+       730-READ-CUSTOMER-FILE.
+           READ CUSTOMER-FILE INTO CUST-REC
+             AT END MOVE 'Y' TO WS-CUST-FILE-EOF .
+           EVALUATE WS-CUSTFILE-STATUS
+              WHEN '00'
+              WHEN '04'
+                  CONTINUE
+              WHEN '10'
+                  MOVE 'Y' TO WS-CUST-FILE-EOF
+              WHEN OTHER
+                  MOVE 'Customer input File I/O Error on Read.  RC: '
+                              TO ERR-MSG-DATA1
+                  MOVE WS-CUSTFILE-STATUS TO ERR-MSG-DATA2
+                  PERFORM 299-REPORT-BAD-TRAN
+           END-EVALUATE .
+
+       740-WRITE-CUSTOUT-FILE.
+           IF WS-CUST-REC-TYPE = 'A'
+               WRITE CSTOUT-REC FROM WS-CUST-REC
+           ELSE
+               MOVE WS-CUST-REC  TO  WS-CUST-CONTACT-REC
+               WRITE CSTOUT-CONTACT-REC FROM WS-CUST-CONTACT-REC
+           END-IF .
+           EVALUATE WS-CUSTOUT-STATUS
+              WHEN '00'
+                  CONTINUE
+              WHEN OTHER
+                  MOVE 'CUSTOMER OUTPUT FILE I/O ERROR ON WRITE. RC: '
+                              TO ERR-MSG-DATA1
+                  MOVE WS-CUSTFILE-STATUS TO ERR-MSG-DATA2
+                  PERFORM 299-REPORT-BAD-TRAN
+           END-EVALUATE .
+
+       790-CLOSE-FILES.
+           CLOSE TRANSACTION-FILE .
+           CLOSE REPORT-FILE .
+           CLOSE CUSTOMER-FILE .
+           CLOSE TRANERR-FILE .
+
+       830-REPORT-TRAN-PROCESSED.
+           MOVE TRANSACTION-RECORD TO RPT-TRAN-RECORD.
+           IF TRAN-COMMENT = '*'
+               MOVE SPACES TO RPT-TRAN-MSG1
+           ELSE
+               MOVE '       Transaction processed: ' TO RPT-TRAN-MSG1
+           END-IF.
+           WRITE REPORT-RECORD FROM RPT-TRAN-DETAIL1.

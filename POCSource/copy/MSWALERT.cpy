@@ -0,0 +1,19 @@
+      ***************************************************************
+      * MSWALERT - OPERATOR ALERT RECORD FOR A FAILED PO MESSAGE-    *
+      *            SWITCH ATTEMPT OUT OF IMSONLN1'S 020-MSGSW.       *
+      *            ONE RECORD IS WRITTEN PER FAILED CHNG/ISRT CALL   *
+      *            AGAINST ALT-IO-PCB, SO OPERATIONS CAN SEE THE     *
+      *            PART NUMBER, THE IMS STATUS CODE THAT CAUSED THE  *
+      *            FAILURE, AND WHICH RETRY ATTEMPT IT WAS, WITHOUT  *
+      *            HAVING TO START FROM AN ABEND DUMP.               *
+      ***************************************************************
+       01  MSGSW-ALERT-REC.
+           05  MSGSWALERT-PART-NUMBER      PIC X(23).
+           05  MSGSWALERT-TRANSCODE        PIC X(08).
+           05  MSGSWALERT-REASON-CODE      PIC X(02).
+           05  MSGSWALERT-RETRY-COUNT      PIC 9(02).
+           05  MSGSWALERT-FINAL-FAILURE    PIC X(01).
+               88  MSGSWALERT-RETRIES-EXHAUSTED VALUE 'Y'.
+           05  MSGSWALERT-TIMESTAMP.
+               10  MSGSWALERT-DATE             PIC 9(06).
+               10  MSGSWALERT-TIME             PIC 9(08).

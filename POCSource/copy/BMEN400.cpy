@@ -0,0 +1,37 @@
+      ***************************************************************
+      * BMEN400 - SYMBOLIC MAP FOR THE MAIN MENU SCREEN.             *
+      *           GENERATED FROM THE BMEN400 MAPSET; COPIED INTO     *
+      *           CMEN400.                                           *
+      ***************************************************************
+       01  BMEN400I.
+           02  FILLER                  PIC X(12).
+           02  SELECTL                 PIC S9(4) COMP.
+           02  SELECTF                 PIC X.
+           02  FILLER REDEFINES SELECTF.
+               03  SELECTA             PIC X.
+           02  SELECTI                 PIC X(01).
+           02  DATEL                   PIC S9(4) COMP.
+           02  DATEF                   PIC X.
+           02  FILLER REDEFINES DATEF.
+               03  DATEA               PIC X.
+           02  DATEI                   PIC X(08).
+           02  TIMEL                   PIC S9(4) COMP.
+           02  TIMEF                   PIC X.
+           02  FILLER REDEFINES TIMEF.
+               03  TIMEA               PIC X.
+           02  TIMEI                   PIC X(08).
+           02  MSGL                    PIC S9(4) COMP.
+           02  MSGF                    PIC X.
+           02  FILLER REDEFINES MSGF.
+               03  MSGA                PIC X.
+           02  MSGI                    PIC X(79).
+       01  BMEN400O REDEFINES BMEN400I.
+           02  FILLER                  PIC X(12).
+           02  FILLER                  PIC X(03).
+           02  SELECTO                 PIC X(01).
+           02  FILLER                  PIC X(03).
+           02  DATEO                   PIC X(08).
+           02  FILLER                  PIC X(03).
+           02  TIMEO                   PIC X(08).
+           02  FILLER                  PIC X(03).
+           02  MSGO                    PIC X(79).

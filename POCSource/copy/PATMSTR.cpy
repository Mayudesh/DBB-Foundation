@@ -0,0 +1,28 @@
+      ***************************************************************
+      * PATMSTR - PATIENT MASTER RECORD LAYOUT.  KEYED BY            *
+      *           PATIENT-KEY ON THE PATMSTR VSAM FILE, AND ALSO     *
+      *           PASSED AS A LINKAGE PARAMETER TO CALCCOST.         *
+      ***************************************************************
+       01  PATIENT-MASTER-REC.
+           05  PATIENT-KEY                 PIC X(06).
+           05  PATIENT-ID                  PIC 9(06).
+           05  PATIENT-NAME                PIC X(20).
+           05  PATIENT-PHONE               PIC X(10).
+           05  PATIENT-TYPE                PIC X(02).
+           05  BED-IDENTITY                PIC 9(04).
+           05  DIAGNOSTIC-CODE-PRIMARY     PIC X(06).
+           05  PRIMARY-CARE-PHYSICIAN-ID   PIC X(08).
+           05  EMP-STATE                   PIC X(02).
+           05  INS-COVERAGE-PERC           PIC 9(03).
+           05  INS-TYPE                    PIC X(04).
+           05  COPAY                       PIC 9(05)V99.
+           05  PATIENT-TOT-AMT             PIC 9(07)V99.
+           05  PATIENT-LAB-EQUIP-ITEMS OCCURS 20 TIMES.
+               10  ITEM-LAB-TEST-ID             PIC X(08).
+               10  ITEM-PRESCRIBING-S-PHYS-ID   PIC X(08).
+               10  ITEM-TEST-CHARGES            PIC 9(05)V99.
+               10  ITEM-EQUIPMENT-PRES-PHYS-ID  PIC X(08).
+               10  ITEM-EQUIPMENT-CHARGES       PIC 9(05)V99.
+           05  PATIENT-ACTIVE-MEDICATIONS OCCURS 10 TIMES.
+               10  ACTIVE-MEDICATION-ID         PIC X(08).
+           05  FILLER                      PIC X(2037).

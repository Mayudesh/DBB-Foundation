@@ -0,0 +1,17 @@
+      ***************************************************************
+      * CHKPTREC - CHECKPOINT/RESTART CONTROL RECORD.  WRITTEN TO    *
+      *            THE CHKPNT FILE EVERY CHECKPOINT-INTERVAL         *
+      *            RECORDS BY BNCHS602 SO A RERUN CAN RESUME AFTER   *
+      *            THE LAST CHECKPOINT INSTEAD OF REPROCESSING THE   *
+      *            ENTIRE TREATMENT FEED FROM THE BEGINNING.  ON A   *
+      *            RESTART THE LAST RECORD ON THIS FILE IS THE ONE   *
+      *            THAT COUNTS.                                      *
+      ***************************************************************
+       01  CHECKPOINT-REC.
+           05  CKPT-RECORDS-READ           PIC 9(07).
+           05  CKPT-RECORDS-WRITTEN        PIC 9(07).
+           05  CKPT-RECORDS-IN-ERROR       PIC 9(07).
+           05  CKPT-ANCILLARY-CHARGES      PIC S9(05)V99.
+           05  CKPT-MEDICATION-CHARGES     PIC S9(09)V99.
+           05  CKPT-PHARMACY-CHARGES       PIC S9(07)V99.
+           05  FILLER                      PIC X(50).

@@ -0,0 +1,13 @@
+      ***************************************************************
+      * PATPERSN - PATIENT PERSONAL/DEMOGRAPHIC RECORD LAYOUT.       *
+      *            KEYED BY PRSN-KEY ON THE PRSNMSTR VSAM FILE.      *
+      ***************************************************************
+       01  PATIENT-PERSONAL.
+           05  PRSN-KEY                    PIC X(06).
+           05  PRSN-FIRST-NAME             PIC X(15).
+           05  PRSN-LAST-NAME              PIC X(15).
+           05  PRSN-ADDRESS                PIC X(25).
+           05  PRSN-CITY                   PIC X(15).
+           05  PRSN-STATE                  PIC X(02).
+           05  PRSN-ZIP                    PIC X(09).
+           05  FILLER                      PIC X(713).

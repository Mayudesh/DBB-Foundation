@@ -0,0 +1,107 @@
+      ***************************************************************
+      * BBIL400 - SYMBOLIC MAP FOR THE PATIENT BILLING INQUIRY       *
+      *           SCREEN.  GENERATED FROM THE BBIL400 MAPSET;        *
+      *           COPIED INTO PBIL400.                               *
+      ***************************************************************
+       01  BBIL400I.
+           02  FILLER                  PIC X(12).
+           02  PATIDL                  PIC S9(4) COMP.
+           02  PATIDF                  PIC X.
+           02  FILLER REDEFINES PATIDF.
+               03  PATIDA              PIC X.
+           02  PATIDI                  PIC X(06).
+           02  NAMEL                   PIC S9(4) COMP.
+           02  NAMEF                   PIC X.
+           02  FILLER REDEFINES NAMEF.
+               03  NAMEA               PIC X.
+           02  NAMEI                   PIC X(20).
+           02  INSTYPL                 PIC S9(4) COMP.
+           02  INSTYPF                 PIC X.
+           02  FILLER REDEFINES INSTYPF.
+               03  INSTYPA             PIC X.
+           02  INSTYPI                 PIC X(04).
+           02  COVPCTL                 PIC S9(4) COMP.
+           02  COVPCTF                 PIC X.
+           02  FILLER REDEFINES COVPCTF.
+               03  COVPCTA             PIC X.
+           02  COVPCTI                 PIC X(03).
+           02  COPAYL                  PIC S9(4) COMP.
+           02  COPAYF                  PIC X.
+           02  FILLER REDEFINES COPAYF.
+               03  COPAYA              PIC X.
+           02  COPAYI                  PIC X(09).
+           02  POLICYL                 PIC S9(4) COMP.
+           02  POLICYF                 PIC X.
+           02  FILLER REDEFINES POLICYF.
+               03  POLICYA             PIC X.
+           02  POLICYI                 PIC X(15).
+           02  GRPNBRL                 PIC S9(4) COMP.
+           02  GRPNBRF                 PIC X.
+           02  FILLER REDEFINES GRPNBRF.
+               03  GRPNBRA             PIC X.
+           02  GRPNBRI                 PIC X(10).
+           02  EFFDTL                  PIC S9(4) COMP.
+           02  EFFDTF                  PIC X.
+           02  FILLER REDEFINES EFFDTF.
+               03  EFFDTA              PIC X.
+           02  EFFDTI                  PIC X(08).
+           02  TERMDTL                 PIC S9(4) COMP.
+           02  TERMDTF                 PIC X.
+           02  FILLER REDEFINES TERMDTF.
+               03  TERMDTA             PIC X.
+           02  TERMDTI                 PIC X(08).
+           02  NETWRKL                 PIC S9(4) COMP.
+           02  NETWRKF                 PIC X.
+           02  FILLER REDEFINES NETWRKF.
+               03  NETWRKA             PIC X.
+           02  NETWRKI                 PIC X(15).
+           02  TOTAMTL                 PIC S9(4) COMP.
+           02  TOTAMTF                 PIC X.
+           02  FILLER REDEFINES TOTAMTF.
+               03  TOTAMTA             PIC X.
+           02  TOTAMTI                 PIC X(10).
+           02  DATEL                   PIC S9(4) COMP.
+           02  DATEF                   PIC X.
+           02  FILLER REDEFINES DATEF.
+               03  DATEA               PIC X.
+           02  DATEI                   PIC X(08).
+           02  TIMEL                   PIC S9(4) COMP.
+           02  TIMEF                   PIC X.
+           02  FILLER REDEFINES TIMEF.
+               03  TIMEA               PIC X.
+           02  TIMEI                   PIC X(08).
+           02  MSGL                    PIC S9(4) COMP.
+           02  MSGF                    PIC X.
+           02  FILLER REDEFINES MSGF.
+               03  MSGA                PIC X.
+           02  MSGI                    PIC X(79).
+       01  BBIL400O REDEFINES BBIL400I.
+           02  FILLER                  PIC X(12).
+           02  FILLER                  PIC X(03).
+           02  PATIDO                  PIC X(06).
+           02  FILLER                  PIC X(03).
+           02  NAMEO                   PIC X(20).
+           02  FILLER                  PIC X(03).
+           02  INSTYPO                 PIC X(04).
+           02  FILLER                  PIC X(03).
+           02  COVPCTO                 PIC X(03).
+           02  FILLER                  PIC X(03).
+           02  COPAYO                  PIC X(09).
+           02  FILLER                  PIC X(03).
+           02  POLICYO                 PIC X(15).
+           02  FILLER                  PIC X(03).
+           02  GRPNBRO                 PIC X(10).
+           02  FILLER                  PIC X(03).
+           02  EFFDTO                  PIC X(08).
+           02  FILLER                  PIC X(03).
+           02  TERMDTO                 PIC X(08).
+           02  FILLER                  PIC X(03).
+           02  NETWRKO                 PIC X(15).
+           02  FILLER                  PIC X(03).
+           02  TOTAMTO                 PIC X(10).
+           02  FILLER                  PIC X(03).
+           02  DATEO                   PIC X(08).
+           02  FILLER                  PIC X(03).
+           02  TIMEO                   PIC X(08).
+           02  FILLER                  PIC X(03).
+           02  MSGO                    PIC X(79).

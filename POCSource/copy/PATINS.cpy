@@ -0,0 +1,13 @@
+      ***************************************************************
+      * PATINS - PATIENT INSURANCE RECORD LAYOUT.  KEYED BY          *
+      *          PATIENT-INS-KEY ON THE PATINS VSAM FILE.            *
+      ***************************************************************
+       01  PATIENT-INSURANCE.
+           05  PATIENT-INS-KEY             PIC X(06).
+           05  INS-COMPANY-PRIMARY-ID      PIC X(06).
+           05  INS-COMPANY-SECONDARY-ID    PIC X(06).
+           05  POLICY-NUMBER               PIC X(15).
+           05  GROUP-NUMBER                PIC X(10).
+           05  EFFECTIVE-DATE              PIC X(08).
+           05  TERMINATION-DATE            PIC X(08).
+           05  FILLER                      PIC X(643).

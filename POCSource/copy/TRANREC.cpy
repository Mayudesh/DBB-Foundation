@@ -0,0 +1,18 @@
+      ***************************************************************
+      * TRANREC - TRANSACTION FILE RECORD LAYOUT FOR SAM1/SAM3ABND.  *
+      *           AN 80-COLUMN FREE-FORM TRANSACTION IMAGE:          *
+      *           COMMENT-FLAG KEY COMMAND FIELD-NAME SS VALUE       *
+      *           (SEE THE HEADER COMMENTS IN SAM1/SAM3ABND FOR THE  *
+      *           COLUMN LAYOUT AND VALID COMMAND/VALUE FORMATS).    *
+      ***************************************************************
+       01  TRANSACTION-RECORD.
+           05  TRAN-COMMENT           PIC X(01).
+           05  TRAN-KEY               PIC X(10).
+           05  FILLER                 PIC X(01).
+           05  TRAN-CODE              PIC X(06).
+           05  FILLER                 PIC X(01).
+           05  TRAN-FIELD-NAME        PIC X(15).
+           05  FILLER                 PIC X(01).
+           05  TRAN-SS                PIC 9(02).
+           05  FILLER                 PIC X(01).
+           05  TRAN-VALUE             PIC X(42).

@@ -0,0 +1,14 @@
+      ***************************************************************
+      * ABENDREC - GENERIC ABEND DIAGNOSTIC RECORD.  WRITTEN TO      *
+      *            SYSOUT JUST BEFORE A PROGRAM FORCES A ABEND, AND  *
+      *            THE ZERO-VAL/ONE-VAL PAIR USED TO DRIVE THE       *
+      *            DIVIDE-BY-ZERO THAT PRODUCES THE ABEND.           *
+      ***************************************************************
+       01  ABEND-REC.
+           05  ABEND-REASON                PIC X(40).
+           05  EXPECTED-VAL                PIC X(15).
+           05  ACTUAL-VAL                  PIC X(15).
+           05  FILLER                      PIC X(60).
+
+       01  ZERO-VAL                        PIC 9 VALUE 0.
+       01  ONE-VAL                         PIC 9 VALUE 1.

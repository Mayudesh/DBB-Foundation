@@ -0,0 +1,21 @@
+      ***************************************************************
+      * DMELHIST - CHANGE-HISTORY RECORD FOR DMELS ELEMENT          *
+      *            MAINTENANCE.  ONE RECORD IS WRITTEN FOR EVERY    *
+      *            SUCCESSFUL ISRT/REPL/DLET AGAINST A DMELS         *
+      *            ELEMENT SEGMENT SO A LATER REVIEW CAN ANSWER     *
+      *            WHAT A GIVEN TABLE ELEMENT'S VALUE WAS BEFORE     *
+      *            AND AFTER A CHANGE, WHEN IT CHANGED, AND WHO      *
+      *            MADE THE CHANGE, WITHOUT RESTORING A BACKUP       *
+      *            COPY OF THE TABLE.                                *
+      ***************************************************************
+       01  DMEL-HIST-REC.
+           05  DMEL-HIST-TABLE-ID         PIC X(32).
+           05  DMEL-HIST-ELEMENT-KEY      PIC X(20).
+           05  DMEL-HIST-ACTIVITY-CODE    PIC X(04).
+               88  DMEL-HIST-ACTIVITY-ADD      VALUE 'ISRT'.
+               88  DMEL-HIST-ACTIVITY-CHANGE   VALUE 'REPL'.
+               88  DMEL-HIST-ACTIVITY-DELETE   VALUE 'DLET'.
+           05  DMEL-HIST-OLD-VALUE        PIC X(133).
+           05  DMEL-HIST-NEW-VALUE        PIC X(133).
+           05  DMEL-HIST-DATE             PIC 9(06).
+           05  DMEL-HIST-USER-ID          PIC X(08).

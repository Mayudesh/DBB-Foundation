@@ -0,0 +1,13 @@
+      ***************************************************************
+      * BNCHPRSN - PATIENT PERSONAL/DEMOGRAPHIC RECORD LAYOUT AS     *
+      *            BROKEN OUT BY SANDBOX/BNCHS602.  KEYED BY         *
+      *            PATPERSN-KEY ON THE PATPERSN VSAM FILE.  SAME     *
+      *            800-BYTE RECORD AS PATPERSN.CPY, WITH ONLY THE    *
+      *            FIELDS THIS PROGRAM ACTUALLY USES BROKEN OUT.     *
+      ***************************************************************
+       01  PATIENT-PERSONAL-MASTER-REC.
+           05  LAST-NAME                   PIC X(15).
+           05  MIDINIT                     PIC X(01).
+           05  FIRST-NAME                  PIC X(15).
+           05  DIAGNOSTIC-CODE-SECONDARY   PIC X(06).
+           05  FILLER                      PIC X(757).
